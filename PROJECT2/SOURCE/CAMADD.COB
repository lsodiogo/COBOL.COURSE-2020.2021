@@ -0,0 +1,661 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | CALENDAR MANAGEMENT
+      ******************************************************************
+      *    CAM MODULE - REGISTER DOWNTIME WINDOW
+      ******************************************************************
+      *    V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAMADD.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALENDAR ASSIGN TO "CALENDARFILE"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FD-DOWNTIME-ID
+              ALTERNATE KEY IS FD-START-DOWNTIME WITH DUPLICATES
+              FILE STATUS IS CALENDAR-TEST.
+
+           SELECT FXREASON ASSIGN TO "FXREASONS"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS REASON-ID
+              FILE STATUS REAS-STATUS.
+
+           SELECT FXSUPPLY ASSIGN TO "FXSUPPLIERS"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS SUPPLIER-ID
+              FILE STATUS SUPP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALENDAR.
+       COPY FDCALENDAR.
+
+       FD  FXREASON.
+       COPY REASONFX.
+
+       FD  FXSUPPLY.
+       COPY SUPPLIERFX.
+
+       WORKING-STORAGE SECTION.
+       COPY CAMCONSTANTS.
+       COPY WSCALENDAR.
+       COPY WSVAR.
+
+       01  ADD-OPTION                           PIC 9(001).
+           88  ADD-OPTION-EXIT                  VALUE 2.
+
+       01  BISSEXTO                             PIC X(001) VALUE "N".
+           88  BISSEXTO-YES                     VALUE "S".
+       01  VALID-DATE-FLAG                      PIC X(001) VALUE "N".
+           88  VALID-DATE-YES                   VALUE "Y".
+       01  CHECK-YEAR                           PIC 9(004).
+       01  CHECK-MONTH                          PIC 9(002).
+       01  CHECK-DAY                            PIC 9(002).
+
+       01  VALID-TIME-FLAG                      PIC X(001) VALUE "N".
+           88  VALID-TIME-YES                   VALUE "Y".
+       01  CHECK-HOUR                           PIC 9(002).
+       01  CHECK-MIN                            PIC 9(002).
+
+       01  VALID-RANGE-FLAG                     PIC X(001) VALUE "N".
+           88  VALID-RANGE-YES                  VALUE "Y".
+       01  START-RANGE-NUM                      PIC 9(012).
+       01  END-RANGE-NUM                        PIC 9(012).
+
+       01  RECUR-ANSWER                         PIC X(001) VALUE "N".
+           88  RECUR-ANSWER-YES                 VALUE "Y" "y".
+           88  RECUR-ANSWER-VALID
+               VALUE "Y" "y" "N" "n".
+       01  WEEK-COUNT                           PIC 9(002) VALUE 1.
+           88  VALID-WEEK-COUNT                 VALUE 1 THRU 52.
+       01  WEEK-INDEX                           PIC 9(002).
+
+       01  STEP-DATE-NUM                        PIC 9(008).
+       01  STEP-DATE-INTEGER                    PIC 9(008) COMP.
+
+       01  SAVE-IT1                             PIC X(002).
+           88  SAVE-IT1-YES                     VALUE "Y" "y" "S" "s".
+           88  SAVE-IT1-VALID
+               VALUE "Y" "y" "N" "n" "S" "s".
+
+       01  CAL-OVERLAP-FLAG                     PIC X(001) VALUE "N".
+           88  OVERLAP-YES                      VALUE "Y".
+       01  CHK-BEGIN                            PIC X(012).
+       01  CHK-END                              PIC X(012).
+       01  EXIST-BEGIN                          PIC X(012).
+       01  EXIST-END                            PIC X(012).
+
+       77  REAS-STATUS                          PIC 9(002).
+       01  REASON-EXIST                         PIC X(001) VALUE "N".
+           88  REASON-YES                       VALUE "Y".
+
+       77  SUPP-STATUS                          PIC 9(002).
+       77  FILE-ERROR-STATUS                    PIC 9(002).
+       01  SUPPLIER-EXIST                       PIC X(001) VALUE "N".
+           88  SUPPLIER-YES                     VALUE "Y".
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN.
+           05 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MAIN-TEXT          LINE 03 COL 50.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE ALL " " PIC X(023) LINE 24 COL 98.
+           05 VALUE ALL " " PIC X(023) LINE 25 COL 98.
+           05 VALUE ALL " " PIC X(023) LINE 26 COL 98.
+           05 VALUE MAIN-TEXT1 LINE 25 COL 99 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01  ADD-MENU
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0 AUTO REQUIRED.
+           03 VALUE ALL " " PIC X(050) LINE 09 COL 35.
+           03 VALUE ALL " " PIC X(050) LINE 10 COL 35.
+           03 VALUE ALL " " PIC X(050) LINE 11 COL 35.
+           03 VALUE ADD-MENU-OPTION1 LINE 10 COL 35.
+           03 VALUE ADD-MENU-OPTION2 LINE 11 COL 35.
+           03 VALUE MAIN-MENU-CHOICE LINE 13 COL 35.
+           03 AM-OPTION PIC 9(001) LINE 13 COL PLUS 2
+               TO ADD-OPTION BLANK WHEN ZERO.
+      ******************************************************************
+       01  ADD-CAL-START.
+           05 VALUE ALL " " PIC X(080) LINE 7 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(080) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ADD-CAL-TEXT1 LINE 09 COL 15.
+           05 ADD-CAL-START-DAY PIC 9(002) LINE 09 COL PLUS 1
+               TO WS-START-DAY REQUIRED.
+           05 VALUE "/" LINE 09 COL PLUS 1.
+           05 ADD-CAL-START-MONTH PIC 9(002) LINE 09 COL PLUS 1
+               TO WS-START-MONTH REQUIRED.
+           05 VALUE "/" LINE 09 COL PLUS 1.
+           05 ADD-CAL-START-YEAR PIC 9(004) LINE 09 COL PLUS 1
+               TO WS-START-YEAR REQUIRED.
+           05 VALUE ADD-CAL-TEXT2 LINE 11 COL 15.
+           05 ADD-CAL-START-HOUR PIC 9(002) LINE 11 COL PLUS 1
+               TO WS-START-HOUR REQUIRED.
+           05 VALUE ":" LINE 11 COL PLUS 1.
+           05 ADD-CAL-START-MIN PIC 9(002) LINE 11 COL PLUS 1
+               TO WS-START-MIN REQUIRED.
+      ******************************************************************
+       01  ADD-CAL-END.
+           05 VALUE ALL " " PIC X(080) LINE 7 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(080) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ADD-CAL-TEXT3 LINE 13 COL 15.
+           05 ADD-CAL-END-DAY PIC 9(002) LINE 13 COL PLUS 1
+               TO WS-END-DAY REQUIRED.
+           05 VALUE "/" LINE 13 COL PLUS 1.
+           05 ADD-CAL-END-MONTH PIC 9(002) LINE 13 COL PLUS 1
+               TO WS-END-MONTH REQUIRED.
+           05 VALUE "/" LINE 13 COL PLUS 1.
+           05 ADD-CAL-END-YEAR PIC 9(004) LINE 13 COL PLUS 1
+               TO WS-END-YEAR REQUIRED.
+           05 VALUE ADD-CAL-TEXT4 LINE 15 COL 15.
+           05 ADD-CAL-END-HOUR PIC 9(002) LINE 15 COL PLUS 1
+               TO WS-END-HOUR REQUIRED.
+           05 VALUE ":" LINE 15 COL PLUS 1.
+           05 ADD-CAL-END-MIN PIC 9(002) LINE 15 COL PLUS 1
+               TO WS-END-MIN REQUIRED.
+      ******************************************************************
+       01  ADD-CAL-DESC.
+           05 VALUE ALL " " PIC X(080) LINE 7 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(080) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ADD-CAL-TEXT5 LINE 17 COL 15.
+           05 ADD-CAL-DESC1 PIC X(050) LINE 17 COL PLUS 1
+               TO WS-DOWNTIME-DESCRIPTION1 REQUIRED AUTO.
+           05 ADD-CAL-DESC2 PIC X(050) LINE 18 COL 29
+               TO WS-DOWNTIME-DESCRIPTION2 AUTO.
+           05 VALUE ADD-CAL-TEXT8 LINE 21 COL 15.
+           05 ADD-CAL-REASON-ID PIC 9(003) LINE 21 COL PLUS 1
+               TO WS-DOWNTIME-REASON-ID REQUIRED AUTO.
+           05 VALUE ADD-CAL-TEXT9 LINE 21 COL 45.
+           05 ADD-CAL-SUPPLIER-ID PIC 9(003) LINE 21 COL PLUS 1
+               TO WS-DOWNTIME-SUPPLIER-ID REQUIRED AUTO.
+      ******************************************************************
+       01  ADD-CAL-RECUR.
+           05 VALUE ALL " " PIC X(080) LINE 7 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(080) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ADD-CAL-TEXT6 LINE 19 COL 15.
+           05 ADD-CAL-RECUR-ANSWER PIC X(001) LINE 19 COL PLUS 1
+               TO RECUR-ANSWER REQUIRED AUTO.
+      ******************************************************************
+       01  ADD-CAL-WEEKS.
+           05 VALUE ALL " " PIC X(080) LINE 7 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(080) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ADD-CAL-TEXT7 LINE 20 COL 15.
+           05 ADD-CAL-WEEK-COUNT PIC 9(002) LINE 20 COL PLUS 1
+               TO WEEK-COUNT REQUIRED.
+      ******************************************************************
+       01  COMMENTS-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 COMMENT-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+      ******************************************************************
+       01  SAVE-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE MESSAGE-SAVE-CAL LINE 25 COL 10
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SAVE-IT PIC X(002) LINE 25 COL PLUS 1 TO SAVE-IT1
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 AUTO.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM WITH TEST AFTER UNTIL ADD-OPTION-EXIT
+               OR KEYSTATUS = 1003
+               MOVE ZERO TO ADD-OPTION
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               DISPLAY ADD-MENU
+               ACCEPT ADD-MENU
+               EVALUATE ADD-OPTION
+                   WHEN 1
+                       PERFORM 100-ADD-DOWNTIME
+                   WHEN 2
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE MAIN-MENU-ERROR TO COMMENT-TEXT
+                       ACCEPT COMMENTS-SCREEN
+               END-EVALUATE
+           END-PERFORM
+           EXIT PROGRAM.
+
+      *> ABORTS THE PROGRAM WITH A VISIBLE MESSAGE WHEN AN INDEXED
+      *> FILE OPEN COMES BACK WITH A STATUS OTHER THAN "SUCCESS" OR
+      *> "FILE DOES NOT EXIST YET" (35), INSTEAD OF SILENTLY READING
+      *> FROM A HANDLE THAT NEVER ACTUALLY OPENED
+       090-CHECK-FILE-STATUS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           STRING ERROR-FILE-STATUS-MSG DELIMITED BY SIZE
+               FILE-ERROR-STATUS DELIMITED BY SIZE
+               INTO COMMENT-TEXT
+           ACCEPT COMMENTS-SCREEN
+           EXIT PROGRAM
+       EXIT SECTION.
+
+       100-ADD-DOWNTIME SECTION.
+           MOVE SPACES TO WS-CALENDAR-DETAILS
+           MOVE ZERO TO WS-DOWNTIME-ID WS-START-YEAR WS-START-MONTH
+               WS-START-DAY WS-START-HOUR WS-START-MIN WS-END-YEAR
+               WS-END-MONTH WS-END-DAY WS-END-HOUR WS-END-MIN
+               WS-DOWNTIME-REASON-ID WS-DOWNTIME-SUPPLIER-ID
+           MOVE "N" TO RECUR-ANSWER
+           MOVE 1 TO WEEK-COUNT
+           PERFORM 120-GET-START-DATETIME
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           PERFORM 130-GET-END-DATETIME
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           PERFORM 140-GET-DESCRIPTION
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           PERFORM 145-CHECK-REASON
+           IF NOT REASON-YES
+               EXIT SECTION
+           END-IF
+           PERFORM 147-CHECK-SUPPLIER
+           IF NOT SUPPLIER-YES
+               EXIT SECTION
+           END-IF
+           PERFORM 150-GET-RECURRENCE
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           PERFORM 190-CONFIRM-AND-SAVE
+       EXIT SECTION.
+
+      *> PROMPTS FOR THE START DATE/TIME UNTIL BOTH THE CALENDAR DATE
+      *> AND THE 24-HOUR CLOCK TIME ARE VALID
+       120-GET-START-DATETIME SECTION.
+           MOVE "N" TO VALID-DATE-FLAG
+           PERFORM WITH TEST AFTER UNTIL VALID-DATE-YES
+               OR KEYSTATUS = 1003
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               DISPLAY ADD-CAL-START
+               ACCEPT ADD-CAL-START
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+               MOVE WS-START-YEAR TO CHECK-YEAR
+               MOVE WS-START-MONTH TO CHECK-MONTH
+               MOVE WS-START-DAY TO CHECK-DAY
+               PERFORM 115-VALIDATE-DATE
+               IF NOT VALID-DATE-YES
+                   MOVE ERROR-INVALID-START-DATE TO COMMENT-TEXT
+                   ACCEPT COMMENTS-SCREEN
+               END-IF
+           END-PERFORM
+           MOVE "N" TO VALID-TIME-FLAG
+           PERFORM WITH TEST AFTER UNTIL VALID-TIME-YES
+               OR KEYSTATUS = 1003
+               DISPLAY ADD-CAL-START
+               ACCEPT ADD-CAL-START
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+               MOVE WS-START-HOUR TO CHECK-HOUR
+               MOVE WS-START-MIN TO CHECK-MIN
+               PERFORM 125-VALIDATE-TIME
+               IF NOT VALID-TIME-YES
+                   MOVE ERROR-INVALID-TIME TO COMMENT-TEXT
+                   ACCEPT COMMENTS-SCREEN
+               END-IF
+           END-PERFORM
+       EXIT SECTION.
+
+      *> PROMPTS FOR THE END DATE/TIME UNTIL BOTH ARE VALID AND THE
+      *> END IS NOT BEFORE THE START
+       130-GET-END-DATETIME SECTION.
+           PERFORM WITH TEST AFTER UNTIL VALID-RANGE-YES
+               OR KEYSTATUS = 1003
+               MOVE "N" TO VALID-DATE-FLAG
+               PERFORM WITH TEST AFTER UNTIL VALID-DATE-YES
+                   OR KEYSTATUS = 1003
+                   DISPLAY CLEAR-SCREEN
+                   DISPLAY MAIN-SCREEN
+                   DISPLAY ADD-CAL-START
+                   DISPLAY ADD-CAL-END
+                   ACCEPT ADD-CAL-END
+                   IF KEYSTATUS = 1003
+                       EXIT SECTION
+                   END-IF
+                   MOVE WS-END-YEAR TO CHECK-YEAR
+                   MOVE WS-END-MONTH TO CHECK-MONTH
+                   MOVE WS-END-DAY TO CHECK-DAY
+                   PERFORM 115-VALIDATE-DATE
+                   IF NOT VALID-DATE-YES
+                       MOVE ERROR-INVALID-END-DATE TO COMMENT-TEXT
+                       ACCEPT COMMENTS-SCREEN
+                   END-IF
+               END-PERFORM
+               MOVE "N" TO VALID-TIME-FLAG
+               PERFORM WITH TEST AFTER UNTIL VALID-TIME-YES
+                   OR KEYSTATUS = 1003
+                   DISPLAY ADD-CAL-END
+                   ACCEPT ADD-CAL-END
+                   IF KEYSTATUS = 1003
+                       EXIT SECTION
+                   END-IF
+                   MOVE WS-END-HOUR TO CHECK-HOUR
+                   MOVE WS-END-MIN TO CHECK-MIN
+                   PERFORM 125-VALIDATE-TIME
+                   IF NOT VALID-TIME-YES
+                       MOVE ERROR-INVALID-TIME TO COMMENT-TEXT
+                       ACCEPT COMMENTS-SCREEN
+                   END-IF
+               END-PERFORM
+               PERFORM 135-CHECK-END-AFTER-START
+               IF NOT VALID-RANGE-YES
+                   MOVE ERROR-END-BEFORE-START TO COMMENT-TEXT
+                   ACCEPT COMMENTS-SCREEN
+               END-IF
+           END-PERFORM
+       EXIT SECTION.
+
+      *> WIRES UP THE LEAP-YEAR/DAY-OF-MONTH CHECK AGAINST A GENERIC
+      *> CHECK-YEAR/CHECK-MONTH/CHECK-DAY SO IT CAN VALIDATE EITHER
+      *> THE START OR THE END DATE, REJECTING DATES LIKE 30/02
+       115-VALIDATE-DATE SECTION.
+           MOVE "N" TO VALID-DATE-FLAG
+           MOVE "N" TO BISSEXTO
+           IF FUNCTION MOD (CHECK-YEAR, 4) = 0 AND
+               (FUNCTION MOD (CHECK-YEAR, 100) NOT = 0 OR
+                FUNCTION MOD (CHECK-YEAR, 400) = 0)
+               MOVE "S" TO BISSEXTO
+           END-IF
+           EVALUATE CHECK-MONTH
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   IF CHECK-DAY >= 1 AND CHECK-DAY <= 31
+                       MOVE "Y" TO VALID-DATE-FLAG
+                   END-IF
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   IF CHECK-DAY >= 1 AND CHECK-DAY <= 30
+                       MOVE "Y" TO VALID-DATE-FLAG
+                   END-IF
+               WHEN 2
+                   IF BISSEXTO-YES AND CHECK-DAY >= 1
+                       AND CHECK-DAY <= 29
+                       MOVE "Y" TO VALID-DATE-FLAG
+                   END-IF
+                   IF NOT BISSEXTO-YES AND CHECK-DAY >= 1
+                       AND CHECK-DAY <= 28
+                       MOVE "Y" TO VALID-DATE-FLAG
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+       EXIT SECTION.
+
+      *> CHECKS A GENERIC CHECK-HOUR/CHECK-MIN PAIR AGAINST A 24-HOUR
+      *> CLOCK, USED FOR BOTH THE START AND THE END TIME
+       125-VALIDATE-TIME SECTION.
+           MOVE "N" TO VALID-TIME-FLAG
+           IF CHECK-HOUR <= 23 AND CHECK-MIN <= 59
+               MOVE "Y" TO VALID-TIME-FLAG
+           END-IF
+       EXIT SECTION.
+
+      *> CONVERTS START/END INTO COMPARABLE YYYYMMDDHHMM VALUES SO THE
+      *> END OF THE WINDOW CAN BE REJECTED IF IT FALLS BEFORE THE START
+       135-CHECK-END-AFTER-START SECTION.
+           MOVE "N" TO VALID-RANGE-FLAG
+           COMPUTE START-RANGE-NUM =
+               WS-START-YEAR * 100000000 + WS-START-MONTH * 1000000 +
+               WS-START-DAY * 10000 + WS-START-HOUR * 100 +
+               WS-START-MIN
+           COMPUTE END-RANGE-NUM =
+               WS-END-YEAR * 100000000 + WS-END-MONTH * 1000000 +
+               WS-END-DAY * 10000 + WS-END-HOUR * 100 +
+               WS-END-MIN
+           IF END-RANGE-NUM NOT LESS THAN START-RANGE-NUM
+               MOVE "Y" TO VALID-RANGE-FLAG
+           END-IF
+       EXIT SECTION.
+
+       140-GET-DESCRIPTION SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY ADD-CAL-START
+           DISPLAY ADD-CAL-END
+           DISPLAY ADD-CAL-DESC
+           ACCEPT ADD-CAL-DESC
+       EXIT SECTION.
+
+      *> VALIDATES THE REASON CODE AGAINST THE FXREASONS FILE MAINTAINED
+      *> BY REASONADD, THE SAME EXISTENCE-CHECK PATTERN INGADD USES TO
+      *> VALIDATE A CATEGORY ID
+       145-CHECK-REASON SECTION.
+           MOVE "N" TO REASON-EXIST
+           MOVE WS-DOWNTIME-REASON-ID TO REASON-ID
+           OPEN INPUT FXREASON
+           IF REAS-STATUS NOT = ZERO AND REAS-STATUS NOT = 35 THEN
+               MOVE REAS-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           READ FXREASON
+               NOT INVALID KEY
+                   MOVE "Y" TO REASON-EXIST
+               INVALID KEY
+                   MOVE ERROR-REASONID-NO TO COMMENT-TEXT
+                   ACCEPT COMMENTS-SCREEN
+           END-READ
+           CLOSE FXREASON
+       EXIT SECTION.
+
+      *> VALIDATES THE SUPPLIER ID RESPONSIBLE FOR THE DOWNTIME AGAINST
+      *> THE FXSUPPLIERS FILE MAINTAINED BY RISADD, THE SAME
+      *> EXISTENCE-CHECK PATTERN AS 145-CHECK-REASON
+       147-CHECK-SUPPLIER SECTION.
+           MOVE "N" TO SUPPLIER-EXIST
+           MOVE WS-DOWNTIME-SUPPLIER-ID TO SUPPLIER-ID
+           OPEN INPUT FXSUPPLY
+           IF SUPP-STATUS NOT = ZERO AND SUPP-STATUS NOT = 35 THEN
+               MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           READ FXSUPPLY
+               NOT INVALID KEY
+                   MOVE "Y" TO SUPPLIER-EXIST
+               INVALID KEY
+                   MOVE ERROR-SUPPLIERID-NO TO COMMENT-TEXT
+                   ACCEPT COMMENTS-SCREEN
+           END-READ
+           CLOSE FXSUPPLY
+       EXIT SECTION.
+
+      *> ASKS WHETHER THE DOWNTIME WINDOW REPEATS EVERY WEEK AND, IF
+      *> SO, FOR HOW MANY WEEKS (1 TO 52)
+       150-GET-RECURRENCE SECTION.
+           PERFORM WITH TEST AFTER UNTIL RECUR-ANSWER-VALID
+               OR KEYSTATUS = 1003
+               DISPLAY ADD-CAL-RECUR
+               ACCEPT ADD-CAL-RECUR
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+           END-PERFORM
+           IF RECUR-ANSWER-YES
+               PERFORM WITH TEST AFTER UNTIL VALID-WEEK-COUNT
+                   OR KEYSTATUS = 1003
+                   DISPLAY ADD-CAL-WEEKS
+                   ACCEPT ADD-CAL-WEEKS
+                   IF KEYSTATUS = 1003
+                       EXIT SECTION
+                   END-IF
+                   IF NOT VALID-WEEK-COUNT
+                       MOVE ERROR-INVALID-WEEKS TO COMMENT-TEXT
+                       ACCEPT COMMENTS-SCREEN
+                   END-IF
+               END-PERFORM
+           ELSE
+               MOVE 1 TO WEEK-COUNT
+           END-IF
+       EXIT SECTION.
+
+       190-CONFIRM-AND-SAVE SECTION.
+           PERFORM WITH TEST AFTER UNTIL SAVE-IT1-VALID
+               DISPLAY SAVE-SCREEN
+               ACCEPT SAVE-SCREEN
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+           END-PERFORM
+           IF SAVE-IT1-YES THEN
+               PERFORM 195-SAVE-OCCURRENCES
+           END-IF
+       EXIT SECTION.
+
+      *> WRITES ONE RECORD PER WEEKLY OCCURRENCE (JUST ONE WHEN THE
+      *> WINDOW IS NOT RECURRING), STEPPING THE START/END DATE FORWARD
+      *> BY 7 DAYS BETWEEN OCCURRENCES, CHECKING EACH ONE FOR AN
+      *> OVERLAP AGAINST THE RECORDS ALREADY ON FILE
+       195-SAVE-OCCURRENCES SECTION.
+           MOVE 1 TO WEEK-INDEX
+           OPEN I-O CALENDAR
+           IF CALENDAR-TEST = 35 THEN
+               CLOSE CALENDAR
+               OPEN OUTPUT CALENDAR
+           ELSE
+               IF CALENDAR-TEST NOT = ZERO THEN
+                   MOVE CALENDAR-TEST TO FILE-ERROR-STATUS
+                   PERFORM 090-CHECK-FILE-STATUS
+               END-IF
+           END-IF
+           PERFORM UNTIL WEEK-INDEX > WEEK-COUNT
+               PERFORM 197-CHECK-OVERLAP-FROM-IO
+               IF OVERLAP-YES
+                   MOVE WARNING-OVERLAP TO COMMENT-TEXT
+                   ACCEPT COMMENTS-SCREEN
+               END-IF
+               PERFORM 198-GET-NEW-ID-FROM-IO
+               ACCEPT WS-DOWNTIME-LAST-BY FROM ENVIRONMENT "USER"
+               MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DOWNTIME-LAST-DATE
+               WRITE FD-CALENDAR FROM WS-CALENDAR-DETAILS
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE CONFIRM-CAL-RECORD TO COMMENT-TEXT
+                       ACCEPT COMMENTS-SCREEN
+               END-WRITE
+               PERFORM 199-ADVANCE-ONE-WEEK
+               ADD 1 TO WEEK-INDEX
+           END-PERFORM
+           CLOSE CALENDAR
+       EXIT SECTION.
+
+      *> SCANS THE CALENDAR HANDLE 195-SAVE-OCCURRENCES ALREADY HOLDS
+      *> OPEN I-O, SO THIS SECTION MUST NOT OPEN OR CLOSE THE FILE
+      *> ITSELF; FLAGS (NON-BLOCKING) ANY EXISTING WINDOW THAT
+      *> OVERLAPS THE OCCURRENCE ABOUT TO BE WRITTEN
+       197-CHECK-OVERLAP-FROM-IO SECTION.
+           MOVE "N" TO CAL-OVERLAP-FLAG
+           STRING WS-START-DOWNTIME WS-START-TIME INTO CHK-BEGIN
+           STRING WS-END-DOWNTIME WS-END-TIME INTO CHK-END
+           MOVE ZERO TO FD-DOWNTIME-ID
+           START CALENDAR KEY IS GREATER OR EQUAL FD-DOWNTIME-ID
+               INVALID KEY
+                   MOVE "10" TO CALENDAR-TEST
+           END-START
+           PERFORM UNTIL CALENDAR-TEST = "10"
+               READ CALENDAR NEXT RECORD
+                   AT END
+                       MOVE "10" TO CALENDAR-TEST
+                   NOT AT END
+                       STRING FD-START-DOWNTIME FD-START-TIME INTO
+                           EXIST-BEGIN
+                       STRING FD-END-DOWNTIME FD-END-TIME INTO
+                           EXIST-END
+                       IF CHK-BEGIN NOT GREATER THAN EXIST-END AND
+                           CHK-END NOT LESS THAN EXIST-BEGIN
+                           MOVE "Y" TO CAL-OVERLAP-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM
+       EXIT SECTION.
+
+      *> SCANS THE SAME ALREADY-OPEN CALENDAR HANDLE FOR THE HIGHEST
+      *> DOWNTIME ID ON FILE AND ASSIGNS THE NEXT ONE, MIRRORING THE
+      *> SUPPLIER FILE'S OWN ID-GENERATION PATTERN
+       198-GET-NEW-ID-FROM-IO SECTION.
+           MOVE 1 TO FD-DOWNTIME-ID
+           START CALENDAR KEY IS GREATER OR EQUAL FD-DOWNTIME-ID
+               INVALID KEY
+                   MOVE 1 TO WS-DOWNTIME-ID
+           END-START
+           MOVE "N" TO CALENDAR-EOF-FLAG
+           IF WS-DOWNTIME-ID NOT EQUAL 1 THEN
+               PERFORM UNTIL EOF-DOWNTIME-ID
+                   READ CALENDAR NEXT RECORD
+                       AT END SET EOF-DOWNTIME-ID TO TRUE
+                       NOT AT END
+                           MOVE FD-DOWNTIME-ID TO WS-DOWNTIME-ID
+                   END-READ
+               END-PERFORM
+               ADD 1 TO WS-DOWNTIME-ID
+           END-IF
+           MOVE "N" TO CALENDAR-EOF-FLAG
+       EXIT SECTION.
+
+      *> STEPS THE START AND END DATES FORWARD BY 7 DAYS FOR THE NEXT
+      *> WEEKLY OCCURRENCE, USING FUNCTION INTEGER-OF-DATE/DATE-OF-
+      *> INTEGER SO MONTH AND YEAR BOUNDARIES ROLL OVER CORRECTLY
+       199-ADVANCE-ONE-WEEK SECTION.
+           COMPUTE STEP-DATE-NUM =
+               WS-START-YEAR * 10000 + WS-START-MONTH * 100 +
+               WS-START-DAY
+           COMPUTE STEP-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE (STEP-DATE-NUM) + 7
+           MOVE FUNCTION DATE-OF-INTEGER (STEP-DATE-INTEGER) TO
+               STEP-DATE-NUM
+           MOVE STEP-DATE-NUM (1:4) TO WS-START-YEAR
+           MOVE STEP-DATE-NUM (5:2) TO WS-START-MONTH
+           MOVE STEP-DATE-NUM (7:2) TO WS-START-DAY
+
+           COMPUTE STEP-DATE-NUM =
+               WS-END-YEAR * 10000 + WS-END-MONTH * 100 + WS-END-DAY
+           COMPUTE STEP-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE (STEP-DATE-NUM) + 7
+           MOVE FUNCTION DATE-OF-INTEGER (STEP-DATE-INTEGER) TO
+               STEP-DATE-NUM
+           MOVE STEP-DATE-NUM (1:4) TO WS-END-YEAR
+           MOVE STEP-DATE-NUM (5:2) TO WS-END-MONTH
+           MOVE STEP-DATE-NUM (7:2) TO WS-END-DAY
+       EXIT SECTION.
