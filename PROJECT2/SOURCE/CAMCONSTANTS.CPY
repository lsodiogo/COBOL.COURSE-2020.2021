@@ -0,0 +1,82 @@
+       78  MAIN-TEXT                VALUE "CALENDAR MANAGEMENT".
+       78  MAIN-TEXT1               VALUE "F3-EXIT".
+
+       78  SEARCH-MENU-OPTION1      VALUE "1 - VIEW DOWNTIME CALENDAR".
+       78  SEARCH-MENU-OPTION2      VALUE "2 - PRINT REPORT".
+       78  SEARCH-MENU-OPTION3      VALUE "3 - REGISTER DOWNTIME".
+       78  SEARCH-MENU-OPTION4      VALUE "4 - MANAGE REASON CODES".
+       78  SEARCH-MENU-OPTION5      VALUE "5 - BACK TO MAIN MENU".
+       78  SEARCH-MENU-CHOICE       VALUE "OPTION: ".
+       78  OPTION-ERROR             VALUE "INVALID OPTION, TRY AGAIN".
+
+       78  EMPTY-RECORDS
+           VALUE "THERE ARE NO RECORDS TO SHOW".
+       78  EMPTY-RECORDS2           VALUE "PRESS ANY KEY TO GO BACK".
+       78  EMPTY-FIELD-TEXT
+           VALUE "THERE ARE NO RECORDS TO SHOW".
+
+       78  REPORT-OK                VALUE "REPORT DONE, PRESS ANY KEY".
+
+       78  LIST-AGG-FRAME2          VALUE "DOWNTIME PERIODS".
+       78  NEXT-PAGE1               VALUE "F2-NEXT PAGE".
+       78  PREVIOUS-PAGE            VALUE "F1-PREVIOUS PAGE".
+       78  LAST-PAGE1               VALUE "LAST PAGE".
+       78  UNTIL-LIST                VALUE " UNTIL ".
+
+      *> CAMADD CONSTANTS
+       78  ADD-MENU-OPTION1
+           VALUE "1 - REGISTER DOWNTIME WINDOW".
+       78  ADD-MENU-OPTION2         VALUE "2 - BACK".
+       78  MAIN-MENU-CHOICE         VALUE "OPTION: ".
+       78  MAIN-MENU-ERROR          VALUE "INVALID OPTION, TRY AGAIN".
+
+       78  ADD-CAL-TEXT1            VALUE "START DATE (DD/MM/YYYY): ".
+       78  ADD-CAL-TEXT2            VALUE "START TIME (HH:MM): ".
+       78  ADD-CAL-TEXT3            VALUE "END DATE (DD/MM/YYYY): ".
+       78  ADD-CAL-TEXT4            VALUE "END TIME (HH:MM): ".
+       78  ADD-CAL-TEXT5            VALUE "DESCRIPTION: ".
+       78  ADD-CAL-TEXT6            VALUE "RECURRING WEEKLY? (Y/N): ".
+       78  ADD-CAL-TEXT7            VALUE "NUMBER OF WEEKS: ".
+       78  ADD-CAL-TEXT8            VALUE "REASON CODE: ".
+       78  ADD-CAL-TEXT9            VALUE "SUPPLIER ID: ".
+
+       78  ERROR-INVALID-START-DATE
+           VALUE "INVALID START DATE, TRY AGAIN".
+       78  ERROR-INVALID-END-DATE
+           VALUE "INVALID END DATE, TRY AGAIN".
+       78  ERROR-INVALID-TIME
+           VALUE "INVALID TIME, TRY AGAIN".
+       78  ERROR-END-BEFORE-START
+           VALUE "END MUST NOT BE BEFORE START, TRY AGAIN".
+       78  ERROR-INVALID-WEEKS
+           VALUE "NUMBER OF WEEKS MUST BE 1 TO 52, TRY AGAIN".
+       78  WARNING-OVERLAP
+           VALUE "WARNING: OVERLAPS ANOTHER DOWNTIME WINDOW".
+       78  CONFIRM-CAL-RECORD       VALUE "DOWNTIME WINDOW SAVED".
+       78  MESSAGE-SAVE-CAL         VALUE "SAVE THIS RECORD? (Y/N): ".
+       78  ERROR-REASONID-NO
+           VALUE "REASON CODE DOES NOT EXIST".
+       78  ERROR-SUPPLIERID-NO
+           VALUE "SUPPLIER ID DOES NOT EXIST".
+
+      *> CAMSEARCH REPORT CONSTANTS
+       78  REPORTTITLECONST         VALUE "BREADWICH".
+       78  REPORTID                 VALUE "DOWNTIME CALENDAR".
+       78  REPORT-START-DATE        VALUE "START DATE".
+       78  REPORT-END-DATE          VALUE "END DATE".
+       78  REPORT-DESCRIPTION       VALUE "DESCRIPTION".
+       78  PAGECONST                VALUE "PAGE: ".
+       78  REP-DATE                 VALUE "DATE: ".
+       78  REP-TIME                 VALUE "TIME: ".
+       78  REPORT-TOTAL-LABEL       VALUE "TOTAL DOWNTIME HOURS: ".
+
+       78  REPORT-RANGE-TEXT1
+           VALUE "REPORT FROM DATE (DD/MM/YYYY): ".
+       78  REPORT-RANGE-TEXT2
+           VALUE "REPORT TO DATE (DD/MM/YYYY): ".
+       78  ERROR-INVALID-RANGE-DATE
+           VALUE "INVALID DATE, TRY AGAIN".
+       78  ERROR-RANGE-BACKWARDS
+           VALUE "TO DATE MUST NOT BE BEFORE FROM DATE, TRY AGAIN".
+       78  ERROR-FILE-STATUS-MSG
+           VALUE "FILE ERROR, STATUS CODE: ".
