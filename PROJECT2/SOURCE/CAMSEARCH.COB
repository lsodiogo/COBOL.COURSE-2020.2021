@@ -41,6 +41,7 @@
        77 MAX-CAL1                                 PIC 999 VALUE 999.
        77 MAX-CAL2                                 PIC 999 VALUE 999.
        77 MAX-AGG                                  PIC 999 VALUE 999.
+       77 FILE-ERROR-STATUS                        PIC 9(002).
        01 CURRENT-DATE-REPORT.
            05 DATE-REPORT.
                10 DATE-REPORT-YEAR                 PIC 9(004).
@@ -73,6 +74,38 @@
                10 AGG-END-MIN                      PIC X(002).
            77 DUMMY                                PIC X(001).
 
+       01 BISSEXTO                        PIC X(001) VALUE "N".
+           88 BISSEXTO-YES                VALUE "S".
+       01 VALID-DATE-FLAG                 PIC X(001) VALUE "N".
+           88 VALID-DATE-YES              VALUE "Y".
+       01 VALID-RANGE-FLAG                PIC X(001) VALUE "N".
+           88 VALID-RANGE-YES             VALUE "Y".
+       01 CHECK-YEAR                      PIC 9(004).
+       01 CHECK-MONTH                     PIC 9(002).
+       01 CHECK-DAY                       PIC 9(002).
+
+       01 REPORT-FROM-DATE.
+           05 REPORT-FROM-DAY             PIC 9(002).
+           05 REPORT-FROM-MONTH           PIC 9(002).
+           05 REPORT-FROM-YEAR            PIC 9(004).
+       01 REPORT-TO-DATE.
+           05 REPORT-TO-DAY               PIC 9(002).
+           05 REPORT-TO-MONTH             PIC 9(002).
+           05 REPORT-TO-YEAR              PIC 9(004).
+       01 FILTER-FROM-NUM                 PIC 9(008).
+       01 FILTER-TO-NUM                   PIC 9(008).
+       01 TAB-DATE-NUM                    PIC 9(008).
+
+       01 TOTAL-DOWNTIME-MINUTES          PIC 9(008) COMP.
+       01 TOTAL-DOWNTIME-HOURS            PIC 9(006).
+       01 TOTAL-DOWNTIME-MIN-REM          PIC 9(002).
+       01 ELAPSED-START-NUM               PIC 9(008).
+       01 ELAPSED-START-INTEGER           PIC 9(008) COMP.
+       01 ELAPSED-START-MIN               PIC 9(008) COMP.
+       01 ELAPSED-END-NUM                 PIC 9(008).
+       01 ELAPSED-END-INTEGER             PIC 9(008) COMP.
+       01 ELAPSED-END-MIN                 PIC 9(008) COMP.
+
        01 TAB-CAL1 OCCURS 1 TO MAX-CAL TIMES
        DEPENDING ON MAX-CAL2 INDEXED BY IND-CAL1.
            05  TAB-DOWNTIME-ID                     PIC 9(003).
@@ -93,6 +126,10 @@
            05  TAB-DOWNTIME-DESCRIPTION.
                10  TAB-DOWNTIME-DESCRIPTION1       PIC X(050).
                10  TAB-DOWNTIME-DESCRIPTION2       PIC X(050).
+           05  TAB-DOWNTIME-REASON-ID              PIC 9(003).
+           05  TAB-DOWNTIME-SUPPLIER-ID            PIC 9(003).
+           05  TAB-DOWNTIME-LAST-BY                PIC X(008).
+           05  TAB-DOWNTIME-LAST-DATE              PIC 9(008).
 
        REPORT SECTION.
        RD CALENDAR-REPORT
@@ -173,6 +210,13 @@
            03 COLUMN PLUS 1 PIC 9(002) SOURCE MIN-REPORT.
            03 COLUMN PLUS 1 VALUE ":".
            03 COLUMN PLUS 1 PIC 9(002) SOURCE SEC-REPORT.
+      *THE TOTAL DOWNTIME HOURS SUMMARY, GENERATED ONCE AT TERMINATE
+       01 TYPE IS REPORT FOOTING.
+           02 LINE IS PLUS 2.
+           03 COLUMN 03 VALUE REPORT-TOTAL-LABEL.
+           03 COLUMN PLUS 2 PIC ZZZ,ZZ9 SOURCE TOTAL-DOWNTIME-HOURS.
+           03 COLUMN PLUS 1 VALUE ":".
+           03 COLUMN PLUS 1 PIC 99 SOURCE TOTAL-DOWNTIME-MIN-REM.
       ******************************************************************
        SCREEN SECTION.
        01  CLEAR-SCREEN.
@@ -205,6 +249,8 @@
            05 VALUE SEARCH-MENU-OPTION1  LINE 12 COL 41.
            05 VALUE SEARCH-MENU-OPTION2  LINE 13 COL 41.
            05 VALUE SEARCH-MENU-OPTION3  LINE 14 COL 41.
+           05 VALUE SEARCH-MENU-OPTION4  LINE 15 COL 41.
+           05 VALUE SEARCH-MENU-OPTION5  LINE 16 COL 41.
            05 VALUE SEARCH-MENU-CHOICE   LINE 20 COL 41 REVERSE-VIDEO.
            05 SS-OPTION PIC 9(002) LINE 20 COL PLUS 1 TO VIEW-OPTION
                BLANK WHEN ZERO REVERSE-VIDEO AUTO REQUIRED.
@@ -235,6 +281,36 @@
            05 COMMENT-TEXT LINE 25 COL 03 PIC X(085)
               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
            05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+      ******************************************************************
+       01  REPORT-RANGE-FROM.
+           05 VALUE ALL " " PIC X(080) LINE 7 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(080) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE REPORT-RANGE-TEXT1 LINE 10 COL 15.
+           05 REPORT-RANGE-FROM-DAY PIC 9(002) LINE 10 COL PLUS 1
+               TO REPORT-FROM-DAY REQUIRED.
+           05 VALUE "/" LINE 10 COL PLUS 1.
+           05 REPORT-RANGE-FROM-MONTH PIC 9(002) LINE 10 COL PLUS 1
+               TO REPORT-FROM-MONTH REQUIRED.
+           05 VALUE "/" LINE 10 COL PLUS 1.
+           05 REPORT-RANGE-FROM-YEAR PIC 9(004) LINE 10 COL PLUS 1
+               TO REPORT-FROM-YEAR REQUIRED.
+      ******************************************************************
+       01  REPORT-RANGE-TO.
+           05 VALUE ALL " " PIC X(080) LINE 7 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(080) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE REPORT-RANGE-TEXT2 LINE 12 COL 15.
+           05 REPORT-RANGE-TO-DAY PIC 9(002) LINE 12 COL PLUS 1
+               TO REPORT-TO-DAY REQUIRED.
+           05 VALUE "/" LINE 12 COL PLUS 1.
+           05 REPORT-RANGE-TO-MONTH PIC 9(002) LINE 12 COL PLUS 1
+               TO REPORT-TO-MONTH REQUIRED.
+           05 VALUE "/" LINE 12 COL PLUS 1.
+           05 REPORT-RANGE-TO-YEAR PIC 9(004) LINE 12 COL PLUS 1
+               TO REPORT-TO-YEAR REQUIRED.
       ******************************************************************
        01  LIST-FRAME.
            05 VALUE ALL " " PIC X(064) LINE 07 COL 24
@@ -323,7 +399,7 @@
            PERFORM FILL-TABLES.
            PERFORM SORT-ASCENDING
            PERFORM AGG-TABLE
-           PERFORM WITH TEST AFTER UNTIL VIEW-OPTION = 3
+           PERFORM WITH TEST AFTER UNTIL VIEW-OPTION = 5
               DISPLAY CLEAR-SCREEN
               MOVE ZEROS TO SS-OPTION
               DISPLAY MAIN-SCREEN
@@ -344,14 +420,39 @@
                    PERFORM LIST-CALENDAR
                  WHEN 2
                    PERFORM CREATE-REPORT
+                 WHEN 3
+                   CALL "CAMADD"
+                   PERFORM FILL-TABLES
+                   PERFORM SORT-ASCENDING
+                   PERFORM AGG-TABLE
+                 WHEN 4
+                   CALL "REASONADD"
               END-EVALUATE
            END-PERFORM
            EXIT PROGRAM.
 
       ******************************************************************
 
+      *> ABORTS THE PROGRAM WITH A VISIBLE MESSAGE WHEN AN INDEXED
+      *> FILE OPEN COMES BACK WITH A STATUS OTHER THAN "SUCCESS" OR
+      *> "FILE DOES NOT EXIST YET" (35), INSTEAD OF SILENTLY READING
+      *> FROM A HANDLE THAT NEVER ACTUALLY OPENED
+       CHECK-FILE-STATUS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           STRING ERROR-FILE-STATUS-MSG DELIMITED BY SIZE
+               FILE-ERROR-STATUS DELIMITED BY SIZE
+               INTO COMMENT-TEXT
+           ACCEPT COMMENTS-SCREEN
+           EXIT PROGRAM
+       EXIT SECTION.
+
        FILL-TABLES SECTION.
            OPEN INPUT CALENDAR
+           IF CALENDAR-TEST NOT = ZERO AND CALENDAR-TEST NOT = 35 THEN
+               MOVE CALENDAR-TEST TO FILE-ERROR-STATUS
+               PERFORM CHECK-FILE-STATUS
+           END-IF
            SET IND-CAL TO 0
            SET IND-CAL1 TO 0
            PERFORM UNTIL EOF-DOWNTIME-ID
@@ -494,16 +595,33 @@
       ******************************************************************
 
        CREATE-REPORT SECTION.
+           PERFORM 510-GET-REPORT-RANGE
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
            OPEN OUTPUT REPORTFILE
            INITIATE CALENDAR-REPORT
            SET IND-CAL1 TO 0
+           MOVE ZERO TO TOTAL-DOWNTIME-MINUTES
            MOVE CURRENT-DATE TO CURRENT-DATE-REPORT
            PERFORM UNTIL IND-CAL1 >= MAX-CAL2
               SET IND-CAL1 UP BY 1
-              GENERATE REPORTLINE1
-              GENERATE REPORTLINE2
-              GENERATE REPORTLINE3
+              COMPUTE TAB-DATE-NUM =
+                  TAB-START-DT-YEAR (IND-CAL1) * 10000 +
+                  TAB-START-DT-MONTH (IND-CAL1) * 100 +
+                  TAB-START-DT-DAY (IND-CAL1)
+              IF TAB-DATE-NUM >= FILTER-FROM-NUM AND
+                  TAB-DATE-NUM <= FILTER-TO-NUM
+                  PERFORM 515-ACCUMULATE-DOWNTIME
+                  GENERATE REPORTLINE1
+                  GENERATE REPORTLINE2
+                  GENERATE REPORTLINE3
+              END-IF
            END-PERFORM
+           COMPUTE TOTAL-DOWNTIME-HOURS =
+               TOTAL-DOWNTIME-MINUTES / 60
+           COMPUTE TOTAL-DOWNTIME-MIN-REM =
+               FUNCTION MOD (TOTAL-DOWNTIME-MINUTES, 60)
            TERMINATE CALENDAR-REPORT
            CLOSE REPORTFILE
            DISPLAY CLEAR-SCREEN
@@ -512,6 +630,130 @@
            ACCEPT COMMENTS-SCREEN
        EXIT SECTION.
 
+      ******************************************************************
+
+      *> ADDS THIS WINDOW'S ELAPSED MINUTES TO THE RUNNING TOTAL SHOWN
+      *> ON THE REPORT FOOTING, USING THE SAME INTEGER-OF-DATE TRICK
+      *> CAMADD'S 199-ADVANCE-ONE-WEEK USES TO CROSS MONTH/YEAR LINES
+       515-ACCUMULATE-DOWNTIME SECTION.
+           COMPUTE ELAPSED-START-NUM =
+               TAB-START-DT-YEAR (IND-CAL1) * 10000 +
+               TAB-START-DT-MONTH (IND-CAL1) * 100 +
+               TAB-START-DT-DAY (IND-CAL1)
+           COMPUTE ELAPSED-START-INTEGER =
+               FUNCTION INTEGER-OF-DATE (ELAPSED-START-NUM)
+           COMPUTE ELAPSED-START-MIN =
+               ELAPSED-START-INTEGER * 1440 +
+               TAB-START-HOUR (IND-CAL1) * 60 +
+               TAB-START-MINUTE (IND-CAL1)
+           COMPUTE ELAPSED-END-NUM =
+               TAB-END-DT-YEAR (IND-CAL1) * 10000 +
+               TAB-END-DT-MONTH (IND-CAL1) * 100 +
+               TAB-END-DT-DAY (IND-CAL1)
+           COMPUTE ELAPSED-END-INTEGER =
+               FUNCTION INTEGER-OF-DATE (ELAPSED-END-NUM)
+           COMPUTE ELAPSED-END-MIN =
+               ELAPSED-END-INTEGER * 1440 +
+               TAB-END-HOUR (IND-CAL1) * 60 +
+               TAB-END-MINUTE (IND-CAL1)
+           ADD ELAPSED-END-MIN TO TOTAL-DOWNTIME-MINUTES
+           SUBTRACT ELAPSED-START-MIN FROM TOTAL-DOWNTIME-MINUTES
+       EXIT SECTION.
+
+      ******************************************************************
+
+      *> PROMPTS FOR THE FROM/TO DATES THE REPORT SHOULD COVER SO
+      *> CREATE-REPORT ONLY EXPORTS THE DOWNTIME WINDOWS WITHIN THAT
+      *> RANGE INSTEAD OF THE WHOLE FILE
+       510-GET-REPORT-RANGE SECTION.
+           MOVE ZERO TO REPORT-FROM-DATE REPORT-TO-DATE
+           MOVE "N" TO VALID-DATE-FLAG
+           PERFORM WITH TEST AFTER UNTIL VALID-DATE-YES
+               OR KEYSTATUS = 1003
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               DISPLAY REPORT-RANGE-FROM
+               ACCEPT REPORT-RANGE-FROM
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+               MOVE REPORT-FROM-YEAR TO CHECK-YEAR
+               MOVE REPORT-FROM-MONTH TO CHECK-MONTH
+               MOVE REPORT-FROM-DAY TO CHECK-DAY
+               PERFORM 520-VALIDATE-RANGE-DATE
+               IF NOT VALID-DATE-YES
+                   MOVE ERROR-INVALID-RANGE-DATE TO COMMENT-TEXT
+                   ACCEPT COMMENTS-SCREEN
+               END-IF
+           END-PERFORM
+           MOVE "N" TO VALID-RANGE-FLAG
+           PERFORM WITH TEST AFTER UNTIL VALID-RANGE-YES
+               OR KEYSTATUS = 1003
+               MOVE "N" TO VALID-DATE-FLAG
+               PERFORM WITH TEST AFTER UNTIL VALID-DATE-YES
+                   OR KEYSTATUS = 1003
+                   DISPLAY REPORT-RANGE-FROM
+                   DISPLAY REPORT-RANGE-TO
+                   ACCEPT REPORT-RANGE-TO
+                   IF KEYSTATUS = 1003
+                       EXIT SECTION
+                   END-IF
+                   MOVE REPORT-TO-YEAR TO CHECK-YEAR
+                   MOVE REPORT-TO-MONTH TO CHECK-MONTH
+                   MOVE REPORT-TO-DAY TO CHECK-DAY
+                   PERFORM 520-VALIDATE-RANGE-DATE
+                   IF NOT VALID-DATE-YES
+                       MOVE ERROR-INVALID-RANGE-DATE TO COMMENT-TEXT
+                       ACCEPT COMMENTS-SCREEN
+                   END-IF
+               END-PERFORM
+               COMPUTE FILTER-FROM-NUM = REPORT-FROM-YEAR * 10000 +
+                   REPORT-FROM-MONTH * 100 + REPORT-FROM-DAY
+               COMPUTE FILTER-TO-NUM = REPORT-TO-YEAR * 10000 +
+                   REPORT-TO-MONTH * 100 + REPORT-TO-DAY
+               IF FILTER-TO-NUM >= FILTER-FROM-NUM
+                   MOVE "Y" TO VALID-RANGE-FLAG
+               ELSE
+                   MOVE ERROR-RANGE-BACKWARDS TO COMMENT-TEXT
+                   ACCEPT COMMENTS-SCREEN
+               END-IF
+           END-PERFORM
+       EXIT SECTION.
+
+      *> WIRES UP THE LEAP-YEAR/DAY-OF-MONTH CHECK AGAINST A GENERIC
+      *> CHECK-YEAR/CHECK-MONTH/CHECK-DAY SO IT CAN VALIDATE EITHER
+      *> THE FROM OR THE TO DATE, REJECTING DATES LIKE 30/02
+       520-VALIDATE-RANGE-DATE SECTION.
+           MOVE "N" TO VALID-DATE-FLAG
+           MOVE "N" TO BISSEXTO
+           IF FUNCTION MOD (CHECK-YEAR, 4) = 0 AND
+               (FUNCTION MOD (CHECK-YEAR, 100) NOT = 0 OR
+                FUNCTION MOD (CHECK-YEAR, 400) = 0)
+               MOVE "S" TO BISSEXTO
+           END-IF
+           EVALUATE CHECK-MONTH
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   IF CHECK-DAY >= 1 AND CHECK-DAY <= 31
+                       MOVE "Y" TO VALID-DATE-FLAG
+                   END-IF
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   IF CHECK-DAY >= 1 AND CHECK-DAY <= 30
+                       MOVE "Y" TO VALID-DATE-FLAG
+                   END-IF
+               WHEN 2
+                   IF BISSEXTO-YES AND CHECK-DAY >= 1
+                       AND CHECK-DAY <= 29
+                       MOVE "Y" TO VALID-DATE-FLAG
+                   END-IF
+                   IF NOT BISSEXTO-YES AND CHECK-DAY >= 1
+                       AND CHECK-DAY <= 28
+                       MOVE "Y" TO VALID-DATE-FLAG
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+       EXIT SECTION.
+
       ******************************************************************
 
        END PROGRAM CAMSEARCH.
