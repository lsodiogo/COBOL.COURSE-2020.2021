@@ -0,0 +1,387 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | CATEGORY MANAGEMENT
+      ******************************************************************
+      *    CATEGORIES MODULE - ADD CATEGORY DLL
+      ******************************************************************
+      *    EM ATUALIZAÇÃO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CATADD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT FXCATEGO ASSIGN TO "FXCATEGORIES"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CATEGORY-ID
+                   FILE STATUS CATE-STATUS.
+
+               SELECT CSVFILE ASSIGN TO WS-CSV-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FXCATEGO.
+           COPY CATEGORYFX.
+
+       FD CSVFILE.
+           01  CSV-LINE                        PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+           COPY CONSTANTS-CTM.
+
+       01 WSCATEGORY-DETAILS.
+           05 WSCATEGORY-ID                    PIC 9(003).
+           05 WSCATEGORY-NAME                  PIC X(030).
+           05 WSCATEGORY-DESCRIPTION.
+               10 WSCATEGORY-DESCRIPTION1      PIC X(050).
+           05 WSCATEGORY-IS-ACTIVE             PIC 9(001).
+           05 WSCATEGORY-LAST-BY               PIC X(008).
+           05 WSCATEGORY-LAST-DATE             PIC 9(008).
+
+       77  DUMMY                               PIC X(001).
+       77  CATE-STATUS                         PIC 9(002).
+       77  CSV-STATUS                          PIC 9(002).
+       77  FILE-ERROR-STATUS                   PIC 9(002).
+       77  KEYSTATUS                           PIC 9(004).
+       01  WS-CSV-FILENAME                     PIC X(050).
+       01  ADD-OPTION                          PIC 9(001).
+           88  ADD-OPTION-EXIT                 VALUE 3.
+       01  CATE-DUPLICATE                      PIC X(001) VALUE "N".
+           88  CATE-NAME-DUPLICATE             VALUE "Y".
+       77  CSV-COUNT                           PIC 9(005).
+
+       SCREEN SECTION.
+      ******************************************************************
+       01  CLEAR-SCREEN.
+           03 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME LINE 03 COL 50.
+           05 VALUE ALL " " PIC X(95) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 26 COL 01.
+           05 VALUE BACK-EXIT LINE 25 COL 99 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01  ADD-MENU
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0 AUTO REQUIRED.
+           03 VALUE ALL " " PIC X(50) LINE 09 COL 35.
+           03 VALUE ALL " " PIC X(50) LINE 10 COL 35.
+           03 VALUE ALL " " PIC X(50) LINE 11 COL 35.
+           03 VALUE ALL " " PIC X(50) LINE 12 COL 35.
+           03 VALUE ADD-MENU-OPTION1 LINE 10 COL 35.
+           03 VALUE ADD-MENU-OPTION2 LINE 11 COL 35.
+           03 VALUE ADD-MENU-OPTION3 LINE 12 COL 35.
+           03 VALUE ADD-MENU-CHOICE LINE 14 COL 35.
+           03 AM-OPTION PIC 9(001) LINE 14 COL PLUS 2
+               TO ADD-OPTION BLANK WHEN ZERO.
+      ******************************************************************
+       01 VIEW-CATEGORY.
+           05 VALUE ALL " " PIC X(080) LINE 7 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(080) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE SCREEN-CATEGORY-ID LINE 12 COL 15.
+           05 EDIT-CATE-ID PIC 9(003) LINE 12 COL PLUS 1
+               FROM WSCATEGORY-ID.
+           05 VALUE ADD-NAME LINE 14 COL 15.
+           05 EDIT-CATE-NAME PIC X(030) LINE 14 COL PLUS 1
+               TO WSCATEGORY-NAME REQUIRED.
+           05 VALUE ADD-DESCRIPTION LINE 16 COL 15.
+           05 EDIT-CATE-DESCRIPTION1 PIC X(050) LINE 16 COL PLUS 1
+               TO WSCATEGORY-DESCRIPTION1 REQUIRED AUTO.
+      ******************************************************************
+       01 ERROR-ZONE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 ERROR-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY1 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       01 SAVE-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE "SAVE THIS CATEGORY? (Y/N): " LINE 25 COL 10
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SAVE-IT PIC X(002) LINE 25 COL PLUS 1 TO SAVE-IT1
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 AUTO.
+      ******************************************************************
+       01 GET-CSV-NAME
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE CSV-FILENAME-PROMPT LINE 25 COL 15
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 CSV-NAME-FIELD PIC X(050) LINE 25 COL PLUS 1
+               TO WS-CSV-FILENAME AUTO.
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM WITH TEST AFTER UNTIL ADD-OPTION-EXIT
+               OR KEYSTATUS = 1003
+               MOVE ZERO TO ADD-OPTION
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               DISPLAY ADD-MENU
+               ACCEPT ADD-MENU
+               EVALUATE ADD-OPTION
+                   WHEN 1
+                       PERFORM 100-ADD-MANUALLY
+                   WHEN 2
+                       PERFORM 200-ADD-FROM-CSV
+                   WHEN 3
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE ADD-MENU-ERROR TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+               END-EVALUATE
+           END-PERFORM
+           EXIT PROGRAM.
+
+       100-ADD-MANUALLY SECTION.
+           PERFORM 105-GET-NEW-ID
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           MOVE SPACES TO WSCATEGORY-NAME WSCATEGORY-DESCRIPTION1
+           MOVE 1 TO WSCATEGORY-IS-ACTIVE
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY VIEW-CATEGORY
+           ACCEPT VIEW-CATEGORY
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           MOVE UPPER-CASE (WSCATEGORY-NAME) TO WSCATEGORY-NAME
+           PERFORM 110-CHECK-DUPLICATE-NAME
+           IF CATE-NAME-DUPLICATE THEN
+               MOVE DUPLICATE-NAME-ERROR TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+               EXIT SECTION
+           END-IF
+           PERFORM 190-CONFIRM-AND-SAVE
+       EXIT SECTION.
+
+      *> ABORTS THE PROGRAM WITH A VISIBLE MESSAGE WHEN AN INDEXED
+      *> FILE OPEN COMES BACK WITH A STATUS OTHER THAN "SUCCESS" OR
+      *> "FILE DOES NOT EXIST YET" (35), INSTEAD OF SILENTLY READING
+      *> FROM A HANDLE THAT NEVER ACTUALLY OPENED
+       090-CHECK-FILE-STATUS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           STRING ERROR-FILE-STATUS-MSG DELIMITED BY SIZE
+               FILE-ERROR-STATUS DELIMITED BY SIZE
+               INTO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM
+       EXIT SECTION.
+
+       105-GET-NEW-ID SECTION.
+           MOVE ZERO TO WSCATEGORY-ID
+           OPEN INPUT FXCATEGO
+           IF CATE-STATUS = 35 THEN
+               CLOSE FXCATEGO
+               MOVE 1 TO WSCATEGORY-ID
+               EXIT SECTION
+           END-IF
+           IF CATE-STATUS NOT = ZERO THEN
+               MOVE CATE-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           MOVE 1 TO CATEGORY-ID
+           START FXCATEGO KEY IS GREATER OR EQUAL CATEGORY-ID
+               INVALID KEY
+                   MOVE 1 TO WSCATEGORY-ID
+           END-START
+           MOVE "N" TO CATE-EOF-FLAG
+           IF WSCATEGORY-ID NOT EQUAL 1 THEN
+               PERFORM UNTIL EOFCATEGORY
+                   READ FXCATEGO NEXT RECORD
+                       AT END SET EOFCATEGORY TO TRUE
+                       NOT AT END
+                           MOVE CATEGORY-ID TO WSCATEGORY-ID
+                   END-READ
+               END-PERFORM
+               ADD 1 TO WSCATEGORY-ID
+           END-IF
+           MOVE "N" TO CATE-EOF-FLAG
+           CLOSE FXCATEGO
+       EXIT SECTION.
+
+       110-CHECK-DUPLICATE-NAME SECTION.
+           MOVE "N" TO CATE-DUPLICATE
+           OPEN INPUT FXCATEGO
+           IF CATE-STATUS = 35 THEN
+               CLOSE FXCATEGO
+               EXIT SECTION
+           END-IF
+           IF CATE-STATUS NOT = ZERO THEN
+               MOVE CATE-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           MOVE 1 TO CATEGORY-ID
+           START FXCATEGO KEY IS GREATER OR EQUAL CATEGORY-ID
+               INVALID KEY
+                   CLOSE FXCATEGO
+                   EXIT SECTION
+           END-START
+           MOVE "N" TO CATE-EOF-FLAG
+           PERFORM UNTIL EOFCATEGORY
+               READ FXCATEGO NEXT RECORD
+                   AT END SET EOFCATEGORY TO TRUE
+                   NOT AT END
+                       IF CATEGORY-NAME EQUAL WSCATEGORY-NAME THEN
+                           MOVE "Y" TO CATE-DUPLICATE
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE "N" TO CATE-EOF-FLAG
+           CLOSE FXCATEGO
+       EXIT SECTION.
+
+       190-CONFIRM-AND-SAVE SECTION.
+           PERFORM WITH TEST AFTER UNTIL SAVE-IT1-VALID
+               DISPLAY SAVE-SCREEN
+               ACCEPT SAVE-SCREEN
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+           END-PERFORM
+           IF SAVE-IT1-YES THEN
+               PERFORM 195-STAMP-AUDIT
+               OPEN I-O FXCATEGO
+               IF CATE-STATUS = 35 THEN
+                   CLOSE FXCATEGO
+                   OPEN OUTPUT FXCATEGO
+               ELSE
+                   IF CATE-STATUS NOT = ZERO THEN
+                       MOVE CATE-STATUS TO FILE-ERROR-STATUS
+                       PERFORM 090-CHECK-FILE-STATUS
+                   END-IF
+               END-IF
+               WRITE CATEGORY-DETAILS FROM WSCATEGORY-DETAILS
+                   INVALID KEY
+                       MOVE ID-ERROR-TEXT1 TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+                   NOT INVALID KEY
+                       MOVE CONFIRM-RECORD TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+               END-WRITE
+               CLOSE FXCATEGO
+           END-IF
+       EXIT SECTION.
+
+      *> STAMPS WHO SAVED THE RECORD AND WHEN, SO THAT EVERY CATEGORY ON
+      *> FILE CARRIES AN AUDIT TRAIL, THE SAME FROM-ENVIRONMENT/CURRENT-
+      *> DATE APPROACH USED BY RISADD FOR RIS-EFF-DATE
+       195-STAMP-AUDIT SECTION.
+           ACCEPT WSCATEGORY-LAST-BY FROM ENVIRONMENT "USER"
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WSCATEGORY-LAST-DATE
+       EXIT SECTION.
+
+       200-ADD-FROM-CSV SECTION.
+           MOVE SPACES TO WS-CSV-FILENAME
+           DISPLAY GET-CSV-NAME
+           ACCEPT GET-CSV-NAME
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           OPEN INPUT CSVFILE
+           IF CSV-STATUS NOT = "00" THEN
+               MOVE CSV-FILE-ERROR TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+               EXIT SECTION
+           END-IF
+           MOVE ZERO TO CSV-COUNT
+           OPEN I-O FXCATEGO
+           IF CATE-STATUS = 35 THEN
+               CLOSE FXCATEGO
+               OPEN OUTPUT FXCATEGO
+           ELSE
+               IF CATE-STATUS NOT = ZERO THEN
+                   MOVE CATE-STATUS TO FILE-ERROR-STATUS
+                   PERFORM 090-CHECK-FILE-STATUS
+               END-IF
+           END-IF
+           PERFORM UNTIL CSV-STATUS = "10"
+               READ CSVFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 210-PARSE-CSV-LINE
+                       CLOSE FXCATEGO
+                       PERFORM 110-CHECK-DUPLICATE-NAME
+                       OPEN I-O FXCATEGO
+                       IF CATE-STATUS NOT = ZERO THEN
+                           MOVE CATE-STATUS TO FILE-ERROR-STATUS
+                           PERFORM 090-CHECK-FILE-STATUS
+                       END-IF
+                       IF NOT CATE-NAME-DUPLICATE
+                           PERFORM 105-GET-NEW-ID-FROM-IO
+                           PERFORM 195-STAMP-AUDIT
+                           WRITE CATEGORY-DETAILS
+                               FROM WSCATEGORY-DETAILS
+                               INVALID KEY
+                                   CONTINUE
+                               NOT INVALID KEY
+                                   ADD 1 TO CSV-COUNT
+                           END-WRITE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FXCATEGO
+           CLOSE CSVFILE
+           MOVE CSV-IMPORT-DONE TO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+       EXIT SECTION.
+
+       105-GET-NEW-ID-FROM-IO SECTION.
+      *    THE CATEGORY FILE IS ALREADY OPEN I-O DURING CSV IMPORT
+           MOVE 1 TO CATEGORY-ID
+           START FXCATEGO KEY IS GREATER OR EQUAL CATEGORY-ID
+               INVALID KEY
+                   MOVE 1 TO WSCATEGORY-ID
+           END-START
+           MOVE "N" TO CATE-EOF-FLAG
+           IF WSCATEGORY-ID NOT EQUAL 1 THEN
+               PERFORM UNTIL EOFCATEGORY
+                   READ FXCATEGO NEXT RECORD
+                       AT END SET EOFCATEGORY TO TRUE
+                       NOT AT END
+                           MOVE CATEGORY-ID TO WSCATEGORY-ID
+                   END-READ
+               END-PERFORM
+               ADD 1 TO WSCATEGORY-ID
+           END-IF
+           MOVE "N" TO CATE-EOF-FLAG
+       EXIT SECTION.
+
+       210-PARSE-CSV-LINE SECTION.
+           MOVE 1 TO WSCATEGORY-IS-ACTIVE
+           MOVE SPACES TO WSCATEGORY-NAME WSCATEGORY-DESCRIPTION1
+           UNSTRING CSV-LINE DELIMITED BY ","
+               INTO WSCATEGORY-NAME WSCATEGORY-DESCRIPTION1
+           MOVE UPPER-CASE (WSCATEGORY-NAME) TO WSCATEGORY-NAME
+           MOVE UPPER-CASE (WSCATEGORY-DESCRIPTION1)
+               TO WSCATEGORY-DESCRIPTION1
+       EXIT SECTION.
+       END PROGRAM CATADD.
