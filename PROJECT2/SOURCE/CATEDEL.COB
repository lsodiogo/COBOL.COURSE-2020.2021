@@ -29,6 +29,18 @@
                    RECORD KEY IS DEL-CATEGORY-ID
                    FILE STATUS DEL-CATE-STATUS.
 
+               SELECT FXINGRED ASSIGN TO "FXINGREDS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS INGREDS-ID
+                   FILE STATUS INGRED-STATUS.
+
+               SELECT FXSANDWICH ASSIGN TO "FXSANDWICHES"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SANDWICH-ID
+                   FILE STATUS SAND-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
            FD FXCATEGO.
@@ -37,6 +49,12 @@
            FD FXCATEGODEL.
            COPY DELCATEGORYFX.
 
+           FD FXINGRED.
+           COPY FD-INGREDSFX.
+
+           FD FXSANDWICH.
+           COPY FD-SANDWICH.
+
        WORKING-STORAGE SECTION.
 
            COPY CONSTANTS-CTM.
@@ -47,13 +65,19 @@
            05 WSCATEGORY-DESCRIPTION.
                10 WSCATEGORY-DESCRIPTION1      PIC X(050).
            05 WSCATEGORY-IS-ACTIVE             PIC 9(001).
+           05 WSCATEGORY-LAST-BY               PIC X(008).
+           05 WSCATEGORY-LAST-DATE             PIC 9(008).
 
        01  DELETE-CATE                         PIC X(002).
            88 DELETE-CATE-VALID                VALUE "Y" "y" "N" "n" "S"
                                                        "s".
+       01  VIEW-OPTION                         PIC 9(002).
+           88 VIEW-VALID-OPTION                VALUE 1 THRU 3.
        77  DUMMY                               PIC X(001).
        77  CATE-STATUS                         PIC 9(002).
        77  DEL-CATE-STATUS                     PIC 9(002).
+       77  INGRED-STATUS                       PIC 9(002).
+       77  SAND-STATUS                         PIC 9(002).
        77  KEYSTATUS                           PIC 9(004).
        77  FXKEY-STATUS                        PIC 9(002).
        01  GET-VALID-ID                        PIC 9(003).
@@ -64,6 +88,17 @@
        77 ICOL                                 PIC 9(002).
        77 EOF                                  PIC X(001).
        77 TRUE-YES                             PIC X(001).
+       77 DEPENDENT-COUNT                      PIC 9(003).
+       77 DEPENDENT-SAND-COUNT                 PIC 9(003).
+       77 FILE-ERROR-STATUS                    PIC 9(002).
+
+      *> REMEMBERS WHICH PAGE OF THE LIST THE OPERATOR WAS LOOKING AT,
+      *> SO THAT RE-ENTERING 100-CATEGORIES-LIST (E.G. AFTER TYPING AN
+      *> ID THAT DOES NOT EXIST) RESUMES ON THAT PAGE INSTEAD OF
+      *> JUMPING BACK TO PAGE ONE
+       77 SAVED-CATEGORY-ID                    PIC 9(003) VALUE 1.
+       01 LIST-REENTRY-FLAG                    PIC X(001) VALUE "N".
+           88 LIST-REENTRY-YES                 VALUE "Y".
 
 
        SCREEN SECTION.
@@ -84,6 +119,21 @@
            05 VALUE ALL " " PIC X(23) LINE 25 COL 98.
            05 VALUE ALL " " PIC X(23) LINE 26 COL 98.
            05 VALUE BACK-EXIT LINE 25 COL 99 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01 MANAGE-MENU-SCREEN
+           BACKGROUND-COLOR 7, FOREGROUND-COLOR 0, AUTO, REQUIRED.
+           05 VALUE ALL " " PIC X(50) LINE 09 COL 35.
+           05 VALUE ALL " " PIC X(50) LINE 10 COL 35.
+           05 VALUE ALL " " PIC X(50) LINE 11 COL 35.
+           05 VALUE ALL " " PIC X(50) LINE 12 COL 35.
+           05 VALUE ALL " " PIC X(50) LINE 13 COL 35.
+           05 VALUE ALL " " PIC X(50) LINE 14 COL 35.
+           05 VALUE MANAGE-MENU-OPTION1 LINE 11 COL 35.
+           05 VALUE MANAGE-MENU-OPTION2 LINE 12 COL 35.
+           05 VALUE MANAGE-MENU-OPTION3 LINE 13 COL 35.
+           05 VALUE MANAGE-MENU-CHOICE LINE 16 COL 36 REVERSE-VIDEO.
+           05 VMS-OPTION PIC 9(002) LINE 16 COL PLUS 1 TO VIEW-OPTION
+               BLANK WHEN ZERO REVERSE-VIDEO.
       ******************************************************************
        01 VIEW-CATEGORY.
            05 VALUE ALL " " PIC X(080) LINE 7 COL 08
@@ -127,6 +177,14 @@
            05 VALUE ADD-DESCRIPTION LINE 16 COL 15.
            05 REG-CATE-DESCRIPTION1 PIC X(050) LINE 16 COL PLUS 1
                FROM WSCATEGORY-DESCRIPTION1 REQUIRED AUTO.
+           05 VALUE DEPENDENT-COUNT-MSG LINE 19 COL 15
+               FOREGROUND-COLOR 5.
+           05 DEPENDENT-COUNT-DISPLAY PIC ZZ9 LINE 19 COL PLUS 1
+               FROM DEPENDENT-COUNT FOREGROUND-COLOR 5.
+           05 VALUE DEPENDENT-SAND-COUNT-MSG LINE 20 COL 15
+               FOREGROUND-COLOR 5.
+           05 DEPENDENT-SAND-COUNT-DISPLAY PIC ZZ9 LINE 20 COL PLUS 1
+               FROM DEPENDENT-SAND-COUNT FOREGROUND-COLOR 5.
 
 
       ******************************************************************
@@ -252,21 +310,65 @@
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM 110-CHECK-IF-DEL-FILE-EXISTS
-           MOVE SPACE TO CATEEXIST
-           PERFORM UNTIL CATEEXIST-YES
-               PERFORM 100-CATEGORIES-LIST
-               IF TRUE-YES = "Y" OR KEYSTATUS = 1003 THEN
+           PERFORM WITH TEST AFTER UNTIL VIEW-OPTION = 3
+               MOVE ZERO TO VMS-OPTION VIEW-OPTION
+               DISPLAY CLEAR-SCREEN MAIN-SCREEN
+               ACCEPT MANAGE-MENU-SCREEN
+               IF KEYSTATUS = 1003 THEN
                    EXIT PROGRAM
                END-IF
-               PERFORM 105-CHECK-IF-CATEID-EXISTS
-               IF KEYSTATUS = 1003
+               IF NOT VIEW-VALID-OPTION
+                   MOVE MANAGE-MENU-ERROR TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+                   IF KEYSTATUS = 1003 THEN
+                       EXIT PROGRAM
+                   END-IF
+               END-IF
+               PERFORM 010-EVALUATE-MANAGE-MENU
+               IF KEYSTATUS = 1003 THEN
                    EXIT PROGRAM
                END-IF
            END-PERFORM
-           PERFORM 120-DELETE-CATEGORY
            EXIT PROGRAM.
 
+      *> DISPATCHES THE TOP-LEVEL CATEGORY MANAGEMENT MENU. OPTION 1 IS
+      *> THIS PROGRAM'S ORIGINAL DELETE FLOW; OPTION 2 CALLS CATADD,
+      *> WHICH HAD NO MENU HOME OF ITS OWN
+       010-EVALUATE-MANAGE-MENU SECTION.
+           EVALUATE VIEW-OPTION
+               WHEN 1
+                   PERFORM 110-CHECK-IF-DEL-FILE-EXISTS
+                   MOVE SPACE TO CATEEXIST
+                   PERFORM UNTIL CATEEXIST-YES
+                       PERFORM 100-CATEGORIES-LIST
+                       IF TRUE-YES = "Y" OR KEYSTATUS = 1003 THEN
+                           EXIT SECTION
+                       END-IF
+                       PERFORM 105-CHECK-IF-CATEID-EXISTS
+                       IF KEYSTATUS = 1003 THEN
+                           EXIT SECTION
+                       END-IF
+                   END-PERFORM
+                   PERFORM 120-DELETE-CATEGORY
+               WHEN 2
+                   CALL "CATADD"
+           END-EVALUATE
+       EXIT SECTION.
+
+      *> ABORTS THE PROGRAM WITH A VISIBLE MESSAGE WHEN AN INDEXED
+      *> FILE OPEN COMES BACK WITH A STATUS OTHER THAN "SUCCESS" OR
+      *> "FILE DOES NOT EXIST YET" (35), INSTEAD OF SILENTLY READING
+      *> FROM A HANDLE THAT NEVER ACTUALLY OPENED
+       090-CHECK-FILE-STATUS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           STRING ERROR-FILE-STATUS-MSG DELIMITED BY SIZE
+               FILE-ERROR-STATUS DELIMITED BY SIZE
+               INTO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM
+       EXIT SECTION.
+
        100-CATEGORIES-LIST SECTION.
            OPEN INPUT FXCATEGO
            IF CATE-STATUS = 35 THEN
@@ -276,6 +378,10 @@
                MOVE "Y" TO TRUE-YES
                EXIT SECTION
            ELSE
+               IF CATE-STATUS NOT = ZERO THEN
+                   MOVE CATE-STATUS TO FILE-ERROR-STATUS
+                   PERFORM 090-CHECK-FILE-STATUS
+               END-IF
                CLOSE FXCATEGO
            END-IF
            DISPLAY CLEAR-SCREEN
@@ -283,8 +389,18 @@
            DISPLAY LIST-FRAME
            MOVE ZEROES TO NEW-CATEID
            MOVE SPACES TO TRUE-YES
-           MOVE 1 TO CATEGORY-ID
+           IF LIST-REENTRY-YES
+               MOVE SAVED-CATEGORY-ID TO CATEGORY-ID
+           ELSE
+               MOVE 1 TO CATEGORY-ID
+               MOVE 1 TO SAVED-CATEGORY-ID
+               MOVE "Y" TO LIST-REENTRY-FLAG
+           END-IF
            OPEN INPUT FXCATEGO
+           IF CATE-STATUS NOT = ZERO THEN
+               MOVE CATE-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
            START FXCATEGO KEY IS GREATER OR EQUAL CATEGORY-ID
                INVALID KEY
                    MOVE EMPTY-LIST TO ERROR-TEXT
@@ -319,6 +435,8 @@
                                DISPLAY LIST-FRAME
                                MOVE 09 TO ILIN
                                MOVE 11 TO ICOL
+                               ADD 1 TO CATEGORY-ID
+                               MOVE CATEGORY-ID TO SAVED-CATEGORY-ID
                            ELSE
                                EXIT SECTION
                            END-IF
@@ -333,6 +451,10 @@
 
        105-CHECK-IF-CATEID-EXISTS SECTION.
            OPEN INPUT FXCATEGO
+           IF CATE-STATUS NOT = ZERO AND CATE-STATUS NOT = 35 THEN
+               MOVE CATE-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
            MOVE GET-VALID-ID TO CATEGORY-ID
                READ FXCATEGO INTO WSCATEGORY-DETAILS
                    NOT INVALID KEY
@@ -353,12 +475,93 @@
                OPEN OUTPUT FXCATEGODEL
                CLOSE FXCATEGODEL
            ELSE
+               IF DEL-CATE-STATUS NOT = ZERO THEN
+                   MOVE DEL-CATE-STATUS TO FILE-ERROR-STATUS
+                   PERFORM 090-CHECK-FILE-STATUS
+               END-IF
                CLOSE FXCATEGODEL
            END-IF
        EXIT SECTION.
 
+      *> COUNTS HOW MANY INGREDIENTS STILL POINT AT THIS CATEGORY SO
+      *> THE OPERATOR SEES THE IMPACT OF THE DELETE BEFORE CONFIRMING
+      *> IT. FXINGRED HAS NO KEY ON THE CATEGORY ID, SO THIS IS A FULL
+      *> SEQUENTIAL SCAN FROM THE START OF THE FILE, THE SAME SHAPE AS
+      *> REMOVE-INGREDS' 115-CHECK-IF-INGRED-HAS-RIS
+       115-CHECK-DEPENDENT-INGREDIENTS SECTION.
+           MOVE ZERO TO DEPENDENT-COUNT
+           OPEN INPUT FXINGRED
+           IF INGRED-STATUS = 35 THEN
+               CLOSE FXINGRED
+           ELSE
+               IF INGRED-STATUS NOT = ZERO THEN
+                   MOVE INGRED-STATUS TO FILE-ERROR-STATUS
+                   PERFORM 090-CHECK-FILE-STATUS
+               END-IF
+               MOVE ZERO TO INGREDS-ID
+               START FXINGRED KEY IS GREATER OR EQUAL INGREDS-ID
+                   INVALID KEY
+                       MOVE 10 TO INGRED-STATUS
+               END-START
+               PERFORM UNTIL INGRED-STATUS = 10
+                   READ FXINGRED NEXT RECORD
+                       AT END
+                           MOVE 10 TO INGRED-STATUS
+                       NOT AT END
+                           IF INGREDS-CATEGORY-ID = WSCATEGORY-ID
+                               ADD 1 TO DEPENDENT-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FXINGRED
+           END-IF
+       EXIT SECTION.
+
+      *> COUNTS HOW MANY SANDWICHES STILL POINT AT THIS CATEGORY, THE
+      *> SAME WAY 115-CHECK-DEPENDENT-INGREDIENTS DOES FOR FXINGRED.
+      *> REPORT-INTEGRITY'S CHECK-CATEGORY-LINKS SCANS BOTH FILES
+      *> AGAINST FXCATEGORIES, SO A CATEGORY CAN BE IN USE BY EITHER
+       116-CHECK-DEPENDENT-SANDWICHES SECTION.
+           MOVE ZERO TO DEPENDENT-SAND-COUNT
+           OPEN INPUT FXSANDWICH
+           IF SAND-STATUS = 35 THEN
+               CLOSE FXSANDWICH
+           ELSE
+               IF SAND-STATUS NOT = ZERO THEN
+                   MOVE SAND-STATUS TO FILE-ERROR-STATUS
+                   PERFORM 090-CHECK-FILE-STATUS
+               END-IF
+               MOVE ZERO TO SANDWICH-ID
+               START FXSANDWICH KEY IS GREATER OR EQUAL SANDWICH-ID
+                   INVALID KEY
+                       MOVE 10 TO SAND-STATUS
+               END-START
+               PERFORM UNTIL SAND-STATUS = 10
+                   READ FXSANDWICH NEXT RECORD
+                       AT END
+                           MOVE 10 TO SAND-STATUS
+                       NOT AT END
+                           IF SANDWICH-CATEGORY-ID = WSCATEGORY-ID
+                               ADD 1 TO DEPENDENT-SAND-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FXSANDWICH
+           END-IF
+       EXIT SECTION.
+
        120-DELETE-CATEGORY SECTION.
            OPEN I-O FXCATEGO FXCATEGODEL
+           IF CATE-STATUS NOT = ZERO THEN
+               MOVE CATE-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           IF DEL-CATE-STATUS NOT = ZERO THEN
+               MOVE DEL-CATE-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           PERFORM 115-CHECK-DEPENDENT-INGREDIENTS
+           PERFORM 116-CHECK-DEPENDENT-SANDWICHES
            DISPLAY CLEAR-SCREEN
            DISPLAY MAIN-SCREEN
            DISPLAY VIEW-CATEGORY
@@ -381,6 +584,9 @@
            IF DELETE-CATE = "Y" OR "y" OR "S" OR "s" THEN
                MOVE WSCATEGORY-DETAILS TO DEL-CATEGORY-DETAILS
                MOVE ZERO TO DEL-CATEGORY-IS-ACTIVE
+               ACCEPT DEL-CATEGORY-LAST-BY FROM ENVIRONMENT "USER"
+               MOVE FUNCTION CURRENT-DATE (1:8)
+                   TO DEL-CATEGORY-LAST-DATE
                WRITE DEL-CATEGORY-DETAILS
                END-WRITE
                DELETE FXCATEGO
