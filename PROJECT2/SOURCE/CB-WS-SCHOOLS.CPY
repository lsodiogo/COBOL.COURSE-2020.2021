@@ -0,0 +1,2 @@
+       77  KEY-STATUS                           PIC 9(004).
+       77  WS-OPTION                            PIC 9(002).
