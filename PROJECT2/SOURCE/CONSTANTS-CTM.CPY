@@ -0,0 +1,65 @@
+       78  MODULE-NAME              VALUE "CATEGORIES MANAGEMENT".
+       78  BACK-EXIT                 VALUE "F3-EXIT".
+
+       78  SCREEN-CATEGORY-ID       VALUE "CATEGORY ID: ".
+       78  ADD-NAME                 VALUE "NAME: ".
+       78  ADD-DESCRIPTION          VALUE "DESCRIPTION: ".
+
+       78  LIST-FRAME1              VALUE "CATEGORY ID / NAME".
+       78  LIST-FRAME2              VALUE "F2-NEXT PAGE  F3-EXIT".
+
+       78  EMPTY-LIST               VALUE "NO CATEGORIES REGISTERED".
+       78  NO-MORE-CATEGORIES       VALUE "NO MORE CATEGORIES TO SHOW".
+       78  NEXT-PAGE                VALUE "F2-NEXT PAGE".
+
+       78  MESSAGE-GET-CATEID       VALUE "CATEGORY ID: ".
+       78  ERROR-CATEID-NO          VALUE "CATEGORY ID DOES NOT EXIST".
+       78  VIEW-CATEGORY-MENU-ERROR VALUE "INVALID OPTION, TRY AGAIN".
+
+       78  DELETE-CATEGORY
+           VALUE "DELETE THIS CATEGORY? (Y/N): ".
+       78  DELETE-YES               VALUE "CATEGORY DELETED".
+       78  DELETE-NO                VALUE "CATEGORY NOT DELETED".
+       78  DEPENDENT-COUNT-MSG
+           VALUE "INGREDIENTS USING THIS CATEGORY: ".
+       78  DEPENDENT-SAND-COUNT-MSG
+           VALUE "SANDWICHES USING THIS CATEGORY: ".
+
+       78  EMPTY-RECORDS
+           VALUE "THERE ARE NO RECORDS TO SHOW".
+       78  EMPTY-RECORDS2           VALUE "PRESS ANY KEY TO GO BACK".
+
+       01  CATE-EOF-FLAG            PIC X(001) VALUE "N".
+           88  EOFCATEGORY          VALUE "Y".
+
+       78  ADD-MENU-OPTION1
+           VALUE "1 - REGISTER CATEGORY MANUALLY".
+       78  ADD-MENU-OPTION2
+           VALUE "2 - REGISTER CATEGORY THROUGH CSV FILE".
+       78  ADD-MENU-OPTION3         VALUE "3 - BACK TO MAIN MENU".
+       78  ADD-MENU-CHOICE          VALUE "OPTION: ".
+       78  ADD-MENU-ERROR           VALUE "INVALID OPTION, TRY AGAIN".
+
+       78  CSV-FILENAME-PROMPT      VALUE "CSV FILE NAME: ".
+       78  CSV-FILE-ERROR           VALUE "COULD NOT OPEN THAT FILE".
+       78  CSV-IMPORT-DONE
+           VALUE "CSV IMPORT FINISHED, PRESS ANY KEY".
+       78  CSV-RESTART-PROMPT
+           VALUE "RESUME PREVIOUS CSV IMPORT? (Y/N): ".
+
+       78  ID-ERROR-TEXT1           VALUE "ID ALREADY EXISTS".
+       78  CONFIRM-RECORD           VALUE "RECORD SUCCESSFULLY SAVED".
+       78  DUPLICATE-NAME-ERROR
+           VALUE "A CATEGORY WITH THAT NAME ALREADY EXISTS".
+       78  ERROR-FILE-STATUS-MSG
+           VALUE "FILE ERROR, STATUS CODE: ".
+
+       01  SAVE-IT1                 PIC X(002).
+           88  SAVE-IT1-YES         VALUE "Y" "y" "S" "s".
+           88  SAVE-IT1-VALID       VALUE "Y" "y" "N" "n" "s" "S".
+
+       78  MANAGE-MENU-OPTION1      VALUE "1 - DELETE A CATEGORY".
+       78  MANAGE-MENU-OPTION2      VALUE "2 - ADD NEW CATEGORY".
+       78  MANAGE-MENU-OPTION3      VALUE "3 - BACK TO MAIN MENU".
+       78  MANAGE-MENU-CHOICE       VALUE "OPTION: ".
+       78  MANAGE-MENU-ERROR        VALUE "INVALID OPTION, TRY AGAIN".
