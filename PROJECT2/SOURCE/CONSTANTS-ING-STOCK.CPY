@@ -0,0 +1,14 @@
+       78  MODULE-NAME-REPORT       VALUE "LOW STOCK INGREDIENTS".
+       78  BACK-EXIT                VALUE "F3-EXIT".
+       78  REPORT-DONE              VALUE "REPORT DONE, PRESS ANY KEY".
+
+       78  REPORTTITLECONST         VALUE "BREADWICH".
+       78  ING-ID                   VALUE "INGREDIENT ID".
+       78  ING-NAME                 VALUE "NAME".
+       78  ING-STOCK-TITLE          VALUE "STOCK".
+       78  ING-TRESHOLD-TITLE       VALUE "THRESHOLD".
+       78  PAGECONST                VALUE "PAGE: ".
+       78  REP-DATE                 VALUE "DATE: ".
+       78  REP-TIME                 VALUE "TIME: ".
+       78  ERROR-FILE-STATUS-MSG
+           VALUE "FILE ERROR, STATUS CODE: ".
