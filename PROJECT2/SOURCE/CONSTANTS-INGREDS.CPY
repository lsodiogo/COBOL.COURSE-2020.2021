@@ -0,0 +1,80 @@
+       78  MODULE-NAME-REMOVE       VALUE "INGREDIENTS MANAGEMENT".
+       78  BACK-EXIT                 VALUE "F3-EXIT".
+
+       78  SCREEN-INGREDS-ID        VALUE "INGREDIENT ID: ".
+       78  MANUALLY-ADD-NAME        VALUE "NAME: ".
+       78  MANUALLY-ADD-DESCRIPTION VALUE "DESCRIPTION: ".
+       78  MANUALLY-ADD-UN-SUPP     VALUE "SUPPLIER UNIT: ".
+       78  MANUALLY-ADD-UN-SAND     VALUE "SANDWICH UNIT: ".
+       78  MANUALLY-ADD-TRESHOLD    VALUE "THRESHOLD: ".
+       78  MANUALLY-ADD-STOCK       VALUE "CURRENT STOCK: ".
+       78  MANUALLY-ADD-CATEGORY    VALUE "CATEGORY ID: ".
+       78  ERROR-CATEGID-NO         VALUE "CATEGORY ID DOES NOT EXIST".
+       78  MANUALLY-ADD-CONV-FACTOR VALUE "CONVERSION FACTOR: ".
+       78  MANUALLY-ADD-ALLERGEN
+           VALUE "ALLERGEN (1=YES/0=NO): ".
+       78  MANUALLY-ADD-VEGETARIAN
+           VALUE "VEGETARIAN (1=YES/0=NO): ".
+       78  MANUALLY-ADD-VEGAN
+           VALUE "VEGAN (1=YES/0=NO): ".
+
+       78  LIST-FRAME1              VALUE "INGREDIENT ID / NAME".
+       78  LIST-FRAME2              VALUE "F1-PREV  F2-NEXT  F3-EXIT".
+       78  NEXT-PAGE                VALUE "F2-NEXT PAGE".
+
+       78  MESSAGE-GET-INGREDID     VALUE "INGREDIENT ID: ".
+       78  ERROR-INGREDID-NO
+           VALUE "INGREDIENT ID DOES NOT EXIST".
+       78  VIEW-INGREDS-MENU-ERROR  VALUE "INVALID OPTION, TRY AGAIN".
+
+       78  DELETE-INGRED
+           VALUE "DELETE THIS INGREDIENT? (Y/N): ".
+       78  DELETE-YES               VALUE "INGREDIENT DELETED".
+       78  DELETE-NO                VALUE "INGREDIENT NOT DELETED".
+       78  ERROR-INGRED-HAS-RIS
+           VALUE "CANNOT DELETE, INGREDIENT HAS PRICE AGREEMENTS".
+       78  DEPENDENT-COUNT-MSG
+           VALUE "PRICE AGREEMENTS FOR THIS INGREDIENT: ".
+       78  ERROR-FILE-STATUS-MSG
+           VALUE "FILE ERROR, STATUS CODE: ".
+
+       78  EMPTY-RECORDS
+           VALUE "THERE ARE NO RECORDS TO SHOW".
+       78  EMPTY-RECORDS2           VALUE "PRESS ANY KEY TO GO BACK".
+
+       78  ADD-MENU-OPTION1
+           VALUE "1 - REGISTER INGREDIENT MANUALLY".
+       78  ADD-MENU-OPTION2
+           VALUE "2 - REGISTER INGREDIENT THROUGH CSV FILE".
+       78  ADD-MENU-OPTION3         VALUE "3 - BACK TO MAIN MENU".
+       78  ADD-MENU-CHOICE          VALUE "OPTION: ".
+       78  ADD-MENU-ERROR           VALUE "INVALID OPTION, TRY AGAIN".
+
+       78  CSV-FILENAME-PROMPT      VALUE "CSV FILE NAME: ".
+       78  CSV-FILE-ERROR           VALUE "COULD NOT OPEN THAT FILE".
+       78  CSV-IMPORT-DONE
+           VALUE "CSV IMPORT FINISHED, PRESS ANY KEY".
+
+       78  ID-ERROR-TEXT1           VALUE "ID ALREADY EXISTS".
+       78  CONFIRM-RECORD           VALUE "RECORD SUCCESSFULLY SAVED".
+       78  DUPLICATE-NAME-ERROR
+           VALUE "AN INGREDIENT WITH THAT NAME ALREADY EXISTS".
+       78  ERROR-INVALID-UNIT
+           VALUE "INVALID UNIT, USE KG G L ML UN DZ PC OR CX".
+
+       01  SAVE-IT1                 PIC X(002).
+           88  SAVE-IT1-YES         VALUE "Y" "y" "S" "s".
+           88  SAVE-IT1-VALID       VALUE "Y" "y" "N" "n" "s" "S".
+
+       78  MESSAGE-FILTER-NAME
+           VALUE "FILTER BY NAME (BLANK = ALL): ".
+
+       78  MANAGE-MENU-OPTION1      VALUE "1 - DELETE AN INGREDIENT".
+       78  MANAGE-MENU-OPTION2      VALUE "2 - ADD NEW INGREDIENT".
+       78  MANAGE-MENU-OPTION3      VALUE "3 - LOW STOCK REPORT".
+       78  MANAGE-MENU-OPTION4      VALUE "4 - MANAGE SUBSTITUTIONS".
+       78  MANAGE-MENU-OPTION5      VALUE "5 - MANAGE SANDWICHES".
+       78  MANAGE-MENU-OPTION6      VALUE "6 - DATA INTEGRITY CHECK".
+       78  MANAGE-MENU-OPTION7      VALUE "7 - BACK TO MAIN MENU".
+       78  MANAGE-MENU-CHOICE       VALUE "OPTION: ".
+       78  MANAGE-MENU-ERROR        VALUE "INVALID OPTION, TRY AGAIN".
