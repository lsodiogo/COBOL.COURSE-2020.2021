@@ -0,0 +1,31 @@
+       78  MODULE-NAME-SUB          VALUE "INGREDIENT SUBSTITUTIONS".
+       78  BACK-EXIT                VALUE "F3-EXIT".
+
+       78  ADD-MENU-OPTION1
+           VALUE "1 - REGISTER SUBSTITUTION".
+       78  ADD-MENU-OPTION2        VALUE "2 - BACK TO MAIN MENU".
+       78  ADD-MENU-CHOICE         VALUE "OPTION: ".
+       78  ADD-MENU-ERROR          VALUE "INVALID OPTION, TRY AGAIN".
+
+       78  ADD-TEXT-PRIMARY-ING     VALUE "INGREDIENT: ".
+       78  ADD-TEXT-ALT-ING         VALUE "ALTERNATE INGREDIENT: ".
+       78  ADD-TEXT-NOTES           VALUE "NOTES: ".
+
+       78  ERROR-INGRED-NO
+           VALUE "INGREDIENT ID DOES NOT EXIST".
+       78  ERROR-ALT-INGRED-NO
+           VALUE "ALTERNATE INGREDIENT ID DOES NOT EXIST".
+       78  ERROR-SAME-INGREDIENT
+           VALUE "AN INGREDIENT CANNOT SUBSTITUTE ITSELF".
+       78  ERROR-DUP-SUBSTITUTION
+           VALUE "THIS SUBSTITUTION IS ALREADY REGISTERED".
+
+       78  MESSAGE-SAVE             VALUE "RECORD SAVED".
+       78  ID-ERROR-TEXT1           VALUE "ID ALREADY EXISTS".
+       78  CONFIRM-RECORD           VALUE "RECORD SUCCESSFULLY SAVED".
+       78  ERROR-FILE-STATUS-MSG
+           VALUE "FILE ERROR, STATUS CODE: ".
+
+       01  SAVE-IT1                 PIC X(002).
+           88  SAVE-IT1-YES         VALUE "Y" "y" "S" "s".
+           88  SAVE-IT1-VALID       VALUE "Y" "y" "N" "n" "s" "S".
