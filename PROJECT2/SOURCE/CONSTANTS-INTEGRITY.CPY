@@ -0,0 +1,28 @@
+       78  MODULE-NAME-REPORT       VALUE "SYSTEM INTEGRITY CHECK".
+       78  BACK-EXIT                VALUE "F3-EXIT".
+       78  REPORT-DONE              VALUE "REPORT DONE, PRESS ANY KEY".
+
+       78  REPORTTITLECONST         VALUE "BREADWICH".
+       78  INTEG-SOURCE-TITLE       VALUE "FILE".
+       78  INTEG-KEY-TITLE          VALUE "RECORD KEY".
+       78  INTEG-PROBLEM-TITLE      VALUE "PROBLEM FOUND".
+       78  PAGECONST                VALUE "PAGE: ".
+       78  REP-DATE                 VALUE "DATE: ".
+       78  REP-TIME                 VALUE "TIME: ".
+       78  ERROR-FILE-STATUS-MSG
+           VALUE "FILE ERROR, STATUS CODE: ".
+
+       78  INTEG-ISSUES-MSG         VALUE "ISSUES FOUND: ".
+
+       78  PROB-NO-INGRED
+           VALUE "PRICE AGREEMENT HAS NO SUCH INGREDIENT".
+       78  PROB-NO-SUPPLIER
+           VALUE "PRICE AGREEMENT HAS NO SUCH SUPPLIER".
+       78  PROB-ING-NO-CATEGORY
+           VALUE "INGREDIENT HAS NO SUCH CATEGORY".
+       78  PROB-SAND-NO-CATEGORY
+           VALUE "SANDWICH HAS NO SUCH CATEGORY".
+       78  PROB-RECIPE-NO-SAND
+           VALUE "RECIPE LINE HAS NO SUCH SANDWICH".
+       78  PROB-RECIPE-NO-ING
+           VALUE "RECIPE LINE HAS NO SUCH INGREDIENT".
