@@ -0,0 +1,32 @@
+       78  MODULE-NAME-REASON       VALUE "DOWNTIME REASON CODES".
+       78  BACK-EXIT                VALUE "F3-EXIT".
+
+       78  SCREEN-REASON-ID         VALUE "REASON CODE: ".
+       78  ADD-REASON-DESCRIPTION   VALUE "DESCRIPTION: ".
+
+       78  MESSAGE-GET-REASONID     VALUE "REASON CODE: ".
+       78  ERROR-REASONID-NO
+           VALUE "REASON CODE DOES NOT EXIST".
+       78  REASON-MENU-ERROR        VALUE "INVALID OPTION, TRY AGAIN".
+
+       78  REASON-MENU-OPTION1
+           VALUE "1 - REGISTER REASON CODE".
+       78  REASON-MENU-OPTION2
+           VALUE "2 - EDIT REASON CODE".
+       78  REASON-MENU-OPTION3     VALUE "3 - BACK TO MAIN MENU".
+       78  REASON-MENU-CHOICE      VALUE "OPTION: ".
+
+       78  ID-ERROR-TEXT1           VALUE "ID ALREADY EXISTS".
+       78  CONFIRM-RECORD           VALUE "RECORD SUCCESSFULLY SAVED".
+       78  DUPLICATE-NAME-ERROR
+           VALUE "A REASON CODE WITH THAT DESCRIPTION ALREADY EXISTS".
+       78  CONFIRM-EDIT-RECORD      VALUE "REASON CODE UPDATED".
+       78  ERROR-FILE-STATUS-MSG
+           VALUE "FILE ERROR, STATUS CODE: ".
+
+       01  REAS-EOF-FLAG            PIC X(001) VALUE "N".
+           88  EOFREASON            VALUE "Y".
+
+       01  SAVE-IT1                 PIC X(002).
+           88  SAVE-IT1-YES         VALUE "Y" "y" "S" "s".
+           88  SAVE-IT1-VALID       VALUE "Y" "y" "N" "n" "s" "S".
