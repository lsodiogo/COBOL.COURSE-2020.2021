@@ -0,0 +1,18 @@
+       78  MODULE-NAME-REPORT       VALUE "EXPIRING PRICE AGREEMENTS".
+       78  BACK-EXIT                VALUE "F3-EXIT".
+       78  REPORT-DONE              VALUE "REPORT DONE, PRESS ANY KEY".
+
+       78  REPORTTITLECONST         VALUE "BREADWICH".
+       78  SUP-ID                   VALUE "SUPPLIER ID".
+       78  SUP-NAME-TITLE           VALUE "SUPPLIER".
+       78  ING-ID                   VALUE "INGREDIENT ID".
+       78  ING-NAME-TITLE           VALUE "INGREDIENT".
+       78  DATECONST                VALUE "EXPIRES".
+       78  PAGECONST                VALUE "PAGE: ".
+       78  REP-DATE                 VALUE "DATE: ".
+       78  REP-TIME                 VALUE "TIME: ".
+
+       78  ASK-DAYS-AHEAD
+           VALUE "EXPIRING WITHIN HOW MANY DAYS: ".
+       78  ERROR-FILE-STATUS-MSG
+           VALUE "FILE ERROR, STATUS CODE: ".
