@@ -0,0 +1,81 @@
+       78  MODULE-NAME-VIEW    VALUE "INGREDIENTS SUPPLIERS MANAGEMENT".
+       78  MODULE-NAME-REPORT  VALUE "INGREDIENTS SUPPLIERS REPORT".
+       78  BACK-EXIT            VALUE "F3-EXIT".
+
+       78  SEARCH-MENU-OPTION1 VALUE "1 - SEARCH VALID PRICES".
+       78  SEARCH-MENU-OPTION2 VALUE "2 - SEARCH BY INGREDIENT".
+       78  MAIN-MENU-OPTION3   VALUE "3 - PRINT REPORT".
+       78  MAIN-MENU-OPTION4   VALUE "4 - REGISTER PRICE AGREEMENT".
+       78  MAIN-MENU-OPTION5   VALUE "5 - EXPIRING PRICE AGREEMENTS".
+       78  MAIN-MENU-OPTION6   VALUE "6 - ORPHAN RECORD CHECK".
+       78  MAIN-MENU-OPTION7   VALUE "7 - NO ACTIVE SUPPLIER CHECK".
+       78  MAIN-MENU-OPTION8   VALUE "8 - STOCK RECONCILIATION REPORT".
+       78  MAIN-MENU-OPTION9   VALUE "9 - BACK TO MAIN MENU".
+       78  MAIN-MENU-CHOICE    VALUE "OPTION: ".
+       78  MAIN-MENU-ERROR     VALUE "INVALID OPTION, TRY AGAIN".
+
+       78  ORPHAN-NO-INGRED
+           VALUE "ORPHAN: INGREDIENT ID DOES NOT EXIST".
+       78  ORPHAN-NO-SUPP
+           VALUE "ORPHAN: SUPPLIER ID DOES NOT EXIST".
+       78  NO-ORPHANS-FOUND
+           VALUE "NO ORPHAN RECORDS FOUND".
+
+       78  NO-ACTIVE-SUPP-WARN
+           VALUE "NO ACTIVE SUPPLIER FOR THIS INGREDIENT".
+       78  NO-ACTIVE-SUPP-ISSUES
+           VALUE "ALL ACTIVE INGREDIENTS HAVE AN ACTIVE SUPPLIER".
+
+       78  ADD-MENU-TEXT       VALUE "SUPPLIER: ".
+       78  ADD-SUPP-NAME       VALUE "SUPPLIER NAME: ".
+       78  ADD-MENU-TEXT1      VALUE "INGREDIENT: ".
+       78  ADD-INGRED-NAME     VALUE "INGREDIENT NAME: ".
+       78  ADD-MENU-TEXT2      VALUE "PRICE: ".
+       78  ADD-MENU-TEXT3      VALUE "DATE OF VALIDITY: ".
+       78  ADD-MENU-TEXT4      VALUE "EFFECTIVE DATE: ".
+       78  ADD-TEXT-PREFERRED  VALUE "PREFERRED SUPPLIER? (Y/N): ".
+       78  ADD-TEXT-MIN-ORDER
+           VALUE "MINIMUM ORDER QUANTITY: ".
+       78  ADD-TEXT-LEAD-TIME  VALUE "LEAD TIME (DAYS): ".
+       78  ADD-TEXT-CURRENCY
+           VALUE "CURRENCY (EUR/USD/GBP): ".
+       78  ERROR-INVALID-CURRENCY
+           VALUE "INVALID CURRENCY, TRY AGAIN".
+       78  CURRENCY-TITLE      VALUE "CUR".
+
+       78  LIST-FRAME1         VALUE "SUPPLIER ID / NAME".
+       78  LIST-FRAME2         VALUE "F1-PREV  F2-NEXT  F3-EXIT".
+       78  NEXT-PAGE           VALUE "F2-NEXT PAGE".
+       78  PREVIOUS-PAGE       VALUE "F1-PREVIOUS PAGE".
+       78  LAST-PAGE           VALUE "LAST PAGE".
+
+       78  SUPP-RECORD         VALUE "SUPPLIER ID: ".
+       78  INGRED-RECORD       VALUE "INGREDIENT ID: ".
+
+       78  ERROR-SEARCH        VALUE "NO MATCHES FOUND".
+       78  NO-MORE-MATCHES     VALUE "NO MORE MATCHES TO SHOW".
+       78  ERROR-SUPPID-NO     VALUE "SUPPLIER ID DOES NOT EXIST".
+       78  ERROR-INGRED-NO     VALUE "INGREDIENT ID DOES NOT EXIST".
+
+       78  FILE-STATUS-INGREDIENTS VALUE "INGREDIENT FILE NOT FOUND".
+       78  FILE-STATUS-SUPPLIER    VALUE "SUPPLIER FILE NOT FOUND".
+
+       78  MESSAGE-SAVE        VALUE "RECORD SAVED".
+       78  PREFERRED-MARK      VALUE "PREFERRED SUPPLIER".
+       78  REPORT-DONE         VALUE "REPORT DONE, PRESS ANY KEY".
+       78  EMPTY-RECORDS
+           VALUE "THERE ARE NO RECORDS TO SHOW".
+       78  EMPTY-RECORDS2      VALUE "PRESS ANY KEY TO GO BACK".
+
+      *> REPORT-RIS CONSTANTS
+       78  REPORTTITLECONST    VALUE "BREADWICH".
+       78  SUP-ID              VALUE "SUPPLIER ID".
+       78  ING-ID              VALUE "INGREDIENT ID".
+       78  PRICE               VALUE "PRICE".
+       78  DATECONST           VALUE "DATE OF VALIDITY".
+       78  EFFDATECONST        VALUE "EFFECTIVE DATE".
+       78  PAGECONST           VALUE "PAGE: ".
+       78  REP-DATE            VALUE "DATE: ".
+       78  REP-TIME            VALUE "TIME: ".
+       78  ERROR-FILE-STATUS-MSG
+           VALUE "FILE ERROR, STATUS CODE: ".
