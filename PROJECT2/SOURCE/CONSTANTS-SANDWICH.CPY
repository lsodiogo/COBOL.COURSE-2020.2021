@@ -0,0 +1,30 @@
+       78  MODULE-NAME-SANDWICH     VALUE "SANDWICH RECIPES MANAGEMENT".
+       78  BACK-EXIT                VALUE "F3-EXIT".
+
+       78  ADD-MENU-OPTION1
+           VALUE "1 - REGISTER SANDWICH RECIPE".
+       78  ADD-MENU-OPTION2         VALUE "2 - BACK TO MAIN MENU".
+       78  ADD-MENU-CHOICE          VALUE "OPTION: ".
+       78  ADD-MENU-ERROR           VALUE "INVALID OPTION, TRY AGAIN".
+
+       78  SCREEN-SAND-ID           VALUE "SANDWICH ID: ".
+       78  SCREEN-SAND-NAME         VALUE "NAME: ".
+       78  SCREEN-SAND-CATEGORY     VALUE "CATEGORY ID: ".
+       78  ERROR-CATEGID-NO         VALUE "CATEGORY ID DOES NOT EXIST".
+       78  DUPLICATE-NAME-ERROR
+           VALUE "A SANDWICH WITH THAT NAME ALREADY EXISTS".
+       78  ID-ERROR-TEXT1           VALUE "ID ALREADY EXISTS".
+       78  CONFIRM-RECORD           VALUE "RECORD SUCCESSFULLY SAVED".
+
+       78  SCREEN-RECIPE-ING        VALUE "INGREDIENT ID: ".
+       78  SCREEN-RECIPE-QTY        VALUE "QUANTITY: ".
+       78  ERROR-INGRED-NO
+           VALUE "INGREDIENT ID DOES NOT EXIST".
+       78  ERROR-DUP-RECIPE-LINE
+           VALUE "THAT INGREDIENT IS ALREADY PART OF THIS RECIPE".
+       78  CONFIRM-RECIPE-LINE      VALUE "INGREDIENT ADDED TO RECIPE".
+       78  ADD-ANOTHER-PROMPT
+           VALUE "ADD ANOTHER INGREDIENT TO THIS RECIPE? (Y/N): ".
+
+       78  ERROR-FILE-STATUS-MSG
+           VALUE "FILE ERROR, STATUS CODE: ".
