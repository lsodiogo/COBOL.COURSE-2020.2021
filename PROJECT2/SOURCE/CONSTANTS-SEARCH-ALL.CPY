@@ -0,0 +1,22 @@
+       78  MODULE-NAME-SEARCH-ALL   VALUE "COMBINED NAME SEARCH".
+       78  BACK-EXIT                VALUE "F3-EXIT".
+
+       78  SEARCH-ALL-PROMPT
+           VALUE "NAME CONTAINS (BLANK = LIST ALL): ".
+
+       78  LIST-FRAME1              VALUE "FILE / ID / NAME".
+       78  LIST-FRAME2              VALUE "F2-NEXT PAGE  F3-EXIT".
+       78  NEXT-PAGE                VALUE "F2-NEXT PAGE".
+       78  PREVIOUS-PAGE            VALUE "F1-PREVIOUS PAGE".
+       78  LAST-PAGE                VALUE "LAST PAGE".
+
+       78  SOURCE-SUPPLIER          VALUE "SUPPLIER".
+       78  SOURCE-INGREDIENT        VALUE "INGREDIENT".
+       78  SOURCE-CATEGORY          VALUE "CATEGORY".
+
+       78  EMPTY-RECORDS
+           VALUE "NO SUPPLIERS, INGREDIENTS OR CATEGORIES MATCH".
+       78  EMPTY-RECORDS2           VALUE "PRESS ANY KEY TO GO BACK".
+
+       78  ERROR-FILE-STATUS-MSG
+           VALUE "FILE ERROR, STATUS CODE: ".
