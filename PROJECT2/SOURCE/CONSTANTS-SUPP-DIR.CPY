@@ -0,0 +1,17 @@
+       78  MODULE-NAME-REPORT       VALUE "SUPPLIER DIRECTORY".
+       78  BACK-EXIT                VALUE "F3-EXIT".
+       78  REPORT-DONE              VALUE "REPORT DONE, PRESS ANY KEY".
+
+       78  REPORTTITLECONST         VALUE "BREADWICH".
+       78  SUP-ID                   VALUE "SUPPLIER ID".
+       78  SUP-NAME                 VALUE "NAME".
+       78  SUP-TOWN-TITLE           VALUE "TOWN".
+       78  SUP-PHONE-TITLE          VALUE "PHONE".
+       78  SUP-ACTIVE-TITLE         VALUE "STATUS".
+       78  SUP-ACTIVE-YES           VALUE "ACTIVE".
+       78  SUP-ACTIVE-NO            VALUE "INACTIVE".
+       78  PAGECONST                VALUE "PAGE: ".
+       78  REP-DATE                 VALUE "DATE: ".
+       78  REP-TIME                 VALUE "TIME: ".
+       78  ERROR-FILE-STATUS-MSG
+           VALUE "FILE ERROR, STATUS CODE: ".
