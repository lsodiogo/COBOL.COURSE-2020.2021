@@ -0,0 +1,19 @@
+       78  MODULE-NAME-REPORT       VALUE "SUPPLIER SPEND SUMMARY".
+       78  BACK-EXIT                VALUE "F3-EXIT".
+       78  REPORT-DONE              VALUE "REPORT DONE, PRESS ANY KEY".
+
+       78  REPORTTITLECONST         VALUE "BREADWICH".
+       78  SUP-ID                   VALUE "SUPPLIER ID".
+       78  SUP-NAME-TITLE           VALUE "SUPPLIER".
+       78  AGREEMENT-COUNT-TITLE    VALUE "AGREEMENTS".
+       78  TOTAL-SPEND-TITLE        VALUE "ESTIMATED SPEND".
+       78  PAGECONST                VALUE "PAGE: ".
+       78  REP-DATE                 VALUE "DATE: ".
+       78  REP-TIME                 VALUE "TIME: ".
+
+       78  ASK-PERIOD-TYPE
+           VALUE "WEEKLY OR MONTHLY SUMMARY (W/M): ".
+       78  ERROR-INVALID-PERIOD
+           VALUE "INVALID OPTION, TRY AGAIN".
+       78  ERROR-FILE-STATUS-MSG
+           VALUE "FILE ERROR, STATUS CODE: ".
