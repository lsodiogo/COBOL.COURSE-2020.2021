@@ -94,3 +94,18 @@
            VALUE "THERE IS NO REGISTERS RECORDED IN THIS FILE".
        78  EMPTY-RECORDS2 VALUE "PRESS ANY KEY TO CONTINUE".
        78  ERROR-ALPHABETIC VALUE "FIRST CHARACTER MUST BE ALPHABETIC".
+       78  CSV-FILENAME-PROMPT VALUE "CSV FILE NAME: ".
+       78  CSV-FILE-ERROR      VALUE "COULD NOT OPEN THAT FILE".
+       78  CSV-IMPORT-DONE
+           VALUE "CSV IMPORT FINISHED, PRESS ANY KEY".
+       78  CSV-RESTART-PROMPT
+           VALUE "RESUME PREVIOUS CSV IMPORT? (Y/N): ".
+       78  ERROR-FILE-STATUS-MSG
+           VALUE "FILE ERROR, STATUS CODE: ".
+
+       01  SCHOOL-EOF-FLAG     PIC X(001) VALUE "N".
+           88  EOFSCHOOL       VALUE "Y".
+
+       01  SAVE-IT1            PIC X(002).
+           88  SAVE-IT1-YES    VALUE "Y" "y" "S" "s".
+           88  SAVE-IT1-VALID  VALUE "Y" "y" "N" "n" "s" "S".
