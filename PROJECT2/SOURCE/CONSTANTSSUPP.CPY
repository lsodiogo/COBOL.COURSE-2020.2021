@@ -0,0 +1,128 @@
+       78  MODULE-NAME             VALUE "SUPPLIERS MANAGEMENT".
+       78  BACK-EXIT                VALUE "F3-EXIT".
+
+       78  VIEW-MENU-OPTION1        VALUE "1 - VIEW ALL SUPPLIERS".
+       78  VIEW-MENU-OPTION2
+           VALUE "2 - VIEW A SPECIFIC SUPPLIER".
+       78  VIEW-MENU-OPTION3
+           VALUE "3 - TOGGLE ACTIVE ONLY FILTER".
+       78  VIEW-MENU-OPTION4
+           VALUE "4 - PRINT SUPPLIER DIRECTORY".
+       78  VIEW-MENU-OPTION5        VALUE "5 - SEARCH BY NAME".
+       78  VIEW-MENU-OPTION6        VALUE "6 - REGISTER NEW SUPPLIER".
+       78  VIEW-MENU-OPTION7
+           VALUE "7 - SUPPLIER SPEND REPORT".
+       78  VIEW-MENU-OPTION8        VALUE "8 - BACK TO MAIN MENU".
+       78  VIEW-MENU-CHOICE         VALUE "OPTION: ".
+       78  VIEW-SUPPLIER-MENU-ERROR
+           VALUE "INVALID OPTION, TRY AGAIN".
+
+       78  VIEW-FILTER-ACTIVE       VALUE "FILTER: ACTIVE ONLY".
+       78  VIEW-FILTER-ALL          VALUE "FILTER: ALL SUPPLIERS".
+
+       78  SEARCH-NAME-PROMPT
+           VALUE "SUPPLIER NAME STARTS WITH: ".
+       78  NO-NAME-MATCHES
+           VALUE "NO SUPPLIERS MATCH THAT NAME".
+       78  SEARCH-NAME-NEXT-ONE
+           VALUE "PRESS ANY KEY FOR THE NEXT MATCH".
+
+       78  EMPTY-LIST               VALUE "NO SUPPLIERS REGISTERED".
+       78  NO-MORE-SUPPLIERS        VALUE "NO MORE SUPPLIERS TO SHOW".
+       78  NEXT-PAGE                VALUE "F2-NEXT PAGE".
+       78  ERROR-SUPPID-NO          VALUE "SUPPLIER ID DOES NOT EXIST".
+
+       78  MESSAGE-GET-SUPPID       VALUE "SUPPLIER ID: ".
+       78  SCREEN-SUPPLIER-ID       VALUE "SUPPLIER ID: ".
+
+       78  VIEW-ALL-SUPP-NEXT-ONE
+           VALUE "PRESS ANY KEY FOR THE NEXT SUPPLIER".
+       78  VIEW-SPECIFIC            VALUE "PRESS ANY KEY TO CONTINUE".
+
+       78  EMPTY-RECORDS
+           VALUE "THERE ARE NO RECORDS TO SHOW".
+       78  EMPTY-RECORDS2           VALUE "PRESS ANY KEY TO GO BACK".
+
+       78  LIST-FRAME1              VALUE "SUPPLIER ID / NAME".
+       78  LIST-FRAME2              VALUE "F2-NEXT PAGE  F3-EXIT".
+
+       78  MANUALLY-ADD-NAME        VALUE "NAME: ".
+       78  MANUALLY-ADD-DESCRIPTION
+           VALUE "DESCRIPTION: ".
+       78  MANUALLY-ADD-ADDRESS     VALUE "ADDRESS: ".
+       78  MANUALLY-ADD-POSTAL-CODE
+           VALUE "POSTAL CODE: ".
+       78  MANUALLY-ADD-TOWN        VALUE "TOWN: ".
+       78  MANUALLY-ADD-EMAIL1      VALUE "EMAIL 1: ".
+       78  MANUALLY-ADD-EMAIL2      VALUE "EMAIL 2: ".
+       78  MANUALLY-ADD-EMAIL3      VALUE "EMAIL 3: ".
+       78  MANUALLY-ADD-PHONE1      VALUE "PHONE 1: ".
+       78  MANUALLY-ADD-PHONE2      VALUE "PHONE 2: ".
+       78  MANUALLY-ADD-PHONE3      VALUE "PHONE 3: ".
+
+       78  WHAT-TO-EDIT             VALUE "WHAT DO YOU WANT TO EDIT?".
+       78  EDIT1                    VALUE "1 - NAME".
+       78  EDIT2                    VALUE "2 - DESCRIPTION".
+       78  EDIT3                    VALUE "3 - ADDRESS".
+       78  EDIT4                    VALUE "4 - POSTAL CODE".
+       78  EDIT5                    VALUE "5 - TOWN".
+       78  EDIT6                    VALUE "6 - EMAIL".
+       78  EDIT7                    VALUE "7 - PHONE".
+       78  EDIT8                    VALUE "8 - ACTIVE/INACTIVE STATUS".
+       78  EDIT9                    VALUE "9 - BACK".
+       78  CHOOSE                   VALUE "OPTION: ".
+
+       78  MESSAGE-NAME             VALUE "NEW NAME: ".
+       78  MESSAGE-DESCRIPTION      VALUE "NEW DESCRIPTION: ".
+       78  MESSAGE-ADDRESS          VALUE "NEW ADDRESS: ".
+       78  MESSAGE-POSTAL-CODE      VALUE "NEW POSTAL CODE: ".
+       78  MESSAGE-TOWN             VALUE "NEW TOWN: ".
+       78  MESSAGE-EMAIL            VALUE "NEW EMAIL: ".
+       78  MESSAGE-PHONE            VALUE "NEW PHONE: ".
+
+       78  ERROR-NAME               VALUE "INVALID NAME, TRY AGAIN".
+       78  ERROR-DESCRIPTION
+           VALUE "INVALID DESCRIPTION, TRY AGAIN".
+       78  ERROR-POSTAL-CODE
+           VALUE "INVALID POSTAL CODE, TRY AGAIN".
+       78  ERROR-TOWN               VALUE "INVALID TOWN, TRY AGAIN".
+       78  ERROR-EMAIL              VALUE "INVALID EMAIL, TRY AGAIN".
+       78  ERROR-PHONE              VALUE "INVALID PHONE, TRY AGAIN".
+       78  WARNING-DUP-PHONE
+           VALUE "WARNING: ANOTHER SUPPLIER HAS THIS PHONE NUMBER".
+
+       01  SUPP-EOF-FLAG            PIC X(001) VALUE "N".
+           88  EOFSUPPLIER          VALUE "Y".
+
+       78  ADD-MENU-OPTION1
+           VALUE "1 - REGISTER SUPPLIER MANUALLY".
+       78  ADD-MENU-OPTION2
+           VALUE "2 - REGISTER SUPPLIER THROUGH CSV FILE".
+       78  ADD-MENU-OPTION3         VALUE "3 - BACK TO MAIN MENU".
+       78  ADD-MENU-CHOICE          VALUE "OPTION: ".
+       78  ADD-MENU-ERROR           VALUE "INVALID OPTION, TRY AGAIN".
+
+       78  CSV-FILENAME-PROMPT      VALUE "CSV FILE NAME: ".
+       78  CSV-FILE-ERROR           VALUE "COULD NOT OPEN THAT FILE".
+       78  CSV-IMPORT-DONE
+           VALUE "CSV IMPORT FINISHED, PRESS ANY KEY".
+
+       78  ID-ERROR-TEXT1           VALUE "ID ALREADY EXISTS".
+       78  CONFIRM-RECORD           VALUE "RECORD SUCCESSFULLY SAVED".
+
+       78  MESSAGE-ACTIVE-STATUS
+           VALUE "DEACTIVATE THIS SUPPLIER? (Y/N): ".
+       78  ERROR-OPEN-RIS-AGREEMENT
+           VALUE "CANNOT DEACTIVATE, OPEN PRICE AGREEMENTS EXIST".
+       78  STATUS-CHANGED           VALUE "SUPPLIER STATUS UPDATED".
+       78  ERROR-FILE-STATUS-MSG
+           VALUE "FILE ERROR, STATUS CODE: ".
+
+       78  DELETE-SUPPLIER
+           VALUE "DELETE THIS SUPPLIER? (Y/N): ".
+       78  DELETE-YES               VALUE "SUPPLIER DELETED".
+       78  DELETE-NO                VALUE "SUPPLIER NOT DELETED".
+       78  DEPENDENT-COUNT-MSG
+           VALUE "PRICE AGREEMENTS FOR THIS SUPPLIER: ".
+       78  ERROR-SUPPLIER-HAS-RIS
+           VALUE "CANNOT DELETE, OPEN PRICE AGREEMENTS EXIST".
