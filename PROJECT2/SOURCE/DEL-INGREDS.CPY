@@ -0,0 +1,16 @@
+       01  DEL-INGREDS-DETAILS.
+           05  DEL-INGREDS-ID               PIC 9(003).
+           05  DEL-INGREDS-NAME             PIC X(030).
+           05  DEL-INGREDS-DESCRIPTION      PIC X(050).
+           05  DEL-INGREDS-UNIT-SUPPLIER    PIC X(003).
+           05  DEL-INGREDS-UNIT-SANDWICH    PIC X(003).
+           05  DEL-INGREDS-TRESHOLD         PIC 9(003).
+           05  DEL-INGREDS-STOCK            PIC 9(005).
+           05  DEL-INGREDS-IS-ACTIVE        PIC 9(001).
+           05  DEL-INGREDS-CATEGORY-ID      PIC 9(003).
+           05  DEL-INGREDS-CONV-FACTOR      PIC 9(003)V99.
+           05  DEL-INGREDS-IS-ALLERGEN      PIC 9(001).
+           05  DEL-INGREDS-IS-VEGETARIAN    PIC 9(001).
+           05  DEL-INGREDS-IS-VEGAN         PIC 9(001).
+           05  DEL-INGREDS-LAST-BY          PIC X(008).
+           05  DEL-INGREDS-LAST-DATE        PIC 9(008).
