@@ -0,0 +1,8 @@
+       01  DEL-CATEGORY-DETAILS.
+           05  DEL-CATEGORY-ID              PIC 9(003).
+           05  DEL-CATEGORY-NAME            PIC X(030).
+           05  DEL-CATEGORY-DESCRIPTION.
+               10  DEL-CATEGORY-DESCRIPTION1 PIC X(050).
+           05  DEL-CATEGORY-IS-ACTIVE       PIC 9(001).
+           05  DEL-CATEGORY-LAST-BY         PIC X(008).
+           05  DEL-CATEGORY-LAST-DATE       PIC 9(008).
