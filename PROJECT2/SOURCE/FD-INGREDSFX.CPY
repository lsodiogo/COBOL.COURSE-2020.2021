@@ -0,0 +1,16 @@
+       01  INGREDS-DETAILS.
+           05  INGREDS-ID                   PIC 9(003).
+           05  INGREDS-NAME                 PIC X(030).
+           05  INGREDS-DESCRIPTION          PIC X(050).
+           05  INGREDS-UNIT-SUPPLIER        PIC X(003).
+           05  INGREDS-UNIT-SANDWICH        PIC X(003).
+           05  INGREDS-TRESHOLD             PIC 9(003).
+           05  INGREDS-STOCK                PIC 9(005).
+           05  INGREDS-IS-ACTIVE            PIC 9(001).
+           05  INGREDS-CATEGORY-ID          PIC 9(003).
+           05  INGREDS-CONV-FACTOR          PIC 9(003)V99.
+           05  INGREDS-IS-ALLERGEN          PIC 9(001).
+           05  INGREDS-IS-VEGETARIAN        PIC 9(001).
+           05  INGREDS-IS-VEGAN             PIC 9(001).
+           05  INGREDS-LAST-BY              PIC X(008).
+           05  INGREDS-LAST-DATE            PIC 9(008).
