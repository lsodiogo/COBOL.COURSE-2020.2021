@@ -0,0 +1,7 @@
+       01  INGSUB-DETAILS.
+           05  INGSUB-ID.
+               10  INGSUB-PRIMARY-ING       PIC 9(003).
+               10  INGSUB-ALT-ING           PIC 9(003).
+           05  INGSUB-NOTES                 PIC X(050).
+           05  INGSUB-LAST-BY               PIC X(008).
+           05  INGSUB-LAST-DATE             PIC 9(008).
