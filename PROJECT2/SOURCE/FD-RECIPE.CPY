@@ -0,0 +1,7 @@
+       01  RECIPE-DETAILS.
+           05  RECIPE-ID.
+               10  RECIPE-SAND-ID           PIC 9(003).
+               10  RECIPE-ING-ID            PIC 9(003).
+           05  RECIPE-QTY                   PIC 9(003)V99.
+           05  RECIPE-LAST-BY               PIC X(008).
+           05  RECIPE-LAST-DATE             PIC 9(008).
