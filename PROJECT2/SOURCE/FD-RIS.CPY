@@ -0,0 +1,21 @@
+       01  RIS-DETAILS.
+           05  RIS-ID.
+               10  RIS-ID-ING               PIC 9(003).
+               10  RIS-ID-SUPP              PIC 9(003).
+               10  RIS-EFF-DATE.
+                   15  RIS-EFF-YEAR         PIC 9(004).
+                   15  RIS-EFF-MONTH        PIC 9(002).
+                   15  RIS-EFF-DAY          PIC 9(002).
+           05  RIS-PRICE                    PIC 9(003)V99.
+           05  DATE-VALIDITY.
+               10  DATE-YEAR                PIC 9(004).
+               10  DATE-MONTH               PIC 9(002).
+               10  DATE-DAY                 PIC 9(002).
+           05  RIS-PREFERRED                PIC X(001).
+               88  RIS-PREFERRED-YES        VALUE "Y".
+           05  RIS-LAST-BY                  PIC X(008).
+           05  RIS-LAST-DATE                PIC 9(008).
+           05  RIS-CURRENCY                 PIC X(003).
+               88  RIS-CURRENCY-VALID       VALUE "EUR" "USD" "GBP".
+           05  RIS-MIN-ORDER-QTY            PIC 9(004).
+           05  RIS-LEAD-TIME-DAYS           PIC 9(003).
