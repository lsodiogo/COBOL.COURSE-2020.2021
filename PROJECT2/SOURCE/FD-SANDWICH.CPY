@@ -0,0 +1,7 @@
+       01  SANDWICH-DETAILS.
+           05  SANDWICH-ID                  PIC 9(003).
+           05  SANDWICH-NAME                PIC X(030).
+           05  SANDWICH-CATEGORY-ID         PIC 9(003).
+           05  SANDWICH-IS-ACTIVE           PIC 9(001).
+           05  SANDWICH-LAST-BY             PIC X(008).
+           05  SANDWICH-LAST-DATE           PIC 9(008).
