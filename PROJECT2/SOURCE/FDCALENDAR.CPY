@@ -0,0 +1,22 @@
+       01  FD-CALENDAR.
+           05  FD-DOWNTIME-ID                   PIC 9(003).
+           05  FD-START-DOWNTIME.
+               10  FD-START-YEAR                PIC 9(004).
+               10  FD-START-MONTH               PIC 9(002).
+               10  FD-START-DAY                 PIC 9(002).
+           05  FD-START-TIME.
+               10  FD-START-HOUR                PIC 9(002).
+               10  FD-START-MIN                 PIC 9(002).
+           05  FD-END-DOWNTIME.
+               10  FD-END-YEAR                  PIC 9(004).
+               10  FD-END-MONTH                 PIC 9(002).
+               10  FD-END-DAY                   PIC 9(002).
+           05  FD-END-TIME.
+               10  FD-END-HOUR                  PIC 9(002).
+               10  FD-END-MIN                   PIC 9(002).
+           05  FD-DOWNTIME-DESCRIPTION1         PIC X(050).
+           05  FD-DOWNTIME-DESCRIPTION2         PIC X(050).
+           05  FD-DOWNTIME-REASON-ID            PIC 9(003).
+           05  FD-DOWNTIME-SUPPLIER-ID          PIC 9(003).
+           05  FD-DOWNTIME-LAST-BY              PIC X(008).
+           05  FD-DOWNTIME-LAST-DATE            PIC 9(008).
