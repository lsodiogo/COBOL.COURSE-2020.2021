@@ -0,0 +1,466 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    INGREDIENTS MODULE - ADD INGREDIENT DLL
+      ******************************************************************
+      *    EM ATUALIZAÇÃO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INGADD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT FXINGRED ASSIGN TO "FXINGREDS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS INGREDS-ID
+                   FILE STATUS INGRED-STATUS.
+
+               SELECT FXCATEGO ASSIGN TO "FXCATEGORIES"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CATEGORY-ID
+                   FILE STATUS CATEGORY-STATUS.
+
+               SELECT CSVFILE ASSIGN TO WS-CSV-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FXINGRED.
+           COPY FD-INGREDSFX.
+
+       FD FXCATEGO.
+           COPY CATEGORYFX.
+
+       FD CSVFILE.
+           01  CSV-LINE                        PIC X(200).
+
+        WORKING-STORAGE SECTION.
+           COPY CONSTANTS-INGREDS.
+           COPY WS-INGREDSFX.
+
+       77  DUMMY                           PIC X(001).
+       77  INGRED-STATUS                   PIC 9(002).
+       77  CATEGORY-STATUS                 PIC 9(002).
+       77  CSV-STATUS                      PIC 9(002).
+       77  FILE-ERROR-STATUS               PIC 9(002).
+       77  KEYSTATUS                       PIC 9(004).
+       01  WS-CSV-FILENAME                 PIC X(050).
+       01  ADD-OPTION                      PIC 9(001).
+           88  ADD-OPTION-EXIT             VALUE 3.
+       01  ING-DUPLICATE                   PIC X(001) VALUE "N".
+           88  ING-NAME-DUPLICATE          VALUE "Y".
+       01  CATEGORY-EXIST                  PIC X(001) VALUE "N".
+           88  CATEGORY-YES                VALUE "Y".
+       77  CSV-COUNT                       PIC 9(005).
+
+       SCREEN SECTION.
+      ******************************************************************
+       01  CLEAR-SCREEN.
+           03 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME-REMOVE LINE 03 COL 50.
+           05 VALUE ALL " " PIC X(95) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 26 COL 01.
+           05 VALUE BACK-EXIT LINE 25 COL 99 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01  ADD-MENU
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0 AUTO REQUIRED.
+           03 VALUE ALL " " PIC X(50) LINE 09 COL 35.
+           03 VALUE ALL " " PIC X(50) LINE 10 COL 35.
+           03 VALUE ALL " " PIC X(50) LINE 11 COL 35.
+           03 VALUE ALL " " PIC X(50) LINE 12 COL 35.
+           03 VALUE ADD-MENU-OPTION1 LINE 10 COL 35.
+           03 VALUE ADD-MENU-OPTION2 LINE 11 COL 35.
+           03 VALUE ADD-MENU-OPTION3 LINE 12 COL 35.
+           03 VALUE ADD-MENU-CHOICE LINE 14 COL 35.
+           03 AM-OPTION PIC 9(001) LINE 14 COL PLUS 2
+               TO ADD-OPTION BLANK WHEN ZERO.
+      ******************************************************************
+       01 VIEW-INGREDIENT.
+           05 VALUE ALL " " PIC X(080) LINE 7 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(080) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE SCREEN-INGREDS-ID LINE 09 COL 15.
+           05 EDIT-ING-ID PIC 9(003) LINE 09 COL PLUS 1
+               FROM WSINGREDS-ID.
+           05 VALUE MANUALLY-ADD-NAME LINE 11 COL 15.
+           05 EDIT-ING-NAME PIC X(030) LINE 11 COL PLUS 1
+               TO WSINGREDS-NAME REQUIRED.
+           05 VALUE MANUALLY-ADD-DESCRIPTION LINE 13 COL 15.
+           05 EDIT-ING-DESCR PIC X(050) LINE 13 COL PLUS 1
+               TO WSINGREDS-DESCRIPTION REQUIRED AUTO.
+           05 VALUE MANUALLY-ADD-UN-SUPP LINE 15 COL 15.
+           05 EDIT-ING-UN-SUPP PIC X(003) LINE 15 COL PLUS 1
+               TO WSINGREDS-UNIT-SUPPLIER REQUIRED AUTO.
+           05 VALUE MANUALLY-ADD-UN-SAND LINE 17 COL 15.
+           05 EDIT-ING-UN-SAND PIC X(003) LINE 17 COL PLUS 1
+               TO WSINGREDS-UNIT-SANDWICH REQUIRED AUTO.
+           05 VALUE MANUALLY-ADD-TRESHOLD LINE 19 COL 15.
+           05 EDIT-ING-TRESHOLD PIC 9(003) LINE 19 COL PLUS 1
+               TO WSTRESHOLD REQUIRED AUTO.
+           05 VALUE MANUALLY-ADD-STOCK LINE 21 COL 15.
+           05 EDIT-ING-STOCK PIC 9(005) LINE 21 COL PLUS 1
+               TO WSINGREDS-STOCK AUTO BLANK WHEN ZERO.
+           05 VALUE MANUALLY-ADD-CATEGORY LINE 09 COL 55.
+           05 EDIT-ING-CATEGORY PIC 9(003) LINE 09 COL PLUS 1
+               TO WSINGREDS-CATEGORY-ID REQUIRED AUTO.
+           05 VALUE MANUALLY-ADD-CONV-FACTOR LINE 11 COL 55.
+           05 EDIT-ING-CONV-FACTOR PIC 999.99 LINE 11 COL PLUS 1
+               TO WSINGREDS-CONV-FACTOR REQUIRED AUTO.
+           05 VALUE MANUALLY-ADD-ALLERGEN LINE 13 COL 55.
+           05 EDIT-ING-ALLERGEN PIC 9(001) LINE 13 COL PLUS 1
+               TO WSINGREDS-IS-ALLERGEN AUTO BLANK WHEN ZERO.
+           05 VALUE MANUALLY-ADD-VEGETARIAN LINE 15 COL 55.
+           05 EDIT-ING-VEGETARIAN PIC 9(001) LINE 15 COL PLUS 1
+               TO WSINGREDS-IS-VEGETARIAN AUTO BLANK WHEN ZERO.
+           05 VALUE MANUALLY-ADD-VEGAN LINE 17 COL 55.
+           05 EDIT-ING-VEGAN PIC 9(001) LINE 17 COL PLUS 1
+               TO WSINGREDS-IS-VEGAN AUTO BLANK WHEN ZERO.
+      ******************************************************************
+       01 ERROR-ZONE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 ERROR-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY1 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       01 SAVE-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE "SAVE THIS INGREDIENT? (Y/N): " LINE 25 COL 10
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SAVE-IT PIC X(002) LINE 25 COL PLUS 1 TO SAVE-IT1
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 AUTO.
+      ******************************************************************
+       01 GET-CSV-NAME
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE CSV-FILENAME-PROMPT LINE 25 COL 15
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 CSV-NAME-FIELD PIC X(050) LINE 25 COL PLUS 1
+               TO WS-CSV-FILENAME AUTO.
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM WITH TEST AFTER UNTIL ADD-OPTION-EXIT
+               OR KEYSTATUS = 1003
+               MOVE ZERO TO ADD-OPTION
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               DISPLAY ADD-MENU
+               ACCEPT ADD-MENU
+               EVALUATE ADD-OPTION
+                   WHEN 1
+                       PERFORM 100-ADD-MANUALLY
+                   WHEN 2
+                       PERFORM 200-ADD-FROM-CSV
+                   WHEN 3
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE ADD-MENU-ERROR TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+               END-EVALUATE
+           END-PERFORM
+           EXIT PROGRAM.
+
+       100-ADD-MANUALLY SECTION.
+           PERFORM 105-GET-NEW-ID
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           MOVE SPACES TO WSINGREDS-NAME WSINGREDS-DESCRIPTION
+               WSINGREDS-UNIT-SUPPLIER WSINGREDS-UNIT-SANDWICH
+           MOVE ZERO TO WSTRESHOLD WSINGREDS-STOCK
+               WSINGREDS-CATEGORY-ID WSINGREDS-CONV-FACTOR
+               WSINGREDS-IS-ALLERGEN WSINGREDS-IS-VEGETARIAN
+               WSINGREDS-IS-VEGAN
+           MOVE 1 TO WSINGREDS-IS-ACTIVE
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY VIEW-INGREDIENT
+           ACCEPT VIEW-INGREDIENT
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           MOVE UPPER-CASE (WSINGREDS-NAME) TO WSINGREDS-NAME
+           MOVE UPPER-CASE (WSINGREDS-UNIT-SUPPLIER)
+               TO WSINGREDS-UNIT-SUPPLIER
+           MOVE UPPER-CASE (WSINGREDS-UNIT-SANDWICH)
+               TO WSINGREDS-UNIT-SANDWICH
+           IF NOT VALID-UNIT-SUPPLIER OR NOT VALID-UNIT-SANDWICH THEN
+               MOVE ERROR-INVALID-UNIT TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+               EXIT SECTION
+           END-IF
+           PERFORM 110-CHECK-DUPLICATE-NAME
+           IF ING-NAME-DUPLICATE THEN
+               MOVE DUPLICATE-NAME-ERROR TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+               EXIT SECTION
+           END-IF
+           PERFORM 115-CHECK-CATEGORY
+           IF NOT CATEGORY-YES
+               EXIT SECTION
+           END-IF
+           PERFORM 190-CONFIRM-AND-SAVE
+       EXIT SECTION.
+
+      *> ABORTS THE PROGRAM WITH A VISIBLE MESSAGE WHEN AN INDEXED
+      *> FILE OPEN COMES BACK WITH A STATUS OTHER THAN "SUCCESS" OR
+      *> "FILE DOES NOT EXIST YET" (35), INSTEAD OF SILENTLY READING
+      *> FROM A HANDLE THAT NEVER ACTUALLY OPENED
+       090-CHECK-FILE-STATUS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           STRING ERROR-FILE-STATUS-MSG DELIMITED BY SIZE
+               FILE-ERROR-STATUS DELIMITED BY SIZE
+               INTO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM
+       EXIT SECTION.
+
+       115-CHECK-CATEGORY SECTION.
+           MOVE "N" TO CATEGORY-EXIST
+           MOVE WSINGREDS-CATEGORY-ID TO CATEGORY-ID
+           OPEN INPUT FXCATEGO
+           IF CATEGORY-STATUS NOT = ZERO AND CATEGORY-STATUS NOT = 35
+               MOVE CATEGORY-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           READ FXCATEGO
+               NOT INVALID KEY
+                   MOVE "Y" TO CATEGORY-EXIST
+               INVALID KEY
+                   MOVE ERROR-CATEGID-NO TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+           END-READ
+           CLOSE FXCATEGO
+       EXIT SECTION.
+
+       105-GET-NEW-ID SECTION.
+           MOVE ZERO TO WSINGREDS-ID
+           OPEN INPUT FXINGRED
+           IF INGRED-STATUS = 35 THEN
+               CLOSE FXINGRED
+               MOVE 1 TO WSINGREDS-ID
+               EXIT SECTION
+           END-IF
+           IF INGRED-STATUS NOT = ZERO THEN
+               MOVE INGRED-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           MOVE 1 TO INGREDS-ID
+           START FXINGRED KEY IS GREATER OR EQUAL INGREDS-ID
+               INVALID KEY
+                   MOVE 1 TO WSINGREDS-ID
+           END-START
+           MOVE "N" TO INGREDS-EOF-FLAG
+           IF WSINGREDS-ID NOT EQUAL 1 THEN
+               PERFORM UNTIL EOFINGREDS
+                   READ FXINGRED NEXT RECORD
+                       AT END SET EOFINGREDS TO TRUE
+                       NOT AT END
+                           MOVE INGREDS-ID TO WSINGREDS-ID
+                   END-READ
+               END-PERFORM
+               ADD 1 TO WSINGREDS-ID
+           END-IF
+           MOVE "N" TO INGREDS-EOF-FLAG
+           CLOSE FXINGRED
+       EXIT SECTION.
+
+       110-CHECK-DUPLICATE-NAME SECTION.
+           MOVE "N" TO ING-DUPLICATE
+           OPEN INPUT FXINGRED
+           IF INGRED-STATUS = 35 THEN
+               CLOSE FXINGRED
+               EXIT SECTION
+           END-IF
+           IF INGRED-STATUS NOT = ZERO THEN
+               MOVE INGRED-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           MOVE 1 TO INGREDS-ID
+           START FXINGRED KEY IS GREATER OR EQUAL INGREDS-ID
+               INVALID KEY
+                   CLOSE FXINGRED
+                   EXIT SECTION
+           END-START
+           MOVE "N" TO INGREDS-EOF-FLAG
+           PERFORM UNTIL EOFINGREDS
+               READ FXINGRED NEXT RECORD
+                   AT END SET EOFINGREDS TO TRUE
+                   NOT AT END
+                       IF INGREDS-NAME EQUAL WSINGREDS-NAME THEN
+                           MOVE "Y" TO ING-DUPLICATE
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE "N" TO INGREDS-EOF-FLAG
+           CLOSE FXINGRED
+       EXIT SECTION.
+
+       190-CONFIRM-AND-SAVE SECTION.
+           PERFORM WITH TEST AFTER UNTIL SAVE-IT1-VALID
+               DISPLAY SAVE-SCREEN
+               ACCEPT SAVE-SCREEN
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+           END-PERFORM
+           IF SAVE-IT1-YES THEN
+               PERFORM 195-STAMP-AUDIT
+               OPEN I-O FXINGRED
+               IF INGRED-STATUS = 35 THEN
+                   CLOSE FXINGRED
+                   OPEN OUTPUT FXINGRED
+               ELSE
+                   IF INGRED-STATUS NOT = ZERO THEN
+                       MOVE INGRED-STATUS TO FILE-ERROR-STATUS
+                       PERFORM 090-CHECK-FILE-STATUS
+                   END-IF
+               END-IF
+               WRITE INGREDS-DETAILS FROM WSINGREDS-DETAILS
+                   INVALID KEY
+                       MOVE ID-ERROR-TEXT1 TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+                   NOT INVALID KEY
+                       MOVE CONFIRM-RECORD TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+               END-WRITE
+               CLOSE FXINGRED
+           END-IF
+       EXIT SECTION.
+
+      *> STAMPS WHO SAVED THE RECORD AND WHEN, SO THAT EVERY INGREDIENT
+      *> ON FILE CARRIES AN AUDIT TRAIL, THE SAME FROM-ENVIRONMENT/
+      *> CURRENT-DATE APPROACH USED BY RISADD FOR RIS-EFF-DATE
+       195-STAMP-AUDIT SECTION.
+           ACCEPT WSINGREDS-LAST-BY FROM ENVIRONMENT "USER"
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WSINGREDS-LAST-DATE
+       EXIT SECTION.
+
+       200-ADD-FROM-CSV SECTION.
+           MOVE SPACES TO WS-CSV-FILENAME
+           DISPLAY GET-CSV-NAME
+           ACCEPT GET-CSV-NAME
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           OPEN INPUT CSVFILE
+           IF CSV-STATUS NOT = "00" THEN
+               MOVE CSV-FILE-ERROR TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+               EXIT SECTION
+           END-IF
+           MOVE ZERO TO CSV-COUNT
+           OPEN I-O FXINGRED
+           IF INGRED-STATUS = 35 THEN
+               CLOSE FXINGRED
+               OPEN OUTPUT FXINGRED
+           ELSE
+               IF INGRED-STATUS NOT = ZERO THEN
+                   MOVE INGRED-STATUS TO FILE-ERROR-STATUS
+                   PERFORM 090-CHECK-FILE-STATUS
+               END-IF
+           END-IF
+           PERFORM UNTIL CSV-STATUS = "10"
+               READ CSVFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 210-PARSE-CSV-LINE
+                       IF VALID-UNIT-SUPPLIER AND VALID-UNIT-SANDWICH
+                           CLOSE FXINGRED
+                           PERFORM 110-CHECK-DUPLICATE-NAME
+                           OPEN I-O FXINGRED
+                           IF INGRED-STATUS NOT = ZERO THEN
+                               MOVE INGRED-STATUS TO FILE-ERROR-STATUS
+                               PERFORM 090-CHECK-FILE-STATUS
+                           END-IF
+                           PERFORM 115-CHECK-CATEGORY
+                           IF NOT ING-NAME-DUPLICATE AND CATEGORY-YES
+                               PERFORM 220-GET-NEW-ID-FROM-IO
+                               PERFORM 195-STAMP-AUDIT
+                               WRITE INGREDS-DETAILS
+                                   FROM WSINGREDS-DETAILS
+                                   INVALID KEY
+                                       CONTINUE
+                                   NOT INVALID KEY
+                                       ADD 1 TO CSV-COUNT
+                               END-WRITE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FXINGRED
+           CLOSE CSVFILE
+           MOVE CSV-IMPORT-DONE TO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+       EXIT SECTION.
+
+       220-GET-NEW-ID-FROM-IO SECTION.
+           MOVE 1 TO INGREDS-ID
+           START FXINGRED KEY IS GREATER OR EQUAL INGREDS-ID
+               INVALID KEY
+                   MOVE 1 TO WSINGREDS-ID
+           END-START
+           MOVE "N" TO INGREDS-EOF-FLAG
+           IF WSINGREDS-ID NOT EQUAL 1 THEN
+               PERFORM UNTIL EOFINGREDS
+                   READ FXINGRED NEXT RECORD
+                       AT END SET EOFINGREDS TO TRUE
+                       NOT AT END
+                           MOVE INGREDS-ID TO WSINGREDS-ID
+                   END-READ
+               END-PERFORM
+               ADD 1 TO WSINGREDS-ID
+           END-IF
+           MOVE "N" TO INGREDS-EOF-FLAG
+       EXIT SECTION.
+
+       210-PARSE-CSV-LINE SECTION.
+           MOVE 1 TO WSINGREDS-IS-ACTIVE
+           MOVE ZERO TO WSTRESHOLD WSINGREDS-STOCK
+               WSINGREDS-CATEGORY-ID WSINGREDS-CONV-FACTOR
+               WSINGREDS-IS-ALLERGEN WSINGREDS-IS-VEGETARIAN
+               WSINGREDS-IS-VEGAN
+           MOVE SPACES TO WSINGREDS-NAME WSINGREDS-DESCRIPTION
+               WSINGREDS-UNIT-SUPPLIER WSINGREDS-UNIT-SANDWICH
+           UNSTRING CSV-LINE DELIMITED BY ","
+               INTO WSINGREDS-NAME WSINGREDS-DESCRIPTION
+                   WSINGREDS-UNIT-SUPPLIER WSINGREDS-UNIT-SANDWICH
+                   WSTRESHOLD WSINGREDS-STOCK WSINGREDS-CATEGORY-ID
+                   WSINGREDS-CONV-FACTOR WSINGREDS-IS-ALLERGEN
+                   WSINGREDS-IS-VEGETARIAN WSINGREDS-IS-VEGAN
+           MOVE UPPER-CASE (WSINGREDS-NAME) TO WSINGREDS-NAME
+           MOVE UPPER-CASE (WSINGREDS-UNIT-SUPPLIER)
+               TO WSINGREDS-UNIT-SUPPLIER
+           MOVE UPPER-CASE (WSINGREDS-UNIT-SANDWICH)
+               TO WSINGREDS-UNIT-SANDWICH
+       EXIT SECTION.
+       END PROGRAM INGADD.
