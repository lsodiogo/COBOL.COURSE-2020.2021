@@ -0,0 +1,287 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    INGREDIENTS MODULE - ADD SUBSTITUTION DLL
+      ******************************************************************
+      *    V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INGSUBADD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT FXINGSUB ASSIGN TO "FXINGSUB"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS INGSUB-ID
+                   FILE STATUS INGSUB-STATUS.
+
+               SELECT FXINGRED ASSIGN TO "FXINGREDS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS INGREDS-ID
+                   FILE STATUS INGRED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD FXINGSUB.
+           COPY FD-INGSUB.
+
+           FD FXINGRED.
+           COPY FD-INGREDSFX.
+
+       WORKING-STORAGE SECTION.
+           COPY CONSTANTS-INGSUB.
+           COPY WS-INGSUB.
+           COPY WS-INGREDSFX.
+
+       77  DUMMY                           PIC X(001).
+       77  INGSUB-STATUS                   PIC 9(002).
+       77  INGRED-STATUS                   PIC 9(002).
+       77  FILE-ERROR-STATUS               PIC 9(002).
+       77  KEYSTATUS                       PIC 9(004).
+       01  ADD-OPTION                      PIC 9(001).
+           88  ADD-OPTION-EXIT             VALUE 2.
+       01  INGREDEXIST-FLAG                PIC X(001) VALUE "N".
+           88  INGREDEXIST-YES             VALUE "Y".
+       01  ALT-INGREDEXIST-FLAG            PIC X(001) VALUE "N".
+           88  ALT-INGREDEXIST-YES         VALUE "Y".
+       01  SUB-DUPLICATE                   PIC X(001) VALUE "N".
+           88  SUB-DUPLICATE-YES           VALUE "Y".
+
+       SCREEN SECTION.
+      ******************************************************************
+       01  CLEAR-SCREEN.
+           03 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME-SUB LINE 03 COL 50.
+           05 VALUE ALL " " PIC X(95) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 26 COL 01.
+           05 VALUE BACK-EXIT LINE 25 COL 99 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01  ADD-MENU
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0 AUTO REQUIRED.
+           03 VALUE ALL " " PIC X(50) LINE 09 COL 35.
+           03 VALUE ALL " " PIC X(50) LINE 10 COL 35.
+           03 VALUE ALL " " PIC X(50) LINE 11 COL 35.
+           03 VALUE ADD-MENU-OPTION1 LINE 10 COL 35.
+           03 VALUE ADD-MENU-OPTION2 LINE 11 COL 35.
+           03 VALUE ADD-MENU-CHOICE LINE 13 COL 35.
+           03 AM-OPTION PIC 9(001) LINE 13 COL PLUS 2
+               TO ADD-OPTION BLANK WHEN ZERO.
+      ******************************************************************
+       01  VIEW-INGSUB.
+           05 VALUE ALL " " PIC X(080) LINE 7 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(080) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ADD-TEXT-PRIMARY-ING LINE 09 COL 15.
+           05 EDIT-SUB-ING PIC 9(003) LINE 09 COL PLUS 1
+               TO WS-INGSUB-PRIMARY-ING REQUIRED.
+           05 VALUE ADD-TEXT-ALT-ING LINE 11 COL 15.
+           05 EDIT-SUB-ALT-ING PIC 9(003) LINE 11 COL PLUS 1
+               TO WS-INGSUB-ALT-ING REQUIRED.
+           05 VALUE ADD-TEXT-NOTES LINE 13 COL 15.
+           05 EDIT-SUB-NOTES PIC X(050) LINE 13 COL PLUS 1
+               TO WS-INGSUB-NOTES AUTO.
+      ******************************************************************
+       01 ERROR-ZONE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 ERROR-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY1 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       01 SAVE-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE "SAVE THIS SUBSTITUTION? (Y/N): " LINE 25 COL 10
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SAVE-IT PIC X(002) LINE 25 COL PLUS 1 TO SAVE-IT1
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 AUTO.
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM WITH TEST AFTER UNTIL ADD-OPTION-EXIT
+               OR KEYSTATUS = 1003
+               MOVE ZERO TO ADD-OPTION
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               DISPLAY ADD-MENU
+               ACCEPT ADD-MENU
+               EVALUATE ADD-OPTION
+                   WHEN 1
+                       PERFORM 100-ADD-SUBSTITUTION
+                   WHEN 2
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE ADD-MENU-ERROR TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+               END-EVALUATE
+           END-PERFORM
+           EXIT PROGRAM.
+
+       100-ADD-SUBSTITUTION SECTION.
+           MOVE SPACES TO WS-INGSUB-DETAILS
+           MOVE ZERO TO WS-INGSUB-PRIMARY-ING WS-INGSUB-ALT-ING
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY VIEW-INGSUB
+           ACCEPT VIEW-INGSUB
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           MOVE UPPER-CASE (WS-INGSUB-NOTES) TO WS-INGSUB-NOTES
+           IF WS-INGSUB-PRIMARY-ING = WS-INGSUB-ALT-ING
+               MOVE ERROR-SAME-INGREDIENT TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+               EXIT SECTION
+           END-IF
+           PERFORM 105-CHECK-INGREDIENT
+           IF NOT INGREDEXIST-YES
+               EXIT SECTION
+           END-IF
+           PERFORM 110-CHECK-ALT-INGREDIENT
+           IF NOT ALT-INGREDEXIST-YES
+               EXIT SECTION
+           END-IF
+           PERFORM 115-CHECK-DUPLICATE
+           IF SUB-DUPLICATE-YES
+               MOVE ERROR-DUP-SUBSTITUTION TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+               EXIT SECTION
+           END-IF
+           PERFORM 190-CONFIRM-AND-SAVE
+       EXIT SECTION.
+
+      *> ABORTS THE PROGRAM WITH A VISIBLE MESSAGE WHEN AN INDEXED
+      *> FILE OPEN COMES BACK WITH A STATUS OTHER THAN "SUCCESS" OR
+      *> "FILE DOES NOT EXIST YET" (35), INSTEAD OF SILENTLY READING
+      *> FROM A HANDLE THAT NEVER ACTUALLY OPENED
+       090-CHECK-FILE-STATUS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           STRING ERROR-FILE-STATUS-MSG DELIMITED BY SIZE
+               FILE-ERROR-STATUS DELIMITED BY SIZE
+               INTO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM
+       EXIT SECTION.
+
+       105-CHECK-INGREDIENT SECTION.
+           MOVE "N" TO INGREDEXIST-FLAG
+           MOVE WS-INGSUB-PRIMARY-ING TO INGREDS-ID
+           OPEN INPUT FXINGRED
+           IF INGRED-STATUS NOT = ZERO AND INGRED-STATUS NOT = 35
+               MOVE INGRED-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           READ FXINGRED
+               NOT INVALID KEY
+                   MOVE "Y" TO INGREDEXIST-FLAG
+               INVALID KEY
+                   MOVE ERROR-INGRED-NO TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+           END-READ
+           CLOSE FXINGRED
+       EXIT SECTION.
+
+       110-CHECK-ALT-INGREDIENT SECTION.
+           MOVE "N" TO ALT-INGREDEXIST-FLAG
+           MOVE WS-INGSUB-ALT-ING TO INGREDS-ID
+           OPEN INPUT FXINGRED
+           IF INGRED-STATUS NOT = ZERO AND INGRED-STATUS NOT = 35
+               MOVE INGRED-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           READ FXINGRED
+               NOT INVALID KEY
+                   MOVE "Y" TO ALT-INGREDEXIST-FLAG
+               INVALID KEY
+                   MOVE ERROR-ALT-INGRED-NO TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+           END-READ
+           CLOSE FXINGRED
+       EXIT SECTION.
+
+      *> A DIRECT KEYED READ ON THE COMPOSITE KEY, SINCE A SUBSTITUTION
+      *> IS UNIQUELY IDENTIFIED BY THE PRIMARY/ALTERNATE INGREDIENT PAIR
+       115-CHECK-DUPLICATE SECTION.
+           MOVE "N" TO SUB-DUPLICATE
+           MOVE WS-INGSUB-PRIMARY-ING TO INGSUB-PRIMARY-ING
+           MOVE WS-INGSUB-ALT-ING TO INGSUB-ALT-ING
+           OPEN INPUT FXINGSUB
+           IF INGSUB-STATUS = 35 THEN
+               CLOSE FXINGSUB
+               EXIT SECTION
+           END-IF
+           IF INGSUB-STATUS NOT = ZERO THEN
+               MOVE INGSUB-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           READ FXINGSUB
+               NOT INVALID KEY
+                   MOVE "Y" TO SUB-DUPLICATE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           CLOSE FXINGSUB
+       EXIT SECTION.
+
+       190-CONFIRM-AND-SAVE SECTION.
+           PERFORM WITH TEST AFTER UNTIL SAVE-IT1-VALID
+               DISPLAY SAVE-SCREEN
+               ACCEPT SAVE-SCREEN
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+           END-PERFORM
+           IF SAVE-IT1-YES THEN
+               PERFORM 195-STAMP-AUDIT
+               OPEN I-O FXINGSUB
+               IF INGSUB-STATUS = 35 THEN
+                   CLOSE FXINGSUB
+                   OPEN OUTPUT FXINGSUB
+               ELSE
+                   IF INGSUB-STATUS NOT = ZERO THEN
+                       MOVE INGSUB-STATUS TO FILE-ERROR-STATUS
+                       PERFORM 090-CHECK-FILE-STATUS
+                   END-IF
+               END-IF
+               WRITE INGSUB-DETAILS FROM WS-INGSUB-DETAILS
+                   INVALID KEY
+                       MOVE ID-ERROR-TEXT1 TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+                   NOT INVALID KEY
+                       MOVE CONFIRM-RECORD TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+               END-WRITE
+               CLOSE FXINGSUB
+           END-IF
+       EXIT SECTION.
+
+      *> STAMPS WHO SAVED THE RECORD AND WHEN, THE SAME APPROACH INGADD
+      *> USES TO STAMP INGREDS-LAST-BY/INGREDS-LAST-DATE
+       195-STAMP-AUDIT SECTION.
+           ACCEPT WS-INGSUB-LAST-BY FROM ENVIRONMENT "USER"
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-INGSUB-LAST-DATE
+       EXIT SECTION.
+       END PROGRAM INGSUBADD.
