@@ -1,16 +1,25 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LOWERUPPER.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  MINUSCULO   PIC X(26) VALUE "abcdefghijklmnopqrstuvwxyz".
-       01  MAIUSCULO   PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
-       LINKAGE SECTION.
-       01 TEXTO                        PIC X(150).
-
-       PROCEDURE DIVISION USING TEXTO.
-       MAIN-PROCEDURE-START.
-
-           INSPECT TEXTO CONVERTING MINUSCULO TO MAIUSCULO
-
-           EXIT PROGRAM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOWERUPPER.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01  MINUSCULO   PIC X(26) VALUE "abcdefghijklmnopqrstuvwxyz".
+       01  MAIUSCULO   PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+      *> ACCENTED PAIRS, SAME POSITIONAL CORRESPONDENCE AS MINUSCULO/
+      *> MAIUSCULO ABOVE, SO NAMES AND ADDRESSES WITH ACCENTED LETTERS
+      *> ARE UPPERCASED CORRECTLY INSTEAD OF BEING LEFT AS-IS
+       01  MINUSCULO-ACCENT PIC X(050)
+           VALUE "áàâãäçéèêëíìîïóòôõöúùûüñý".
+       01  MAIUSCULO-ACCENT PIC X(050)
+           VALUE "ÁÀÂÃÄÇÉÈÊËÍÌÎÏÓÒÔÕÖÚÙÛÜÑÝ".
+       LINKAGE SECTION.
+       01 TEXTO                        PIC X(150).
+
+       PROCEDURE DIVISION USING TEXTO.
+       MAIN-PROCEDURE-START.
+
+           INSPECT TEXTO CONVERTING MINUSCULO TO MAIUSCULO
+           INSPECT TEXTO CONVERTING MINUSCULO-ACCENT TO MAIUSCULO-ACCENT
+
+           EXIT PROGRAM.
