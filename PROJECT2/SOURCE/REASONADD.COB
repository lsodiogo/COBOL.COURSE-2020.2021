@@ -0,0 +1,375 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | CALENDAR MANAGEMENT
+      ******************************************************************
+      *    REASON MODULE - ADD/EDIT DOWNTIME REASON CODE DLL
+      ******************************************************************
+      *    V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REASONADD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT FXREASON ASSIGN TO "FXREASONS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS REASON-ID
+                   FILE STATUS REAS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FXREASON.
+           COPY REASONFX.
+
+       WORKING-STORAGE SECTION.
+
+           COPY CONSTANTS-REASON.
+
+       01 WSREASON-DETAILS.
+           05 WSREASON-ID                      PIC 9(003).
+           05 WSREASON-DESCRIPTION             PIC X(050).
+           05 WSREASON-IS-ACTIVE               PIC 9(001).
+           05 WSREASON-LAST-BY                 PIC X(008).
+           05 WSREASON-LAST-DATE               PIC 9(008).
+
+       77  DUMMY                               PIC X(001).
+       77  REAS-STATUS                         PIC 9(002).
+       77  FILE-ERROR-STATUS                   PIC 9(002).
+       77  KEYSTATUS                           PIC 9(004).
+       01  ADD-OPTION                          PIC 9(001).
+           88  ADD-OPTION-EXIT                 VALUE 3.
+       01  REAS-DUPLICATE                      PIC X(001) VALUE "N".
+           88  REAS-NAME-DUPLICATE             VALUE "Y".
+       01  GET-VALID-ID                        PIC 9(003).
+       01  REASEXIST                           PIC X(001) VALUE "N".
+           88  REASEXIST-YES                   VALUE "Y".
+
+       SCREEN SECTION.
+      ******************************************************************
+       01  CLEAR-SCREEN.
+           03 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME-REASON LINE 03 COL 50.
+           05 VALUE ALL " " PIC X(95) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 26 COL 01.
+           05 VALUE BACK-EXIT LINE 25 COL 99 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01  ADD-MENU
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0 AUTO REQUIRED.
+           03 VALUE ALL " " PIC X(50) LINE 09 COL 35.
+           03 VALUE ALL " " PIC X(50) LINE 10 COL 35.
+           03 VALUE ALL " " PIC X(50) LINE 11 COL 35.
+           03 VALUE ALL " " PIC X(50) LINE 12 COL 35.
+           03 VALUE REASON-MENU-OPTION1 LINE 10 COL 35.
+           03 VALUE REASON-MENU-OPTION2 LINE 11 COL 35.
+           03 VALUE REASON-MENU-OPTION3 LINE 12 COL 35.
+           03 VALUE REASON-MENU-CHOICE LINE 14 COL 35.
+           03 AM-OPTION PIC 9(001) LINE 14 COL PLUS 2
+               TO ADD-OPTION BLANK WHEN ZERO.
+      ******************************************************************
+       01 VIEW-REASON.
+           05 VALUE ALL " " PIC X(080) LINE 7 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(080) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE SCREEN-REASON-ID LINE 12 COL 15.
+           05 EDIT-REAS-ID PIC 9(003) LINE 12 COL PLUS 1
+               FROM WSREASON-ID.
+           05 VALUE ADD-REASON-DESCRIPTION LINE 14 COL 15.
+           05 EDIT-REAS-DESCRIPTION PIC X(050) LINE 14 COL PLUS 1
+               TO WSREASON-DESCRIPTION REQUIRED AUTO.
+      ******************************************************************
+       01 EDIT-REASON-ID-SCREEN.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE MESSAGE-GET-REASONID LINE 25 COL 15
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 GET-REASONID PIC 9(003) LINE 25 COL PLUS 1
+               TO GET-VALID-ID FOREGROUND-COLOR 4 BACKGROUND-COLOR 7
+               BLANK WHEN ZERO.
+      ******************************************************************
+       01 EDIT-REASON-DESC-SCREEN.
+           05 VALUE ALL " " PIC X(080) LINE 7 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(080) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE SCREEN-REASON-ID LINE 12 COL 15.
+           05 EDIT2-REAS-ID PIC 9(003) LINE 12 COL PLUS 1
+               FROM WSREASON-ID.
+           05 VALUE ADD-REASON-DESCRIPTION LINE 14 COL 15.
+           05 EDIT2-REAS-DESCRIPTION PIC X(050) LINE 14 COL PLUS 1
+               TO WSREASON-DESCRIPTION REQUIRED AUTO.
+      ******************************************************************
+       01 ERROR-ZONE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 ERROR-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY1 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       01 SAVE-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE "SAVE THIS REASON CODE? (Y/N): " LINE 25 COL 10
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SAVE-IT PIC X(002) LINE 25 COL PLUS 1 TO SAVE-IT1
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 AUTO.
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM WITH TEST AFTER UNTIL ADD-OPTION-EXIT
+               OR KEYSTATUS = 1003
+               MOVE ZERO TO ADD-OPTION
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               DISPLAY ADD-MENU
+               ACCEPT ADD-MENU
+               EVALUATE ADD-OPTION
+                   WHEN 1
+                       PERFORM 100-ADD-MANUALLY
+                   WHEN 2
+                       PERFORM 300-EDIT-REASON
+                   WHEN 3
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE REASON-MENU-ERROR TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+               END-EVALUATE
+           END-PERFORM
+           EXIT PROGRAM.
+
+       100-ADD-MANUALLY SECTION.
+           PERFORM 105-GET-NEW-ID
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           MOVE SPACES TO WSREASON-DESCRIPTION
+           MOVE 1 TO WSREASON-IS-ACTIVE
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY VIEW-REASON
+           ACCEPT VIEW-REASON
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           MOVE UPPER-CASE (WSREASON-DESCRIPTION)
+               TO WSREASON-DESCRIPTION
+           PERFORM 110-CHECK-DUPLICATE-NAME
+           IF REAS-NAME-DUPLICATE THEN
+               MOVE DUPLICATE-NAME-ERROR TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+               EXIT SECTION
+           END-IF
+           PERFORM 190-CONFIRM-AND-SAVE
+       EXIT SECTION.
+
+      *> ABORTS THE PROGRAM WITH A VISIBLE MESSAGE WHEN AN INDEXED
+      *> FILE OPEN COMES BACK WITH A STATUS OTHER THAN "SUCCESS" OR
+      *> "FILE DOES NOT EXIST YET" (35), INSTEAD OF SILENTLY READING
+      *> FROM A HANDLE THAT NEVER ACTUALLY OPENED
+       090-CHECK-FILE-STATUS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           STRING ERROR-FILE-STATUS-MSG DELIMITED BY SIZE
+               FILE-ERROR-STATUS DELIMITED BY SIZE
+               INTO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM
+       EXIT SECTION.
+
+       105-GET-NEW-ID SECTION.
+           MOVE ZERO TO WSREASON-ID
+           OPEN INPUT FXREASON
+           IF REAS-STATUS = 35 THEN
+               CLOSE FXREASON
+               MOVE 1 TO WSREASON-ID
+               EXIT SECTION
+           END-IF
+           IF REAS-STATUS NOT = ZERO THEN
+               MOVE REAS-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           MOVE 1 TO REASON-ID
+           START FXREASON KEY IS GREATER OR EQUAL REASON-ID
+               INVALID KEY
+                   MOVE 1 TO WSREASON-ID
+           END-START
+           MOVE "N" TO REAS-EOF-FLAG
+           IF WSREASON-ID NOT EQUAL 1 THEN
+               PERFORM UNTIL EOFREASON
+                   READ FXREASON NEXT RECORD
+                       AT END SET EOFREASON TO TRUE
+                       NOT AT END
+                           MOVE REASON-ID TO WSREASON-ID
+                   END-READ
+               END-PERFORM
+               ADD 1 TO WSREASON-ID
+           END-IF
+           MOVE "N" TO REAS-EOF-FLAG
+           CLOSE FXREASON
+       EXIT SECTION.
+
+       110-CHECK-DUPLICATE-NAME SECTION.
+           MOVE "N" TO REAS-DUPLICATE
+           OPEN INPUT FXREASON
+           IF REAS-STATUS = 35 THEN
+               CLOSE FXREASON
+               EXIT SECTION
+           END-IF
+           IF REAS-STATUS NOT = ZERO THEN
+               MOVE REAS-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           MOVE 1 TO REASON-ID
+           START FXREASON KEY IS GREATER OR EQUAL REASON-ID
+               INVALID KEY
+                   CLOSE FXREASON
+                   EXIT SECTION
+           END-START
+           MOVE "N" TO REAS-EOF-FLAG
+           PERFORM UNTIL EOFREASON
+               READ FXREASON NEXT RECORD
+                   AT END SET EOFREASON TO TRUE
+                   NOT AT END
+                       IF REASON-DESCRIPTION EQUAL WSREASON-DESCRIPTION
+                           MOVE "Y" TO REAS-DUPLICATE
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE "N" TO REAS-EOF-FLAG
+           CLOSE FXREASON
+       EXIT SECTION.
+
+       190-CONFIRM-AND-SAVE SECTION.
+           PERFORM WITH TEST AFTER UNTIL SAVE-IT1-VALID
+               DISPLAY SAVE-SCREEN
+               ACCEPT SAVE-SCREEN
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+           END-PERFORM
+           IF SAVE-IT1-YES THEN
+               PERFORM 195-STAMP-AUDIT
+               OPEN I-O FXREASON
+               IF REAS-STATUS = 35 THEN
+                   CLOSE FXREASON
+                   OPEN OUTPUT FXREASON
+               ELSE
+                   IF REAS-STATUS NOT = ZERO THEN
+                       MOVE REAS-STATUS TO FILE-ERROR-STATUS
+                       PERFORM 090-CHECK-FILE-STATUS
+                   END-IF
+               END-IF
+               WRITE REASON-DETAILS FROM WSREASON-DETAILS
+                   INVALID KEY
+                       MOVE ID-ERROR-TEXT1 TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+                   NOT INVALID KEY
+                       MOVE CONFIRM-RECORD TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+               END-WRITE
+               CLOSE FXREASON
+           END-IF
+       EXIT SECTION.
+
+      *> STAMPS WHO SAVED THE RECORD AND WHEN, THE SAME APPROACH RISADD
+      *> USES TO STAMP RIS-EFF-DATE
+       195-STAMP-AUDIT SECTION.
+           ACCEPT WSREASON-LAST-BY FROM ENVIRONMENT "USER"
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WSREASON-LAST-DATE
+       EXIT SECTION.
+
+      *> PROMPTS FOR A REASON CODE, VALIDATES IT EXISTS, SHOWS THE
+      *> CURRENT DESCRIPTION AND SAVES THE EDITED DESCRIPTION BACK,
+      *> MIRRORING 190-CONFIRM-AND-SAVE'S SAVE-SCREEN CONFIRMATION
+       300-EDIT-REASON SECTION.
+           MOVE "N" TO REASEXIST
+           PERFORM UNTIL REASEXIST-YES
+               MOVE ZEROS TO GET-VALID-ID
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               ACCEPT EDIT-REASON-ID-SCREEN
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+               PERFORM 305-CHECK-IF-REASONID-EXISTS
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+           END-PERFORM
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY EDIT-REASON-DESC-SCREEN
+           ACCEPT EDIT-REASON-DESC-SCREEN
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           MOVE UPPER-CASE (WSREASON-DESCRIPTION)
+               TO WSREASON-DESCRIPTION
+           PERFORM 310-SAVE-EDIT
+       EXIT SECTION.
+
+       305-CHECK-IF-REASONID-EXISTS SECTION.
+           OPEN INPUT FXREASON
+           IF REAS-STATUS NOT = ZERO AND REAS-STATUS NOT = 35 THEN
+               MOVE REAS-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           MOVE GET-VALID-ID TO REASON-ID
+           READ FXREASON INTO WSREASON-DETAILS
+               NOT INVALID KEY
+                   MOVE "Y" TO REASEXIST
+               INVALID KEY
+                   MOVE ERROR-REASONID-NO TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+           END-READ
+           CLOSE FXREASON
+       EXIT SECTION.
+
+       310-SAVE-EDIT SECTION.
+           PERFORM WITH TEST AFTER UNTIL SAVE-IT1-VALID
+               DISPLAY SAVE-SCREEN
+               ACCEPT SAVE-SCREEN
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+           END-PERFORM
+           IF SAVE-IT1-YES THEN
+               PERFORM 195-STAMP-AUDIT
+               OPEN I-O FXREASON
+               IF REAS-STATUS NOT = ZERO THEN
+                   MOVE REAS-STATUS TO FILE-ERROR-STATUS
+                   PERFORM 090-CHECK-FILE-STATUS
+               END-IF
+               MOVE WSREASON-ID TO REASON-ID
+               REWRITE REASON-DETAILS FROM WSREASON-DETAILS
+                   INVALID KEY
+                       MOVE ERROR-REASONID-NO TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+                   NOT INVALID KEY
+                       MOVE CONFIRM-EDIT-RECORD TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+               END-REWRITE
+               CLOSE FXREASON
+           END-IF
+       EXIT SECTION.
+       END PROGRAM REASONADD.
