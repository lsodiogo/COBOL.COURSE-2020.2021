@@ -0,0 +1,6 @@
+       01  REASON-DETAILS.
+           05  REASON-ID                   PIC 9(003).
+           05  REASON-DESCRIPTION          PIC X(050).
+           05  REASON-IS-ACTIVE            PIC 9(001).
+           05  REASON-LAST-BY              PIC X(008).
+           05  REASON-LAST-DATE            PIC 9(008).
