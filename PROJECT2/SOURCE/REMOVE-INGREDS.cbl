@@ -29,6 +29,12 @@
                    RECORD KEY IS DEL-INGREDS-ID
                    FILE STATUS DEL-INGRED-STATUS.
 
+               SELECT FXRISUPPLY ASSIGN TO "FXRISSUPLY"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS RIS-ID
+                   FILE STATUS RIS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD FXINGRED.
@@ -37,6 +43,9 @@
        FD FXINGREDDEL.
            COPY DEL-INGREDS.
 
+       FD FXRISUPPLY.
+           COPY FD-RIS.
+
         WORKING-STORAGE SECTION.
            COPY CONSTANTS-INGREDS.
            COPY WS-INGREDSFX.
@@ -44,15 +53,20 @@
        01  DELETE-INGREDIENT               PIC X(002).
            88 DELETE-INGRED-VALID          VALUE "Y" "y" "N" "n" "S"
                                                    "s".
+       01  VIEW-OPTION                     PIC 9(002).
+           88 VIEW-VALID-OPTION            VALUE 1 THRU 7.
        77  DUMMY                           PIC X(001).
        77  INGRED-STATUS                   PIC 9(002).
        77  DEL-INGRED-STATUS               PIC 9(002).
+       77  RIS-STATUS                      PIC 9(002).
        77  KEYSTATUS                       PIC 9(004).
        77  FXKEY-STATUS                    PIC 9(002).
        01  GET-VALID-ID                    PIC 9(003).
            88 VALID-ID                     VALUE 1 THRU 999.
        01  INGREDEXIST                     PIC X(002).
            88 INGREDEXIST-YES              VALUE "Y".
+       01  INGRED-HAS-RIS-FLAG             PIC X(001) VALUE "N".
+           88 INGRED-HAS-RIS-YES           VALUE "Y".
        77 ILIN                             PIC 9(002).
        77 ICOL                             PIC 9(002).
        77 EOF                              PIC X(001).
@@ -69,8 +83,26 @@
            05 TABLEINGREDS-UNIT-SUPPLIER   PIC X(003).
            05 TABLEINGREDS-UNIT-SANDWICH   PIC X(003).
            05 TABLETRESHOLD                PIC 9(003).
+           05 TABLEINGREDS-STOCK           PIC 9(005).
            05 TABLEINGREDS-IS-ACTIVE       PIC 9(001).
        77 NUMBER-ING                       PIC 9(003) VALUE 999.
+       77 DEPENDENT-COUNT                  PIC 9(003).
+       77 FILE-ERROR-STATUS                PIC 9(002).
+
+      *> REMEMBERS WHICH PAGE OF THE LIST THE OPERATOR WAS LOOKING AT,
+      *> SO THAT RE-ENTERING 100-INGREDIENT-LIST (E.G. AFTER TYPING AN
+      *> ID THAT DOES NOT EXIST) RESUMES ON THAT PAGE INSTEAD OF
+      *> JUMPING BACK TO PAGE ONE
+       77 SAVED-ING-INDEX                  PIC 9(003) VALUE 1.
+       77 SAVED-COUNTPAGE                  PIC 9(002) VALUE 1.
+       01 LIST-REENTRY-FLAG                PIC X(001) VALUE "N".
+           88 LIST-REENTRY-YES             VALUE "Y".
+
+      *> NARROWS THE INGREDIENT LIST DOWN TO NAMES STARTING WITH WHAT
+      *> THE OPERATOR TYPED, SO A LONG CATALOGUE CAN BE JUMPED TO
+      *> WITHOUT PAGING THROUGH IT. BLANK MEANS NO FILTER IS APPLIED
+       01 FILTER-ING-NAME                  PIC X(030) VALUE SPACES.
+       77 FILTER-ING-LENGTH                PIC 9(002) VALUE ZERO.
 
        SCREEN SECTION.
       ******************************************************************
@@ -90,6 +122,29 @@
            05 VALUE ALL " " PIC X(23) LINE 25 COL 98.
            05 VALUE ALL " " PIC X(23) LINE 26 COL 98.
            05 VALUE BACK-EXIT LINE 25 COL 99 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01 MANAGE-MENU-SCREEN
+           BACKGROUND-COLOR 7, FOREGROUND-COLOR 0, AUTO, REQUIRED.
+           05 VALUE ALL " " PIC X(50) LINE 09 COL 35.
+           05 VALUE ALL " " PIC X(50) LINE 10 COL 35.
+           05 VALUE ALL " " PIC X(50) LINE 11 COL 35.
+           05 VALUE ALL " " PIC X(50) LINE 12 COL 35.
+           05 VALUE ALL " " PIC X(50) LINE 13 COL 35.
+           05 VALUE ALL " " PIC X(50) LINE 14 COL 35.
+           05 VALUE ALL " " PIC X(50) LINE 15 COL 35.
+           05 VALUE ALL " " PIC X(50) LINE 16 COL 35.
+           05 VALUE ALL " " PIC X(50) LINE 17 COL 35.
+           05 VALUE ALL " " PIC X(50) LINE 18 COL 35.
+           05 VALUE MANAGE-MENU-OPTION1 LINE 10 COL 35.
+           05 VALUE MANAGE-MENU-OPTION2 LINE 11 COL 35.
+           05 VALUE MANAGE-MENU-OPTION3 LINE 12 COL 35.
+           05 VALUE MANAGE-MENU-OPTION4 LINE 13 COL 35.
+           05 VALUE MANAGE-MENU-OPTION5 LINE 14 COL 35.
+           05 VALUE MANAGE-MENU-OPTION6 LINE 15 COL 35.
+           05 VALUE MANAGE-MENU-OPTION7 LINE 16 COL 35.
+           05 VALUE MANAGE-MENU-CHOICE LINE 18 COL 36 REVERSE-VIDEO.
+           05 VMS-OPTION PIC 9(002) LINE 18 COL PLUS 1 TO VIEW-OPTION
+               BLANK WHEN ZERO REVERSE-VIDEO.
       ******************************************************************
        01 VIEW-INGREDIENT.
            05 VALUE ALL " " PIC X(080) LINE 7 COL 08
@@ -144,6 +199,10 @@
                FROM WSTRESHOLD AUTO REQUIRED.
            05 REG-UNIT-SUPPLIER1 PIC X(003) LINE 20 COL PLUS 2
                FROM WSINGREDS-UNIT-SUPPLIER.
+           05 VALUE DEPENDENT-COUNT-MSG LINE 21 COL 21
+               FOREGROUND-COLOR 5.
+           05 DEPENDENT-COUNT-DISPLAY PIC ZZ9 LINE 21 COL PLUS 1
+               FROM DEPENDENT-COUNT FOREGROUND-COLOR 5.
       ******************************************************************
        01 LIST-FRAME.
            05 VALUE ALL " " PIC X(082) LINE 7 COL 07
@@ -228,6 +287,17 @@
                FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 TO GET-VALID-ID
                BLANK WHEN ZERO.
            05 MESSAGE-LIST-PAGE LINE 25 COL 56 PIC X(030).
+      ******************************************************************
+       01 FILTER-NAME-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE MESSAGE-FILTER-NAME LINE 25 COL 15
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 NEW-FILTER-ING-NAME LINE 25 COL PLUS 1 PIC X(030)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7
+               TO FILTER-ING-NAME AUTO.
       ******************************************************************
        01 INGREDIENT-LIST1.
            05 LIST-INGRED-ID1 PIC 9(003) LINE ILIN COL ICOL
@@ -271,28 +341,89 @@
       ******************************************************************
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM 050-FILL-TABLES
-      *     PERFORM 110-CHECK-IF-DEL-FILE-EXISTS
-           MOVE SPACE TO INGREDEXIST
-           PERFORM UNTIL INGREDEXIST-YES
-               PERFORM 100-INGREDIENT-LIST
-               IF KEYSTATUS = 1003
+           PERFORM WITH TEST AFTER UNTIL VIEW-OPTION = 7
+               MOVE ZERO TO VMS-OPTION VIEW-OPTION
+               DISPLAY CLEAR-SCREEN MAIN-SCREEN
+               ACCEPT MANAGE-MENU-SCREEN
+               IF KEYSTATUS = 1003 THEN
                    EXIT PROGRAM
                END-IF
-               PERFORM 105-CHECK-IF-INGREDID-EXISTS
-               IF KEYSTATUS = 1003
+               IF NOT VIEW-VALID-OPTION
+                   MOVE MANAGE-MENU-ERROR TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+                   IF KEYSTATUS = 1003 THEN
+                       EXIT PROGRAM
+                   END-IF
+               END-IF
+               PERFORM 010-EVALUATE-MANAGE-MENU
+               IF KEYSTATUS = 1003 THEN
                    EXIT PROGRAM
                END-IF
            END-PERFORM
-           PERFORM 120-DELETE-INGREDIENT
-           IF KEYSTATUS = 1003
-               EXIT PROGRAM
-           END-IF
            EXIT PROGRAM.
 
+      *> DISPATCHES THE TOP-LEVEL INGREDIENT MANAGEMENT MENU. OPTION 1
+      *> IS THIS PROGRAM'S ORIGINAL DELETE FLOW; THE REMAINING OPTIONS
+      *> CALL THE OTHER INGREDIENT- AND SANDWICH-DOMAIN PROGRAMS THAT
+      *> HAVE NO MENU HOME OF THEIR OWN
+       010-EVALUATE-MANAGE-MENU SECTION.
+           EVALUATE VIEW-OPTION
+               WHEN 1
+                   PERFORM 050-FILL-TABLES
+                   PERFORM 110-CHECK-IF-DEL-FILE-EXISTS
+                   PERFORM 060-GET-NAME-FILTER
+                   IF KEYSTATUS = 1003 THEN
+                       EXIT SECTION
+                   END-IF
+                   MOVE SPACE TO INGREDEXIST
+                   PERFORM UNTIL INGREDEXIST-YES
+                       PERFORM 100-INGREDIENT-LIST
+                       IF KEYSTATUS = 1003 THEN
+                           EXIT SECTION
+                       END-IF
+                       PERFORM 105-CHECK-IF-INGREDID-EXISTS
+                       IF KEYSTATUS = 1003 THEN
+                           EXIT SECTION
+                       END-IF
+                   END-PERFORM
+                   PERFORM 120-DELETE-INGREDIENT
+                   IF KEYSTATUS = 1003 THEN
+                       EXIT SECTION
+                   END-IF
+               WHEN 2
+                   CALL "INGADD"
+               WHEN 3
+                   CALL "REPORT-ING-STOCK"
+               WHEN 4
+                   CALL "INGSUBADD"
+               WHEN 5
+                   CALL "SANDADD"
+               WHEN 6
+                   CALL "REPORT-INTEGRITY"
+           END-EVALUATE
+       EXIT SECTION.
+
+      *> ABORTS THE PROGRAM WITH A VISIBLE MESSAGE WHEN AN INDEXED
+      *> FILE OPEN COMES BACK WITH A STATUS OTHER THAN "SUCCESS" OR
+      *> "FILE DOES NOT EXIST YET" (35), INSTEAD OF SILENTLY READING
+      *> FROM A HANDLE THAT NEVER ACTUALLY OPENED
+       090-CHECK-FILE-STATUS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           STRING ERROR-FILE-STATUS-MSG DELIMITED BY SIZE
+               FILE-ERROR-STATUS DELIMITED BY SIZE
+               INTO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM
+       EXIT SECTION.
+
        050-FILL-TABLES SECTION.
            SET ING-INDEX TO 1
            OPEN INPUT FXINGRED
+           IF INGRED-STATUS NOT = ZERO AND INGRED-STATUS NOT = 35 THEN
+               MOVE INGRED-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
            PERFORM UNTIL EOFINGREDS
                READ FXINGRED NEXT RECORD
                    AT END
@@ -310,21 +441,51 @@
            SET ING-INDEX UP BY 1
        EXIT SECTION.
 
+      *> ASKS THE OPERATOR FOR A NAME FILTER ONCE, BEFORE THE LIST IS
+      *> FIRST SHOWN. A BLANK ANSWER LEAVES THE FULL LIST UNFILTERED
+       060-GET-NAME-FILTER SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           ACCEPT FILTER-NAME-SCREEN
+           IF KEYSTATUS = 1003 THEN
+               EXIT SECTION
+           END-IF
+           MOVE FUNCTION UPPER-CASE(FILTER-ING-NAME) TO FILTER-ING-NAME
+           IF FILTER-ING-NAME = SPACES THEN
+               MOVE ZERO TO FILTER-ING-LENGTH
+           ELSE
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(FILTER-ING-NAME))
+                   TO FILTER-ING-LENGTH
+           END-IF
+       EXIT SECTION.
+
        100-INGREDIENT-LIST SECTION.
            DISPLAY CLEAR-SCREEN
            DISPLAY MAIN-SCREEN
            DISPLAY LIST-FRAME
            MOVE ZEROES TO NEW-INGREDID
            MOVE SPACES TO TRUE-YES
-           SET ING-INDEX TO 1
+           IF LIST-REENTRY-YES
+               SET ING-INDEX TO SAVED-ING-INDEX
+               MOVE SAVED-COUNTPAGE TO COUNTPAGE
+           ELSE
+               SET ING-INDEX TO 1
+               MOVE 1 TO COUNTPAGE
+               SET SAVED-ING-INDEX TO 1
+               MOVE 1 TO SAVED-COUNTPAGE
+               MOVE "Y" TO LIST-REENTRY-FLAG
+           END-IF
            MOVE 09 TO ILIN
            MOVE 11 TO ICOL
-           MOVE 1 TO COUNTPAGE
            MOVE 24 TO PAGINA
            PERFORM UNTIL ING-INDEX >= NUMBER-ING
-               DISPLAY INGREDIENT-LIST1
-               ADD 1 TO ILIN
-               ADD 1 TO PAGINA
+               IF FILTER-ING-LENGTH = ZERO OR
+                   TABLEINGREDS-NAME (ING-INDEX) (1:FILTER-ING-LENGTH)
+                       = FILTER-ING-NAME (1:FILTER-ING-LENGTH)
+                   DISPLAY INGREDIENT-LIST1
+                   ADD 1 TO ILIN
+                   ADD 1 TO PAGINA
+               END-IF
                SET ING-INDEX UP BY 1
                IF ILIN = 21 AND ICOL = 11 THEN
                    MOVE 09 TO ILIN
@@ -345,6 +506,8 @@
                            SET ING-INDEX DOWN BY PAGINA
                            SUBTRACT 1 FROM COUNTPAGE
                            MOVE 24 TO PAGINA
+                           SET SAVED-ING-INDEX TO ING-INDEX
+                           MOVE COUNTPAGE TO SAVED-COUNTPAGE
                        ELSE
                            IF KEYSTATUS = 1002 THEN
                                DISPLAY CLEAR-SCREEN
@@ -354,6 +517,8 @@
                                MOVE 11 TO ICOL
                                ADD 1 TO COUNTPAGE
                                MOVE 24 TO PAGINA
+                               SET SAVED-ING-INDEX TO ING-INDEX
+                               MOVE COUNTPAGE TO SAVED-COUNTPAGE
                            ELSE
                                EXIT SECTION
                            END-IF
@@ -374,6 +539,8 @@
                        SET ING-INDEX DOWN BY PAGINA
                        SUBTRACT 1 FROM COUNTPAGE
                        MOVE 24 TO PAGINA
+                       SET SAVED-ING-INDEX TO ING-INDEX
+                       MOVE COUNTPAGE TO SAVED-COUNTPAGE
                    END-IF
                END-IF
            END-PERFORM
@@ -403,18 +570,63 @@
            END-IF
        EXIT SECTION.
 
-      * 110-CHECK-IF-DEL-FILE-EXISTS SECTION.
-      *     OPEN I-O FXINGRED
-      *     IF DEL-INGRED-STATUS = "35" THEN
-      *         OPEN OUTPUT FXINGRED
-      *         CLOSE FXINGRED
-      *     ELSE
-      *         CLOSE FXINGRED
-      *     END-IF
-      * EXIT SECTION.
+       110-CHECK-IF-DEL-FILE-EXISTS SECTION.
+           OPEN I-O FXINGREDDEL
+           IF DEL-INGRED-STATUS = "35" THEN
+               OPEN OUTPUT FXINGREDDEL
+               CLOSE FXINGREDDEL
+           ELSE
+               IF DEL-INGRED-STATUS NOT = ZERO THEN
+                   MOVE DEL-INGRED-STATUS TO FILE-ERROR-STATUS
+                   PERFORM 090-CHECK-FILE-STATUS
+               END-IF
+               CLOSE FXINGREDDEL
+           END-IF
+       EXIT SECTION.
+
+      *> BLOCKS DELETING AN INGREDIENT THAT STILL HAS PRICE AGREEMENTS
+      *> ON FXRISUPPLY, SO THE DELETE CANNOT LEAVE BEHIND AN ORPHAN RIS
+      *> RECORD. MIRRORS SUPPEDIT'S 195-CHECK-OPEN-RIS-AGREEMENTS SCAN.
+      *> ALSO COUNTS THE MATCHES SO THE CONFIRM SCREEN CAN TELL THE
+      *> OPERATOR HOW MANY AGREEMENTS ARE STANDING IN THE WAY
+       115-CHECK-IF-INGRED-HAS-RIS SECTION.
+           MOVE "N" TO INGRED-HAS-RIS-FLAG
+           MOVE ZERO TO DEPENDENT-COUNT
+           OPEN INPUT FXRISUPPLY
+           IF RIS-STATUS = 35 THEN
+               CLOSE FXRISUPPLY
+           ELSE
+               IF RIS-STATUS NOT = ZERO THEN
+                   MOVE RIS-STATUS TO FILE-ERROR-STATUS
+                   PERFORM 090-CHECK-FILE-STATUS
+               END-IF
+               MOVE ZERO TO RIS-ID
+               START FXRISUPPLY KEY IS GREATER OR EQUAL RIS-ID
+                   INVALID KEY
+                       MOVE 10 TO RIS-STATUS
+               END-START
+               PERFORM UNTIL RIS-STATUS = 10
+                   READ FXRISUPPLY NEXT RECORD
+                       AT END
+                           MOVE 10 TO RIS-STATUS
+                       NOT AT END
+                           IF RIS-ID-ING = WSINGREDS-ID
+                               MOVE "Y" TO INGRED-HAS-RIS-FLAG
+                               ADD 1 TO DEPENDENT-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FXRISUPPLY
+           END-IF
+       EXIT SECTION.
 
        120-DELETE-INGREDIENT SECTION.
            OPEN I-O FXINGRED
+           IF INGRED-STATUS NOT = ZERO THEN
+               MOVE INGRED-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           PERFORM 115-CHECK-IF-INGRED-HAS-RIS
            DISPLAY CLEAR-SCREEN
            DISPLAY MAIN-SCREEN
            DISPLAY VIEW-INGREDIENT
@@ -435,18 +647,37 @@
                END-IF
            END-PERFORM
            IF DELETE-INGREDIENT = "Y" OR "y" OR "S" OR "s" THEN
-      *         MOVE WSINGREDS-DETAILS TO DEL-INGREDS-DETAILS
-               MOVE WSINGREDS-DETAILS TO INGREDS-DETAILS
-      *         MOVE ZERO TO DEL-INGREDS-IS-ACTIVE
-      *         WRITE DEL-INGREDS-DETAILS
-      *         END-WRITE
-               DELETE FXINGRED
-               END-DELETE
-               MOVE DELETE-YES TO ERROR-TEXT
-               ACCEPT ERROR-ZONE
-               IF KEYSTATUS = 1003
-                   CLOSE FXINGRED
-                   EXIT SECTION
+               PERFORM 115-CHECK-IF-INGRED-HAS-RIS
+               IF INGRED-HAS-RIS-YES THEN
+                   MOVE ERROR-INGRED-HAS-RIS TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+                   IF KEYSTATUS = 1003
+                       CLOSE FXINGRED
+                       EXIT SECTION
+                   END-IF
+               ELSE
+                   MOVE WSINGREDS-DETAILS TO INGREDS-DETAILS
+                   OPEN I-O FXINGREDDEL
+                   IF DEL-INGRED-STATUS NOT = ZERO THEN
+                       MOVE DEL-INGRED-STATUS TO FILE-ERROR-STATUS
+                       PERFORM 090-CHECK-FILE-STATUS
+                   END-IF
+                   MOVE WSINGREDS-DETAILS TO DEL-INGREDS-DETAILS
+                   MOVE ZERO TO DEL-INGREDS-IS-ACTIVE
+                   ACCEPT DEL-INGREDS-LAST-BY FROM ENVIRONMENT "USER"
+                   MOVE FUNCTION CURRENT-DATE (1:8)
+                       TO DEL-INGREDS-LAST-DATE
+                   WRITE DEL-INGREDS-DETAILS
+                   END-WRITE
+                   CLOSE FXINGREDDEL
+                   DELETE FXINGRED
+                   END-DELETE
+                   MOVE DELETE-YES TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+                   IF KEYSTATUS = 1003
+                       CLOSE FXINGRED
+                       EXIT SECTION
+                   END-IF
                END-IF
            ELSE
                MOVE DELETE-NO TO ERROR-TEXT
