@@ -0,0 +1,292 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    REPORT MODULE - END-OF-DAY STOCK RECONCILIATION REPORT
+      ******************************************************************
+      *    V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-ING-RECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FXINGRED ASSIGN TO "FXINGREDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INGREDS-ID
+               FILE STATUS INGRED-STATUS.
+
+           SELECT FXRISUPPLY ASSIGN TO "FXRISSUPLY"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RIS-ID
+               FILE STATUS RIS-STATUS.
+
+           SELECT FXSUPPLY ASSIGN TO "FXSUPPLIERS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SUPPLIER-ID
+               FILE STATUS SUPP-STATUS.
+
+           SELECT ING-RECON-FILE-REPORT ASSIGN TO "ING-RECON.rpt".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FXINGRED.
+           COPY FD-INGREDSFX.
+       FD FXRISUPPLY.
+           COPY FD-RIS.
+       FD FXSUPPLY.
+           COPY SUPPLIERFX.
+
+       FD ING-RECON-FILE-REPORT
+           REPORT IS ING-RECON-REPORT.
+
+       WORKING-STORAGE SECTION.
+       COPY CONSTANTS-ING-RECON.
+
+       01 INGRED-STATUS                    PIC 9(002).
+       01 RIS-STATUS                       PIC 9(002).
+       01 SUPP-STATUS                      PIC 9(002).
+       77 FILE-ERROR-STATUS                PIC 9(002).
+
+       01 CURRENT-DATE-REPORT.
+           05 DATE-REPORT.
+               10 DATE-REPORT-YEAR         PIC 9(004).
+               10 DATE-REPORT-MONTH        PIC 9(002).
+               10 DATE-REPORT-DAY          PIC 9(002).
+           05 TIME-REPORT.
+               10 HOUR-REPORT              PIC 9(002).
+               10 MIN-REPORT               PIC 9(002).
+               10 SEC-REPORT               PIC 9(002).
+
+       01 DUMMY                            PIC X(001).
+
+       78 MAX-PAGE                         VALUE 999.
+
+       01 TABELA OCCURS 1 TO MAX-PAGE TIMES
+           DEPENDING ON MAX-PAGE1
+           INDEXED BY IND.
+           05 TAB-ING-ID                   PIC 9(003).
+           05 TAB-ING-NAME                 PIC X(030).
+           05 TAB-ING-STOCK                PIC 9(005).
+           05 TAB-ING-TRESHOLD             PIC 9(003).
+           05 TAB-ING-COVERED              PIC X(003).
+
+       01 MAX-PAGE1                        PIC 999 VALUE ZERO.
+
+       01 ING-EOF-FLAG                     PIC X(001) VALUE "N".
+           88 EOFINGRED                    VALUE "Y".
+
+       01 RIS-SCAN-EOF-FLAG                PIC X(001) VALUE "N".
+           88 EOF-RIS-SCAN                 VALUE "Y".
+
+       01 COVERAGE-FLAG                    PIC X(001) VALUE "N".
+           88 COVERAGE-FOUND               VALUE "Y".
+
+       REPORT SECTION.
+       RD ING-RECON-REPORT
+           PAGE LIMIT IS 54
+           FIRST DETAIL 5
+           LAST DETAIL 46
+           FOOTING 48.
+
+       01 TYPE IS REPORT HEADING.
+           02 LINE 1.
+           03 COLUMN 02 VALUE REPORTTITLECONST.
+           02 LINE PLUS 2.
+           03 COL 14 VALUE "END-OF-DAY STOCK RECONCILIATION REPORT".
+
+       01 TYPE IS PAGE HEADING.
+           02 LINE IS PLUS 2.
+           03 COLUMN 02 VALUE ING-ID.
+           03 COLUMN 17 VALUE ING-NAME.
+           03 COLUMN 50 VALUE ING-STOCK-TITLE.
+           03 COLUMN 60 VALUE ING-TRESHOLD-TITLE.
+           03 COLUMN 72 VALUE ING-COVERED-TITLE.
+
+       01 LINE-DETAIL TYPE IS DETAIL.
+           02 LINE IS PLUS 1.
+               03 COLUMN 05 PIC 9(003)
+                   SOURCE TAB-ING-ID (IND).
+               03 COLUMN 17 PIC X(030)
+                   SOURCE TAB-ING-NAME (IND).
+               03 COLUMN 51 PIC 9(005)
+                   SOURCE TAB-ING-STOCK (IND).
+               03 COLUMN 61 PIC 9(003)
+                   SOURCE TAB-ING-TRESHOLD (IND).
+               03 COLUMN 76 PIC X(003)
+                   SOURCE TAB-ING-COVERED (IND).
+
+       01 TYPE IS PAGE FOOTING.
+           02 LINE IS 49.
+             03 COLUMN 60 PIC X(006) VALUE PAGECONST.
+             03 COLUMN PLUS 1 PIC Z9 SOURCE PAGE-COUNTER.
+             03 COLUMN 03 VALUE REP-DATE.
+             03 COLUMN PLUS 2 PIC 9(002) SOURCE DATE-REPORT-DAY.
+             03 COLUMN PLUS 1 VALUE "/".
+             03 COLUMN PLUS 1 PIC 9(002) SOURCE DATE-REPORT-MONTH.
+             03 COLUMN PLUS 1 VALUE "/".
+             03 COLUMN PLUS 1 PIC 9(004) SOURCE DATE-REPORT-YEAR.
+             03 COLUMN PLUS 7 VALUE REP-TIME.
+             03 COLUMN PLUS 2 PIC 9(002) SOURCE HOUR-REPORT.
+             03 COLUMN PLUS 1 VALUE ":".
+             03 COLUMN PLUS 1 PIC 9(002) SOURCE MIN-REPORT.
+             03 COLUMN PLUS 1 VALUE ":".
+             03 COLUMN PLUS 1 PIC 9(002) SOURCE SEC-REPORT.
+
+       SCREEN SECTION.
+
+       01  CLEAR-SCREEN.
+           03 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME-REPORT LINE 03 COL 40.
+           05 VALUE ALL " " PIC X(95)  LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 26 COL 01.
+           05 VALUE BACK-EXIT LINE 25  COL 100 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01 ERROR-ZONE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 ERROR-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY1 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           PERFORM REPORT-ING-RECON-SECTION
+           MOVE REPORT-DONE TO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM.
+
+      *> BUILT THE SAME WAY AS REPORT-ING-STOCK: ONE PASS OVER THE
+      *> ACTIVE, BELOW-THRESHOLD INGREDIENTS, BUT EACH ONE IS ALSO
+      *> CHECKED AGAINST FXRISSUPLY FOR AT LEAST ONE ACTIVE SUPPLIER SO
+      *> THE REPORT SHOWS WHICH LOW-STOCK ITEMS STILL HAVE NO SUPPLY
+      *> ABORTS THE PROGRAM WITH A VISIBLE MESSAGE WHEN AN INDEXED
+      *> FILE OPEN COMES BACK WITH A STATUS OTHER THAN "SUCCESS" OR
+      *> "FILE DOES NOT EXIST YET" (35), INSTEAD OF SILENTLY READING
+      *> FROM A HANDLE THAT NEVER ACTUALLY OPENED
+       CHECK-FILE-STATUS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           STRING ERROR-FILE-STATUS-MSG DELIMITED BY SIZE
+               FILE-ERROR-STATUS DELIMITED BY SIZE
+               INTO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM
+       EXIT SECTION.
+
+       REPORT-ING-RECON-SECTION SECTION.
+           SET IND TO 1
+           OPEN INPUT FXINGRED
+           IF INGRED-STATUS NOT = ZERO AND INGRED-STATUS NOT = 35 THEN
+               MOVE INGRED-STATUS TO FILE-ERROR-STATUS
+               PERFORM CHECK-FILE-STATUS
+           END-IF
+           IF INGRED-STATUS NOT = "35" THEN
+               OPEN INPUT FXRISUPPLY
+               IF RIS-STATUS NOT = ZERO AND RIS-STATUS NOT = 35 THEN
+                   MOVE RIS-STATUS TO FILE-ERROR-STATUS
+                   PERFORM CHECK-FILE-STATUS
+               END-IF
+               OPEN INPUT FXSUPPLY
+               IF SUPP-STATUS NOT = ZERO AND SUPP-STATUS NOT = 35 THEN
+                   MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+                   PERFORM CHECK-FILE-STATUS
+               END-IF
+               PERFORM UNTIL EOFINGRED
+                   READ FXINGRED NEXT RECORD
+                       AT END SET EOFINGRED TO TRUE
+                       NOT AT END
+                           IF INGREDS-IS-ACTIVE = 1 AND
+                               INGREDS-STOCK <= INGREDS-TRESHOLD
+                               PERFORM CHECK-COVERAGE
+                               PERFORM LOAD-TAB
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FXRISUPPLY
+               CLOSE FXSUPPLY
+           END-IF
+           CLOSE FXINGRED
+           MOVE IND TO MAX-PAGE1
+           SUBTRACT 1 FROM MAX-PAGE1
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-REPORT
+           OPEN OUTPUT ING-RECON-FILE-REPORT
+           INITIATE ING-RECON-REPORT
+           SET IND TO 1
+           PERFORM UNTIL IND > MAX-PAGE1
+               PERFORM PRINT-REPORT
+           END-PERFORM
+           TERMINATE ING-RECON-REPORT
+           CLOSE ING-RECON-FILE-REPORT
+       EXIT SECTION.
+
+      *> WALKS FXRISSUPLY FOR THE CURRENT INGREDIENT, STARTING AT ITS
+      *> LOWEST KEY, AND STOPS AS SOON AS AN AGREEMENT WITH A STILL
+      *> ACTIVE SUPPLIER IS FOUND
+       CHECK-COVERAGE SECTION.
+           MOVE "N" TO COVERAGE-FLAG
+           MOVE "N" TO RIS-SCAN-EOF-FLAG
+           MOVE INGREDS-ID TO RIS-ID-ING
+           MOVE ZERO TO RIS-ID-SUPP
+           MOVE ZERO TO RIS-EFF-YEAR
+           MOVE ZERO TO RIS-EFF-MONTH
+           MOVE ZERO TO RIS-EFF-DAY
+           START FXRISUPPLY KEY IS GREATER OR EQUAL RIS-ID
+               INVALID KEY
+                   SET EOF-RIS-SCAN TO TRUE
+           END-START
+           PERFORM UNTIL EOF-RIS-SCAN OR COVERAGE-FOUND
+               READ FXRISUPPLY NEXT RECORD
+                   AT END
+                       SET EOF-RIS-SCAN TO TRUE
+                   NOT AT END
+                       IF RIS-ID-ING NOT = INGREDS-ID
+                           SET EOF-RIS-SCAN TO TRUE
+                       ELSE
+                           MOVE RIS-ID-SUPP TO SUPPLIER-ID
+                           READ FXSUPPLY
+                               INVALID KEY
+                                   CONTINUE
+                               NOT INVALID KEY
+                                   IF SUPPLIER-IS-ACTIVE = 1
+                                       MOVE "Y" TO COVERAGE-FLAG
+                                   END-IF
+                           END-READ
+                       END-IF
+               END-READ
+           END-PERFORM
+       EXIT SECTION.
+
+       LOAD-TAB SECTION.
+           MOVE INGREDS-ID TO TAB-ING-ID (IND)
+           MOVE INGREDS-NAME TO TAB-ING-NAME (IND)
+           MOVE INGREDS-STOCK TO TAB-ING-STOCK (IND)
+           MOVE INGREDS-TRESHOLD TO TAB-ING-TRESHOLD (IND)
+           IF COVERAGE-FOUND
+               MOVE "YES" TO TAB-ING-COVERED (IND)
+           ELSE
+               MOVE "NO" TO TAB-ING-COVERED (IND)
+           END-IF
+           SET IND UP BY 1
+       EXIT SECTION.
+
+       PRINT-REPORT SECTION.
+           GENERATE LINE-DETAIL
+           SET IND UP BY 1
+       EXIT SECTION.
