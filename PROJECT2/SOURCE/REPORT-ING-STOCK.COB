@@ -0,0 +1,205 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    REPORT MODULE - LOW STOCK INGREDIENTS REPORT
+      ******************************************************************
+      *    V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-ING-STOCK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FXINGRED ASSIGN TO "FXINGREDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INGREDS-ID
+               FILE STATUS INGRED-STATUS.
+
+           SELECT ING-STOCK-FILE-REPORT ASSIGN TO "ING-STOCK.rpt".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FXINGRED.
+           COPY FD-INGREDSFX.
+
+       FD ING-STOCK-FILE-REPORT
+           REPORT IS ING-STOCK-REPORT.
+
+       WORKING-STORAGE SECTION.
+       COPY CONSTANTS-ING-STOCK.
+
+       01 INGRED-STATUS                    PIC 9(002).
+       77 FILE-ERROR-STATUS                PIC 9(002).
+
+       01 CURRENT-DATE-REPORT.
+           05 DATE-REPORT.
+               10 DATE-REPORT-YEAR         PIC 9(004).
+               10 DATE-REPORT-MONTH        PIC 9(002).
+               10 DATE-REPORT-DAY          PIC 9(002).
+           05 TIME-REPORT.
+               10 HOUR-REPORT              PIC 9(002).
+               10 MIN-REPORT               PIC 9(002).
+               10 SEC-REPORT               PIC 9(002).
+
+       01 DUMMY                            PIC X(001).
+
+       78 MAX-PAGE                         VALUE 999.
+
+       01 TABELA OCCURS 1 TO MAX-PAGE TIMES
+           DEPENDING ON MAX-PAGE1
+           INDEXED BY IND.
+           05 TAB-ING-ID                   PIC 9(003).
+           05 TAB-ING-NAME                 PIC X(030).
+           05 TAB-ING-STOCK                PIC 9(005).
+           05 TAB-ING-TRESHOLD             PIC 9(003).
+
+       01 MAX-PAGE1                        PIC 999 VALUE ZERO.
+
+       01 ING-EOF-FLAG                     PIC X(001) VALUE "N".
+           88 EOFINGRED                    VALUE "Y".
+
+       REPORT SECTION.
+       RD ING-STOCK-REPORT
+           PAGE LIMIT IS 54
+           FIRST DETAIL 5
+           LAST DETAIL 46
+           FOOTING 48.
+
+       01 TYPE IS REPORT HEADING.
+           02 LINE 1.
+           03 COLUMN 02 VALUE REPORTTITLECONST.
+           02 LINE PLUS 2.
+           03 COL 18 VALUE "LOW STOCK INGREDIENTS REPORT".
+
+       01 TYPE IS PAGE HEADING.
+           02 LINE IS PLUS 2.
+           03 COLUMN 02 VALUE ING-ID.
+           03 COLUMN 17 VALUE ING-NAME.
+           03 COLUMN 50 VALUE ING-STOCK-TITLE.
+           03 COLUMN 60 VALUE ING-TRESHOLD-TITLE.
+
+       01 LINE-DETAIL TYPE IS DETAIL.
+           02 LINE IS PLUS 1.
+               03 COLUMN 05 PIC 9(003)
+                   SOURCE TAB-ING-ID (IND).
+               03 COLUMN 17 PIC X(030)
+                   SOURCE TAB-ING-NAME (IND).
+               03 COLUMN 51 PIC 9(005)
+                   SOURCE TAB-ING-STOCK (IND).
+               03 COLUMN 61 PIC 9(003)
+                   SOURCE TAB-ING-TRESHOLD (IND).
+
+       01 TYPE IS PAGE FOOTING.
+           02 LINE IS 49.
+             03 COLUMN 60 PIC X(006) VALUE PAGECONST.
+             03 COLUMN PLUS 1 PIC Z9 SOURCE PAGE-COUNTER.
+             03 COLUMN 03 VALUE REP-DATE.
+             03 COLUMN PLUS 2 PIC 9(002) SOURCE DATE-REPORT-DAY.
+             03 COLUMN PLUS 1 VALUE "/".
+             03 COLUMN PLUS 1 PIC 9(002) SOURCE DATE-REPORT-MONTH.
+             03 COLUMN PLUS 1 VALUE "/".
+             03 COLUMN PLUS 1 PIC 9(004) SOURCE DATE-REPORT-YEAR.
+             03 COLUMN PLUS 7 VALUE REP-TIME.
+             03 COLUMN PLUS 2 PIC 9(002) SOURCE HOUR-REPORT.
+             03 COLUMN PLUS 1 VALUE ":".
+             03 COLUMN PLUS 1 PIC 9(002) SOURCE MIN-REPORT.
+             03 COLUMN PLUS 1 VALUE ":".
+             03 COLUMN PLUS 1 PIC 9(002) SOURCE SEC-REPORT.
+
+       SCREEN SECTION.
+
+       01  CLEAR-SCREEN.
+           03 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME-REPORT LINE 03 COL 43.
+           05 VALUE ALL " " PIC X(95)  LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 26 COL 01.
+           05 VALUE BACK-EXIT LINE 25  COL 100 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01 ERROR-ZONE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 ERROR-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY1 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           PERFORM REPORT-ING-STOCK-SECTION
+           MOVE REPORT-DONE TO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM.
+
+      *> ABORTS THE PROGRAM WITH A VISIBLE MESSAGE WHEN AN INDEXED
+      *> FILE OPEN COMES BACK WITH A STATUS OTHER THAN "SUCCESS" OR
+      *> "FILE DOES NOT EXIST YET" (35), INSTEAD OF SILENTLY READING
+      *> FROM A HANDLE THAT NEVER ACTUALLY OPENED
+       CHECK-FILE-STATUS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           STRING ERROR-FILE-STATUS-MSG DELIMITED BY SIZE
+               FILE-ERROR-STATUS DELIMITED BY SIZE
+               INTO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM
+       EXIT SECTION.
+
+       REPORT-ING-STOCK-SECTION SECTION.
+           SET IND TO 1
+           OPEN INPUT FXINGRED
+           IF INGRED-STATUS NOT = ZERO AND INGRED-STATUS NOT = 35 THEN
+               MOVE INGRED-STATUS TO FILE-ERROR-STATUS
+               PERFORM CHECK-FILE-STATUS
+           END-IF
+           IF INGRED-STATUS NOT = "35" THEN
+               PERFORM UNTIL EOFINGRED
+                   READ FXINGRED NEXT RECORD
+                       AT END SET EOFINGRED TO TRUE
+                       NOT AT END
+                           IF INGREDS-IS-ACTIVE = 1 AND
+                               INGREDS-STOCK <= INGREDS-TRESHOLD
+                               PERFORM LOAD-TAB
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE FXINGRED
+           MOVE IND TO MAX-PAGE1
+           SUBTRACT 1 FROM MAX-PAGE1
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-REPORT
+           OPEN OUTPUT ING-STOCK-FILE-REPORT
+           INITIATE ING-STOCK-REPORT
+           SET IND TO 1
+           PERFORM UNTIL IND > MAX-PAGE1
+               PERFORM PRINT-REPORT
+           END-PERFORM
+           TERMINATE ING-STOCK-REPORT
+           CLOSE ING-STOCK-FILE-REPORT
+       EXIT SECTION.
+
+       PRINT-REPORT SECTION.
+           GENERATE LINE-DETAIL
+           SET IND UP BY 1
+       EXIT SECTION.
+
+       LOAD-TAB SECTION.
+           MOVE INGREDS-ID TO TAB-ING-ID (IND)
+           MOVE INGREDS-NAME TO TAB-ING-NAME (IND)
+           MOVE INGREDS-STOCK TO TAB-ING-STOCK (IND)
+           MOVE INGREDS-TRESHOLD TO TAB-ING-TRESHOLD (IND)
+           SET IND UP BY 1
+       EXIT SECTION.
