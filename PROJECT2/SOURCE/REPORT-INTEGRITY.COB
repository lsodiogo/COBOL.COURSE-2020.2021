@@ -0,0 +1,441 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | SYSTEM MANAGEMENT
+      ******************************************************************
+      *    REPORT MODULE - NIGHTLY INDEXED FILE INTEGRITY CHECK
+      ******************************************************************
+      *    V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-INTEGRITY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FXINGRED ASSIGN TO "FXINGREDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INGREDS-ID
+               FILE STATUS INGRED-STATUS.
+
+           SELECT FXSUPPLY ASSIGN TO "FXSUPPLIERS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SUPPLIER-ID
+               FILE STATUS SUPP-STATUS.
+
+           SELECT FXRISUPPLY ASSIGN TO "FXRISSUPLY"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RIS-ID
+               FILE STATUS RIS-STATUS.
+
+           SELECT FXCATEGO ASSIGN TO "FXCATEGORIES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CATEGORY-ID
+               FILE STATUS CATE-STATUS.
+
+           SELECT FXSANDWICH ASSIGN TO "FXSANDWICHES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SANDWICH-ID
+               FILE STATUS SAND-STATUS.
+
+           SELECT FXRECIPE ASSIGN TO "FXRECIPES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RECIPE-ID
+               FILE STATUS RECIPE-STATUS.
+
+           SELECT INTEGRITY-FILE-REPORT ASSIGN TO "INTEGRITY.rpt".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FXINGRED.
+           COPY FD-INGREDSFX.
+       FD FXSUPPLY.
+           COPY SUPPLIERFX.
+       FD FXRISUPPLY.
+           COPY FD-RIS.
+       FD FXCATEGO.
+           COPY CATEGORYFX.
+       FD FXSANDWICH.
+           COPY FD-SANDWICH.
+       FD FXRECIPE.
+           COPY FD-RECIPE.
+
+       FD INTEGRITY-FILE-REPORT
+           REPORT IS INTEGRITY-REPORT.
+
+       WORKING-STORAGE SECTION.
+       COPY CONSTANTS-INTEGRITY.
+
+       01 INGRED-STATUS                    PIC 9(002).
+       01 SUPP-STATUS                      PIC 9(002).
+       01 RIS-STATUS                       PIC 9(002).
+       01 CATE-STATUS                      PIC 9(002).
+       01 SAND-STATUS                      PIC 9(002).
+       01 RECIPE-STATUS                    PIC 9(002).
+       77 FILE-ERROR-STATUS                PIC 9(002).
+
+       01 CURRENT-DATE-REPORT.
+           05 DATE-REPORT.
+               10 DATE-REPORT-YEAR         PIC 9(004).
+               10 DATE-REPORT-MONTH        PIC 9(002).
+               10 DATE-REPORT-DAY          PIC 9(002).
+           05 TIME-REPORT.
+               10 HOUR-REPORT              PIC 9(002).
+               10 MIN-REPORT               PIC 9(002).
+               10 SEC-REPORT               PIC 9(002).
+
+       01 DUMMY                            PIC X(001).
+
+       78 MAX-ISSUES                       VALUE 500.
+
+       01 TABELA OCCURS 1 TO MAX-ISSUES TIMES
+           DEPENDING ON MAX-ISSUES1
+           INDEXED BY IND.
+           05 TAB-SOURCE-FILE              PIC X(015).
+           05 TAB-RECORD-KEY               PIC X(015).
+           05 TAB-PROBLEM                  PIC X(045).
+
+       01 MAX-ISSUES1                      PIC 999 VALUE ZERO.
+       01 ISSUES-COUNT                     PIC 999 VALUE ZERO.
+
+      *> HOLD THE NEXT ROW TO BE ADDED TO TABELA, FILLED IN BY WHICHEVER
+      *> CHECK- SECTION FOUND THE PROBLEM, BEFORE LOAD-TAB STORES IT
+       01 CURRENT-SOURCE              PIC X(015).
+       01 CURRENT-KEY               PIC X(015).
+       01 CURRENT-PROBLEM                  PIC X(045).
+
+       01 RIS-EOF-FLAG                     PIC X(001) VALUE "N".
+           88 EOF-RIS                      VALUE "Y".
+
+       01 ING-EOF-FLAG                     PIC X(001) VALUE "N".
+           88 EOFINGRED                    VALUE "Y".
+
+       01 SAND-EOF-FLAG                    PIC X(001) VALUE "N".
+           88 EOFSANDWICH                  VALUE "Y".
+
+       01 RECIPE-EOF-FLAG                  PIC X(001) VALUE "N".
+           88 EOFRECIPE                    VALUE "Y".
+
+       REPORT SECTION.
+       RD INTEGRITY-REPORT
+           PAGE LIMIT IS 54
+           FIRST DETAIL 5
+           LAST DETAIL 46
+           FOOTING 48.
+
+       01 TYPE IS REPORT HEADING.
+           02 LINE 1.
+           03 COLUMN 02 VALUE REPORTTITLECONST.
+           02 LINE PLUS 2.
+           03 COL 14 VALUE "NIGHTLY INDEXED FILE INTEGRITY CHECK".
+
+       01 TYPE IS PAGE HEADING.
+           02 LINE IS PLUS 2.
+           03 COLUMN 02 VALUE INTEG-SOURCE-TITLE.
+           03 COLUMN 18 VALUE INTEG-KEY-TITLE.
+           03 COLUMN 34 VALUE INTEG-PROBLEM-TITLE.
+
+       01 LINE-DETAIL TYPE IS DETAIL.
+           02 LINE IS PLUS 1.
+               03 COLUMN 02 PIC X(015)
+                   SOURCE TAB-SOURCE-FILE (IND).
+               03 COLUMN 18 PIC X(015)
+                   SOURCE TAB-RECORD-KEY (IND).
+               03 COLUMN 34 PIC X(045)
+                   SOURCE TAB-PROBLEM (IND).
+
+       01 TYPE IS PAGE FOOTING.
+           02 LINE IS 49.
+             03 COLUMN 60 PIC X(006) VALUE PAGECONST.
+             03 COLUMN PLUS 1 PIC Z9 SOURCE PAGE-COUNTER.
+             03 COLUMN 03 VALUE REP-DATE.
+             03 COLUMN PLUS 2 PIC 9(002) SOURCE DATE-REPORT-DAY.
+             03 COLUMN PLUS 1 VALUE "/".
+             03 COLUMN PLUS 1 PIC 9(002) SOURCE DATE-REPORT-MONTH.
+             03 COLUMN PLUS 1 VALUE "/".
+             03 COLUMN PLUS 1 PIC 9(004) SOURCE DATE-REPORT-YEAR.
+             03 COLUMN PLUS 7 VALUE REP-TIME.
+             03 COLUMN PLUS 2 PIC 9(002) SOURCE HOUR-REPORT.
+             03 COLUMN PLUS 1 VALUE ":".
+             03 COLUMN PLUS 1 PIC 9(002) SOURCE MIN-REPORT.
+             03 COLUMN PLUS 1 VALUE ":".
+             03 COLUMN PLUS 1 PIC 9(002) SOURCE SEC-REPORT.
+
+       SCREEN SECTION.
+
+       01  CLEAR-SCREEN.
+           03 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME-REPORT LINE 03 COL 40.
+           05 VALUE ALL " " PIC X(95)  LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 26 COL 01.
+           05 VALUE BACK-EXIT LINE 25  COL 100 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01 ERROR-ZONE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 ERROR-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY1 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       01 ISSUES-FOUND-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE REPORT-DONE LINE 25 COL 03
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 VALUE INTEG-ISSUES-MSG LINE 26 COL 03
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 ISSUES-COUNT-DISPLAY PIC ZZ9 LINE 26 COL PLUS 1
+               FROM ISSUES-COUNT FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY2 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           PERFORM REPORT-INTEGRITY-SECTION
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           ACCEPT ISSUES-FOUND-SCREEN
+           EXIT PROGRAM.
+
+      *> ABORTS THE PROGRAM WITH A VISIBLE MESSAGE WHEN AN INDEXED FILE
+      *> OPEN COMES BACK WITH A STATUS OTHER THAN "SUCCESS" OR "FILE
+      *> DOES NOT EXIST YET" (35), THE SAME WAY REPORT-ING-RECON DOES
+       CHECK-FILE-STATUS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           STRING ERROR-FILE-STATUS-MSG DELIMITED BY SIZE
+               FILE-ERROR-STATUS DELIMITED BY SIZE
+               INTO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM
+       EXIT SECTION.
+
+      *> MEANT TO BE RUN UNATTENDED, ONCE A NIGHT, AFTER THE DAY'S
+      *> ADD/EDIT/DELETE SCREENS HAVE ALL BEEN CLOSED. RATHER THAN
+      *> REBUILDING THE INDEXES THEMSELVES (GNUCOBOL MAINTAINS THOSE
+      *> AUTOMATICALLY ON EVERY WRITE), THIS WALKS EVERY INDEXED FILE
+      *> THAT POINTS AT ANOTHER ONE AND CONFIRMS THE RECORD IT POINTS
+      *> TO STILL EXISTS, THEN PRINTS EVERYTHING IT FOUND WRONG
+       REPORT-INTEGRITY-SECTION SECTION.
+           MOVE ZERO TO MAX-ISSUES1
+           MOVE ZERO TO ISSUES-COUNT
+           SET IND TO 1
+           PERFORM CHECK-RIS-LINKS
+           PERFORM CHECK-CATEGORY-LINKS
+           PERFORM CHECK-RECIPE-LINKS
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-REPORT
+           OPEN OUTPUT INTEGRITY-FILE-REPORT
+           INITIATE INTEGRITY-REPORT
+           SET IND TO 1
+           PERFORM UNTIL IND > MAX-ISSUES1
+               PERFORM PRINT-REPORT
+           END-PERFORM
+           TERMINATE INTEGRITY-REPORT
+           CLOSE INTEGRITY-FILE-REPORT
+       EXIT SECTION.
+
+      *> WALKS EVERY SUPPLIER PRICE AGREEMENT AND CONFIRMS BOTH HALVES
+      *> OF ITS KEY STILL POINT AT A REAL INGREDIENT AND A REAL
+      *> SUPPLIER, THE SAME CROSS-CHECK SEARCH-RIS ALREADY DOES
+      *> INTERACTIVELY IN 700-CHECK-ORPHAN-RECORDS
+       CHECK-RIS-LINKS SECTION.
+           OPEN INPUT FXRISUPPLY
+           IF RIS-STATUS NOT = ZERO AND RIS-STATUS NOT = 35 THEN
+               MOVE RIS-STATUS TO FILE-ERROR-STATUS
+               PERFORM CHECK-FILE-STATUS
+           END-IF
+           IF RIS-STATUS NOT = 35 THEN
+               OPEN INPUT FXINGRED
+               IF INGRED-STATUS NOT = ZERO AND INGRED-STATUS NOT = 35
+                   MOVE INGRED-STATUS TO FILE-ERROR-STATUS
+                   PERFORM CHECK-FILE-STATUS
+               END-IF
+               OPEN INPUT FXSUPPLY
+               IF SUPP-STATUS NOT = ZERO AND SUPP-STATUS NOT = 35
+                   MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+                   PERFORM CHECK-FILE-STATUS
+               END-IF
+               MOVE "N" TO RIS-EOF-FLAG
+               PERFORM UNTIL EOF-RIS
+                   READ FXRISUPPLY NEXT RECORD
+                       AT END
+                           SET EOF-RIS TO TRUE
+                       NOT AT END
+                           MOVE RIS-ID-ING TO INGREDS-ID
+                           READ FXINGRED
+                               INVALID KEY
+                                   MOVE "FXRISSUPLY" TO CURRENT-SOURCE
+                                   MOVE RIS-ID TO CURRENT-KEY
+                                   MOVE PROB-NO-INGRED
+                                       TO CURRENT-PROBLEM
+                                   PERFORM LOAD-TAB
+                           END-READ
+                           MOVE RIS-ID-SUPP TO SUPPLIER-ID
+                           READ FXSUPPLY
+                               INVALID KEY
+                                   MOVE "FXRISSUPLY" TO CURRENT-SOURCE
+                                   MOVE RIS-ID TO CURRENT-KEY
+                                   MOVE PROB-NO-SUPPLIER
+                                       TO CURRENT-PROBLEM
+                                   PERFORM LOAD-TAB
+                           END-READ
+                   END-READ
+               END-PERFORM
+               CLOSE FXINGRED
+               CLOSE FXSUPPLY
+           END-IF
+           CLOSE FXRISUPPLY
+       EXIT SECTION.
+
+      *> CHECKS THAT EVERY INGREDIENT AND EVERY SANDWICH STILL POINTS
+      *> AT A CATEGORY THAT EXISTS
+       CHECK-CATEGORY-LINKS SECTION.
+           OPEN INPUT FXCATEGO
+           IF CATE-STATUS NOT = ZERO AND CATE-STATUS NOT = 35 THEN
+               MOVE CATE-STATUS TO FILE-ERROR-STATUS
+               PERFORM CHECK-FILE-STATUS
+           END-IF
+
+           OPEN INPUT FXINGRED
+           IF INGRED-STATUS NOT = ZERO AND INGRED-STATUS NOT = 35 THEN
+               MOVE INGRED-STATUS TO FILE-ERROR-STATUS
+               PERFORM CHECK-FILE-STATUS
+           END-IF
+           IF INGRED-STATUS NOT = 35 THEN
+               MOVE "N" TO ING-EOF-FLAG
+               PERFORM UNTIL EOFINGRED
+                   READ FXINGRED NEXT RECORD
+                       AT END
+                           SET EOFINGRED TO TRUE
+                       NOT AT END
+                           MOVE INGREDS-CATEGORY-ID TO CATEGORY-ID
+                           READ FXCATEGO
+                               INVALID KEY
+                                   MOVE "FXINGREDS" TO CURRENT-SOURCE
+                                   MOVE INGREDS-ID TO CURRENT-KEY
+                                   MOVE PROB-ING-NO-CATEGORY
+                                       TO CURRENT-PROBLEM
+                                   PERFORM LOAD-TAB
+                           END-READ
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE FXINGRED
+
+           OPEN INPUT FXSANDWICH
+           IF SAND-STATUS NOT = ZERO AND SAND-STATUS NOT = 35 THEN
+               MOVE SAND-STATUS TO FILE-ERROR-STATUS
+               PERFORM CHECK-FILE-STATUS
+           END-IF
+           IF SAND-STATUS NOT = 35 THEN
+               MOVE "N" TO SAND-EOF-FLAG
+               PERFORM UNTIL EOFSANDWICH
+                   READ FXSANDWICH NEXT RECORD
+                       AT END
+                           SET EOFSANDWICH TO TRUE
+                       NOT AT END
+                           MOVE SANDWICH-CATEGORY-ID TO CATEGORY-ID
+                           READ FXCATEGO
+                               INVALID KEY
+                                   MOVE "FXSANDWICHES" TO CURRENT-SOURCE
+                                   MOVE SANDWICH-ID TO CURRENT-KEY
+                                   MOVE PROB-SAND-NO-CATEGORY
+                                       TO CURRENT-PROBLEM
+                                   PERFORM LOAD-TAB
+                           END-READ
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE FXSANDWICH
+
+           CLOSE FXCATEGO
+       EXIT SECTION.
+
+      *> CHECKS THAT EVERY RECIPE LINE STILL POINTS AT A REAL SANDWICH
+      *> AND A REAL INGREDIENT
+       CHECK-RECIPE-LINKS SECTION.
+           OPEN INPUT FXRECIPE
+           IF RECIPE-STATUS NOT = ZERO AND RECIPE-STATUS NOT = 35 THEN
+               MOVE RECIPE-STATUS TO FILE-ERROR-STATUS
+               PERFORM CHECK-FILE-STATUS
+           END-IF
+           IF RECIPE-STATUS NOT = 35 THEN
+               OPEN INPUT FXSANDWICH
+               IF SAND-STATUS NOT = ZERO AND SAND-STATUS NOT = 35
+                   MOVE SAND-STATUS TO FILE-ERROR-STATUS
+                   PERFORM CHECK-FILE-STATUS
+               END-IF
+               OPEN INPUT FXINGRED
+               IF INGRED-STATUS NOT = ZERO AND INGRED-STATUS NOT = 35
+                   MOVE INGRED-STATUS TO FILE-ERROR-STATUS
+                   PERFORM CHECK-FILE-STATUS
+               END-IF
+               MOVE "N" TO RECIPE-EOF-FLAG
+               PERFORM UNTIL EOFRECIPE
+                   READ FXRECIPE NEXT RECORD
+                       AT END
+                           SET EOFRECIPE TO TRUE
+                       NOT AT END
+                           MOVE RECIPE-SAND-ID TO SANDWICH-ID
+                           READ FXSANDWICH
+                               INVALID KEY
+                                   MOVE "FXRECIPES" TO CURRENT-SOURCE
+                                   MOVE RECIPE-ID TO CURRENT-KEY
+                                   MOVE PROB-RECIPE-NO-SAND
+                                       TO CURRENT-PROBLEM
+                                   PERFORM LOAD-TAB
+                           END-READ
+                           MOVE RECIPE-ING-ID TO INGREDS-ID
+                           READ FXINGRED
+                               INVALID KEY
+                                   MOVE "FXRECIPES" TO CURRENT-SOURCE
+                                   MOVE RECIPE-ID TO CURRENT-KEY
+                                   MOVE PROB-RECIPE-NO-ING
+                                       TO CURRENT-PROBLEM
+                                   PERFORM LOAD-TAB
+                           END-READ
+                   END-READ
+               END-PERFORM
+               CLOSE FXSANDWICH
+               CLOSE FXINGRED
+           END-IF
+           CLOSE FXRECIPE
+       EXIT SECTION.
+
+      *> ADDS ONE ROW TO THE TABLE OF PROBLEMS THE REPORT WILL PRINT,
+      *> ASSUMING TAB-SOURCE-FILE / TAB-RECORD-KEY / TAB-PROBLEM HAVE
+      *> ALREADY BEEN FILLED IN BY THE CALLING PARAGRAPH
+       LOAD-TAB SECTION.
+           ADD 1 TO ISSUES-COUNT
+           IF IND <= MAX-ISSUES
+               MOVE CURRENT-SOURCE TO TAB-SOURCE-FILE (IND)
+               MOVE CURRENT-KEY TO TAB-RECORD-KEY (IND)
+               MOVE CURRENT-PROBLEM TO TAB-PROBLEM (IND)
+               SET IND UP BY 1
+               MOVE IND TO MAX-ISSUES1
+               SUBTRACT 1 FROM MAX-ISSUES1
+           END-IF
+       EXIT SECTION.
+
+       PRINT-REPORT SECTION.
+           GENERATE LINE-DETAIL
+           SET IND UP BY 1
+       EXIT SECTION.
