@@ -0,0 +1,299 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS SUPPLIERS MANAGEMENT
+      ******************************************************************
+      *    REPORT MODULE - EXPIRING PRICE AGREEMENTS REPORT
+      ******************************************************************
+      *    V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-RIS-EXP.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FXRISUPPLY ASSIGN TO "FXRISSUPLY"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RIS-ID
+               FILE STATUS RIS-STATUS.
+
+           SELECT FXINGRED ASSIGN TO "FXINGREDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INGREDS-ID
+               FILE STATUS INGRED-STATUS.
+
+           SELECT FXSUPPLY ASSIGN TO "FXSUPPLIERS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SUPPLIER-ID
+               FILE STATUS SUPP-STATUS.
+
+           SELECT RIS-EXP-FILE-REPORT ASSIGN TO "RIS-EXP.rpt".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FXRISUPPLY.
+           COPY FD-RIS.
+       FD FXINGRED.
+           COPY FD-INGREDSFX.
+       FD FXSUPPLY.
+           COPY SUPPLIERFX.
+
+       FD RIS-EXP-FILE-REPORT
+           REPORT IS RIS-EXP-REPORT.
+
+       WORKING-STORAGE SECTION.
+       COPY CONSTANTS-RIS-EXP.
+
+       01 RIS-STATUS                       PIC 9(002).
+       01 INGRED-STATUS                    PIC 9(002).
+       01 SUPP-STATUS                      PIC 9(002).
+       77 FILE-ERROR-STATUS                PIC 9(002).
+
+       01 CURRENT-DATE-REPORT.
+           05 DATE-REPORT.
+               10 DATE-REPORT-YEAR         PIC 9(004).
+               10 DATE-REPORT-MONTH        PIC 9(002).
+               10 DATE-REPORT-DAY          PIC 9(002).
+           05 TIME-REPORT.
+               10 HOUR-REPORT              PIC 9(002).
+               10 MIN-REPORT               PIC 9(002).
+               10 SEC-REPORT               PIC 9(002).
+
+       01 TODAY-NUM                        PIC 9(008).
+       01 VALIDITY-NUM                     PIC 9(008).
+       01 TODAY-INTEGER                    PIC 9(008) COMP.
+       01 CUTOFF-INTEGER                   PIC 9(008) COMP.
+       01 VALIDITY-INTEGER                 PIC 9(008) COMP.
+
+       01 DUMMY                            PIC X(001).
+       01 GET-DAYS-AHEAD                   PIC 9(003).
+
+       78 MAX-PAGE                         VALUE 999.
+
+       01 TABELA OCCURS 1 TO MAX-PAGE TIMES
+           DEPENDING ON MAX-PAGE1
+           INDEXED BY IND.
+           05 TAB-SUPP-ID                  PIC 9(003).
+           05 TAB-SUPP-NAME                PIC X(030).
+           05 TAB-ING-ID                   PIC 9(003).
+           05 TAB-ING-NAME                 PIC X(030).
+           05 TAB-DATE-DAY                 PIC 9(002).
+           05 TAB-DATE-MONTH                PIC 9(002).
+           05 TAB-DATE-YEAR                PIC 9(004).
+
+       01 MAX-PAGE1                        PIC 999 VALUE ZERO.
+
+       01 RIS-EXP-EOF-FLAG                 PIC X(001) VALUE "N".
+           88 EOF-RIS-EXP                  VALUE "Y".
+
+       REPORT SECTION.
+       RD RIS-EXP-REPORT
+           PAGE LIMIT IS 54
+           FIRST DETAIL 5
+           LAST DETAIL 46
+           FOOTING 48.
+
+       01 TYPE IS REPORT HEADING.
+           02 LINE 1.
+           03 COLUMN 02 VALUE REPORTTITLECONST.
+           02 LINE PLUS 2.
+           03 COL 14 VALUE "EXPIRING PRICE AGREEMENTS REPORT".
+
+       01 TYPE IS PAGE HEADING.
+           02 LINE IS PLUS 2.
+           03 COLUMN 02 VALUE SUP-ID.
+           03 COLUMN 17 VALUE SUP-NAME-TITLE.
+           03 COLUMN 40 VALUE ING-ID.
+           03 COLUMN 55 VALUE ING-NAME-TITLE.
+           03 COLUMN 78 VALUE DATECONST.
+
+       01 LINE-DETAIL TYPE IS DETAIL.
+           02 LINE IS PLUS 1.
+               03 COLUMN 05 PIC 9(003)
+                   SOURCE TAB-SUPP-ID (IND).
+               03 COLUMN 17 PIC X(022)
+                   SOURCE TAB-SUPP-NAME (IND).
+               03 COLUMN 42 PIC 9(003)
+                   SOURCE TAB-ING-ID (IND).
+               03 COLUMN 55 PIC X(022)
+                   SOURCE TAB-ING-NAME (IND).
+               03 COLUMN 78 PIC 9(002)
+                   SOURCE TAB-DATE-DAY (IND).
+               03 COLUMN PLUS 1 VALUE "/".
+               03 COLUMN PLUS 1 PIC 9(002)
+                   SOURCE TAB-DATE-MONTH (IND).
+               03 COLUMN PLUS 1 VALUE "/".
+               03 COLUMN PLUS 1 PIC 9(004)
+                   SOURCE TAB-DATE-YEAR (IND).
+
+       01 TYPE IS PAGE FOOTING.
+           02 LINE IS 49.
+             03 COLUMN 60 PIC X(006) VALUE PAGECONST.
+             03 COLUMN PLUS 1 PIC Z9 SOURCE PAGE-COUNTER.
+             03 COLUMN 03 VALUE REP-DATE.
+             03 COLUMN PLUS 2 PIC 9(002) SOURCE DATE-REPORT-DAY.
+             03 COLUMN PLUS 1 VALUE "/".
+             03 COLUMN PLUS 1 PIC 9(002) SOURCE DATE-REPORT-MONTH.
+             03 COLUMN PLUS 1 VALUE "/".
+             03 COLUMN PLUS 1 PIC 9(004) SOURCE DATE-REPORT-YEAR.
+             03 COLUMN PLUS 7 VALUE REP-TIME.
+             03 COLUMN PLUS 2 PIC 9(002) SOURCE HOUR-REPORT.
+             03 COLUMN PLUS 1 VALUE ":".
+             03 COLUMN PLUS 1 PIC 9(002) SOURCE MIN-REPORT.
+             03 COLUMN PLUS 1 VALUE ":".
+             03 COLUMN PLUS 1 PIC 9(002) SOURCE SEC-REPORT.
+
+       SCREEN SECTION.
+
+       01  CLEAR-SCREEN.
+           03 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME-REPORT LINE 03 COL 38.
+           05 VALUE ALL " " PIC X(95)  LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 26 COL 01.
+           05 VALUE BACK-EXIT LINE 25  COL 100 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01  DAYS-AHEAD-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0 AUTO REQUIRED.
+           05 VALUE ALL " " PIC X(060) LINE 12 COL 10.
+           05 VALUE ASK-DAYS-AHEAD LINE 12 COL 12.
+           05 SC-DAYS-AHEAD PIC 9(003) LINE 12 COL PLUS 2
+               TO GET-DAYS-AHEAD.
+      ******************************************************************
+       01 ERROR-ZONE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 ERROR-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY1 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           MOVE 30 TO GET-DAYS-AHEAD
+           ACCEPT DAYS-AHEAD-SCREEN
+           PERFORM REPORT-RIS-EXP-SECTION
+           MOVE REPORT-DONE TO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM.
+
+      *> ABORTS THE PROGRAM WITH A VISIBLE MESSAGE WHEN AN INDEXED
+      *> FILE OPEN COMES BACK WITH A STATUS OTHER THAN "SUCCESS" OR
+      *> "FILE DOES NOT EXIST YET" (35), INSTEAD OF SILENTLY READING
+      *> FROM A HANDLE THAT NEVER ACTUALLY OPENED
+       CHECK-FILE-STATUS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           STRING ERROR-FILE-STATUS-MSG DELIMITED BY SIZE
+               FILE-ERROR-STATUS DELIMITED BY SIZE
+               INTO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM
+       EXIT SECTION.
+
+       REPORT-RIS-EXP-SECTION SECTION.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-REPORT
+           MOVE DATE-REPORT TO TODAY-NUM
+           COMPUTE TODAY-INTEGER = FUNCTION INTEGER-OF-DATE (TODAY-NUM)
+           COMPUTE CUTOFF-INTEGER = TODAY-INTEGER + GET-DAYS-AHEAD
+
+           SET IND TO 1
+           OPEN INPUT FXRISUPPLY
+           IF RIS-STATUS NOT = ZERO AND RIS-STATUS NOT = 35 THEN
+               MOVE RIS-STATUS TO FILE-ERROR-STATUS
+               PERFORM CHECK-FILE-STATUS
+           END-IF
+           IF RIS-STATUS NOT = "35" THEN
+               OPEN INPUT FXINGRED
+               IF INGRED-STATUS NOT = ZERO
+                   AND INGRED-STATUS NOT = 35 THEN
+                   MOVE INGRED-STATUS TO FILE-ERROR-STATUS
+                   PERFORM CHECK-FILE-STATUS
+               END-IF
+               OPEN INPUT FXSUPPLY
+               IF SUPP-STATUS NOT = ZERO AND SUPP-STATUS NOT = 35 THEN
+                   MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+                   PERFORM CHECK-FILE-STATUS
+               END-IF
+               PERFORM UNTIL EOF-RIS-EXP
+                   READ FXRISUPPLY NEXT RECORD
+                       AT END SET EOF-RIS-EXP TO TRUE
+                       NOT AT END
+                           PERFORM CHECK-EXPIRING
+                   END-READ
+               END-PERFORM
+               CLOSE FXINGRED
+               CLOSE FXSUPPLY
+           END-IF
+           CLOSE FXRISUPPLY
+
+           MOVE IND TO MAX-PAGE1
+           SUBTRACT 1 FROM MAX-PAGE1
+           OPEN OUTPUT RIS-EXP-FILE-REPORT
+           INITIATE RIS-EXP-REPORT
+           SET IND TO 1
+           PERFORM UNTIL IND > MAX-PAGE1
+               PERFORM PRINT-REPORT
+           END-PERFORM
+           TERMINATE RIS-EXP-REPORT
+           CLOSE RIS-EXP-FILE-REPORT
+       EXIT SECTION.
+
+       CHECK-EXPIRING SECTION.
+           COMPUTE VALIDITY-NUM = DATE-YEAR * 10000
+               + DATE-MONTH * 100 + DATE-DAY
+           COMPUTE VALIDITY-INTEGER =
+               FUNCTION INTEGER-OF-DATE (VALIDITY-NUM)
+           IF VALIDITY-INTEGER >= TODAY-INTEGER AND
+               VALIDITY-INTEGER <= CUTOFF-INTEGER
+               PERFORM LOAD-TAB
+           END-IF
+       EXIT SECTION.
+
+       LOAD-TAB SECTION.
+           MOVE RIS-ID-SUPP TO TAB-SUPP-ID (IND)
+           MOVE RIS-ID-ING TO TAB-ING-ID (IND)
+           MOVE DATE-DAY TO TAB-DATE-DAY (IND)
+           MOVE DATE-MONTH TO TAB-DATE-MONTH (IND)
+           MOVE DATE-YEAR TO TAB-DATE-YEAR (IND)
+
+           MOVE SPACES TO TAB-SUPP-NAME (IND)
+           MOVE SPACES TO TAB-ING-NAME (IND)
+
+           MOVE RIS-ID-SUPP TO SUPPLIER-ID
+           READ FXSUPPLY
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   MOVE SUPPLIER-NAME TO TAB-SUPP-NAME (IND)
+           END-READ
+
+           MOVE RIS-ID-ING TO INGREDS-ID
+           READ FXINGRED
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   MOVE INGREDS-NAME TO TAB-ING-NAME (IND)
+           END-READ
+
+           SET IND UP BY 1
+       EXIT SECTION.
+
+       PRINT-REPORT SECTION.
+           GENERATE LINE-DETAIL
+           SET IND UP BY 1
+       EXIT SECTION.
