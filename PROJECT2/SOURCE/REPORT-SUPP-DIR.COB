@@ -0,0 +1,213 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | SUPPLIER MANAGEMENT
+      ******************************************************************
+      *    REPORT MODULE - SUPPLIER DIRECTORY REPORT
+      ******************************************************************
+      *    V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-SUPP-DIR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FXSUPPLY ASSIGN TO "FXSUPPLIERS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SUPPLIER-ID
+               FILE STATUS SUPP-STATUS.
+
+           SELECT SUPP-DIR-FILE-REPORT ASSIGN TO "SUPP-DIR.rpt".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FXSUPPLY.
+           COPY SUPPLIERFX.
+
+       FD SUPP-DIR-FILE-REPORT
+           REPORT IS SUPP-DIR-REPORT.
+
+       WORKING-STORAGE SECTION.
+       COPY CONSTANTS-SUPP-DIR.
+
+       01 SUPP-STATUS                      PIC 9(002).
+       77 FILE-ERROR-STATUS                PIC 9(002).
+
+       01 CURRENT-DATE-REPORT.
+           05 DATE-REPORT.
+               10 DATE-REPORT-YEAR         PIC 9(004).
+               10 DATE-REPORT-MONTH        PIC 9(002).
+               10 DATE-REPORT-DAY          PIC 9(002).
+           05 TIME-REPORT.
+               10 HOUR-REPORT              PIC 9(002).
+               10 MIN-REPORT               PIC 9(002).
+               10 SEC-REPORT               PIC 9(002).
+
+       01 DUMMY                            PIC X(001).
+
+       78 MAX-PAGE                         VALUE 999.
+
+       01 TABELA OCCURS 1 TO MAX-PAGE TIMES
+           DEPENDING ON MAX-PAGE1
+           INDEXED BY IND.
+           05 TAB-SUP-ID                   PIC 9(003).
+           05 TAB-SUP-NAME                 PIC X(030).
+           05 TAB-SUP-TOWN                 PIC X(030).
+           05 TAB-SUP-PHONE                PIC 9(009).
+           05 TAB-SUP-ACTIVE-TEXT          PIC X(008).
+
+       01 MAX-PAGE1                        PIC 999 VALUE ZERO.
+
+       01 SUPP-EOF-FLAG                    PIC X(001) VALUE "N".
+           88 EOFSUPPLY                    VALUE "Y".
+
+       REPORT SECTION.
+       RD SUPP-DIR-REPORT
+           PAGE LIMIT IS 54
+           FIRST DETAIL 5
+           LAST DETAIL 46
+           FOOTING 48.
+
+       01 TYPE IS REPORT HEADING.
+           02 LINE 1.
+           03 COLUMN 02 VALUE REPORTTITLECONST.
+           02 LINE PLUS 2.
+           03 COL 18 VALUE "SUPPLIER DIRECTORY".
+
+       01 TYPE IS PAGE HEADING.
+           02 LINE IS PLUS 2.
+           03 COLUMN 02 VALUE SUP-ID.
+           03 COLUMN 17 VALUE SUP-NAME.
+           03 COLUMN 50 VALUE SUP-TOWN-TITLE.
+           03 COLUMN 65 VALUE SUP-PHONE-TITLE.
+
+       01 LINE-DETAIL TYPE IS DETAIL.
+           02 LINE IS PLUS 1.
+               03 COLUMN 05 PIC 9(003)
+                   SOURCE TAB-SUP-ID (IND).
+               03 COLUMN 17 PIC X(030)
+                   SOURCE TAB-SUP-NAME (IND).
+               03 COLUMN 50 PIC X(030)
+                   SOURCE TAB-SUP-TOWN (IND).
+               03 COLUMN 65 PIC 9(009)
+                   SOURCE TAB-SUP-PHONE (IND).
+               03 COLUMN PLUS 2 PIC X(008)
+                   SOURCE TAB-SUP-ACTIVE-TEXT (IND).
+
+       01 TYPE IS PAGE FOOTING.
+           02 LINE IS 49.
+             03 COLUMN 60 PIC X(006) VALUE PAGECONST.
+             03 COLUMN PLUS 1 PIC Z9 SOURCE PAGE-COUNTER.
+             03 COLUMN 03 VALUE REP-DATE.
+             03 COLUMN PLUS 2 PIC 9(002) SOURCE DATE-REPORT-DAY.
+             03 COLUMN PLUS 1 VALUE "/".
+             03 COLUMN PLUS 1 PIC 9(002) SOURCE DATE-REPORT-MONTH.
+             03 COLUMN PLUS 1 VALUE "/".
+             03 COLUMN PLUS 1 PIC 9(004) SOURCE DATE-REPORT-YEAR.
+             03 COLUMN PLUS 7 VALUE REP-TIME.
+             03 COLUMN PLUS 2 PIC 9(002) SOURCE HOUR-REPORT.
+             03 COLUMN PLUS 1 VALUE ":".
+             03 COLUMN PLUS 1 PIC 9(002) SOURCE MIN-REPORT.
+             03 COLUMN PLUS 1 VALUE ":".
+             03 COLUMN PLUS 1 PIC 9(002) SOURCE SEC-REPORT.
+
+       SCREEN SECTION.
+
+       01  CLEAR-SCREEN.
+           03 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME-REPORT LINE 03 COL 43.
+           05 VALUE ALL " " PIC X(95)  LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 26 COL 01.
+           05 VALUE BACK-EXIT LINE 25  COL 100 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01 ERROR-ZONE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 ERROR-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY1 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           PERFORM REPORT-SUPP-DIR-SECTION
+           MOVE REPORT-DONE TO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM.
+
+      *> ABORTS THE PROGRAM WITH A VISIBLE MESSAGE WHEN AN INDEXED
+      *> FILE OPEN COMES BACK WITH A STATUS OTHER THAN "SUCCESS" OR
+      *> "FILE DOES NOT EXIST YET" (35), INSTEAD OF SILENTLY READING
+      *> FROM A HANDLE THAT NEVER ACTUALLY OPENED
+       CHECK-FILE-STATUS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           STRING ERROR-FILE-STATUS-MSG DELIMITED BY SIZE
+               FILE-ERROR-STATUS DELIMITED BY SIZE
+               INTO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM
+       EXIT SECTION.
+
+      *> A PRINTABLE COPY OF THE SUPPLIER LIST, ONE LINE PER SUPPLIER,
+      *> BUILT THE SAME WAY AS REPORT-ING-STOCK: LOAD THE TABLE ON A
+      *> FIRST PASS OVER FXSUPPLY, THEN GENERATE THE DETAIL LINES
+       REPORT-SUPP-DIR-SECTION SECTION.
+           SET IND TO 1
+           OPEN INPUT FXSUPPLY
+           IF SUPP-STATUS NOT = ZERO AND SUPP-STATUS NOT = 35 THEN
+               MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+               PERFORM CHECK-FILE-STATUS
+           END-IF
+           IF SUPP-STATUS NOT = "35" THEN
+               PERFORM UNTIL EOFSUPPLY
+                   READ FXSUPPLY NEXT RECORD
+                       AT END SET EOFSUPPLY TO TRUE
+                       NOT AT END
+                           PERFORM LOAD-TAB
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE FXSUPPLY
+           MOVE IND TO MAX-PAGE1
+           SUBTRACT 1 FROM MAX-PAGE1
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-REPORT
+           OPEN OUTPUT SUPP-DIR-FILE-REPORT
+           INITIATE SUPP-DIR-REPORT
+           SET IND TO 1
+           PERFORM UNTIL IND > MAX-PAGE1
+               PERFORM PRINT-REPORT
+           END-PERFORM
+           TERMINATE SUPP-DIR-REPORT
+           CLOSE SUPP-DIR-FILE-REPORT
+       EXIT SECTION.
+
+       PRINT-REPORT SECTION.
+           GENERATE LINE-DETAIL
+           SET IND UP BY 1
+       EXIT SECTION.
+
+       LOAD-TAB SECTION.
+           MOVE SUPPLIER-ID TO TAB-SUP-ID (IND)
+           MOVE SUPPLIER-NAME TO TAB-SUP-NAME (IND)
+           MOVE SUPPLIER-TOWN TO TAB-SUP-TOWN (IND)
+           MOVE SUPPLIER-TELEPHONE1 TO TAB-SUP-PHONE (IND)
+           IF SUPPLIER-IS-ACTIVE = 1
+               MOVE SUP-ACTIVE-YES TO TAB-SUP-ACTIVE-TEXT (IND)
+           ELSE
+               MOVE SUP-ACTIVE-NO TO TAB-SUP-ACTIVE-TEXT (IND)
+           END-IF
+           SET IND UP BY 1
+       EXIT SECTION.
