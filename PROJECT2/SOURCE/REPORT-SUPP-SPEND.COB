@@ -0,0 +1,320 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS SUPPLIERS MANAGEMENT
+      ******************************************************************
+      *    REPORT MODULE - SUPPLIER SPEND SUMMARY REPORT
+      ******************************************************************
+      *    V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-SUPP-SPEND.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FXSUPPLY ASSIGN TO "FXSUPPLIERS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SUPPLIER-ID
+               FILE STATUS SUPP-STATUS.
+
+           SELECT FXRISUPPLY ASSIGN TO "FXRISSUPLY"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RIS-ID
+               FILE STATUS RIS-STATUS.
+
+           SELECT SUPP-SPEND-FILE-REPORT ASSIGN TO "SUPP-SPEND.rpt".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FXSUPPLY.
+           COPY SUPPLIERFX.
+       FD FXRISUPPLY.
+           COPY FD-RIS.
+
+       FD SUPP-SPEND-FILE-REPORT
+           REPORT IS SUPP-SPEND-REPORT.
+
+       WORKING-STORAGE SECTION.
+       COPY CONSTANTS-SUPP-SPEND.
+
+       01 SUPP-STATUS                      PIC 9(002).
+       01 RIS-STATUS                       PIC 9(002).
+       77 FILE-ERROR-STATUS                PIC 9(002).
+
+       01 CURRENT-DATE-REPORT.
+           05 DATE-REPORT.
+               10 DATE-REPORT-YEAR         PIC 9(004).
+               10 DATE-REPORT-MONTH        PIC 9(002).
+               10 DATE-REPORT-DAY          PIC 9(002).
+           05 TIME-REPORT.
+               10 HOUR-REPORT              PIC 9(002).
+               10 MIN-REPORT               PIC 9(002).
+               10 SEC-REPORT               PIC 9(002).
+
+       01 TODAY-NUM                        PIC 9(008).
+       01 TODAY-INTEGER                    PIC 9(008) COMP.
+       01 CUTOFF-INTEGER                   PIC 9(008) COMP.
+       01 RIS-EFF-NUM                      PIC 9(008).
+       01 RIS-EFF-INTEGER                  PIC 9(008) COMP.
+       01 DAYS-BACK                        PIC 9(003).
+
+       01 DUMMY                            PIC X(001).
+       01 PERIOD-TYPE                      PIC X(001).
+           88 PERIOD-WEEKLY                VALUE "W" "w".
+           88 PERIOD-MONTHLY               VALUE "M" "m".
+           88 PERIOD-VALID                 VALUE "W" "w" "M" "m".
+
+       01 CURRENT-SUPP-SPEND                PIC 9(007)V99.
+       01 CURRENT-SUPP-COUNT                PIC 9(003).
+
+       78 MAX-PAGE                         VALUE 999.
+
+       01 TABELA OCCURS 1 TO MAX-PAGE TIMES
+           DEPENDING ON MAX-PAGE1
+           INDEXED BY IND.
+           05 TAB-SUPP-ID                  PIC 9(003).
+           05 TAB-SUPP-NAME                PIC X(030).
+           05 TAB-AGREEMENT-COUNT          PIC 9(003).
+           05 TAB-TOTAL-SPEND              PIC 9(007)V99.
+
+       01 MAX-PAGE1                        PIC 999 VALUE ZERO.
+
+       01 SUPP-EOF-FLAG                    PIC X(001) VALUE "N".
+           88 EOFSUPPLIER                  VALUE "Y".
+
+       01 RIS-SCAN-EOF-FLAG                PIC X(001) VALUE "N".
+           88 EOF-RIS-SCAN                 VALUE "Y".
+
+       REPORT SECTION.
+       RD SUPP-SPEND-REPORT
+           PAGE LIMIT IS 54
+           FIRST DETAIL 5
+           LAST DETAIL 46
+           FOOTING 48.
+
+       01 TYPE IS REPORT HEADING.
+           02 LINE 1.
+           03 COLUMN 02 VALUE REPORTTITLECONST.
+           02 LINE PLUS 2.
+           03 COL 14 VALUE "SUPPLIER SPEND SUMMARY REPORT".
+
+       01 TYPE IS PAGE HEADING.
+           02 LINE IS PLUS 2.
+           03 COLUMN 02 VALUE SUP-ID.
+           03 COLUMN 17 VALUE SUP-NAME-TITLE.
+           03 COLUMN 50 VALUE AGREEMENT-COUNT-TITLE.
+           03 COLUMN 64 VALUE TOTAL-SPEND-TITLE.
+
+       01 LINE-DETAIL TYPE IS DETAIL.
+           02 LINE IS PLUS 1.
+               03 COLUMN 05 PIC 9(003)
+                   SOURCE TAB-SUPP-ID (IND).
+               03 COLUMN 17 PIC X(030)
+                   SOURCE TAB-SUPP-NAME (IND).
+               03 COLUMN 54 PIC ZZ9
+                   SOURCE TAB-AGREEMENT-COUNT (IND).
+               03 COLUMN 64 PIC ZZZ,ZZ9.99
+                   SOURCE TAB-TOTAL-SPEND (IND).
+
+       01 TYPE IS PAGE FOOTING.
+           02 LINE IS 49.
+             03 COLUMN 60 PIC X(006) VALUE PAGECONST.
+             03 COLUMN PLUS 1 PIC Z9 SOURCE PAGE-COUNTER.
+             03 COLUMN 03 VALUE REP-DATE.
+             03 COLUMN PLUS 2 PIC 9(002) SOURCE DATE-REPORT-DAY.
+             03 COLUMN PLUS 1 VALUE "/".
+             03 COLUMN PLUS 1 PIC 9(002) SOURCE DATE-REPORT-MONTH.
+             03 COLUMN PLUS 1 VALUE "/".
+             03 COLUMN PLUS 1 PIC 9(004) SOURCE DATE-REPORT-YEAR.
+             03 COLUMN PLUS 7 VALUE REP-TIME.
+             03 COLUMN PLUS 2 PIC 9(002) SOURCE HOUR-REPORT.
+             03 COLUMN PLUS 1 VALUE ":".
+             03 COLUMN PLUS 1 PIC 9(002) SOURCE MIN-REPORT.
+             03 COLUMN PLUS 1 VALUE ":".
+             03 COLUMN PLUS 1 PIC 9(002) SOURCE SEC-REPORT.
+
+       SCREEN SECTION.
+
+       01  CLEAR-SCREEN.
+           03 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME-REPORT LINE 03 COL 38.
+           05 VALUE ALL " " PIC X(95)  LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 26 COL 01.
+           05 VALUE BACK-EXIT LINE 25  COL 100 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01  PERIOD-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0 AUTO REQUIRED.
+           05 VALUE ALL " " PIC X(060) LINE 12 COL 10.
+           05 VALUE ASK-PERIOD-TYPE LINE 12 COL 12.
+           05 SC-PERIOD-TYPE PIC X(001) LINE 12 COL PLUS 2
+               TO PERIOD-TYPE.
+      ******************************************************************
+       01 ERROR-ZONE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 ERROR-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY1 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           PERFORM WITH TEST AFTER UNTIL PERIOD-VALID
+               DISPLAY PERIOD-SCREEN
+               ACCEPT PERIOD-SCREEN
+               IF NOT PERIOD-VALID
+                   MOVE ERROR-INVALID-PERIOD TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+               END-IF
+           END-PERFORM
+           PERFORM REPORT-SUPP-SPEND-SECTION
+           MOVE REPORT-DONE TO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM.
+
+      *> ABORTS THE PROGRAM WITH A VISIBLE MESSAGE WHEN AN INDEXED
+      *> FILE OPEN COMES BACK WITH A STATUS OTHER THAN "SUCCESS" OR
+      *> "FILE DOES NOT EXIST YET" (35), INSTEAD OF SILENTLY READING
+      *> FROM A HANDLE THAT NEVER ACTUALLY OPENED
+       CHECK-FILE-STATUS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           STRING ERROR-FILE-STATUS-MSG DELIMITED BY SIZE
+               FILE-ERROR-STATUS DELIMITED BY SIZE
+               INTO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM
+       EXIT SECTION.
+
+      *> NO PURCHASE-ORDER FILE EXISTS IN THIS SYSTEM, SO THE PRICE
+      *> AGREEMENTS ON FXRISSUPLY ARE USED AS A PROXY FOR SPEND: EACH
+      *> AGREEMENT'S PRICE TIMES ITS MINIMUM ORDER QUANTITY IS TREATED
+      *> AS THE ESTIMATED COST OF ONE ORDER UNDER THAT AGREEMENT, AND
+      *> IS ATTRIBUTED TO THE SUPPLIER ON THE DATE THE AGREEMENT BECAME
+      *> EFFECTIVE. ONE PASS OVER THE ACTIVE SUPPLIERS, EACH ONE TOTALED
+      *> AGAINST THE AGREEMENTS THAT FELL EFFECTIVE WITHIN THE CHOSEN
+      *> LOOK-BACK WINDOW
+       REPORT-SUPP-SPEND-SECTION SECTION.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-REPORT
+           MOVE DATE-REPORT TO TODAY-NUM
+           COMPUTE TODAY-INTEGER = FUNCTION INTEGER-OF-DATE (TODAY-NUM)
+           IF PERIOD-WEEKLY
+               MOVE 7 TO DAYS-BACK
+           ELSE
+               MOVE 30 TO DAYS-BACK
+           END-IF
+           COMPUTE CUTOFF-INTEGER = TODAY-INTEGER - DAYS-BACK
+
+           SET IND TO 1
+           OPEN INPUT FXSUPPLY
+           IF SUPP-STATUS NOT = ZERO AND SUPP-STATUS NOT = 35 THEN
+               MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+               PERFORM CHECK-FILE-STATUS
+           END-IF
+           IF SUPP-STATUS NOT = "35" THEN
+               OPEN INPUT FXRISUPPLY
+               IF RIS-STATUS NOT = ZERO AND RIS-STATUS NOT = 35 THEN
+                   MOVE RIS-STATUS TO FILE-ERROR-STATUS
+                   PERFORM CHECK-FILE-STATUS
+               END-IF
+               PERFORM UNTIL EOFSUPPLIER
+                   READ FXSUPPLY NEXT RECORD
+                       AT END SET EOFSUPPLIER TO TRUE
+                       NOT AT END
+                           IF SUPPLIER-IS-ACTIVE = 1
+                               MOVE ZERO TO CURRENT-SUPP-SPEND
+                               MOVE ZERO TO CURRENT-SUPP-COUNT
+                               IF RIS-STATUS NOT = "35"
+                                   PERFORM ACCUMULATE-SUPPLIER-SPEND
+                               END-IF
+                               IF CURRENT-SUPP-COUNT > 0
+                                   PERFORM LOAD-TAB
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FXRISUPPLY
+           END-IF
+           CLOSE FXSUPPLY
+
+           MOVE IND TO MAX-PAGE1
+           SUBTRACT 1 FROM MAX-PAGE1
+           OPEN OUTPUT SUPP-SPEND-FILE-REPORT
+           INITIATE SUPP-SPEND-REPORT
+           SET IND TO 1
+           PERFORM UNTIL IND > MAX-PAGE1
+               PERFORM PRINT-REPORT
+           END-PERFORM
+           TERMINATE SUPP-SPEND-REPORT
+           CLOSE SUPP-SPEND-FILE-REPORT
+       EXIT SECTION.
+
+      *> WALKS THE WHOLE OF FXRISSUPLY FOR THE CURRENT SUPPLIER, SINCE
+      *> THE FILE IS KEYED BY INGREDIENT FIRST AND SUPPLIER CANNOT BE
+      *> REACHED DIRECTLY BY START
+       ACCUMULATE-SUPPLIER-SPEND SECTION.
+           MOVE ZERO TO CURRENT-SUPP-SPEND
+           MOVE ZERO TO CURRENT-SUPP-COUNT
+           MOVE "N" TO RIS-SCAN-EOF-FLAG
+           MOVE ZERO TO RIS-ID-ING
+           MOVE ZERO TO RIS-ID-SUPP
+           MOVE ZERO TO RIS-EFF-YEAR
+           MOVE ZERO TO RIS-EFF-MONTH
+           MOVE ZERO TO RIS-EFF-DAY
+           START FXRISUPPLY KEY IS GREATER OR EQUAL RIS-ID
+               INVALID KEY
+                   SET EOF-RIS-SCAN TO TRUE
+           END-START
+           PERFORM UNTIL EOF-RIS-SCAN
+               READ FXRISUPPLY NEXT RECORD
+                   AT END
+                       SET EOF-RIS-SCAN TO TRUE
+                   NOT AT END
+                       IF RIS-ID-SUPP = SUPPLIER-ID
+                           PERFORM CHECK-AGREEMENT-IN-WINDOW
+                       END-IF
+               END-READ
+           END-PERFORM
+       EXIT SECTION.
+
+       CHECK-AGREEMENT-IN-WINDOW SECTION.
+           COMPUTE RIS-EFF-NUM = RIS-EFF-YEAR * 10000
+               + RIS-EFF-MONTH * 100 + RIS-EFF-DAY
+           COMPUTE RIS-EFF-INTEGER =
+               FUNCTION INTEGER-OF-DATE (RIS-EFF-NUM)
+           IF RIS-EFF-INTEGER >= CUTOFF-INTEGER AND
+               RIS-EFF-INTEGER <= TODAY-INTEGER
+               ADD 1 TO CURRENT-SUPP-COUNT
+               COMPUTE CURRENT-SUPP-SPEND = CURRENT-SUPP-SPEND +
+                   RIS-PRICE * RIS-MIN-ORDER-QTY
+           END-IF
+       EXIT SECTION.
+
+       LOAD-TAB SECTION.
+           MOVE SUPPLIER-ID TO TAB-SUPP-ID (IND)
+           MOVE SUPPLIER-NAME TO TAB-SUPP-NAME (IND)
+           MOVE CURRENT-SUPP-COUNT TO TAB-AGREEMENT-COUNT (IND)
+           MOVE CURRENT-SUPP-SPEND TO TAB-TOTAL-SPEND (IND)
+           SET IND UP BY 1
+       EXIT SECTION.
+
+       PRINT-REPORT SECTION.
+           GENERATE LINE-DETAIL
+           SET IND UP BY 1
+       EXIT SECTION.
