@@ -0,0 +1,450 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS SUPPLIERS MANAGEMENT
+      ******************************************************************
+      *    RIS MODULE - REGISTER PRICE AGREEMENT
+      ******************************************************************
+      *    V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RISADD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+          *> INGREDIENTS SUPPLIERS FILE
+               SELECT FXRISUPPLY ASSIGN TO "FXRISSUPLY"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS RIS-ID
+                   FILE STATUS RIS-STATUS.
+
+          *> INGREDIENTS FILE
+               SELECT FXINGRED ASSIGN TO "FXINGREDS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS INGREDS-ID
+                   FILE STATUS INGRED-STATUS.
+
+          *> SUPPLIER FILE
+               SELECT FXSUPPLY ASSIGN TO "FXSUPPLIERS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SUPPLIER-ID
+                   FILE STATUS SUPP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FXRISUPPLY.
+           COPY FD-RIS.
+       FD FXINGRED.
+           COPY FD-INGREDSFX.
+       FD FXSUPPLY.
+           COPY SUPPLIERFX.
+
+       WORKING-STORAGE SECTION.
+       COPY CONSTANTS-RIS.
+       COPY WS-RIS.
+       COPY WS-INGREDSFX.
+       COPY WSSupplierFX.
+
+       77  DUMMY                            PIC X(001).
+       77  KEYSTATUS                        PIC 9(004).
+       77  RIS-STATUS                       PIC 9(002).
+       77  INGRED-STATUS                    PIC 9(002).
+       77  SUPP-STATUS                      PIC 9(002).
+       77  FILE-ERROR-STATUS                PIC 9(002).
+
+       78  F3                               VALUE "1003".
+
+       01  INGREDEXIST                      PIC X(001).
+           88  INGREDEXIST-YES              VALUE "Y".
+       01  SUPP-EXIST                       PIC X(001).
+           88  SUPP-YES                     VALUE "Y".
+       01  VIEW-NAME-ING                    PIC X(030).
+       01  VIEW-NAME-SUPP                   PIC X(030).
+
+       01  SAVE-IT1                         PIC X(002).
+           88  SAVE-IT1-YES                 VALUE "Y" "y" "S" "s".
+           88  SAVE-IT1-VALID
+               VALUE "Y" "y" "N" "n" "S" "s".
+
+       01  ADD-OPTION                       PIC 9(001).
+           88  ADD-OPTION-EXIT              VALUE 2.
+
+       01  BISSEXTO                         PIC X(001) VALUE "N".
+           88  BISSEXTO-YES                 VALUE "S".
+       01  VALID-DATE-FLAG                  PIC X(001) VALUE "N".
+           88  VALID-DATE-YES               VALUE "Y".
+
+       01  PREFERRED-ANSWER                 PIC X(001) VALUE "N".
+           88  PREFERRED-ANSWER-YES         VALUE "Y" "y".
+           88  PREFERRED-ANSWER-VALID
+               VALUE "Y" "y" "N" "n".
+
+       01  CURRENCY-ANSWER                  PIC X(003).
+           88  CURRENCY-ANSWER-VALID        VALUE "EUR" "USD" "GBP".
+
+       78  ERROR-DUP-AGREEMENT
+           VALUE "A PRICE AGREEMENT WAS ALREADY REGISTERED TODAY".
+       78  ERROR-INVALID-DATE
+           VALUE "INVALID DATE OF VALIDITY, TRY AGAIN".
+       78  CONFIRM-RIS-RECORD
+           VALUE "PRICE AGREEMENT SAVED".
+       78  RIS-ADD-MENU-OPTION1
+           VALUE "1 - REGISTER PRICE AGREEMENT".
+       78  RIS-ADD-MENU-OPTION2
+           VALUE "2 - BACK".
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN.
+           03 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME-VIEW LINE 03 COL 43.
+           05 VALUE ALL " " PIC X(95)  LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 26 COL 01.
+           05 VALUE BACK-EXIT LINE 25  COL 100 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01  ADD-MENU
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0 AUTO REQUIRED.
+           03 VALUE ALL " " PIC X(50) LINE 09 COL 35.
+           03 VALUE ALL " " PIC X(50) LINE 10 COL 35.
+           03 VALUE ALL " " PIC X(50) LINE 11 COL 35.
+           03 VALUE RIS-ADD-MENU-OPTION1 LINE 10 COL 35.
+           03 VALUE RIS-ADD-MENU-OPTION2 LINE 11 COL 35.
+           03 VALUE MAIN-MENU-CHOICE LINE 13 COL 35.
+           03 AM-OPTION PIC 9(001) LINE 13 COL PLUS 2
+               TO ADD-OPTION BLANK WHEN ZERO.
+      ******************************************************************
+       01  VIEW-RIS.
+           05 VALUE ALL " " PIC X(080) LINE 7 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(080) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ADD-MENU-TEXT1 LINE 09 COL 15.
+           05 EDIT-RIS-ING PIC 9(003) LINE 09 COL PLUS 1
+               TO WS-RIS-ID-ING REQUIRED.
+           05 VALUE ADD-MENU-TEXT LINE 11 COL 15.
+           05 EDIT-RIS-SUPP PIC 9(003) LINE 11 COL PLUS 1
+               TO WS-RIS-ID-SUPP REQUIRED.
+           05 VALUE ADD-MENU-TEXT2 LINE 13 COL 15.
+           05 EDIT-RIS-PRICE PIC 999.99 LINE 13 COL PLUS 1
+               TO WS-RIS-PRICE REQUIRED.
+           05 VALUE ADD-MENU-TEXT3 LINE 15 COL 15.
+           05 EDIT-RIS-DAY PIC 9(002) LINE 15 COL PLUS 1
+               TO WS-RIS-DAY REQUIRED.
+           05 VALUE "/" LINE 15 COL PLUS 1.
+           05 EDIT-RIS-MONTH PIC 9(002) LINE 15 COL PLUS 1
+               TO WS-RIS-MONTH REQUIRED.
+           05 VALUE "/" LINE 15 COL PLUS 1.
+           05 EDIT-RIS-YEAR PIC 9(004) LINE 15 COL PLUS 1
+               TO WS-RIS-YEAR REQUIRED.
+           05 VALUE ADD-TEXT-MIN-ORDER LINE 17 COL 15.
+           05 EDIT-RIS-MIN-ORDER PIC 9(004) LINE 17 COL PLUS 1
+               TO WS-RIS-MIN-ORDER-QTY REQUIRED.
+           05 VALUE ADD-TEXT-LEAD-TIME LINE 19 COL 15.
+           05 EDIT-RIS-LEAD-TIME PIC 9(003) LINE 19 COL PLUS 1
+               TO WS-RIS-LEAD-TIME-DAYS REQUIRED AUTO.
+      ******************************************************************
+       01  ADD-PREFERRED.
+           05 VALUE ALL " " PIC X(080) LINE 7 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(080) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ADD-TEXT-PREFERRED LINE 17 COL 15.
+           05 ADD-PREFERRED-ANSWER PIC X(001) LINE 17 COL PLUS 1
+               TO PREFERRED-ANSWER REQUIRED AUTO.
+      ******************************************************************
+       01  ADD-CURRENCY.
+           05 VALUE ALL " " PIC X(080) LINE 7 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(080) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ADD-TEXT-CURRENCY LINE 17 COL 15.
+           05 ADD-CURRENCY-ANSWER PIC X(003) LINE 17 COL PLUS 1
+               TO CURRENCY-ANSWER REQUIRED AUTO.
+      ******************************************************************
+       01 ERROR-ZONE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 ERROR-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY1 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       01 SAVE-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE MESSAGE-SAVE LINE 25 COL 10
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SAVE-IT PIC X(002) LINE 25 COL PLUS 1 TO SAVE-IT1
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 AUTO.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM WITH TEST AFTER UNTIL ADD-OPTION-EXIT
+               OR KEYSTATUS = 1003
+               MOVE ZERO TO ADD-OPTION
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               DISPLAY ADD-MENU
+               ACCEPT ADD-MENU
+               EVALUATE ADD-OPTION
+                   WHEN 1
+                       PERFORM 100-ADD-AGREEMENT
+                   WHEN 2
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE MAIN-MENU-ERROR TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+               END-EVALUATE
+           END-PERFORM
+           EXIT PROGRAM.
+
+       100-ADD-AGREEMENT SECTION.
+           MOVE SPACES TO WS-RIS-DETAILS
+           MOVE ZERO TO WS-RIS-ID-ING WS-RIS-ID-SUPP WS-RIS-PRICE
+               WS-RIS-DAY WS-RIS-MONTH WS-RIS-YEAR
+               WS-RIS-MIN-ORDER-QTY WS-RIS-LEAD-TIME-DAYS
+           PERFORM WITH TEST AFTER UNTIL VALID-DATE-YES
+               OR KEYSTATUS = 1003
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               DISPLAY VIEW-RIS
+               ACCEPT VIEW-RIS
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+               PERFORM 115-VALIDATE-DATE
+               IF NOT VALID-DATE-YES
+                   MOVE ERROR-INVALID-DATE TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+               END-IF
+           END-PERFORM
+           PERFORM 105-CHECK-INGREDIENT
+           IF NOT INGREDEXIST-YES
+               EXIT SECTION
+           END-IF
+           PERFORM 110-CHECK-SUPPLIER
+           IF NOT SUPP-YES
+               EXIT SECTION
+           END-IF
+           PERFORM 118-GET-CURRENCY
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           PERFORM 120-GET-PREFERRED
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           PERFORM 190-CONFIRM-AND-SAVE
+       EXIT SECTION.
+
+      *> ASKS FOR THE CURRENCY THE PRICE WAS AGREED IN, RESTRICTED TO
+      *> THE CONTROLLED LIST OF CURRENCIES THIS APPLICATION SUPPORTS
+       118-GET-CURRENCY SECTION.
+           MOVE SPACES TO CURRENCY-ANSWER
+           PERFORM WITH TEST AFTER UNTIL CURRENCY-ANSWER-VALID
+               OR KEYSTATUS = 1003
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               DISPLAY ADD-CURRENCY
+               ACCEPT ADD-CURRENCY
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+               IF NOT CURRENCY-ANSWER-VALID
+                   MOVE ERROR-INVALID-CURRENCY TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+               END-IF
+           END-PERFORM
+           MOVE CURRENCY-ANSWER TO WS-RIS-CURRENCY
+       EXIT SECTION.
+
+      *> ASKS WHETHER THIS SUPPLIER SHOULD BECOME THE PREFERRED
+      *> SUPPLIER FOR THE INGREDIENT; THE ACTUAL REWRITE OF ANY OTHER
+      *> AGREEMENTS CURRENTLY MARKED PREFERRED HAPPENS IN
+      *> 195-CLEAR-OTHER-PREFERRED, ONCE THIS RECORD IS SAVED
+       120-GET-PREFERRED SECTION.
+           MOVE "N" TO PREFERRED-ANSWER
+           PERFORM WITH TEST AFTER UNTIL PREFERRED-ANSWER-VALID
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               DISPLAY ADD-PREFERRED
+               ACCEPT ADD-PREFERRED
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+           END-PERFORM
+           MOVE "N" TO WS-RIS-PREFERRED
+           IF PREFERRED-ANSWER-YES
+               MOVE "Y" TO WS-RIS-PREFERRED
+           END-IF
+       EXIT SECTION.
+
+      *> WIRES UP THE LEAP-YEAR/DAY-OF-MONTH CHECK AGAINST THE DATE OF
+      *> VALIDITY TYPED ON VIEW-RIS, REJECTING DATES LIKE 30/02
+       115-VALIDATE-DATE SECTION.
+           MOVE "N" TO VALID-DATE-FLAG
+           MOVE "N" TO BISSEXTO
+           IF FUNCTION MOD (WS-RIS-YEAR, 4) = 0 AND
+               (FUNCTION MOD (WS-RIS-YEAR, 100) NOT = 0 OR
+                FUNCTION MOD (WS-RIS-YEAR, 400) = 0)
+               MOVE "S" TO BISSEXTO
+           END-IF
+           EVALUATE WS-RIS-MONTH
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   IF WS-RIS-DAY >= 1 AND WS-RIS-DAY <= 31
+                       MOVE "Y" TO VALID-DATE-FLAG
+                   END-IF
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   IF WS-RIS-DAY >= 1 AND WS-RIS-DAY <= 30
+                       MOVE "Y" TO VALID-DATE-FLAG
+                   END-IF
+               WHEN 2
+                   IF BISSEXTO-YES AND WS-RIS-DAY >= 1
+                       AND WS-RIS-DAY <= 29
+                       MOVE "Y" TO VALID-DATE-FLAG
+                   END-IF
+                   IF NOT BISSEXTO-YES AND WS-RIS-DAY >= 1
+                       AND WS-RIS-DAY <= 28
+                       MOVE "Y" TO VALID-DATE-FLAG
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+       EXIT SECTION.
+
+      *> ABORTS THE PROGRAM WITH A VISIBLE MESSAGE WHEN AN INDEXED
+      *> FILE OPEN COMES BACK WITH A STATUS OTHER THAN "SUCCESS" OR
+      *> "FILE DOES NOT EXIST YET" (35), INSTEAD OF SILENTLY READING
+      *> FROM A HANDLE THAT NEVER ACTUALLY OPENED
+       090-CHECK-FILE-STATUS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           STRING ERROR-FILE-STATUS-MSG DELIMITED BY SIZE
+               FILE-ERROR-STATUS DELIMITED BY SIZE
+               INTO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM
+       EXIT SECTION.
+
+       105-CHECK-INGREDIENT SECTION.
+           MOVE SPACES TO INGREDEXIST
+           OPEN INPUT FXINGRED
+           IF INGRED-STATUS NOT = ZERO AND INGRED-STATUS NOT = 35 THEN
+               MOVE INGRED-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           MOVE WS-RIS-ID-ING TO INGREDS-ID
+           READ FXINGRED INTO WSINGREDS-DETAILS
+               NOT INVALID KEY
+                   MOVE "Y" TO INGREDEXIST
+               INVALID KEY
+                   MOVE ERROR-INGRED-NO TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+           END-READ
+           CLOSE FXINGRED
+       EXIT SECTION.
+
+       110-CHECK-SUPPLIER SECTION.
+           MOVE SPACES TO SUPP-EXIST
+           OPEN INPUT FXSUPPLY
+           IF SUPP-STATUS NOT = ZERO AND SUPP-STATUS NOT = 35 THEN
+               MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           MOVE WS-RIS-ID-SUPP TO SUPPLIER-ID
+           READ FXSUPPLY INTO WSSUPPLIER-DETAILS
+               NOT INVALID KEY
+                   MOVE "Y" TO SUPP-EXIST
+               INVALID KEY
+                   MOVE ERROR-SUPPID-NO TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+           END-READ
+           CLOSE FXSUPPLY
+       EXIT SECTION.
+
+       190-CONFIRM-AND-SAVE SECTION.
+           PERFORM WITH TEST AFTER UNTIL SAVE-IT1-VALID
+               DISPLAY SAVE-SCREEN
+               ACCEPT SAVE-SCREEN
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+           END-PERFORM
+           IF SAVE-IT1-YES THEN
+               MOVE FUNCTION CURRENT-DATE (1:4) TO WS-RIS-EFF-YEAR
+               MOVE FUNCTION CURRENT-DATE (5:2) TO WS-RIS-EFF-MONTH
+               MOVE FUNCTION CURRENT-DATE (7:2) TO WS-RIS-EFF-DAY
+               ACCEPT WS-RIS-LAST-BY FROM ENVIRONMENT "USER"
+               MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RIS-LAST-DATE
+               OPEN I-O FXRISUPPLY
+               IF RIS-STATUS = 35 THEN
+                   CLOSE FXRISUPPLY
+                   OPEN OUTPUT FXRISUPPLY
+               ELSE
+                   IF RIS-STATUS NOT = ZERO THEN
+                       MOVE RIS-STATUS TO FILE-ERROR-STATUS
+                       PERFORM 090-CHECK-FILE-STATUS
+                   END-IF
+               END-IF
+               WRITE RIS-DETAILS FROM WS-RIS-DETAILS
+                   INVALID KEY
+                       MOVE ERROR-DUP-AGREEMENT TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+                   NOT INVALID KEY
+                       IF WS-RIS-PREFERRED-YES
+                           PERFORM 195-CLEAR-OTHER-PREFERRED
+                       END-IF
+                       MOVE CONFIRM-RIS-RECORD TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+               END-WRITE
+               CLOSE FXRISUPPLY
+           END-IF
+       EXIT SECTION.
+
+      *> ONLY ONE SUPPLIER CAN BE PREFERRED PER INGREDIENT AT A TIME,
+      *> SO ONCE THE NEW AGREEMENT IS SAVED AS PREFERRED, EVERY OTHER
+      *> AGREEMENT FOR THE SAME INGREDIENT HAS ITS FLAG CLEARED. SCANS
+      *> THE FXRISUPPLY HANDLE 190-CONFIRM-AND-SAVE ALREADY HOLDS OPEN
+      *> I-O, THE SAME WAY SUPPEDIT'S 195-CHECK-OPEN-RIS-AGREEMENTS
+      *> SCANS FXRISUPPLY FROM THE START OF THE KEY
+       195-CLEAR-OTHER-PREFERRED SECTION.
+           MOVE ZERO TO RIS-ID
+           START FXRISUPPLY KEY IS GREATER OR EQUAL RIS-ID
+               INVALID KEY
+                   MOVE 10 TO RIS-STATUS
+           END-START
+           PERFORM UNTIL RIS-STATUS = 10
+               READ FXRISUPPLY NEXT RECORD
+                   AT END
+                       MOVE 10 TO RIS-STATUS
+                   NOT AT END
+                       IF RIS-ID-ING = WS-RIS-ID-ING
+                           AND RIS-ID NOT = WS-RIS-ID
+                           AND RIS-PREFERRED-YES
+                           MOVE "N" TO RIS-PREFERRED
+                           ACCEPT RIS-LAST-BY FROM ENVIRONMENT "USER"
+                           MOVE FUNCTION CURRENT-DATE (1:8)
+                               TO RIS-LAST-DATE
+                           REWRITE RIS-DETAILS
+                       END-IF
+               END-READ
+           END-PERFORM
+       EXIT SECTION.
