@@ -0,0 +1,449 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | SANDWICH RECIPES MANAGEMENT
+      ******************************************************************
+      *    SANDWICH MODULE - REGISTER SANDWICH AND RECIPE
+      ******************************************************************
+      *    V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SANDADD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+          *> SANDWICH FILE
+               SELECT FXSANDWICH ASSIGN TO "FXSANDWICHES"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SANDWICH-ID
+                   FILE STATUS SAND-STATUS.
+
+          *> RECIPE FILE - LINKS SANDWICHES TO THEIR INGREDIENTS
+               SELECT FXRECIPE ASSIGN TO "FXRECIPES"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS RECIPE-ID
+                   FILE STATUS RECIPE-STATUS.
+
+          *> CATEGORY FILE
+               SELECT FXCATEGO ASSIGN TO "FXCATEGORIES"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CATEGORY-ID
+                   FILE STATUS CATEGORY-STATUS.
+
+          *> INGREDIENTS FILE
+               SELECT FXINGRED ASSIGN TO "FXINGREDS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS INGREDS-ID
+                   FILE STATUS INGRED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FXSANDWICH.
+           COPY FD-SANDWICH.
+       FD FXRECIPE.
+           COPY FD-RECIPE.
+       FD FXCATEGO.
+           COPY CATEGORYFX.
+       FD FXINGRED.
+           COPY FD-INGREDSFX.
+
+       WORKING-STORAGE SECTION.
+       COPY CONSTANTS-SANDWICH.
+       COPY WS-SANDWICH.
+       COPY WS-RECIPE.
+
+       77  DUMMY                            PIC X(001).
+       77  KEYSTATUS                        PIC 9(004).
+       77  SAND-STATUS                      PIC 9(002).
+       77  RECIPE-STATUS                    PIC 9(002).
+       77  CATEGORY-STATUS                  PIC 9(002).
+       77  INGRED-STATUS                    PIC 9(002).
+       77  FILE-ERROR-STATUS                PIC 9(002).
+
+       01  ADD-OPTION                       PIC 9(001).
+           88  ADD-OPTION-EXIT              VALUE 2.
+
+       01  SAND-DUPLICATE                   PIC X(001) VALUE "N".
+           88  SAND-NAME-DUPLICATE          VALUE "Y".
+       01  CATEGORY-EXIST                   PIC X(001) VALUE "N".
+           88  CATEGORY-YES                 VALUE "Y".
+       01  INGREDEXIST                      PIC X(001) VALUE "N".
+           88  INGREDEXIST-YES              VALUE "Y".
+       01  SANDWICH-SAVED-FLAG              PIC X(001) VALUE "N".
+           88  SANDWICH-SAVED               VALUE "Y".
+       01  ADD-ANOTHER-ING                  PIC X(001) VALUE "N".
+           88  ADD-ANOTHER-ING-YES          VALUE "Y" "y".
+           88  ADD-ANOTHER-ING-VALID
+               VALUE "Y" "y" "N" "n".
+
+       01  SAVE-IT1                         PIC X(002).
+           88  SAVE-IT1-YES                 VALUE "Y" "y" "S" "s".
+           88  SAVE-IT1-VALID
+               VALUE "Y" "y" "N" "n" "S" "s".
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN.
+           03 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME-SANDWICH LINE 03 COL 40.
+           05 VALUE ALL " " PIC X(95)  LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 26 COL 01.
+           05 VALUE BACK-EXIT LINE 25  COL 100 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01  ADD-MENU
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0 AUTO REQUIRED.
+           03 VALUE ALL " " PIC X(50) LINE 09 COL 35.
+           03 VALUE ALL " " PIC X(50) LINE 10 COL 35.
+           03 VALUE ALL " " PIC X(50) LINE 11 COL 35.
+           03 VALUE ADD-MENU-OPTION1 LINE 10 COL 35.
+           03 VALUE ADD-MENU-OPTION2 LINE 11 COL 35.
+           03 VALUE ADD-MENU-CHOICE LINE 13 COL 35.
+           03 AM-OPTION PIC 9(001) LINE 13 COL PLUS 2
+               TO ADD-OPTION BLANK WHEN ZERO.
+      ******************************************************************
+       01  VIEW-SANDWICH.
+           05 VALUE ALL " " PIC X(080) LINE 7 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(080) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE SCREEN-SAND-ID LINE 09 COL 15.
+           05 EDIT-SAND-ID PIC 9(003) LINE 09 COL PLUS 1
+               FROM WSSANDWICH-ID.
+           05 VALUE SCREEN-SAND-NAME LINE 11 COL 15.
+           05 EDIT-SAND-NAME PIC X(030) LINE 11 COL PLUS 1
+               TO WSSANDWICH-NAME REQUIRED.
+           05 VALUE SCREEN-SAND-CATEGORY LINE 13 COL 15.
+           05 EDIT-SAND-CATEGORY PIC 9(003) LINE 13 COL PLUS 1
+               TO WSSANDWICH-CATEGORY-ID REQUIRED AUTO.
+      ******************************************************************
+       01  VIEW-RECIPE-LINE.
+           05 VALUE ALL " " PIC X(080) LINE 7 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(080) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE SCREEN-RECIPE-ING LINE 15 COL 15.
+           05 EDIT-RECIPE-ING PIC 9(003) LINE 15 COL PLUS 1
+               TO WS-RECIPE-ING-ID REQUIRED.
+           05 VALUE SCREEN-RECIPE-QTY LINE 17 COL 15.
+           05 EDIT-RECIPE-QTY PIC 999.99 LINE 17 COL PLUS 1
+               TO WS-RECIPE-QTY REQUIRED AUTO.
+      ******************************************************************
+       01  ADD-ANOTHER-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE ADD-ANOTHER-PROMPT LINE 25 COL 10
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 ADD-ANOTHER-ANSWER PIC X(001) LINE 25 COL PLUS 1
+               TO ADD-ANOTHER-ING FOREGROUND-COLOR 4
+               BACKGROUND-COLOR 7 AUTO.
+      ******************************************************************
+       01 ERROR-ZONE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 ERROR-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY1 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       01 SAVE-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE "SAVE THIS SANDWICH? (Y/N): " LINE 25 COL 10
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SAVE-IT PIC X(002) LINE 25 COL PLUS 1 TO SAVE-IT1
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 AUTO.
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM WITH TEST AFTER UNTIL ADD-OPTION-EXIT
+               OR KEYSTATUS = 1003
+               MOVE ZERO TO ADD-OPTION
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               DISPLAY ADD-MENU
+               ACCEPT ADD-MENU
+               EVALUATE ADD-OPTION
+                   WHEN 1
+                       PERFORM 100-ADD-SANDWICH
+                   WHEN 2
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE ADD-MENU-ERROR TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+               END-EVALUATE
+           END-PERFORM
+           EXIT PROGRAM.
+
+       100-ADD-SANDWICH SECTION.
+           MOVE "N" TO SANDWICH-SAVED-FLAG
+           PERFORM 105-GET-NEW-ID
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           MOVE SPACES TO WSSANDWICH-NAME
+           MOVE ZERO TO WSSANDWICH-CATEGORY-ID
+           MOVE 1 TO WSSANDWICH-IS-ACTIVE
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY VIEW-SANDWICH
+           ACCEPT VIEW-SANDWICH
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           MOVE UPPER-CASE (WSSANDWICH-NAME) TO WSSANDWICH-NAME
+           PERFORM 110-CHECK-DUPLICATE-NAME
+           IF SAND-NAME-DUPLICATE THEN
+               MOVE DUPLICATE-NAME-ERROR TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+               EXIT SECTION
+           END-IF
+           PERFORM 115-CHECK-CATEGORY
+           IF NOT CATEGORY-YES
+               EXIT SECTION
+           END-IF
+           PERFORM 190-CONFIRM-AND-SAVE
+           IF NOT SANDWICH-SAVED
+               EXIT SECTION
+           END-IF
+           PERFORM 300-ADD-RECIPE-LINES
+       EXIT SECTION.
+
+      *> ABORTS THE PROGRAM WITH A VISIBLE MESSAGE WHEN AN INDEXED
+      *> FILE OPEN COMES BACK WITH A STATUS OTHER THAN "SUCCESS" OR
+      *> "FILE DOES NOT EXIST YET" (35), INSTEAD OF SILENTLY READING
+      *> FROM A HANDLE THAT NEVER ACTUALLY OPENED
+       090-CHECK-FILE-STATUS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           STRING ERROR-FILE-STATUS-MSG DELIMITED BY SIZE
+               FILE-ERROR-STATUS DELIMITED BY SIZE
+               INTO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM
+       EXIT SECTION.
+
+       105-GET-NEW-ID SECTION.
+           MOVE ZERO TO WSSANDWICH-ID
+           OPEN INPUT FXSANDWICH
+           IF SAND-STATUS = 35 THEN
+               CLOSE FXSANDWICH
+               MOVE 1 TO WSSANDWICH-ID
+               EXIT SECTION
+           END-IF
+           IF SAND-STATUS NOT = ZERO THEN
+               MOVE SAND-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           MOVE 1 TO SANDWICH-ID
+           START FXSANDWICH KEY IS GREATER OR EQUAL SANDWICH-ID
+               INVALID KEY
+                   MOVE 1 TO WSSANDWICH-ID
+           END-START
+           MOVE "N" TO SANDWICH-EOF-FLAG
+           IF WSSANDWICH-ID NOT EQUAL 1 THEN
+               PERFORM UNTIL EOFSANDWICH
+                   READ FXSANDWICH NEXT RECORD
+                       AT END SET EOFSANDWICH TO TRUE
+                       NOT AT END
+                           MOVE SANDWICH-ID TO WSSANDWICH-ID
+                   END-READ
+               END-PERFORM
+               ADD 1 TO WSSANDWICH-ID
+           END-IF
+           MOVE "N" TO SANDWICH-EOF-FLAG
+           CLOSE FXSANDWICH
+       EXIT SECTION.
+
+       110-CHECK-DUPLICATE-NAME SECTION.
+           MOVE "N" TO SAND-DUPLICATE
+           OPEN INPUT FXSANDWICH
+           IF SAND-STATUS = 35 THEN
+               CLOSE FXSANDWICH
+               EXIT SECTION
+           END-IF
+           IF SAND-STATUS NOT = ZERO THEN
+               MOVE SAND-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           MOVE 1 TO SANDWICH-ID
+           START FXSANDWICH KEY IS GREATER OR EQUAL SANDWICH-ID
+               INVALID KEY
+                   CLOSE FXSANDWICH
+                   EXIT SECTION
+           END-START
+           MOVE "N" TO SANDWICH-EOF-FLAG
+           PERFORM UNTIL EOFSANDWICH
+               READ FXSANDWICH NEXT RECORD
+                   AT END SET EOFSANDWICH TO TRUE
+                   NOT AT END
+                       IF SANDWICH-NAME EQUAL WSSANDWICH-NAME THEN
+                           MOVE "Y" TO SAND-DUPLICATE
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE "N" TO SANDWICH-EOF-FLAG
+           CLOSE FXSANDWICH
+       EXIT SECTION.
+
+       115-CHECK-CATEGORY SECTION.
+           MOVE "N" TO CATEGORY-EXIST
+           MOVE WSSANDWICH-CATEGORY-ID TO CATEGORY-ID
+           OPEN INPUT FXCATEGO
+           IF CATEGORY-STATUS NOT = ZERO AND CATEGORY-STATUS NOT = 35
+               MOVE CATEGORY-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           READ FXCATEGO
+               NOT INVALID KEY
+                   MOVE "Y" TO CATEGORY-EXIST
+               INVALID KEY
+                   MOVE ERROR-CATEGID-NO TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+           END-READ
+           CLOSE FXCATEGO
+       EXIT SECTION.
+
+       190-CONFIRM-AND-SAVE SECTION.
+           PERFORM WITH TEST AFTER UNTIL SAVE-IT1-VALID
+               DISPLAY SAVE-SCREEN
+               ACCEPT SAVE-SCREEN
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+           END-PERFORM
+           IF SAVE-IT1-YES THEN
+               PERFORM 195-STAMP-AUDIT
+               OPEN I-O FXSANDWICH
+               IF SAND-STATUS = 35 THEN
+                   CLOSE FXSANDWICH
+                   OPEN OUTPUT FXSANDWICH
+               ELSE
+                   IF SAND-STATUS NOT = ZERO THEN
+                       MOVE SAND-STATUS TO FILE-ERROR-STATUS
+                       PERFORM 090-CHECK-FILE-STATUS
+                   END-IF
+               END-IF
+               WRITE SANDWICH-DETAILS FROM WSSANDWICH-DETAILS
+                   INVALID KEY
+                       MOVE ID-ERROR-TEXT1 TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+                   NOT INVALID KEY
+                       MOVE "Y" TO SANDWICH-SAVED-FLAG
+                       MOVE CONFIRM-RECORD TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+               END-WRITE
+               CLOSE FXSANDWICH
+           END-IF
+       EXIT SECTION.
+
+      *> STAMPS WHO SAVED THE RECORD AND WHEN, SO THAT EVERY SANDWICH ON
+      *> FILE CARRIES AN AUDIT TRAIL, THE SAME FROM-ENVIRONMENT/CURRENT-
+      *> DATE APPROACH USED BY RISADD FOR RIS-EFF-DATE
+       195-STAMP-AUDIT SECTION.
+           ACCEPT WSSANDWICH-LAST-BY FROM ENVIRONMENT "USER"
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WSSANDWICH-LAST-DATE
+       EXIT SECTION.
+
+      *> BUILDS THE RECIPE LINE BY LINE, ONE INGREDIENT/QUANTITY PAIR
+      *> AT A TIME, UNTIL THE OPERATOR ANSWERS "N" TO ADD-ANOTHER-PROMPT
+       300-ADD-RECIPE-LINES SECTION.
+           MOVE "Y" TO ADD-ANOTHER-ING
+           PERFORM WITH TEST AFTER UNTIL NOT ADD-ANOTHER-ING-YES
+               OR KEYSTATUS = 1003
+               PERFORM 310-GET-RECIPE-LINE
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+               PERFORM 320-CHECK-INGREDIENT
+               IF INGREDEXIST-YES
+                   PERFORM 330-SAVE-RECIPE-LINE
+               END-IF
+               PERFORM 340-ASK-ADD-ANOTHER
+           END-PERFORM
+       EXIT SECTION.
+
+       310-GET-RECIPE-LINE SECTION.
+           MOVE ZERO TO WS-RECIPE-ING-ID WS-RECIPE-QTY
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY VIEW-RECIPE-LINE
+           ACCEPT VIEW-RECIPE-LINE
+       EXIT SECTION.
+
+       320-CHECK-INGREDIENT SECTION.
+           MOVE "N" TO INGREDEXIST
+           MOVE WS-RECIPE-ING-ID TO INGREDS-ID
+           OPEN INPUT FXINGRED
+           IF INGRED-STATUS NOT = ZERO AND INGRED-STATUS NOT = 35 THEN
+               MOVE INGRED-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           READ FXINGRED
+               NOT INVALID KEY
+                   MOVE "Y" TO INGREDEXIST
+               INVALID KEY
+                   MOVE ERROR-INGRED-NO TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+           END-READ
+           CLOSE FXINGRED
+       EXIT SECTION.
+
+       330-SAVE-RECIPE-LINE SECTION.
+           MOVE WSSANDWICH-ID TO WS-RECIPE-SAND-ID
+           ACCEPT WS-RECIPE-LAST-BY FROM ENVIRONMENT "USER"
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RECIPE-LAST-DATE
+           OPEN I-O FXRECIPE
+           IF RECIPE-STATUS = 35 THEN
+               CLOSE FXRECIPE
+               OPEN OUTPUT FXRECIPE
+           ELSE
+               IF RECIPE-STATUS NOT = ZERO THEN
+                   MOVE RECIPE-STATUS TO FILE-ERROR-STATUS
+                   PERFORM 090-CHECK-FILE-STATUS
+               END-IF
+           END-IF
+           WRITE RECIPE-DETAILS FROM WS-RECIPE-DETAILS
+               INVALID KEY
+                   MOVE ERROR-DUP-RECIPE-LINE TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+               NOT INVALID KEY
+                   MOVE CONFIRM-RECIPE-LINE TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+           END-WRITE
+           CLOSE FXRECIPE
+       EXIT SECTION.
+
+       340-ASK-ADD-ANOTHER SECTION.
+           MOVE "N" TO ADD-ANOTHER-ING
+           PERFORM WITH TEST AFTER UNTIL ADD-ANOTHER-ING-VALID
+               DISPLAY ADD-ANOTHER-SCREEN
+               ACCEPT ADD-ANOTHER-SCREEN
+               IF KEYSTATUS = 1003
+                   MOVE "N" TO ADD-ANOTHER-ING
+                   EXIT SECTION
+               END-IF
+           END-PERFORM
+       EXIT SECTION.
+       END PROGRAM SANDADD.
