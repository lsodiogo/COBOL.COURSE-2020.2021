@@ -0,0 +1,16 @@
+       01  SCHOOL-DETAILS.
+           05  SCHOOL-ID                    PIC 9(003).
+           05  SCHOOL-EXTERNAL-ID           PIC X(008).
+           05  SCHOOL-DESIGNATION.
+               10  SCHOOL-DESIGNATION1      PIC X(050).
+               10  SCHOOL-DESIGNATION2      PIC X(050).
+               10  SCHOOL-DESIGNATION3      PIC X(050).
+           05  SCHOOL-ADDRESS.
+               10  SCHOOL-ADDRESS1          PIC X(075).
+               10  SCHOOL-ADDRESS2          PIC X(075).
+           05  SCHOOL-POSTAL-CODE           PIC 9(007).
+               88  VALID-POSTAL-CODE        VALUE 1000000 THRU 9999999.
+           05  SCHOOL-TOWN                  PIC X(030).
+           05  SCHOOL-IS-ACTIVE             PIC 9(001).
+           05  SCHOOL-LAST-BY               PIC X(008).
+           05  SCHOOL-LAST-DATE             PIC 9(008).
