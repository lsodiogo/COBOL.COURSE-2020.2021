@@ -14,7 +14,7 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        COPY "CB-WS-SCHOOLS".
-       COPY "CONSTANTS-SCH".
+       COPY "CONSTANTS".
        SCREEN SECTION.
        01  CLEAR-SCREEN BACKGROUND-COLOR 0.
            03 VALUE " " BLANK SCREEN LINE 01 COL 01.
