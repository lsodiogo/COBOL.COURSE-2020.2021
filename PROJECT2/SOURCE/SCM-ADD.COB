@@ -0,0 +1,574 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | SCHOOL MANAGEMENT
+      ******************************************************************
+      *    SCM MODULE - ADD SCHOOL DLL
+      ******************************************************************
+      *    V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCM-ADD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT FXSCHOOL ASSIGN TO "FXSCHOOLS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SCHOOL-ID
+                   FILE STATUS SCHOOL-STATUS.
+
+               SELECT CSVFILE ASSIGN TO WS-CSV-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS CSV-STATUS.
+
+      *> HOLDS THE LAST CSV LINE NUMBER SUCCESSFULLY PROCESSED, SO A
+      *> BULK IMPORT THAT IS INTERRUPTED CAN BE RESUMED INSTEAD OF
+      *> RE-RUN FROM THE START
+               SELECT CKPTFILE ASSIGN TO "SCHCSVCKPT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FXSCHOOL.
+           COPY SCHOOLFX.
+
+       FD CSVFILE.
+           01  CSV-LINE                        PIC X(200).
+
+       FD CKPTFILE.
+           01  CKPT-LINE.
+               05  CKPT-FILENAME               PIC X(050).
+               05  CKPT-LAST-ROW               PIC 9(005).
+
+       WORKING-STORAGE SECTION.
+
+           COPY CONSTANTS.
+           COPY "WS-SCHOOLFX".
+
+       77  DUMMY                               PIC X(001).
+       77  SCHOOL-STATUS                       PIC 9(002).
+       77  CSV-STATUS                          PIC 9(002).
+       77  CKPT-STATUS                         PIC 9(002).
+       77  KEYSTATUS                           PIC 9(004).
+       77  FILE-ERROR-STATUS                   PIC 9(002).
+       01  WS-CSV-FILENAME                     PIC X(050).
+       01  ADD-OPTION                          PIC 9(001).
+           88  ADD-OPTION-EXIT                 VALUE 3.
+       01  SCH-DUPLICATE                       PIC X(001) VALUE "N".
+           88  SCH-EXTERNAL-ID-DUPLICATE       VALUE "Y".
+       77  CSV-COUNT                           PIC 9(005).
+       77  CSV-ROW-NUMBER                      PIC 9(005).
+       01  CKPT-FOUND                          PIC X(001) VALUE "N".
+           88  CKPT-FOUND-YES                  VALUE "Y".
+       01  RESUME-ANSWER                       PIC X(002).
+           88  RESUME-ANSWER-YES                VALUE "Y" "y".
+
+       SCREEN SECTION.
+      ******************************************************************
+       01  CLEAR-SCREEN.
+           03 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME LINE 03 COL 50.
+           05 VALUE ALL " " PIC X(95) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 26 COL 01.
+           05 VALUE BACK-EXIT LINE 25 COL 99 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01  ADD-MENU
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0 AUTO REQUIRED.
+           03 VALUE ALL " " PIC X(50) LINE 09 COL 35.
+           03 VALUE ALL " " PIC X(50) LINE 10 COL 35.
+           03 VALUE ALL " " PIC X(50) LINE 11 COL 35.
+           03 VALUE ALL " " PIC X(50) LINE 12 COL 35.
+           03 VALUE ADD-MENU-OPTION1 LINE 10 COL 35.
+           03 VALUE ADD-MENU-OPTION2 LINE 11 COL 35.
+           03 VALUE ADD-MENU-OPTION3 LINE 12 COL 35.
+           03 VALUE ADD-MENU-CHOICE LINE 14 COL 35.
+           03 AM-OPTION PIC 9(001) LINE 14 COL PLUS 2
+               TO ADD-OPTION BLANK WHEN ZERO.
+      ******************************************************************
+       01  VIEW-SCHOOL-ID.
+           05 VALUE ALL " " PIC X(080) LINE 7 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(080) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ADD-MENU-TEXT2 LINE 09 COL 15.
+           05 EDIT-SCH-EXTERNAL-ID PIC X(008) LINE 09 COL PLUS 1
+               TO WSSCHOOL-EXTERNAL-ID REQUIRED AUTO.
+      ******************************************************************
+       01  VIEW-SCHOOL-DSG.
+           05 VALUE ALL " " PIC X(080) LINE 7 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(080) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ADD-MENU-TEXT3 LINE 11 COL 15.
+           05 EDIT-SCH-DSG1 PIC X(050) LINE 11 COL PLUS 1
+               TO WSSCHOOL-DESIGNATION1 REQUIRED AUTO.
+           05 EDIT-SCH-DSG2 PIC X(050) LINE 12 COL 29
+               TO WSSCHOOL-DESIGNATION2 AUTO.
+           05 EDIT-SCH-DSG3 PIC X(050) LINE 13 COL 29
+               TO WSSCHOOL-DESIGNATION3 AUTO.
+      ******************************************************************
+       01  VIEW-SCHOOL-ADR.
+           05 VALUE ALL " " PIC X(080) LINE 7 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(080) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ADD-MENU-TEXT6 LINE 15 COL 15.
+           05 EDIT-SCH-ADR1 PIC X(075) LINE 15 COL PLUS 1
+               TO WSSCHOOL-ADDRESS1 REQUIRED AUTO.
+           05 EDIT-SCH-ADR2 PIC X(075) LINE 16 COL 29
+               TO WSSCHOOL-ADDRESS2 AUTO.
+           05 VALUE ADD-MENU-TEXT8 LINE 18 COL 15.
+           05 EDIT-SCH-POSTAL PIC 9(007) LINE 18 COL PLUS 1
+               TO WSSCHOOL-POSTAL-CODE REQUIRED.
+           05 VALUE ADD-MENU-TEXT9 LINE 19 COL 15.
+           05 EDIT-SCH-TOWN PIC X(030) LINE 19 COL PLUS 1
+               TO WSSCHOOL-TOWN REQUIRED AUTO.
+      ******************************************************************
+       01 ERROR-ZONE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 ERROR-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY1 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       01 SAVE-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE ADD-MENU-TEXT10 LINE 25 COL 10
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SAVE-IT PIC X(002) LINE 25 COL PLUS 1 TO SAVE-IT1
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 AUTO.
+      ******************************************************************
+       01 GET-CSV-NAME
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE CSV-FILENAME-PROMPT LINE 25 COL 15
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 CSV-NAME-FIELD PIC X(050) LINE 25 COL PLUS 1
+               TO WS-CSV-FILENAME AUTO.
+      ******************************************************************
+       01 RESUME-CSV-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE CSV-RESTART-PROMPT LINE 25 COL 10
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 RESUME-IT PIC X(002) LINE 25 COL PLUS 1
+               TO RESUME-ANSWER FOREGROUND-COLOR 4 BACKGROUND-COLOR 7
+               AUTO.
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM WITH TEST AFTER UNTIL ADD-OPTION-EXIT
+               OR KEYSTATUS = 1003
+               MOVE ZERO TO ADD-OPTION
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               DISPLAY ADD-MENU
+               ACCEPT ADD-MENU
+               EVALUATE ADD-OPTION
+                   WHEN 1
+                       PERFORM 100-ADD-MANUALLY
+                   WHEN 2
+                       PERFORM 200-ADD-FROM-CSV
+                   WHEN 3
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE MAIN-MENU-ERROR TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+               END-EVALUATE
+           END-PERFORM
+           EXIT PROGRAM.
+
+      *> ABORTS THE PROGRAM WITH A VISIBLE MESSAGE WHEN AN INDEXED
+      *> FILE OPEN COMES BACK WITH A STATUS OTHER THAN "SUCCESS" OR
+      *> "FILE DOES NOT EXIST YET" (35), INSTEAD OF SILENTLY READING
+      *> FROM A HANDLE THAT NEVER ACTUALLY OPENED
+       090-CHECK-FILE-STATUS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           STRING ERROR-FILE-STATUS-MSG DELIMITED BY SIZE
+               FILE-ERROR-STATUS DELIMITED BY SIZE
+               INTO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM
+       EXIT SECTION.
+
+       100-ADD-MANUALLY SECTION.
+           PERFORM 105-GET-NEW-ID
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           MOVE SPACES TO WSSCHOOL-EXTERNAL-ID WSSCHOOL-DESIGNATION
+               WSSCHOOL-ADDRESS WSSCHOOL-TOWN
+           MOVE ZERO TO WSSCHOOL-POSTAL-CODE
+           MOVE 1 TO WSSCHOOL-IS-ACTIVE
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY VIEW-SCHOOL-ID
+           ACCEPT VIEW-SCHOOL-ID
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           MOVE UPPER-CASE (WSSCHOOL-EXTERNAL-ID)
+               TO WSSCHOOL-EXTERNAL-ID
+           PERFORM 110-CHECK-DUPLICATE-EXTERNAL-ID
+           IF SCH-EXTERNAL-ID-DUPLICATE THEN
+               MOVE ERROR-EED TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+               EXIT SECTION
+           END-IF
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY VIEW-SCHOOL-DSG
+           ACCEPT VIEW-SCHOOL-DSG
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           MOVE UPPER-CASE (WSSCHOOL-DESIGNATION1)
+               TO WSSCHOOL-DESIGNATION1
+           MOVE UPPER-CASE (WSSCHOOL-DESIGNATION2)
+               TO WSSCHOOL-DESIGNATION2
+           MOVE UPPER-CASE (WSSCHOOL-DESIGNATION3)
+               TO WSSCHOOL-DESIGNATION3
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           PERFORM WITH TEST AFTER UNTIL VALID-POSTAL-CODE OF
+               WSSCHOOL-POSTAL-CODE
+               DISPLAY VIEW-SCHOOL-ADR
+               ACCEPT VIEW-SCHOOL-ADR
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+               IF NOT VALID-POSTAL-CODE OF WSSCHOOL-POSTAL-CODE THEN
+                   MOVE ERROR-POSTAL-CODE TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+                   IF KEYSTATUS = 1003
+                       EXIT SECTION
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE UPPER-CASE (WSSCHOOL-ADDRESS1) TO WSSCHOOL-ADDRESS1
+           MOVE UPPER-CASE (WSSCHOOL-ADDRESS2) TO WSSCHOOL-ADDRESS2
+           MOVE UPPER-CASE (WSSCHOOL-TOWN) TO WSSCHOOL-TOWN
+           PERFORM 190-CONFIRM-AND-SAVE
+       EXIT SECTION.
+
+       105-GET-NEW-ID SECTION.
+           MOVE ZERO TO WSSCHOOL-ID
+           OPEN INPUT FXSCHOOL
+           IF SCHOOL-STATUS = 35 THEN
+               CLOSE FXSCHOOL
+               MOVE 1 TO WSSCHOOL-ID
+               EXIT SECTION
+           END-IF
+           IF SCHOOL-STATUS NOT = ZERO THEN
+               MOVE SCHOOL-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           MOVE 1 TO SCHOOL-ID
+           START FXSCHOOL KEY IS GREATER OR EQUAL SCHOOL-ID
+               INVALID KEY
+                   MOVE 1 TO WSSCHOOL-ID
+           END-START
+           MOVE "N" TO SCHOOL-EOF-FLAG
+           IF WSSCHOOL-ID NOT EQUAL 1 THEN
+               PERFORM UNTIL EOFSCHOOL
+                   READ FXSCHOOL NEXT RECORD
+                       AT END SET EOFSCHOOL TO TRUE
+                       NOT AT END
+                           MOVE SCHOOL-ID TO WSSCHOOL-ID
+                   END-READ
+               END-PERFORM
+               ADD 1 TO WSSCHOOL-ID
+           END-IF
+           MOVE "N" TO SCHOOL-EOF-FLAG
+           CLOSE FXSCHOOL
+       EXIT SECTION.
+
+      *> SCANS THE WHOLE FILE FOR A RECORD SHARING THE NEW EXTERNAL ID,
+      *> THE SAME SEQUENTIAL-SCAN IDIOM AS CATADD'S 110-CHECK-DUPLICATE-
+      *> NAME, SINCE EXTERNAL-ID (UNLIKE SCHOOL-ID) IS NOT THE FILE KEY
+       110-CHECK-DUPLICATE-EXTERNAL-ID SECTION.
+           MOVE "N" TO SCH-DUPLICATE
+           MOVE "N" TO SCHOOL-EOF-FLAG
+           OPEN INPUT FXSCHOOL
+           IF SCHOOL-STATUS = 35 THEN
+               CLOSE FXSCHOOL
+               EXIT SECTION
+           END-IF
+           IF SCHOOL-STATUS NOT = ZERO THEN
+               MOVE SCHOOL-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           MOVE 1 TO SCHOOL-ID
+           START FXSCHOOL KEY IS GREATER OR EQUAL SCHOOL-ID
+               INVALID KEY
+                   CLOSE FXSCHOOL
+                   EXIT SECTION
+           END-START
+           PERFORM UNTIL EOFSCHOOL
+               READ FXSCHOOL NEXT RECORD
+                   AT END SET EOFSCHOOL TO TRUE
+                   NOT AT END
+                       IF SCHOOL-EXTERNAL-ID EQUAL WSSCHOOL-EXTERNAL-ID
+                           MOVE "Y" TO SCH-DUPLICATE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FXSCHOOL
+       EXIT SECTION.
+
+       190-CONFIRM-AND-SAVE SECTION.
+           PERFORM WITH TEST AFTER UNTIL SAVE-IT1-VALID
+               DISPLAY SAVE-SCREEN
+               ACCEPT SAVE-SCREEN
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+           END-PERFORM
+           IF SAVE-IT1-YES THEN
+               PERFORM 195-STAMP-AUDIT
+               OPEN I-O FXSCHOOL
+               IF SCHOOL-STATUS = 35 THEN
+                   CLOSE FXSCHOOL
+                   OPEN OUTPUT FXSCHOOL
+               ELSE
+                   IF SCHOOL-STATUS NOT = ZERO THEN
+                       MOVE SCHOOL-STATUS TO FILE-ERROR-STATUS
+                       PERFORM 090-CHECK-FILE-STATUS
+                   END-IF
+               END-IF
+               WRITE SCHOOL-DETAILS FROM WSSCHOOL-DETAILS
+                   INVALID KEY
+                       MOVE ID-ERROR-TEXT1 TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+                   NOT INVALID KEY
+                       MOVE CONFIRM-RECORD TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+               END-WRITE
+               CLOSE FXSCHOOL
+           END-IF
+       EXIT SECTION.
+
+      *> STAMPS WHO SAVED THE RECORD AND WHEN, THE SAME APPROACH RISADD
+      *> USES TO STAMP RIS-EFF-DATE
+       195-STAMP-AUDIT SECTION.
+           ACCEPT WSSCHOOL-LAST-BY FROM ENVIRONMENT "USER"
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WSSCHOOL-LAST-DATE
+       EXIT SECTION.
+
+       200-ADD-FROM-CSV SECTION.
+           MOVE SPACES TO WS-CSV-FILENAME
+           DISPLAY GET-CSV-NAME
+           ACCEPT GET-CSV-NAME
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           OPEN INPUT CSVFILE
+           IF CSV-STATUS NOT = "00" THEN
+               MOVE CSV-FILE-ERROR TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+               EXIT SECTION
+           END-IF
+           MOVE ZERO TO CSV-COUNT
+           MOVE ZERO TO CSV-ROW-NUMBER
+           PERFORM 225-CHECK-FOR-CHECKPOINT
+           IF CKPT-FOUND-YES
+               DISPLAY RESUME-CSV-SCREEN
+               ACCEPT RESUME-CSV-SCREEN
+               IF KEYSTATUS = 1003
+                   CLOSE CSVFILE
+                   EXIT SECTION
+               END-IF
+               IF RESUME-ANSWER-YES
+                   PERFORM 226-SKIP-PROCESSED-ROWS
+               END-IF
+           END-IF
+           OPEN I-O FXSCHOOL
+           IF SCHOOL-STATUS = 35 THEN
+               CLOSE FXSCHOOL
+               OPEN OUTPUT FXSCHOOL
+           ELSE
+               IF SCHOOL-STATUS NOT = ZERO THEN
+                   MOVE SCHOOL-STATUS TO FILE-ERROR-STATUS
+                   PERFORM 090-CHECK-FILE-STATUS
+               END-IF
+           END-IF
+           PERFORM UNTIL CSV-STATUS = "10"
+               READ CSVFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO CSV-ROW-NUMBER
+                       PERFORM 210-PARSE-CSV-LINE
+                       PERFORM 220-CHECK-DUPLICATE-EXTERNAL-ID-IO
+                       IF NOT SCH-EXTERNAL-ID-DUPLICATE
+                           AND VALID-POSTAL-CODE OF WSSCHOOL-POSTAL-CODE
+                           PERFORM 105-GET-NEW-ID-FROM-IO
+                           PERFORM 195-STAMP-AUDIT
+                           WRITE SCHOOL-DETAILS
+                               FROM WSSCHOOL-DETAILS
+                               INVALID KEY
+                                   CONTINUE
+                               NOT INVALID KEY
+                                   ADD 1 TO CSV-COUNT
+                           END-WRITE
+                       END-IF
+                       PERFORM 230-UPDATE-CHECKPOINT
+               END-READ
+           END-PERFORM
+           CLOSE FXSCHOOL
+           CLOSE CSVFILE
+           PERFORM 235-CLEAR-CHECKPOINT
+           MOVE CSV-IMPORT-DONE TO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+       EXIT SECTION.
+
+       105-GET-NEW-ID-FROM-IO SECTION.
+      *    THE SCHOOL FILE IS ALREADY OPEN I-O DURING CSV IMPORT
+           MOVE 1 TO SCHOOL-ID
+           START FXSCHOOL KEY IS GREATER OR EQUAL SCHOOL-ID
+               INVALID KEY
+                   MOVE 1 TO WSSCHOOL-ID
+           END-START
+           MOVE "N" TO SCHOOL-EOF-FLAG
+           IF WSSCHOOL-ID NOT EQUAL 1 THEN
+               PERFORM UNTIL EOFSCHOOL
+                   READ FXSCHOOL NEXT RECORD
+                       AT END SET EOFSCHOOL TO TRUE
+                       NOT AT END
+                           MOVE SCHOOL-ID TO WSSCHOOL-ID
+                   END-READ
+               END-PERFORM
+               ADD 1 TO WSSCHOOL-ID
+           END-IF
+           MOVE "N" TO SCHOOL-EOF-FLAG
+       EXIT SECTION.
+
+      *> SAME EXTERNAL-ID UNIQUENESS CHECK AS 110-CHECK-DUPLICATE-
+      *> EXTERNAL-ID, BUT AGAINST THE FILE ALREADY OPEN I-O DURING A
+      *> CSV IMPORT, SO A DUPLICATE ROW IN THE CSV IS SKIPPED RATHER
+      *> THAN REJECTING THE WHOLE IMPORT
+       220-CHECK-DUPLICATE-EXTERNAL-ID-IO SECTION.
+           MOVE "N" TO SCH-DUPLICATE
+           MOVE "N" TO SCHOOL-EOF-FLAG
+           MOVE 1 TO SCHOOL-ID
+           START FXSCHOOL KEY IS GREATER OR EQUAL SCHOOL-ID
+               INVALID KEY
+                   EXIT SECTION
+           END-START
+           PERFORM UNTIL EOFSCHOOL
+               READ FXSCHOOL NEXT RECORD
+                   AT END SET EOFSCHOOL TO TRUE
+                   NOT AT END
+                       IF SCHOOL-EXTERNAL-ID EQUAL WSSCHOOL-EXTERNAL-ID
+                           MOVE "Y" TO SCH-DUPLICATE
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE "N" TO SCHOOL-EOF-FLAG
+       EXIT SECTION.
+
+      *> LOOKS FOR A CHECKPOINT LEFT BEHIND BY AN IMPORT THAT DID NOT
+      *> RUN TO COMPLETION. ONLY OFFERS TO RESUME WHEN THE CHECKPOINT
+      *> WAS LEFT BY THIS SAME CSV FILE
+       225-CHECK-FOR-CHECKPOINT SECTION.
+           MOVE "N" TO CKPT-FOUND
+           OPEN INPUT CKPTFILE
+           IF CKPT-STATUS NOT = ZERO AND CKPT-STATUS NOT = 35 THEN
+               MOVE CKPT-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           IF CKPT-STATUS = "00" THEN
+               READ CKPTFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-FILENAME = WS-CSV-FILENAME
+                           AND CKPT-LAST-ROW > ZERO
+                           MOVE "Y" TO CKPT-FOUND
+                       END-IF
+               END-READ
+               CLOSE CKPTFILE
+           END-IF
+       EXIT SECTION.
+
+      *> SKIPS THE CSV ROWS ALREADY CONSUMED BY THE INTERRUPTED RUN SO
+      *> THE RESUMED IMPORT PICKS UP RIGHT AFTER THEM
+       226-SKIP-PROCESSED-ROWS SECTION.
+           PERFORM UNTIL CSV-ROW-NUMBER >= CKPT-LAST-ROW
+               OR CSV-STATUS = "10"
+               READ CSVFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO CSV-ROW-NUMBER
+               END-READ
+           END-PERFORM
+       EXIT SECTION.
+
+      *> RECORDS HOW FAR THE IMPORT HAS PROGRESSED. LINE SEQUENTIAL
+      *> FILES CANNOT BE REWRITTEN, SO THE CHECKPOINT IS SAVED BY
+      *> CLOSING AND RE-OPENING THE FILE IN OUTPUT MODE
+       230-UPDATE-CHECKPOINT SECTION.
+           MOVE WS-CSV-FILENAME TO CKPT-FILENAME
+           MOVE CSV-ROW-NUMBER TO CKPT-LAST-ROW
+           OPEN OUTPUT CKPTFILE
+           IF CKPT-STATUS NOT = ZERO THEN
+               MOVE CKPT-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           WRITE CKPT-LINE
+           CLOSE CKPTFILE
+       EXIT SECTION.
+
+      *> CLEARS THE CHECKPOINT ONCE THE IMPORT HAS RUN TO COMPLETION SO
+      *> A LATER, UNRELATED IMPORT IS NOT OFFERED A STALE RESUME POINT
+       235-CLEAR-CHECKPOINT SECTION.
+           OPEN OUTPUT CKPTFILE
+           IF CKPT-STATUS NOT = ZERO THEN
+               MOVE CKPT-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           CLOSE CKPTFILE
+       EXIT SECTION.
+
+       210-PARSE-CSV-LINE SECTION.
+           MOVE 1 TO WSSCHOOL-IS-ACTIVE
+           MOVE SPACES TO WSSCHOOL-EXTERNAL-ID WSSCHOOL-DESIGNATION1
+               WSSCHOOL-ADDRESS1 WSSCHOOL-TOWN
+           MOVE ZERO TO WSSCHOOL-POSTAL-CODE
+           UNSTRING CSV-LINE DELIMITED BY ","
+               INTO WSSCHOOL-EXTERNAL-ID WSSCHOOL-DESIGNATION1
+               WSSCHOOL-ADDRESS1 WSSCHOOL-POSTAL-CODE WSSCHOOL-TOWN
+           MOVE UPPER-CASE (WSSCHOOL-EXTERNAL-ID)
+               TO WSSCHOOL-EXTERNAL-ID
+           MOVE UPPER-CASE (WSSCHOOL-DESIGNATION1)
+               TO WSSCHOOL-DESIGNATION1
+           MOVE UPPER-CASE (WSSCHOOL-ADDRESS1) TO WSSCHOOL-ADDRESS1
+           MOVE UPPER-CASE (WSSCHOOL-TOWN) TO WSSCHOOL-TOWN
+       EXIT SECTION.
+       END PROGRAM SCM-ADD.
