@@ -0,0 +1,431 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | SYSTEM MANAGEMENT
+      ******************************************************************
+      *    SEARCH MODULE - COMBINED NAME SEARCH ACROSS SUPPLIERS,
+      *    INGREDIENTS AND CATEGORIES
+      ******************************************************************
+      *    EM ATUALIZAÇÃO | 09.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEARCH-ALL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT FXSUPPLY ASSIGN TO "FXSUPPLIERS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SUPPLIER-ID
+                   ALTERNATE KEY IS SUPPLIER-TOWN WITH DUPLICATES
+                   ALTERNATE KEY IS SUPPLIER-NAME WITH DUPLICATES
+                   FILE STATUS SUPP-STATUS.
+
+               SELECT FXINGRED ASSIGN TO "FXINGREDS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS INGREDS-ID
+                   FILE STATUS INGRED-STATUS.
+
+               SELECT FXCATEGO ASSIGN TO "FXCATEGORIES"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CATEGORY-ID
+                   FILE STATUS CATE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FXSUPPLY.
+           COPY SUPPLIERFX.
+
+       FD FXINGRED.
+           COPY FD-INGREDSFX.
+
+       FD FXCATEGO.
+           COPY CATEGORYFX.
+
+       WORKING-STORAGE SECTION.
+
+           COPY CONSTANTS-SEARCH-ALL.
+
+       COPY WSSupplierFX.
+       COPY WS-INGREDSFX.
+
+       01 WSCATEGORY-DETAILS.
+           05 WSCATEGORY-ID                    PIC 9(003).
+           05 WSCATEGORY-NAME                  PIC X(030).
+           05 WSCATEGORY-DESCRIPTION.
+               10 WSCATEGORY-DESCRIPTION1      PIC X(050).
+           05 WSCATEGORY-IS-ACTIVE             PIC 9(001).
+           05 WSCATEGORY-LAST-BY               PIC X(008).
+           05 WSCATEGORY-LAST-DATE             PIC 9(008).
+
+       77  DUMMY                               PIC X(001).
+       77  SUPP-STATUS                         PIC 9(002).
+       77  INGRED-STATUS                       PIC 9(002).
+       77  CATE-STATUS                         PIC 9(002).
+       77  KEYSTATUS                           PIC 9(004).
+       77  FILE-ERROR-STATUS                   PIC 9(002).
+       77  CATEGORY-EOF-FLAG                   PIC X(001) VALUE "N".
+           88  EOFCATEGORY                     VALUE "Y".
+
+       77  SEARCH-FILTER-NAME                  PIC X(030).
+       77  SEARCH-FILTER-LENGTH                PIC 9(002).
+
+       77 ILIN                                 PIC 9(002).
+       77 ICOL                                 PIC 9(002).
+       77 MAXPERPAGE                           PIC 9(003).
+       77 COUNTPAGE                            PIC 9(002).
+
+      *> REMEMBERS WHICH PAGE OF THE COMBINED RESULT LIST THE OPERATOR
+      *> WAS LOOKING AT, THE SAME WAY 100-CATEGORIES-LIST AND
+      *> REMOVE-INGREDS' 100-INGREDIENT-LIST RESUME ON RE-ENTRY
+       77 SAVED-RESULT-INDEX                   PIC 9(004) VALUE 0.
+       77 SAVED-COUNTPAGE                      PIC 9(002) VALUE 1.
+       01 LIST-REENTRY-FLAG                    PIC X(001) VALUE "N".
+           88 LIST-REENTRY-YES                 VALUE "Y".
+
+       78  MAX-RESULT                          VALUE 9999.
+       77  NUMBER-RESULT                       PIC 9(004) VALUE 0.
+       01  TABLE-RESULT OCCURS 1 TO MAX-RESULT TIMES
+               DEPENDING ON NUMBER-RESULT
+               INDEXED BY RESULT-INDEX.
+           05  RESULT-SOURCE                   PIC X(010).
+           05  RESULT-ID                       PIC 9(003).
+           05  RESULT-NAME                     PIC X(030).
+
+       SCREEN SECTION.
+      ******************************************************************
+       01  CLEAR-SCREEN.
+           03 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME-SEARCH-ALL LINE 03 COL 43.
+           05 VALUE ALL " " PIC X(95) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 26 COL 01.
+           05 VALUE ALL " " PIC X(23) LINE 24 COL 98.
+           05 VALUE ALL " " PIC X(23) LINE 25 COL 98.
+           05 VALUE ALL " " PIC X(23) LINE 26 COL 98.
+           05 VALUE BACK-EXIT LINE 25 COL 99 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01  SEARCH-FILTER-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE SEARCH-ALL-PROMPT LINE 25 COL 05
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SEARCH-ALL-FIELD LINE 25 COL PLUS 1 PIC X(030)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 AUTO
+               TO SEARCH-FILTER-NAME.
+      ******************************************************************
+       01  LIST-FRAME.
+           05 VALUE ALL " " PIC X(082) LINE 7 COL 07
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(082) LINE 22 COL 07
+              BACKGROUND-COLOR 7.
+           05 VALUE LIST-FRAME1 LINE 08 COL 11 FOREGROUND-COLOR 5.
+           05 VALUE LIST-FRAME2 LINE 08 COL PLUS 4 FOREGROUND-COLOR 5.
+           05 VALUE "  " LINE 07 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 16 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 17 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 18 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 19 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 20 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 21 COL 07 BACKGROUND-COLOR 7.
+           05 TEXT1 PIC X(020) LINE 21 COL 11 FOREGROUND-COLOR 5.
+           05 TEXT2 PIC X(019) LINE 21 COL 51 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01 RESULT-LIST.
+           05 LIST-RESULT-SOURCE PIC X(010) LINE ILIN COL ICOL
+               FROM RESULT-SOURCE (RESULT-INDEX).
+           05 VALUE "|" LINE ILIN COL PLUS 1.
+           05 LIST-RESULT-ID PIC 9(003) LINE ILIN COL PLUS 1
+               FROM RESULT-ID (RESULT-INDEX).
+           05 VALUE "|" LINE ILIN COL PLUS 1.
+           05 LIST-RESULT-NAME PIC X(030) LINE ILIN COL PLUS 1
+               FROM RESULT-NAME (RESULT-INDEX).
+      ******************************************************************
+       01 GET-NEXT-KEY
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 MESSAGE-LIST-PAGE LINE 25 COL 15 PIC X(030).
+           05 SCREEN-DUMMY2 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       01 ERROR-ZONE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 ERROR-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY1 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       01  EMPTY-LIST-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(050) LINE 09 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 10 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 11 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 12 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 13 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 14 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 15 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 16 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 17 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 18 COL 35.
+           05 VALUE EMPTY-RECORDS      LINE 12 COL 24.
+           05 VALUE EMPTY-RECORDS2     LINE 15 COL 47.
+           05 LINE 01 COL 01 PIC X TO DUMMY AUTO.
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 050-GET-NAME-FILTER
+           IF KEYSTATUS = 1003 THEN
+               EXIT PROGRAM
+           END-IF
+           PERFORM 100-SEARCH-SUPPLIERS
+           PERFORM 105-SEARCH-INGREDIENTS
+           PERFORM 110-SEARCH-CATEGORIES
+           IF NUMBER-RESULT = 0 THEN
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               ACCEPT EMPTY-LIST-SCREEN
+               EXIT PROGRAM
+           END-IF
+           PERFORM 150-SHOW-RESULTS
+           EXIT PROGRAM.
+
+      *> ABORTS THE PROGRAM WITH A VISIBLE MESSAGE WHEN AN INDEXED
+      *> FILE OPEN COMES BACK WITH A STATUS OTHER THAN "SUCCESS" OR
+      *> "FILE DOES NOT EXIST YET" (35), THE SAME WAY EVERY OTHER
+      *> STANDALONE PROGRAM IN THIS SYSTEM HANDLES IT
+       090-CHECK-FILE-STATUS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           STRING ERROR-FILE-STATUS-MSG DELIMITED BY SIZE
+               FILE-ERROR-STATUS DELIMITED BY SIZE
+               INTO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM
+       EXIT SECTION.
+
+      *> ASKS THE OPERATOR FOR A NAME ONCE, BEFORE ANY FILE IS SEARCHED.
+      *> A BLANK ANSWER MATCHES EVERY SUPPLIER, INGREDIENT AND CATEGORY,
+      *> THE SAME "BLANK = ALL" CONVENTION REMOVE-INGREDS' NAME FILTER
+      *> USES
+       050-GET-NAME-FILTER SECTION.
+           MOVE SPACES TO SEARCH-FILTER-NAME
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           ACCEPT SEARCH-FILTER-SCREEN
+           IF KEYSTATUS = 1003 THEN
+               EXIT SECTION
+           END-IF
+           MOVE FUNCTION UPPER-CASE(SEARCH-FILTER-NAME)
+               TO SEARCH-FILTER-NAME
+           IF SEARCH-FILTER-NAME = SPACES THEN
+               MOVE ZERO TO SEARCH-FILTER-LENGTH
+           ELSE
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(SEARCH-FILTER-NAME))
+                   TO SEARCH-FILTER-LENGTH
+           END-IF
+       EXIT SECTION.
+
+      *> MATCHES BY NAME PREFIX, THE SAME COMPARISON SUPPVIEW'S
+      *> 125-SEARCH-SUPPLIER-BY-NAME AND REMOVE-INGREDS' NAME FILTER
+      *> ALREADY USE - THIS SYSTEM HAS NO SUBSTRING SEARCH ANYWHERE ELSE
+       100-SEARCH-SUPPLIERS SECTION.
+           OPEN INPUT FXSUPPLY
+           IF SUPP-STATUS = 35 THEN
+               EXIT SECTION
+           END-IF
+           IF SUPP-STATUS NOT = ZERO THEN
+               MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           MOVE SPACE TO WSSUPP-EOF-FLAG
+           PERFORM UNTIL EOFSUPPLIER
+               READ FXSUPPLY NEXT RECORD INTO WSSUPPLIER-DETAILS
+                   AT END
+                       SET EOFSUPPLIER TO TRUE
+                   NOT AT END
+                       IF SEARCH-FILTER-LENGTH = ZERO OR
+                           WSSUPPLIER-NAME (1:SEARCH-FILTER-LENGTH) =
+                           SEARCH-FILTER-NAME (1:SEARCH-FILTER-LENGTH)
+                           SET RESULT-INDEX TO NUMBER-RESULT
+                           SET RESULT-INDEX UP BY 1
+                           SET NUMBER-RESULT TO RESULT-INDEX
+                           MOVE SOURCE-SUPPLIER
+                               TO RESULT-SOURCE (RESULT-INDEX)
+                           MOVE WSSUPPLIER-ID
+                               TO RESULT-ID (RESULT-INDEX)
+                           MOVE WSSUPPLIER-NAME
+                               TO RESULT-NAME (RESULT-INDEX)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FXSUPPLY
+       EXIT SECTION.
+
+       105-SEARCH-INGREDIENTS SECTION.
+           OPEN INPUT FXINGRED
+           IF INGRED-STATUS = 35 THEN
+               EXIT SECTION
+           END-IF
+           IF INGRED-STATUS NOT = ZERO THEN
+               MOVE INGRED-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           MOVE SPACE TO INGREDS-EOF-FLAG
+           PERFORM UNTIL EOFINGREDS
+               READ FXINGRED NEXT RECORD INTO WSINGREDS-DETAILS
+                   AT END
+                       SET EOFINGREDS TO TRUE
+                   NOT AT END
+                       IF SEARCH-FILTER-LENGTH = ZERO OR
+                           WSINGREDS-NAME (1:SEARCH-FILTER-LENGTH) =
+                           SEARCH-FILTER-NAME (1:SEARCH-FILTER-LENGTH)
+                           SET RESULT-INDEX TO NUMBER-RESULT
+                           SET RESULT-INDEX UP BY 1
+                           SET NUMBER-RESULT TO RESULT-INDEX
+                           MOVE SOURCE-INGREDIENT
+                               TO RESULT-SOURCE (RESULT-INDEX)
+                           MOVE WSINGREDS-ID
+                               TO RESULT-ID (RESULT-INDEX)
+                           MOVE WSINGREDS-NAME
+                               TO RESULT-NAME (RESULT-INDEX)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FXINGRED
+       EXIT SECTION.
+
+       110-SEARCH-CATEGORIES SECTION.
+           OPEN INPUT FXCATEGO
+           IF CATE-STATUS = 35 THEN
+               EXIT SECTION
+           END-IF
+           IF CATE-STATUS NOT = ZERO THEN
+               MOVE CATE-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           MOVE SPACE TO CATEGORY-EOF-FLAG
+           PERFORM UNTIL EOFCATEGORY
+               READ FXCATEGO NEXT RECORD INTO WSCATEGORY-DETAILS
+                   AT END
+                       SET EOFCATEGORY TO TRUE
+                   NOT AT END
+                       IF SEARCH-FILTER-LENGTH = ZERO OR
+                           WSCATEGORY-NAME (1:SEARCH-FILTER-LENGTH) =
+                           SEARCH-FILTER-NAME (1:SEARCH-FILTER-LENGTH)
+                           SET RESULT-INDEX TO NUMBER-RESULT
+                           SET RESULT-INDEX UP BY 1
+                           SET NUMBER-RESULT TO RESULT-INDEX
+                           MOVE SOURCE-CATEGORY
+                               TO RESULT-SOURCE (RESULT-INDEX)
+                           MOVE WSCATEGORY-ID
+                               TO RESULT-ID (RESULT-INDEX)
+                           MOVE WSCATEGORY-NAME
+                               TO RESULT-NAME (RESULT-INDEX)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FXCATEGO
+       EXIT SECTION.
+
+      *> PAGES THROUGH TABLE-RESULT 13 ROWS AT A TIME, THE SAME
+      *> LIST-REENTRY/SAVED-INDEX IDIOM USED BY 100-CATEGORIES-LIST AND
+      *> REMOVE-INGREDS' 100-INGREDIENT-LIST
+       150-SHOW-RESULTS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY LIST-FRAME
+           IF LIST-REENTRY-YES
+               SET RESULT-INDEX TO SAVED-RESULT-INDEX
+               MOVE SAVED-COUNTPAGE TO COUNTPAGE
+           ELSE
+               SET RESULT-INDEX TO 0
+               MOVE 1 TO COUNTPAGE
+               SET SAVED-RESULT-INDEX TO 0
+               MOVE 1 TO SAVED-COUNTPAGE
+               MOVE "Y" TO LIST-REENTRY-FLAG
+           END-IF
+           MOVE 09 TO ILIN
+           MOVE 11 TO ICOL
+           MOVE 13 TO MAXPERPAGE
+           PERFORM UNTIL RESULT-INDEX >= NUMBER-RESULT
+               SET RESULT-INDEX UP BY 1
+               DISPLAY RESULT-LIST
+               ADD 1 TO ILIN
+               IF ILIN = 22 THEN
+                   MOVE NEXT-PAGE TO MESSAGE-LIST-PAGE
+                   ACCEPT GET-NEXT-KEY
+                   IF KEYSTATUS = 1003 THEN
+                       EXIT SECTION
+                   END-IF
+                   IF KEYSTATUS = 1001 AND COUNTPAGE > 1
+                       DISPLAY CLEAR-SCREEN
+                       DISPLAY MAIN-SCREEN
+                       DISPLAY LIST-FRAME
+                       MOVE 09 TO ILIN
+                       SET RESULT-INDEX DOWN BY MAXPERPAGE
+                       SUBTRACT 1 FROM COUNTPAGE
+                       MOVE 13 TO MAXPERPAGE
+                       SET SAVED-RESULT-INDEX TO RESULT-INDEX
+                       MOVE COUNTPAGE TO SAVED-COUNTPAGE
+                   ELSE
+                       IF KEYSTATUS = 1002 THEN
+                           DISPLAY CLEAR-SCREEN
+                           DISPLAY MAIN-SCREEN
+                           DISPLAY LIST-FRAME
+                           MOVE 09 TO ILIN
+                           ADD 1 TO COUNTPAGE
+                           MOVE 13 TO MAXPERPAGE
+                           SET SAVED-RESULT-INDEX TO RESULT-INDEX
+                           MOVE COUNTPAGE TO SAVED-COUNTPAGE
+                       ELSE
+                           EXIT SECTION
+                       END-IF
+                   END-IF
+               END-IF
+               IF RESULT-INDEX >= NUMBER-RESULT
+                   MOVE LAST-PAGE TO MESSAGE-LIST-PAGE
+                   ACCEPT GET-NEXT-KEY
+                   IF KEYSTATUS = 1003 THEN
+                       EXIT SECTION
+                   END-IF
+                   IF KEYSTATUS = 1001 AND COUNTPAGE > 1
+                       DISPLAY CLEAR-SCREEN
+                       DISPLAY MAIN-SCREEN
+                       DISPLAY LIST-FRAME
+                       MOVE 09 TO ILIN
+                       SET RESULT-INDEX DOWN BY MAXPERPAGE
+                       SUBTRACT 1 FROM COUNTPAGE
+                       MOVE 13 TO MAXPERPAGE
+                       SET SAVED-RESULT-INDEX TO RESULT-INDEX
+                       MOVE COUNTPAGE TO SAVED-COUNTPAGE
+                   END-IF
+               END-IF
+           END-PERFORM
+       EXIT SECTION.
