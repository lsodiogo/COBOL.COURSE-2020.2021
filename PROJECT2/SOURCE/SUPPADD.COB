@@ -0,0 +1,582 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | SUPPLIER MANAGEMENT
+      ******************************************************************
+      *    SUPPLIERS MODULE - ADD SUPPLIER DLL
+      ******************************************************************
+      *    EM ATUALIZAÇÃO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPPADD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT FXSUPPLY ASSIGN TO "FXSUPPLIERS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SUPPLIER-ID
+                   ALTERNATE RECORD KEY IS SUPPLIER-TOWN
+                       WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS SUPPLIER-NAME
+                       WITH DUPLICATES
+                   FILE STATUS SUPP-STATUS.
+
+               SELECT CODPOST ASSIGN TO "CPTODOS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CODTODOS
+                   FILE STATUS CP-STATUS.
+
+               SELECT CSVFILE ASSIGN TO WS-CSV-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FXSUPPLY.
+           COPY SUPPLIERFX.
+
+       FD CODPOST.
+           01  CODPOST1.
+               03  CODTODOS.
+                   05  CODTODOS1              PIC 9(004).
+                   05  CODTODOS2              PIC 9(003).
+               03  CODTODOSLOCALIDADE         PIC X(030).
+
+       FD CSVFILE.
+           01  CSV-LINE                       PIC X(200).
+
+       WORKING-STORAGE SECTION.
+           COPY CONSTANTSSUPP.
+
+       01  WSSUPPLIER-DETAILS.
+           05  WSSUPPLIER-ID                PIC 9(003).
+           05  WSSUPPLIER-NAME              PIC X(030).
+           05  WSSUPPLIER-DESCRIPTION.
+               10  WSSUPPLIER-DESCRIPTION1  PIC X(050).
+               10  WSSUPPLIER-DESCRIPTION2  PIC X(050).
+               10  WSSUPPLIER-DESCRIPTION3  PIC X(050).
+           05  WSSUPPLIER-ADRESS.
+               10  WSSUPP-ADR-MAIN.
+                   15  WSSUPP-ADR-MAIN1     PIC X(050).
+                   15  WSSUPP-ADR-MAIN2     PIC X(050).
+               10  WSSUPPLIER-POSTAL-CODE.
+                   15  WSSUPPLIER-POSTAL-CODE1 PIC 9(004).
+                       88 VALID-POSTAL-CODE VALUE 1000 THRU 9999.
+                   15  WSSUPPLIER-POSTAL-CODE2 PIC 9(003).
+               10  WSSUPPLIER-TOWN          PIC X(030).
+           05  WSSUPPLIER-EMAIL.
+               10  WSSUPPLIER-EMAIL1        PIC X(040).
+               10  WSSUPPLIER-EMAIL2        PIC X(040).
+               10  WSSUPPLIER-EMAIL3        PIC X(040).
+           05  WSSUPPLIER-TELEPHONE.
+               10  WSSUPPLIER-TELEPHONE1    PIC 9(009).
+               10  WSSUPPLIER-TELEPHONE2    PIC 9(009).
+               10  WSSUPPLIER-TELEPHONE3    PIC 9(009).
+           05  WSSUPPLIER-IS-ACTIVE         PIC 9(001).
+           05  WSSUPPLIER-LAST-BY           PIC X(008).
+           05  WSSUPPLIER-LAST-DATE         PIC 9(008).
+
+       77  DUMMY                              PIC X(001).
+       77  SUPP-STATUS                        PIC 9(002).
+       77  CP-STATUS                          PIC 9(002).
+       77  CSV-STATUS                         PIC 9(002).
+       77  KEYSTATUS                          PIC 9(004).
+       77  FILE-ERROR-STATUS                  PIC 9(002).
+       01  DUP-PHONE-FLAG                     PIC X(001).
+           88 DUP-PHONE-YES                   VALUE "Y".
+       01  WS-CSV-FILENAME                    PIC X(050).
+       01  ADD-OPTION                         PIC 9(001).
+           88  ADD-OPTION-EXIT                VALUE 3.
+       77  CSV-COUNT                          PIC 9(005).
+       01  SAVE-IT1                           PIC X(002).
+           88  SAVE-IT1-YES                   VALUE "Y" "y" "S" "s".
+           88  SAVE-IT1-VALID
+               VALUE "Y" "y" "N" "n" "s" "S".
+       77  UNSTR                              PIC X(255).
+       77  UNSTRTEMP                          PIC X(255).
+       77  UNSTR1                             PIC X(025).
+       77  UNSTR2                             PIC X(025).
+       77  UNSTR3                             PIC X(025).
+       77  UNSTR4                             PIC X(025).
+       77  UNSTR5                             PIC X(025).
+       77  UNSTR6                             PIC X(025).
+       77  UNSTR7                             PIC X(025).
+       77  UNSTR8                             PIC X(025).
+       77  UNSTR9                             PIC X(025).
+       77  UNSTR10                            PIC X(025).
+
+       COPY WS-VALIDATE.
+
+       SCREEN SECTION.
+      ******************************************************************
+       01  CLEAR-SCREEN.
+           03 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME LINE 03 COL 50.
+           05 VALUE ALL " " PIC X(95) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 26 COL 01.
+           05 VALUE BACK-EXIT LINE 25 COL 99 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01  ADD-MENU
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0 AUTO REQUIRED.
+           03 VALUE ALL " " PIC X(50) LINE 09 COL 35.
+           03 VALUE ALL " " PIC X(50) LINE 10 COL 35.
+           03 VALUE ALL " " PIC X(50) LINE 11 COL 35.
+           03 VALUE ALL " " PIC X(50) LINE 12 COL 35.
+           03 VALUE ADD-MENU-OPTION1 LINE 10 COL 35.
+           03 VALUE ADD-MENU-OPTION2 LINE 11 COL 35.
+           03 VALUE ADD-MENU-OPTION3 LINE 12 COL 35.
+           03 VALUE ADD-MENU-CHOICE LINE 14 COL 35.
+           03 AM-OPTION PIC 9(001) LINE 14 COL PLUS 2
+               TO ADD-OPTION BLANK WHEN ZERO.
+      ******************************************************************
+       01 ADD-SUPPLIER-SCREEN.
+           05 VALUE ALL " " PIC X(080) LINE 7 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(080) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+      *    SPLIT INTO TWO ACCEPT GROUPS SO THE TOWN CAN BE LOOKED UP
+      *    FROM THE POSTAL CODE BEFORE IT IS ASKED FOR
+           03 ADD-SUPPLIER-SCREEN-PART1.
+               05 VALUE SCREEN-SUPPLIER-ID LINE 08 COL 15.
+               05 ADD-SUPP-ID PIC 9(003) LINE 08 COL PLUS 1
+                   FROM WSSUPPLIER-ID.
+               05 VALUE MANUALLY-ADD-NAME LINE 09 COL 15.
+               05 ADD-SUPP-NAME PIC X(030) LINE 09 COL PLUS 1
+                   TO WSSUPPLIER-NAME REQUIRED AUTO.
+      *        CONTINUATION LINES BELOW MIRROR SUPPEDIT'S
+      *        EDIT-SUPP-DESCRIPTION2/3 AND EDIT-SUPP-ADRESS2 SO LONG
+      *        DESCRIPTIONS/ADDRESSES ARE NOT SILENTLY CUT OFF AT 50
+      *        CHARACTERS
+               05 VALUE MANUALLY-ADD-DESCRIPTION LINE 10 COL 15.
+               05 ADD-SUPP-DESCRIPTION1 PIC X(050) LINE 10 COL PLUS 1
+                   TO WSSUPPLIER-DESCRIPTION1 REQUIRED AUTO.
+               05 ADD-SUPP-DESCRIPTION2 PIC X(050) LINE 11 COL 29
+                   TO WSSUPPLIER-DESCRIPTION2 AUTO.
+               05 ADD-SUPP-DESCRIPTION3 PIC X(050) LINE 12 COL 29
+                   TO WSSUPPLIER-DESCRIPTION3 AUTO.
+               05 VALUE MANUALLY-ADD-ADDRESS LINE 13 COL 15.
+               05 ADD-SUPP-ADDRESS1 PIC X(050) LINE 13 COL PLUS 1
+                   TO WSSUPP-ADR-MAIN1 REQUIRED AUTO.
+               05 ADD-SUPP-ADDRESS2 PIC X(050) LINE 14 COL 29
+                   TO WSSUPP-ADR-MAIN2 AUTO.
+               05 VALUE MANUALLY-ADD-POSTAL-CODE LINE 15 COL 15.
+               05 ADD-SUPP-POSTAL-CODE PIC 9(004) LINE 15 COL PLUS 1
+                   TO WSSUPPLIER-POSTAL-CODE1 REQUIRED AUTO.
+           03 ADD-SUPPLIER-SCREEN-PART2.
+               05 VALUE MANUALLY-ADD-TOWN LINE 16 COL 15.
+               05 ADD-SUPP-TOWN PIC X(030) LINE 16 COL PLUS 1
+                   TO WSSUPPLIER-TOWN REQUIRED AUTO.
+               05 VALUE MANUALLY-ADD-EMAIL1 LINE 17 COL 15.
+               05 ADD-SUPP-EMAIL PIC X(040) LINE 17 COL PLUS 1
+                   TO WSSUPPLIER-EMAIL1 REQUIRED AUTO.
+               05 VALUE MANUALLY-ADD-PHONE1 LINE 18 COL 15.
+               05 ADD-SUPP-PHONE PIC 9(009) LINE 18 COL PLUS 1
+                   TO WSSUPPLIER-TELEPHONE1 REQUIRED AUTO.
+      ******************************************************************
+       01 ERROR-ZONE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 ERROR-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY1 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       01 SAVE-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE "SAVE THIS SUPPLIER? (Y/N): " LINE 25 COL 10
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SAVE-IT PIC X(002) LINE 25 COL PLUS 1 TO SAVE-IT1
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 AUTO.
+      ******************************************************************
+       01 GET-CSV-NAME
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE CSV-FILENAME-PROMPT LINE 25 COL 15
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 CSV-NAME-FIELD PIC X(050) LINE 25 COL PLUS 1
+               TO WS-CSV-FILENAME AUTO.
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM WITH TEST AFTER UNTIL ADD-OPTION-EXIT
+               OR KEYSTATUS = 1003
+               MOVE ZERO TO ADD-OPTION
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               DISPLAY ADD-MENU
+               ACCEPT ADD-MENU
+               EVALUATE ADD-OPTION
+                   WHEN 1
+                       PERFORM 100-ADD-MANUALLY
+                   WHEN 2
+                       PERFORM 200-ADD-FROM-CSV
+                   WHEN 3
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE ADD-MENU-ERROR TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+               END-EVALUATE
+           END-PERFORM
+           EXIT PROGRAM.
+
+      *> ABORTS THE PROGRAM WITH A VISIBLE MESSAGE WHEN AN INDEXED
+      *> FILE OPEN COMES BACK WITH A STATUS OTHER THAN "SUCCESS" OR
+      *> "FILE DOES NOT EXIST YET" (35), INSTEAD OF SILENTLY READING
+      *> FROM A HANDLE THAT NEVER ACTUALLY OPENED
+       090-CHECK-FILE-STATUS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           STRING ERROR-FILE-STATUS-MSG DELIMITED BY SIZE
+               FILE-ERROR-STATUS DELIMITED BY SIZE
+               INTO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM
+       EXIT SECTION.
+
+       100-ADD-MANUALLY SECTION.
+           PERFORM 105-GET-NEW-ID
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           MOVE SPACES TO WSSUPPLIER-NAME WSSUPPLIER-DESCRIPTION
+               WSSUPP-ADR-MAIN WSSUPPLIER-TOWN WSSUPPLIER-EMAIL1
+           MOVE ZERO TO WSSUPPLIER-POSTAL-CODE1 WSSUPPLIER-TELEPHONE1
+           MOVE 1 TO WSSUPPLIER-IS-ACTIVE
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY ADD-SUPPLIER-SCREEN
+           PERFORM WITH TEST AFTER UNTIL VALID-POSTAL-CODE OF
+               WSSUPPLIER-POSTAL-CODE1
+               ACCEPT ADD-SUPPLIER-SCREEN-PART1
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+               IF NOT VALID-POSTAL-CODE OF WSSUPPLIER-POSTAL-CODE1 THEN
+                   MOVE ERROR-POSTAL-CODE TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+                   IF KEYSTATUS = 1003
+                       EXIT SECTION
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM 180-CHECK-DUPLICATE-PHONE
+           IF DUP-PHONE-YES THEN
+               MOVE WARNING-DUP-PHONE TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+           END-IF
+           PERFORM 170-LOOKUP-TOWN
+           MOVE WSSUPPLIER-TOWN TO ADD-SUPP-TOWN
+           PERFORM WITH TEST AFTER UNTIL VALID-EMAIL-YES
+               DISPLAY ADD-SUPPLIER-SCREEN-PART2
+               ACCEPT ADD-SUPPLIER-SCREEN-PART2
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+               MOVE WSSUPPLIER-EMAIL1 TO WS-EMAIL-CHECK
+               PERFORM 196-VALIDATE-EMAIL
+               IF NOT VALID-EMAIL-YES THEN
+                   MOVE ERROR-EMAIL TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+                   IF KEYSTATUS = 1003
+                       EXIT SECTION
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE UPPER-CASE (WSSUPPLIER-NAME) TO WSSUPPLIER-NAME
+           MOVE TRIM(WSSUPPLIER-NAME) TO UNSTR
+           PERFORM 190-REMOVE-EXTRA-SPACES
+           MOVE UNSTR TO WSSUPPLIER-NAME
+           MOVE UPPER-CASE (WSSUPPLIER-DESCRIPTION1) TO
+               WSSUPPLIER-DESCRIPTION1
+           MOVE TRIM(WSSUPPLIER-DESCRIPTION1) TO UNSTR
+           PERFORM 190-REMOVE-EXTRA-SPACES
+           MOVE UNSTR TO WSSUPPLIER-DESCRIPTION1
+           MOVE UPPER-CASE (WSSUPPLIER-DESCRIPTION2) TO
+               WSSUPPLIER-DESCRIPTION2
+           MOVE TRIM(WSSUPPLIER-DESCRIPTION2) TO UNSTR
+           PERFORM 190-REMOVE-EXTRA-SPACES
+           MOVE UNSTR TO WSSUPPLIER-DESCRIPTION2
+           MOVE UPPER-CASE (WSSUPPLIER-DESCRIPTION3) TO
+               WSSUPPLIER-DESCRIPTION3
+           MOVE TRIM(WSSUPPLIER-DESCRIPTION3) TO UNSTR
+           PERFORM 190-REMOVE-EXTRA-SPACES
+           MOVE UNSTR TO WSSUPPLIER-DESCRIPTION3
+           MOVE UPPER-CASE (WSSUPP-ADR-MAIN1) TO WSSUPP-ADR-MAIN1
+           MOVE TRIM(WSSUPP-ADR-MAIN1) TO UNSTR
+           PERFORM 190-REMOVE-EXTRA-SPACES
+           MOVE UNSTR TO WSSUPP-ADR-MAIN1
+           MOVE UPPER-CASE (WSSUPP-ADR-MAIN2) TO WSSUPP-ADR-MAIN2
+           MOVE TRIM(WSSUPP-ADR-MAIN2) TO UNSTR
+           PERFORM 190-REMOVE-EXTRA-SPACES
+           MOVE UNSTR TO WSSUPP-ADR-MAIN2
+           MOVE UPPER-CASE (WSSUPPLIER-TOWN) TO WSSUPPLIER-TOWN
+           PERFORM 190-CONFIRM-AND-SAVE
+       EXIT SECTION.
+
+       105-GET-NEW-ID SECTION.
+           MOVE ZERO TO WSSUPPLIER-ID
+           OPEN INPUT FXSUPPLY
+           IF SUPP-STATUS = 35 THEN
+               CLOSE FXSUPPLY
+               MOVE 1 TO WSSUPPLIER-ID
+               EXIT SECTION
+           END-IF
+           IF SUPP-STATUS NOT = ZERO THEN
+               MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           MOVE 1 TO SUPPLIER-ID
+           START FXSUPPLY KEY IS GREATER OR EQUAL SUPPLIER-ID
+               INVALID KEY
+                   MOVE 1 TO WSSUPPLIER-ID
+           END-START
+           MOVE "N" TO SUPP-EOF-FLAG
+           IF WSSUPPLIER-ID NOT EQUAL 1 THEN
+               PERFORM UNTIL EOFSUPPLIER
+                   READ FXSUPPLY NEXT RECORD
+                       AT END SET EOFSUPPLIER TO TRUE
+                       NOT AT END
+                           MOVE SUPPLIER-ID TO WSSUPPLIER-ID
+                   END-READ
+               END-PERFORM
+               ADD 1 TO WSSUPPLIER-ID
+           END-IF
+           MOVE "N" TO SUPP-EOF-FLAG
+           CLOSE FXSUPPLY
+       EXIT SECTION.
+
+       170-LOOKUP-TOWN SECTION.
+      *    AUTO-FILL THE TOWN FROM THE POSTAL CODE, MIRRORING THE
+      *    LOOKUP SUPPEDIT ALREADY USES WHEN EDITING A SUPPLIER
+           MOVE WSSUPPLIER-POSTAL-CODE TO CODTODOS
+           OPEN INPUT CODPOST
+           IF CP-STATUS NOT = ZERO AND CP-STATUS NOT = 35 THEN
+               MOVE CP-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           READ CODPOST
+               NOT INVALID KEY
+                   MOVE CODTODOSLOCALIDADE TO WSSUPPLIER-TOWN
+           END-READ
+           CLOSE CODPOST
+       EXIT SECTION.
+
+      *> SAME CROSS-SUPPLIER DUPLICATE-PHONE CHECK AS SUPPEDIT'S
+      *> 182-CHECK-DUPLICATE-PHONE, BUT THIS PROGRAM HAS NO FXSUPPLY
+      *> HANDLE ALREADY OPEN AT THIS POINT SO IT OPENS/CLOSES ITS OWN
+       180-CHECK-DUPLICATE-PHONE SECTION.
+           MOVE "N" TO DUP-PHONE-FLAG
+           IF WSSUPPLIER-TELEPHONE1 = ZERO
+               EXIT SECTION
+           END-IF
+           OPEN INPUT FXSUPPLY
+           IF SUPP-STATUS = 35 THEN
+               CLOSE FXSUPPLY
+               EXIT SECTION
+           END-IF
+           IF SUPP-STATUS NOT = ZERO THEN
+               MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           MOVE ZERO TO SUPPLIER-ID
+           START FXSUPPLY KEY IS GREATER OR EQUAL SUPPLIER-ID
+               INVALID KEY
+                   MOVE "10" TO SUPP-STATUS
+           END-START
+           MOVE "N" TO SUPP-EOF-FLAG
+           PERFORM UNTIL SUPP-STATUS = "10"
+               READ FXSUPPLY NEXT RECORD
+                   AT END
+                       MOVE "10" TO SUPP-STATUS
+                   NOT AT END
+                       IF SUPPLIER-TELEPHONE1 = WSSUPPLIER-TELEPHONE1
+                           OR SUPPLIER-TELEPHONE2 =
+                               WSSUPPLIER-TELEPHONE1
+                           OR SUPPLIER-TELEPHONE3 =
+                               WSSUPPLIER-TELEPHONE1
+                           MOVE "Y" TO DUP-PHONE-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE "N" TO SUPP-EOF-FLAG
+           CLOSE FXSUPPLY
+       EXIT SECTION.
+
+       190-CONFIRM-AND-SAVE SECTION.
+           PERFORM WITH TEST AFTER UNTIL SAVE-IT1-VALID
+               DISPLAY SAVE-SCREEN
+               ACCEPT SAVE-SCREEN
+               IF KEYSTATUS = 1003
+                   EXIT SECTION
+               END-IF
+           END-PERFORM
+           IF SAVE-IT1-YES THEN
+               PERFORM 195-STAMP-AUDIT
+               OPEN I-O FXSUPPLY
+               IF SUPP-STATUS = 35 THEN
+                   CLOSE FXSUPPLY
+                   OPEN OUTPUT FXSUPPLY
+               ELSE
+                   IF SUPP-STATUS NOT = ZERO THEN
+                       MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+                       PERFORM 090-CHECK-FILE-STATUS
+                   END-IF
+               END-IF
+               WRITE SUPPLIER-DETAILS FROM WSSUPPLIER-DETAILS
+                   INVALID KEY
+                       MOVE ID-ERROR-TEXT1 TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+                   NOT INVALID KEY
+                       MOVE CONFIRM-RECORD TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+               END-WRITE
+               CLOSE FXSUPPLY
+           END-IF
+       EXIT SECTION.
+
+      *> STAMPS WHO SAVED THE RECORD AND WHEN, SO THAT EVERY SUPPLIER ON
+      *> FILE CARRIES AN AUDIT TRAIL, THE SAME FROM-ENVIRONMENT/CURRENT-
+      *> DATE APPROACH USED BY RISADD FOR RIS-EFF-DATE
+       195-STAMP-AUDIT SECTION.
+           ACCEPT WSSUPPLIER-LAST-BY FROM ENVIRONMENT "USER"
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WSSUPPLIER-LAST-DATE
+       EXIT SECTION.
+
+       190-REMOVE-EXTRA-SPACES SECTION.
+           MOVE SPACE TO UNSTR1 UNSTR2 UNSTR3 UNSTR4 UNSTR5
+           UNSTR6 UNSTR7 UNSTR8 UNSTR9 UNSTR10 UNSTRTEMP
+           UNSTRING UNSTR DELIMITED BY ALL SPACES INTO UNSTR1
+               UNSTR2 UNSTR3 UNSTR4 UNSTR5 UNSTR6 UNSTR7 UNSTR8 UNSTR9
+               UNSTR10
+           STRING UNSTR1 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+                   UNSTR2 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+                   UNSTR3 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+                   UNSTR4 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+                   UNSTR5 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+                   UNSTR6 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+                   UNSTR7 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+                   UNSTR8 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+                   UNSTR9 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+                   UNSTR10 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+           INTO UNSTRTEMP
+           MOVE UNSTRTEMP TO UNSTR
+       EXIT SECTION.
+
+       COPY VALIDATE-EMAIL.
+
+       200-ADD-FROM-CSV SECTION.
+           MOVE SPACES TO WS-CSV-FILENAME
+           DISPLAY GET-CSV-NAME
+           ACCEPT GET-CSV-NAME
+           IF KEYSTATUS = 1003
+               EXIT SECTION
+           END-IF
+           OPEN INPUT CSVFILE
+           IF CSV-STATUS NOT = "00" THEN
+               MOVE CSV-FILE-ERROR TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+               EXIT SECTION
+           END-IF
+           MOVE ZERO TO CSV-COUNT
+           OPEN I-O FXSUPPLY
+           IF SUPP-STATUS = 35 THEN
+               CLOSE FXSUPPLY
+               OPEN OUTPUT FXSUPPLY
+           ELSE
+               IF SUPP-STATUS NOT = ZERO THEN
+                   MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+                   PERFORM 090-CHECK-FILE-STATUS
+               END-IF
+           END-IF
+           PERFORM UNTIL CSV-STATUS = "10"
+               READ CSVFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 210-PARSE-CSV-LINE
+                       MOVE WSSUPPLIER-EMAIL1 TO WS-EMAIL-CHECK
+                       PERFORM 196-VALIDATE-EMAIL
+                       CLOSE FXSUPPLY
+                       PERFORM 180-CHECK-DUPLICATE-PHONE
+                       OPEN I-O FXSUPPLY
+                       IF SUPP-STATUS NOT = ZERO THEN
+                           MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+                           PERFORM 090-CHECK-FILE-STATUS
+                       END-IF
+                       IF VALID-POSTAL-CODE OF WSSUPPLIER-POSTAL-CODE1
+                           AND VALID-EMAIL-YES AND NOT DUP-PHONE-YES
+                           PERFORM 170-LOOKUP-TOWN
+                           PERFORM 220-GET-NEW-ID-FROM-IO
+                           PERFORM 195-STAMP-AUDIT
+                           WRITE SUPPLIER-DETAILS
+                               FROM WSSUPPLIER-DETAILS
+                               INVALID KEY
+                                   CONTINUE
+                               NOT INVALID KEY
+                                   ADD 1 TO CSV-COUNT
+                           END-WRITE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FXSUPPLY
+           CLOSE CSVFILE
+           MOVE CSV-IMPORT-DONE TO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+       EXIT SECTION.
+
+       220-GET-NEW-ID-FROM-IO SECTION.
+           MOVE 1 TO SUPPLIER-ID
+           START FXSUPPLY KEY IS GREATER OR EQUAL SUPPLIER-ID
+               INVALID KEY
+                   MOVE 1 TO WSSUPPLIER-ID
+           END-START
+           MOVE "N" TO SUPP-EOF-FLAG
+           IF WSSUPPLIER-ID NOT EQUAL 1 THEN
+               PERFORM UNTIL EOFSUPPLIER
+                   READ FXSUPPLY NEXT RECORD
+                       AT END SET EOFSUPPLIER TO TRUE
+                       NOT AT END
+                           MOVE SUPPLIER-ID TO WSSUPPLIER-ID
+                   END-READ
+               END-PERFORM
+               ADD 1 TO WSSUPPLIER-ID
+           END-IF
+           MOVE "N" TO SUPP-EOF-FLAG
+       EXIT SECTION.
+
+       210-PARSE-CSV-LINE SECTION.
+           MOVE 1 TO WSSUPPLIER-IS-ACTIVE
+           MOVE ZERO TO WSSUPPLIER-POSTAL-CODE1 WSSUPPLIER-TELEPHONE1
+           MOVE SPACES TO WSSUPPLIER-NAME WSSUPPLIER-DESCRIPTION
+               WSSUPP-ADR-MAIN WSSUPPLIER-EMAIL1
+           UNSTRING CSV-LINE DELIMITED BY ","
+               INTO WSSUPPLIER-NAME WSSUPPLIER-DESCRIPTION1
+                   WSSUPP-ADR-MAIN1 WSSUPPLIER-POSTAL-CODE1
+                   WSSUPPLIER-EMAIL1 WSSUPPLIER-TELEPHONE1
+           MOVE UPPER-CASE (WSSUPPLIER-NAME) TO WSSUPPLIER-NAME
+       EXIT SECTION.
+       END PROGRAM SUPPADD.
