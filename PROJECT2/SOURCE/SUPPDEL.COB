@@ -0,0 +1,545 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | SUPPLIER MANAGEMENT
+      ******************************************************************
+      *    SUPPLIERS MODULE - DELETE SUPPLIER DLL
+      ******************************************************************
+      *    EM ATUALIZAÇÃO | 09.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPPDEL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT FXSUPPLY ASSIGN TO "FXSUPPLIERS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SUPPLIER-ID
+                   ALTERNATE KEY IS SUPPLIER-TOWN WITH DUPLICATES
+                   ALTERNATE KEY IS SUPPLIER-NAME WITH DUPLICATES
+                   FILE STATUS SUPP-STATUS.
+
+               SELECT FXSUPPLYDEL ASSIGN TO "FXSUPPLIERSDEL"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS DEL-SUPPLIER-ID
+                   FILE STATUS DEL-SUPP-STATUS.
+
+               SELECT FXRISUPPLY ASSIGN TO "FXRISSUPLY"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS RIS-ID
+                   FILE STATUS RIS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD FXSUPPLY.
+           COPY SUPPLIERFX.
+
+           FD FXSUPPLYDEL.
+           COPY DELSUPPLIERFX.
+
+           FD FXRISUPPLY.
+           COPY FD-RIS.
+
+       WORKING-STORAGE SECTION.
+
+           COPY CONSTANTSSUPP.
+
+       01 WSSUPPLIER-DETAILS.
+           05 WSSUPPLIER-ID                    PIC 9(003).
+           05 WSSUPPLIER-NAME                  PIC X(030).
+           05 WSSUPPLIER-DESCRIPTION.
+               10 WSSUPPLIER-DESCRIPTION1      PIC X(050).
+               10 WSSUPPLIER-DESCRIPTION2      PIC X(050).
+               10 WSSUPPLIER-DESCRIPTION3      PIC X(050).
+           05 WSSUPPLIER-ADRESS.
+               10 WSSUPP-ADR-MAIN.
+                   15 WSSUPP-ADR-MAIN1         PIC X(050).
+                   15 WSSUPP-ADR-MAIN2         PIC X(050).
+               10 WSSUPPLIER-POSTAL-CODE.
+                   15 WSSUPPLIER-POSTAL-CODE1  PIC 9(004).
+                   15 WSSUPPLIER-POSTAL-CODE2  PIC 9(003).
+               10 WSSUPPLIER-TOWN              PIC X(030).
+           05 WSSUPPLIER-EMAIL.
+               10 WSSUPPLIER-EMAIL1            PIC X(040).
+               10 WSSUPPLIER-EMAIL2            PIC X(040).
+               10 WSSUPPLIER-EMAIL3            PIC X(040).
+           05 WSSUPPLIER-TELEPHONE.
+               10 WSSUPPLIER-TELEPHONE1        PIC 9(009).
+               10 WSSUPPLIER-TELEPHONE2        PIC 9(009).
+               10 WSSUPPLIER-TELEPHONE3        PIC 9(009).
+           05 WSSUPPLIER-IS-ACTIVE             PIC 9(001).
+           05 WSSUPPLIER-LAST-BY               PIC X(008).
+           05 WSSUPPLIER-LAST-DATE             PIC 9(008).
+
+       01  DELETE-SUPPLIER-OPT                 PIC X(002).
+           88 DELETE-SUPP-VALID                VALUE "Y" "y" "N" "n" "S"
+                                                       "s".
+       77  DUMMY                               PIC X(001).
+       77  SUPP-STATUS                         PIC 9(002).
+       77  DEL-SUPP-STATUS                     PIC 9(002).
+       77  RIS-STATUS                          PIC 9(002).
+       77  KEYSTATUS                           PIC 9(004).
+       77  FXKEY-STATUS                        PIC 9(002).
+       01  GET-VALID-ID                        PIC 9(003).
+           88 VALID-ID                         VALUE 1 THRU 999.
+       01  SUPPEXIST                           PIC X(002).
+           88 SUPPEXIST-YES                    VALUE "Y".
+       01  SUPPLIER-HAS-RIS-FLAG               PIC X(001) VALUE "N".
+           88 SUPPLIER-HAS-RIS-YES             VALUE "Y".
+       77 ILIN                                 PIC 9(002).
+       77 ICOL                                 PIC 9(002).
+       77 EOF                                  PIC X(001).
+       77 TRUE-YES                             PIC X(001).
+       77 DEPENDENT-COUNT                      PIC 9(003).
+       77 FILE-ERROR-STATUS                    PIC 9(002).
+
+      *> REMEMBERS WHICH PAGE OF THE LIST THE OPERATOR WAS LOOKING AT,
+      *> SO THAT RE-ENTERING 100-SUPPLIERS-LIST (E.G. AFTER TYPING AN
+      *> ID THAT DOES NOT EXIST) RESUMES ON THAT PAGE INSTEAD OF
+      *> JUMPING BACK TO PAGE ONE
+       77 SAVED-SUPPLIER-ID                    PIC 9(003) VALUE 1.
+       01 LIST-REENTRY-FLAG                    PIC X(001) VALUE "N".
+           88 LIST-REENTRY-YES                 VALUE "Y".
+
+
+       SCREEN SECTION.
+      ******************************************************************
+       01  CLEAR-SCREEN.
+           03 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME LINE 03 COL 50.
+           05 VALUE ALL " " PIC X(95) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 26 COL 01.
+           05 VALUE ALL " " PIC X(23) LINE 24 COL 98.
+           05 VALUE ALL " " PIC X(23) LINE 25 COL 98.
+           05 VALUE ALL " " PIC X(23) LINE 26 COL 98.
+           05 VALUE BACK-EXIT LINE 25 COL 99 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01 VIEW-SUPPLIER-DEL.
+           05 VALUE ALL " " PIC X(080) LINE 7 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(080) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 16 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 17 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 18 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 19 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 20 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 21 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 86 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 86 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 86 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 86 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 86 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 86 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 86 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 86 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 16 COL 86 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 17 COL 86 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 18 COL 86 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 19 COL 86 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 20 COL 86 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 21 COL 86 BACKGROUND-COLOR 7.
+           05 VALUE SCREEN-SUPPLIER-ID LINE 09 COL 15.
+           05 REG-SUPP-ID PIC 9(003) LINE 09 COL PLUS 1
+               FROM WSSUPPLIER-ID.
+           05 VALUE MANUALLY-ADD-NAME LINE 11 COL 15.
+           05 REG-SUPP-NAME PIC X(030) LINE 11 COL PLUS 1
+               FROM WSSUPPLIER-NAME REQUIRED.
+           05 VALUE MANUALLY-ADD-TOWN LINE 13 COL 15.
+           05 REG-SUPP-TOWN PIC X(030) LINE 13 COL PLUS 1
+               FROM WSSUPPLIER-TOWN AUTO REQUIRED.
+           05 VALUE MANUALLY-ADD-PHONE1 LINE 15 COL 15.
+           05 REG-SUPP-PHONE1 PIC 9(009) LINE 15 COL PLUS 1
+               FROM WSSUPPLIER-TELEPHONE1 AUTO BLANK WHEN ZERO.
+           05 VALUE DEPENDENT-COUNT-MSG LINE 19 COL 15
+               FOREGROUND-COLOR 5.
+           05 DEPENDENT-COUNT-DISPLAY PIC ZZ9 LINE 19 COL PLUS 1
+               FROM DEPENDENT-COUNT FOREGROUND-COLOR 5.
+      ******************************************************************
+       01 LIST-FRAME.
+           05 VALUE ALL " " PIC X(082) LINE 7 COL 07
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(082) LINE 22 COL 07
+              BACKGROUND-COLOR 7.
+           05 VALUE LIST-FRAME1 LINE 08 COL 11 FOREGROUND-COLOR 5.
+           05 VALUE LIST-FRAME2 LINE 08 COL PLUS 4 FOREGROUND-COLOR 5.
+           05 VALUE LIST-FRAME1 LINE 08 COL 51 FOREGROUND-COLOR 5.
+           05 VALUE LIST-FRAME2 LINE 08 COL PLUS 4 FOREGROUND-COLOR 5.
+           05 VALUE "  " LINE 07 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 16 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 17 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 18 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 19 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 20 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 21 COL 07 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 07 COL 47 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 47 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 47 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 47 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 47 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 47 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 47 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 47 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 47 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 16 COL 47 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 17 COL 47 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 18 COL 47 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 19 COL 47 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 20 COL 47 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 21 COL 47 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 07 COL 87 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 87 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 87 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 87 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 87 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 87 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 87 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 87 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 87 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 16 COL 87 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 17 COL 87 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 18 COL 87 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 19 COL 87 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 20 COL 87 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 21 COL 87 BACKGROUND-COLOR 7.
+      ******************************************************************
+       01 ERROR-ZONE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 ERROR-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY1 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       01 GET-SUPPID
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE MESSAGE-GET-SUPPID LINE 25 COL 15
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 VALUE " | " LINE 25 COL 46.
+           05 MESSAGE-LIST-PAGE LINE 25 COL 49 PIC X(030).
+           05 NEW-SUPPID LINE 25 COL 43 PIC 9(003)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 TO GET-VALID-ID
+               BLANK WHEN ZERO.
+      ******************************************************************
+       01 SUPPLIER-LIST.
+           05 LIST-SUPP-ID PIC 9(003) LINE ILIN COL ICOL
+               FROM SUPPLIER-ID.
+           05 VALUE "|" LINE ILIN COL PLUS 1.
+           05 LIST-SUPP-NAME PIC X(030) LINE ILIN COL PLUS 1
+               FROM SUPPLIER-NAME.
+      ******************************************************************
+       01 DELETE-SUPPLIER-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE DELETE-SUPPLIER LINE 25 COL 10
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 DEL-SUPP LINE 25 COL PLUS 1 PIC X(002)
+               TO DELETE-SUPPLIER-OPT
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 AUTO.
+      ******************************************************************
+       01  EMPTY-LIST-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(050) LINE 09 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 10 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 11 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 12 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 13 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 14 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 15 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 16 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 17 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 18 COL 35.
+           05 VALUE EMPTY-RECORDS      LINE 12 COL 38.
+           05 VALUE EMPTY-RECORDS2     LINE 15 COL 47.
+           05 LINE 01 COL 01 PIC X TO DUMMY AUTO.
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 110-CHECK-IF-DEL-FILE-EXISTS
+           MOVE SPACE TO SUPPEXIST
+           PERFORM UNTIL SUPPEXIST-YES
+               PERFORM 100-SUPPLIERS-LIST
+               IF TRUE-YES = "Y" OR KEYSTATUS = 1003 THEN
+                   EXIT PROGRAM
+               END-IF
+               PERFORM 105-CHECK-IF-SUPPID-EXISTS
+               IF KEYSTATUS = 1003
+                   EXIT PROGRAM
+               END-IF
+           END-PERFORM
+           PERFORM 120-DELETE-SUPPLIER
+           EXIT PROGRAM.
+
+      *> ABORTS THE PROGRAM WITH A VISIBLE MESSAGE WHEN AN INDEXED
+      *> FILE OPEN COMES BACK WITH A STATUS OTHER THAN "SUCCESS" OR
+      *> "FILE DOES NOT EXIST YET" (35), INSTEAD OF SILENTLY READING
+      *> FROM A HANDLE THAT NEVER ACTUALLY OPENED
+       090-CHECK-FILE-STATUS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           STRING ERROR-FILE-STATUS-MSG DELIMITED BY SIZE
+               FILE-ERROR-STATUS DELIMITED BY SIZE
+               INTO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM
+       EXIT SECTION.
+
+       100-SUPPLIERS-LIST SECTION.
+           OPEN INPUT FXSUPPLY
+           IF SUPP-STATUS = 35 THEN
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               ACCEPT EMPTY-LIST-SCREEN
+               MOVE "Y" TO TRUE-YES
+               EXIT SECTION
+           ELSE
+               IF SUPP-STATUS NOT = ZERO THEN
+                   MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+                   PERFORM 090-CHECK-FILE-STATUS
+               END-IF
+               CLOSE FXSUPPLY
+           END-IF
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY LIST-FRAME
+           MOVE ZEROES TO NEW-SUPPID
+           MOVE SPACES TO TRUE-YES
+           IF LIST-REENTRY-YES
+               MOVE SAVED-SUPPLIER-ID TO SUPPLIER-ID
+           ELSE
+               MOVE 1 TO SUPPLIER-ID
+               MOVE 1 TO SAVED-SUPPLIER-ID
+               MOVE "Y" TO LIST-REENTRY-FLAG
+           END-IF
+           OPEN INPUT FXSUPPLY
+           IF SUPP-STATUS NOT = ZERO THEN
+               MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           START FXSUPPLY KEY IS GREATER OR EQUAL SUPPLIER-ID
+               INVALID KEY
+                   MOVE EMPTY-LIST TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+                   MOVE "Y" TO TRUE-YES
+                   EXIT SECTION
+           END-START
+           MOVE 09 TO ILIN
+           MOVE 11 TO ICOL
+           PERFORM UNTIL EOFSUPPLIER
+               READ FXSUPPLY NEXT RECORD
+                   AT END SET EOFSUPPLIER TO TRUE
+                   MOVE NO-MORE-SUPPLIERS TO MESSAGE-LIST-PAGE
+                   ACCEPT GET-SUPPID
+                   EXIT SECTION
+                   IF KEYSTATUS = 1003 THEN
+                       EXIT SECTION
+                   END-IF
+                   NOT AT END
+                   DISPLAY SUPPLIER-LIST
+                   ADD 1 TO ILIN
+                   IF ILIN = 21 AND ICOL = 11 THEN
+                       MOVE 09 TO ILIN
+                       MOVE 51 TO ICOL
+                   ELSE
+                       IF ILIN = 21 AND ICOL = 51 THEN
+                           MOVE NEXT-PAGE TO MESSAGE-LIST-PAGE
+                           ACCEPT GET-SUPPID
+                           IF KEYSTATUS = 1002 THEN
+                               DISPLAY CLEAR-SCREEN
+                               DISPLAY MAIN-SCREEN
+                               DISPLAY LIST-FRAME
+                               MOVE 09 TO ILIN
+                               MOVE 11 TO ICOL
+                               ADD 1 TO SUPPLIER-ID
+                               MOVE SUPPLIER-ID TO SAVED-SUPPLIER-ID
+                           ELSE
+                               EXIT SECTION
+                           END-IF
+                           IF KEYSTATUS = 1003
+                               EXIT SECTION
+                           END-IF
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           EXIT SECTION.
+
+       105-CHECK-IF-SUPPID-EXISTS SECTION.
+           OPEN INPUT FXSUPPLY
+           IF SUPP-STATUS NOT = ZERO AND SUPP-STATUS NOT = 35 THEN
+               MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           MOVE GET-VALID-ID TO SUPPLIER-ID
+               READ FXSUPPLY INTO WSSUPPLIER-DETAILS
+                   NOT INVALID KEY
+                       MOVE "Y" TO SUPPEXIST
+                   INVALID KEY
+                       MOVE ERROR-SUPPID-NO TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+                       IF KEYSTATUS = 1003
+                               EXIT SECTION
+                       END-IF
+               END-READ
+           CLOSE FXSUPPLY
+       EXIT SECTION.
+
+       110-CHECK-IF-DEL-FILE-EXISTS SECTION.
+           OPEN I-O FXSUPPLYDEL
+           IF DEL-SUPP-STATUS = "35" THEN
+               OPEN OUTPUT FXSUPPLYDEL
+               CLOSE FXSUPPLYDEL
+           ELSE
+               IF DEL-SUPP-STATUS NOT = ZERO THEN
+                   MOVE DEL-SUPP-STATUS TO FILE-ERROR-STATUS
+                   PERFORM 090-CHECK-FILE-STATUS
+               END-IF
+               CLOSE FXSUPPLYDEL
+           END-IF
+       EXIT SECTION.
+
+      *> COUNTS HOW MANY FXRISUPPLY ROWS STILL PRICE THIS SUPPLIER, AND
+      *> BLOCKS THE DELETE WHEN ANY OF THEM HAVE A DATE-VALIDITY STILL
+      *> IN THE FUTURE, THE SAME OPEN-AGREEMENT TEST SUPPEDIT'S
+      *> 195-CHECK-OPEN-RIS-AGREEMENTS USES FOR DEACTIVATION
+       115-CHECK-IF-SUPPLIER-HAS-RIS SECTION.
+           MOVE "N" TO SUPPLIER-HAS-RIS-FLAG
+           MOVE ZERO TO DEPENDENT-COUNT
+           OPEN INPUT FXRISUPPLY
+           IF RIS-STATUS = 35 THEN
+               CLOSE FXRISUPPLY
+           ELSE
+               IF RIS-STATUS NOT = ZERO THEN
+                   MOVE RIS-STATUS TO FILE-ERROR-STATUS
+                   PERFORM 090-CHECK-FILE-STATUS
+               END-IF
+               MOVE ZERO TO RIS-ID
+               START FXRISUPPLY KEY IS GREATER OR EQUAL RIS-ID
+                   INVALID KEY
+                       MOVE 10 TO RIS-STATUS
+               END-START
+               PERFORM UNTIL RIS-STATUS = 10
+                   READ FXRISUPPLY NEXT RECORD
+                       AT END
+                           MOVE 10 TO RIS-STATUS
+                       NOT AT END
+                           IF RIS-ID-SUPP = WSSUPPLIER-ID
+                               ADD 1 TO DEPENDENT-COUNT
+                               IF FUNCTION CURRENT-DATE (1:8) NOT >
+                                   DATE-VALIDITY
+                                   MOVE "Y" TO SUPPLIER-HAS-RIS-FLAG
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FXRISUPPLY
+           END-IF
+       EXIT SECTION.
+
+      *> ARCHIVES THE SUPPLIER TO FXSUPPLIERSDEL BEFORE DELETING IT
+      *> FROM FXSUPPLY, THE SAME TWO-STEP WRITE-THEN-DELETE CATEDEL'S
+      *> 120-DELETE-CATEGORY USES FOR FXCATEGORIESDEL
+       120-DELETE-SUPPLIER SECTION.
+           OPEN I-O FXSUPPLY FXSUPPLYDEL
+           IF SUPP-STATUS NOT = ZERO THEN
+               MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           IF DEL-SUPP-STATUS NOT = ZERO THEN
+               MOVE DEL-SUPP-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           PERFORM 115-CHECK-IF-SUPPLIER-HAS-RIS
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY VIEW-SUPPLIER-DEL
+           PERFORM WITH TEST AFTER UNTIL DELETE-SUPP-VALID
+               MOVE SPACE TO DEL-SUPP
+               ACCEPT DELETE-SUPPLIER-SCREEN
+               IF KEYSTATUS = 1003
+                   CLOSE FXSUPPLY FXSUPPLYDEL
+                   EXIT SECTION
+               END-IF
+               IF NOT DELETE-SUPP-VALID THEN
+                   MOVE VIEW-SUPPLIER-MENU-ERROR TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+                   IF KEYSTATUS = 1003
+                       CLOSE FXSUPPLY FXSUPPLYDEL
+                       EXIT SECTION
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF DELETE-SUPPLIER-OPT = "Y" OR "y" OR "S" OR "s" THEN
+               PERFORM 115-CHECK-IF-SUPPLIER-HAS-RIS
+               IF SUPPLIER-HAS-RIS-YES THEN
+                   MOVE ERROR-SUPPLIER-HAS-RIS TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+                   IF KEYSTATUS = 1003
+                       CLOSE FXSUPPLY FXSUPPLYDEL
+                       EXIT SECTION
+                   END-IF
+               ELSE
+                   MOVE WSSUPPLIER-DETAILS TO DEL-SUPPLIER-DETAILS
+                   MOVE ZERO TO DEL-SUPPLIER-IS-ACTIVE
+                   ACCEPT DEL-SUPPLIER-LAST-BY FROM ENVIRONMENT "USER"
+                   MOVE FUNCTION CURRENT-DATE (1:8)
+                       TO DEL-SUPPLIER-LAST-DATE
+                   WRITE DEL-SUPPLIER-DETAILS
+                   END-WRITE
+                   DELETE FXSUPPLY
+                   END-DELETE
+                   MOVE DELETE-YES TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+                   IF KEYSTATUS = 1003
+                       CLOSE FXSUPPLY FXSUPPLYDEL
+                       EXIT SECTION
+                   END-IF
+               END-IF
+           ELSE
+               MOVE DELETE-NO TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+               IF KEYSTATUS = 1003
+                   CLOSE FXSUPPLY FXSUPPLYDEL
+                   EXIT SECTION
+               END-IF
+           END-IF
+           CLOSE FXSUPPLY FXSUPPLYDEL
+       EXIT SECTION.
