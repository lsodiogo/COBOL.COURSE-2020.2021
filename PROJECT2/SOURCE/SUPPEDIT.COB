@@ -31,6 +31,12 @@
                    RECORD KEY IS CODTODOS
                    FILE STATUS CP-STATUS.
 
+               SELECT FXRISUPPLY ASSIGN TO "FXRISSUPLY"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS RIS-ID
+                   FILE STATUS RIS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD FXSUPPLY.
@@ -44,7 +50,17 @@
                05 CODTODOS2                        PIC 9(003).
            03 CODTODOSLOCALIDADE                   PIC X(030).
 
+       FD FXRISUPPLY.
+           COPY FD-RIS.
+
        WORKING-STORAGE SECTION.
+       01 RIS-STATUS                               PIC 9(002).
+       01 OPEN-RIS-AGREEMENT                       PIC X(001).
+           88 OPEN-RIS-AGREEMENT-YES               VALUE "Y".
+       01 DUP-PHONE-FLAG                           PIC X(001).
+           88 DUP-PHONE-YES                        VALUE "Y".
+
+       COPY WS-VALIDATE.
 
        COPY CONSTANTSSUPP.
 
@@ -111,6 +127,8 @@
                                                    960000000 THRU
                                                    969999999.
            05 WSSUPPLIER-IS-ACTIVE                 PIC 9(001).
+           05 WSSUPPLIER-LAST-BY                   PIC X(008).
+           05 WSSUPPLIER-LAST-DATE                 PIC 9(008).
 
        01  EDIT-OPTION                         PIC X(002).
            88 EDIT-VALID-OPTION                VALUE "Y" "y" "N" "n" "s"
@@ -121,6 +139,7 @@
        77  KEYSTATUS                           PIC 9(004).
        77  CP-STATUS                           PIC 9(002).
        77  FXKEY-STATUS                        PIC 9(002).
+       77  FILE-ERROR-STATUS                   PIC 9(002).
        01  SAVE-IT1                            PIC X(002).
            88 SAVE-IT1-YES                     VALUE "Y" "y" "S" "s".
            88 SAVE-IT1-VALID                   VALUE "Y" "y" "N" "n" "s"
@@ -130,7 +149,7 @@
        01  SUPPEXIST                           PIC X(002).
            88 SUPPEXIST-YES                    VALUE "Y".
        01  EDIT-WHAT                           PIC 9(001).
-           88 EDIT-WHAT-EXIT                   VALUE 8.
+           88 EDIT-WHAT-EXIT                   VALUE 9.
        77 UNSTR                                PIC X(150).
        77 UNSTRTEMP                            PIC X(150).
        77 UNSTR1                               PIC X(050).
@@ -148,6 +167,14 @@
        77 EOF                                  PIC X(001).
        77 TRUE-YES                             PIC X(001).
 
+      *> REMEMBERS WHICH PAGE OF THE LIST THE OPERATOR WAS LOOKING AT,
+      *> SO THAT RE-ENTERING 100-SUPPLIERS-LIST (E.G. AFTER TYPING AN
+      *> ID THAT DOES NOT EXIST) RESUMES ON THAT PAGE INSTEAD OF
+      *> JUMPING BACK TO PAGE ONE
+       77 SAVED-SUPPLIER-ID                    PIC 9(003) VALUE 1.
+       01 LIST-REENTRY-FLAG                    PIC X(001) VALUE "N".
+           88 LIST-REENTRY-YES                 VALUE "Y".
+
 
        SCREEN SECTION.
       ******************************************************************
@@ -379,9 +406,19 @@
            05 VALUE EDIT6 LINE 15 COL 100.
            05 VALUE EDIT7 LINE 16 COL 100.
            05 VALUE EDIT8 LINE 17 COL 100.
+           05 VALUE EDIT9 LINE 18 COL 100.
            05 VALUE CHOOSE LINE 20 COL 99.
            05 EDIT-CHOICE PIC 9(002) LINE 20 COL PLUS 1 BLANK WHEN ZERO
                REQUIRED TO EDIT-WHAT.
+      ******************************************************************
+       01 TOGGLE-ACTIVE-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 PIC X(001) LINE 25 COL PLUS 1
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 TO SAVE-IT1
+               REQUIRED.
       ******************************************************************
        01 ERROR-ZONE
            BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
@@ -448,19 +485,24 @@
                PERFORM 105-CHECK-IF-SUPPID-EXISTS
            END-PERFORM
            MOVE ZERO TO EDIT-WHAT
-           PERFORM WITH TEST AFTER UNTIL EDIT-WHAT = 8
+           PERFORM WITH TEST AFTER UNTIL EDIT-WHAT = 9
                PERFORM 110-EDIT-SUPPLIER
                IF KEYSTATUS = 1003 THEN
                    MOVE SPACE TO SUPPEXIST
                    EXIT PROGRAM
                END-IF
                OPEN I-O FXSUPPLY
+                   IF SUPP-STATUS NOT = ZERO THEN
+                       MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+                       PERFORM 090-CHECK-FILE-STATUS
+                   END-IF
                    PERFORM 115-EDIT-WHAT
                    IF KEYSTATUS = 1003 THEN
                        MOVE SPACE TO SUPPEXIST
                        CLOSE FXSUPPLY
                        EXIT PROGRAM
                    END-IF
+                   PERFORM 198-STAMP-AUDIT
                    REWRITE SUPPLIER-DETAILS FROM WSSUPPLIER-DETAILS
                    END-REWRITE
                CLOSE FXSUPPLY
@@ -468,6 +510,27 @@
            MOVE SPACE TO SUPPEXIST
            EXIT PROGRAM.
 
+      *> STAMPS WHO EDITED THE RECORD AND WHEN, THE SAME APPROACH
+      *> RISADD USES TO STAMP RIS-EFF-DATE
+       198-STAMP-AUDIT SECTION.
+           ACCEPT WSSUPPLIER-LAST-BY FROM ENVIRONMENT "USER"
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WSSUPPLIER-LAST-DATE
+       EXIT SECTION.
+
+      *> ABORTS THE PROGRAM WITH A VISIBLE MESSAGE WHEN AN INDEXED
+      *> FILE OPEN COMES BACK WITH A STATUS OTHER THAN "SUCCESS" OR
+      *> "FILE DOES NOT EXIST YET" (35), INSTEAD OF SILENTLY READING
+      *> FROM A HANDLE THAT NEVER ACTUALLY OPENED
+       090-CHECK-FILE-STATUS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           STRING ERROR-FILE-STATUS-MSG DELIMITED BY SIZE
+               FILE-ERROR-STATUS DELIMITED BY SIZE
+               INTO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM
+       EXIT SECTION.
+
        100-SUPPLIERS-LIST SECTION.
            OPEN INPUT FXSUPPLY
            IF SUPP-STATUS = 35 THEN
@@ -477,6 +540,10 @@
                MOVE "Y" TO TRUE-YES
                EXIT SECTION
            ELSE
+               IF SUPP-STATUS NOT = ZERO THEN
+                   MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+                   PERFORM 090-CHECK-FILE-STATUS
+               END-IF
                CLOSE FXSUPPLY
            END-IF
            DISPLAY CLEAR-SCREEN
@@ -484,8 +551,18 @@
            DISPLAY LIST-FRAME
            MOVE ZEROES TO NEW-SUPPID
            MOVE SPACES TO TRUE-YES
-           MOVE 1 TO SUPPLIER-ID
+           IF LIST-REENTRY-YES
+               MOVE SAVED-SUPPLIER-ID TO SUPPLIER-ID
+           ELSE
+               MOVE 1 TO SUPPLIER-ID
+               MOVE 1 TO SAVED-SUPPLIER-ID
+               MOVE "Y" TO LIST-REENTRY-FLAG
+           END-IF
            OPEN INPUT FXSUPPLY
+           IF SUPP-STATUS NOT = ZERO AND SUPP-STATUS NOT = 35 THEN
+               MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
            START FXSUPPLY KEY IS GREATER OR EQUAL SUPPLIER-ID
                INVALID KEY
                    MOVE EMPTY-LIST TO ERROR-TEXT
@@ -520,6 +597,8 @@
                                DISPLAY LIST-FRAME
                                MOVE 09 TO ILIN
                                MOVE 11 TO ICOL
+                               ADD 1 TO SUPPLIER-ID
+                               MOVE SUPPLIER-ID TO SAVED-SUPPLIER-ID
                            ELSE
                                EXIT SECTION
                            END-IF
@@ -534,6 +613,10 @@
 
        105-CHECK-IF-SUPPID-EXISTS SECTION.
            OPEN INPUT FXSUPPLY
+           IF SUPP-STATUS NOT = ZERO AND SUPP-STATUS NOT = 35 THEN
+               MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
            MOVE GET-VALID-ID TO SUPPLIER-ID
                READ FXSUPPLY INTO WSSUPPLIER-DETAILS
                    NOT INVALID KEY
@@ -597,6 +680,11 @@
                        IF KEYSTATUS = 1003 THEN
                            EXIT SECTION
                        END-IF
+               WHEN 8
+                   PERFORM 185-TOGGLE-ACTIVE
+                       IF KEYSTATUS = 1003 THEN
+                           EXIT SECTION
+                       END-IF
            END-EVALUATE
        EXIT SECTION.
 
@@ -676,7 +764,8 @@
        EXIT SECTION.
 
        165-GET-POSTAL-CODE SECTION.
-           PERFORM WITH TEST AFTER UNTIL VALID-POSTAL-CODE
+           PERFORM WITH TEST AFTER UNTIL VALID-POSTAL-CODE OF
+               WSSUPPLIER-POSTAL-CODE1
                MOVE MESSAGE-POSTAL-CODE TO INSTRUCTIONS-TEXT
                DISPLAY INSTRUCTIONS-ZONE
                MOVE REG-SUPP-POSTAL-CODE TO EDIT-SUPP-POSTAL-CODE
@@ -684,7 +773,7 @@
                IF KEYSTATUS = 1003 THEN
                    EXIT SECTION
                END-IF
-               IF NOT VALID-POSTAL-CODE THEN
+               IF NOT VALID-POSTAL-CODE OF WSSUPPLIER-POSTAL-CODE1 THEN
                    MOVE ERROR-POSTAL-CODE TO ERROR-TEXT
                    ACCEPT ERROR-ZONE
                    IF KEYSTATUS = 1003 THEN
@@ -698,6 +787,10 @@
            PERFORM WITH TEST AFTER UNTIL WSSUPPLIER-TOWN IS ALPHABETIC
                MOVE WSSUPPLIER-POSTAL-CODE TO CODTODOS
                OPEN INPUT CODPOST
+               IF CP-STATUS NOT = ZERO AND CP-STATUS NOT = 35 THEN
+                   MOVE CP-STATUS TO FILE-ERROR-STATUS
+                   PERFORM 090-CHECK-FILE-STATUS
+               END-IF
                READ CODPOST
                    NOT INVALID KEY
                        MOVE CODTODOSLOCALIDADE TO EDIT-SUPP-TOWN
@@ -725,15 +818,52 @@
        EXIT SECTION.
 
        175-GET-EMAIL SECTION.
-           MOVE MESSAGE-EMAIL TO INSTRUCTIONS-TEXT
-           DISPLAY INSTRUCTIONS-ZONE
-           MOVE REG-SUPP-EMAIL TO EDIT-SUPP-EMAIL
-           ACCEPT EDIT-SUPP-EMAIL
-           IF KEYSTATUS = 1003 THEN
-               EXIT SECTION
+           PERFORM WITH TEST AFTER UNTIL VALID-EMAIL-YES
+               MOVE MESSAGE-EMAIL TO INSTRUCTIONS-TEXT
+               DISPLAY INSTRUCTIONS-ZONE
+               MOVE REG-SUPP-EMAIL TO EDIT-SUPP-EMAIL
+               ACCEPT EDIT-SUPP-EMAIL
+               IF KEYSTATUS = 1003 THEN
+                   EXIT SECTION
+               END-IF
+               MOVE WSSUPPLIER-EMAIL1 TO WS-EMAIL-CHECK
+               PERFORM 196-VALIDATE-EMAIL
+               IF NOT VALID-EMAIL-YES THEN
+                   MOVE ERROR-EMAIL TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+                   IF KEYSTATUS = 1003 THEN
+                       EXIT SECTION
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WSSUPPLIER-EMAIL2 NOT = SPACES THEN
+               MOVE WSSUPPLIER-EMAIL2 TO WS-EMAIL-CHECK
+               PERFORM 196-VALIDATE-EMAIL
+               IF NOT VALID-EMAIL-YES THEN
+                   MOVE ERROR-EMAIL TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+                   IF KEYSTATUS = 1003 THEN
+                       EXIT SECTION
+                   END-IF
+                   MOVE SPACES TO WSSUPPLIER-EMAIL2
+               END-IF
+           END-IF
+           IF WSSUPPLIER-EMAIL3 NOT = SPACES THEN
+               MOVE WSSUPPLIER-EMAIL3 TO WS-EMAIL-CHECK
+               PERFORM 196-VALIDATE-EMAIL
+               IF NOT VALID-EMAIL-YES THEN
+                   MOVE ERROR-EMAIL TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+                   IF KEYSTATUS = 1003 THEN
+                       EXIT SECTION
+                   END-IF
+                   MOVE SPACES TO WSSUPPLIER-EMAIL3
+               END-IF
            END-IF
        EXIT SECTION.
 
+       COPY VALIDATE-EMAIL.
+
        180-GET-PHONE SECTION.
            PERFORM WITH TEST AFTER UNTIL VALID-PHONE1 AND VALID-PHONE2
            AND VALID-PHONE3
@@ -753,6 +883,115 @@
                    END-IF
                END-IF
            END-PERFORM
+           PERFORM 182-CHECK-DUPLICATE-PHONE
+           IF DUP-PHONE-YES THEN
+               MOVE WARNING-DUP-PHONE TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+               IF KEYSTATUS = 1003 THEN
+                   EXIT SECTION
+               END-IF
+           END-IF
+       EXIT SECTION.
+
+       182-CHECK-DUPLICATE-PHONE SECTION.
+      *    SCANS THE FXSUPPLY HANDLE THE CALLER ALREADY HAS OPEN I-O,
+      *    SO THIS SECTION MUST NOT OPEN OR CLOSE THE FILE ITSELF
+           MOVE "N" TO DUP-PHONE-FLAG
+           IF WSSUPPLIER-TELEPHONE1 = ZERO
+               EXIT SECTION
+           END-IF
+           MOVE ZERO TO SUPPLIER-ID
+           START FXSUPPLY KEY IS GREATER OR EQUAL SUPPLIER-ID
+               INVALID KEY
+                   MOVE "10" TO SUPP-STATUS
+           END-START
+           PERFORM UNTIL SUPP-STATUS = "10"
+               READ FXSUPPLY NEXT RECORD
+                   AT END
+                       MOVE "10" TO SUPP-STATUS
+                   NOT AT END
+                       IF SUPPLIER-ID NOT = WSSUPPLIER-ID AND
+                           (SUPPLIER-TELEPHONE1 = WSSUPPLIER-TELEPHONE1
+                           OR SUPPLIER-TELEPHONE2 =
+                               WSSUPPLIER-TELEPHONE1
+                           OR SUPPLIER-TELEPHONE3 =
+                               WSSUPPLIER-TELEPHONE1)
+                           MOVE "Y" TO DUP-PHONE-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM
+       EXIT SECTION.
+
+       185-TOGGLE-ACTIVE SECTION.
+           MOVE SPACE TO SAVE-IT1
+           MOVE MESSAGE-ACTIVE-STATUS TO INSTRUCTIONS-TEXT
+           DISPLAY INSTRUCTIONS-ZONE
+           IF WSSUPPLIER-IS-ACTIVE = 1 THEN
+               PERFORM WITH TEST AFTER UNTIL SAVE-IT1-VALID
+                   ACCEPT TOGGLE-ACTIVE-SCREEN
+                   IF KEYSTATUS = 1003 THEN
+                       EXIT SECTION
+                   END-IF
+               END-PERFORM
+               IF SAVE-IT1-YES THEN
+                   PERFORM 195-CHECK-OPEN-RIS-AGREEMENTS
+                   IF KEYSTATUS = 1003 THEN
+                       EXIT SECTION
+                   END-IF
+                   IF OPEN-RIS-AGREEMENT-YES THEN
+                       MOVE ERROR-OPEN-RIS-AGREEMENT TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+                       IF KEYSTATUS = 1003 THEN
+                           EXIT SECTION
+                       END-IF
+                   ELSE
+                       MOVE ZERO TO WSSUPPLIER-IS-ACTIVE
+                       MOVE STATUS-CHANGED TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+                       IF KEYSTATUS = 1003 THEN
+                           EXIT SECTION
+                       END-IF
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 1 TO WSSUPPLIER-IS-ACTIVE
+               MOVE STATUS-CHANGED TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+               IF KEYSTATUS = 1003 THEN
+                   EXIT SECTION
+               END-IF
+           END-IF
+       EXIT SECTION.
+
+       195-CHECK-OPEN-RIS-AGREEMENTS SECTION.
+           MOVE "N" TO OPEN-RIS-AGREEMENT
+           OPEN INPUT FXRISUPPLY
+           IF RIS-STATUS = "35" THEN
+               CLOSE FXRISUPPLY
+           ELSE
+               IF RIS-STATUS NOT = ZERO THEN
+                   MOVE RIS-STATUS TO FILE-ERROR-STATUS
+                   PERFORM 090-CHECK-FILE-STATUS
+               END-IF
+               MOVE ZERO TO RIS-ID
+               START FXRISUPPLY KEY IS GREATER OR EQUAL RIS-ID
+                   INVALID KEY
+                       MOVE "N" TO OPEN-RIS-AGREEMENT
+               END-START
+               PERFORM UNTIL RIS-STATUS = "10"
+                   READ FXRISUPPLY NEXT RECORD
+                       AT END
+                           MOVE "10" TO RIS-STATUS
+                       NOT AT END
+                           IF RIS-ID-SUPP = WSSUPPLIER-ID AND
+                               FUNCTION CURRENT-DATE (1:8) NOT >
+                               DATE-VALIDITY
+                               MOVE "Y" TO OPEN-RIS-AGREEMENT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FXRISUPPLY
+           END-IF
        EXIT SECTION.
 
        190-REMOVE-EXTRA-SPACES SECTION.
