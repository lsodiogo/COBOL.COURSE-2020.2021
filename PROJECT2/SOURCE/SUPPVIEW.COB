@@ -100,11 +100,14 @@
            05 WSSUPPLIER-IS-ACTIVE             PIC 9(001).
 
        01  VIEW-OPTION                         PIC 9(002).
-           88 VIEW-VALID-OPTION                VALUE 1 THRU 3.
+           88 VIEW-VALID-OPTION                VALUE 1 THRU 8.
+       01  VIEW-ACTIVE-ONLY-FLAG               PIC X(001) VALUE "N".
+           88 VIEW-ACTIVE-ONLY                 VALUE "Y".
        77  DUMMY                               PIC X(001).
        77  SUPP-STATUS                         PIC 9(002).
        77  KEYSTATUS                           PIC 9(004).
        77  FXKEY-STATUS                        PIC 9(002).
+       77  FILE-ERROR-STATUS                   PIC 9(002).
        01  GET-VALID-ID                        PIC 9(003).
            88 VALID-ID                         VALUE 1 THRU 999.
        01  SUPPEXIST                           PIC X(002).
@@ -114,6 +117,20 @@
        77 EOF                                  PIC X(001).
        77 TRUE-YES                             PIC X(001).
 
+      *> REMEMBERS WHICH PAGE OF THE LIST THE OPERATOR WAS LOOKING AT,
+      *> SO THAT RE-ENTERING 100-SUPPLIERS-LIST (E.G. AFTER TYPING AN
+      *> ID THAT DOES NOT EXIST) RESUMES ON THAT PAGE INSTEAD OF
+      *> JUMPING BACK TO PAGE ONE
+       77 SAVED-SUPPLIER-ID                    PIC 9(003) VALUE 1.
+       01 LIST-REENTRY-FLAG                    PIC X(001) VALUE "N".
+           88 LIST-REENTRY-YES                 VALUE "Y".
+
+      *> HOLDS THE TEXT TYPED IN BY THE OPERATOR WHEN SEARCHING THE
+      *> SUPPLIER LIST BY NAME, AND HOW MANY SUPPLIERS MATCHED IT
+       01 SEARCH-SUPPLIER-NAME                 PIC X(030).
+       77 SEARCH-NAME-LENGTH                   PIC 9(002).
+       77 SEARCH-MATCH-COUNT                   PIC 9(003).
+
 
        SCREEN SECTION.
       ******************************************************************
@@ -233,11 +250,20 @@
            05 VALUE ALL " " PIC X(50) LINE 15 COL 35.
            05 VALUE ALL " " PIC X(50) LINE 16 COL 35.
            05 VALUE ALL " " PIC X(50) LINE 17 COL 35.
-           05 VALUE VIEW-MENU-OPTION1 LINE 12 COL 45.
-           05 VALUE VIEW-MENU-OPTION2 LINE 13 COL 45.
-           05 VALUE VIEW-MENU-OPTION3 LINE 14 COL 45.
-           05 VALUE VIEW-MENU-CHOICE LINE 20 COL 46 REVERSE-VIDEO.
-           05 VMS-OPTION PIC 9(002) LINE 20 COL PLUS 1 TO VIEW-OPTION
+           05 VALUE ALL " " PIC X(50) LINE 18 COL 35.
+           05 VALUE ALL " " PIC X(50) LINE 19 COL 35.
+           05 VIEW-FILTER-TEXT PIC X(022) LINE 09 COL 38
+               FOREGROUND-COLOR 3.
+           05 VALUE VIEW-MENU-OPTION1 LINE 11 COL 45.
+           05 VALUE VIEW-MENU-OPTION2 LINE 12 COL 45.
+           05 VALUE VIEW-MENU-OPTION3 LINE 13 COL 45.
+           05 VALUE VIEW-MENU-OPTION4 LINE 14 COL 45.
+           05 VALUE VIEW-MENU-OPTION5 LINE 15 COL 45.
+           05 VALUE VIEW-MENU-OPTION6 LINE 16 COL 45.
+           05 VALUE VIEW-MENU-OPTION7 LINE 17 COL 45.
+           05 VALUE VIEW-MENU-OPTION8 LINE 18 COL 45.
+           05 VALUE VIEW-MENU-CHOICE LINE 21 COL 46 REVERSE-VIDEO.
+           05 VMS-OPTION PIC 9(002) LINE 21 COL PLUS 1 TO VIEW-OPTION
                BLANK WHEN ZERO REVERSE-VIDEO.
       ******************************************************************
        01 LIST-FRAME.
@@ -348,11 +374,27 @@
            05 VALUE EMPTY-RECORDS2     LINE 15 COL 47.
            05 LINE 01 COL 01 PIC X TO DUMMY AUTO.
       ******************************************************************
+       01 SEARCH-NAME-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE SEARCH-NAME-PROMPT LINE 25 COL 15
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SEARCH-NAME-FIELD LINE 25 COL PLUS 1 PIC X(030)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7
+               TO SEARCH-SUPPLIER-NAME REQUIRED.
+      ******************************************************************
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM WITH TEST AFTER UNTIL VIEW-OPTION = 3
+           PERFORM WITH TEST AFTER UNTIL VIEW-OPTION = 8
                MOVE ZERO TO VMS-OPTION VIEW-OPTION
+               IF VIEW-ACTIVE-ONLY THEN
+                   MOVE VIEW-FILTER-ACTIVE TO VIEW-FILTER-TEXT
+               ELSE
+                   MOVE VIEW-FILTER-ALL TO VIEW-FILTER-TEXT
+               END-IF
                DISPLAY CLEAR-SCREEN MAIN-SCREEN
                ACCEPT VIEW-MENU-SCREEN
                IF KEYSTATUS = 1003 THEN
@@ -372,6 +414,20 @@
            END-PERFORM
            EXIT PROGRAM.
 
+      *> ABORTS THE PROGRAM WITH A VISIBLE MESSAGE WHEN AN INDEXED
+      *> FILE OPEN COMES BACK WITH A STATUS OTHER THAN "SUCCESS" OR
+      *> "FILE DOES NOT EXIST YET" (35), INSTEAD OF SILENTLY READING
+      *> FROM A HANDLE THAT NEVER ACTUALLY OPENED
+       090-CHECK-FILE-STATUS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           STRING ERROR-FILE-STATUS-MSG DELIMITED BY SIZE
+               FILE-ERROR-STATUS DELIMITED BY SIZE
+               INTO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT PROGRAM
+       EXIT SECTION.
+
        100-SUPPLIERS-LIST SECTION.
            OPEN INPUT FXSUPPLY
            IF SUPP-STATUS = 35 THEN
@@ -381,6 +437,10 @@
                MOVE "Y" TO TRUE-YES
                EXIT SECTION
            ELSE
+               IF SUPP-STATUS NOT = ZERO THEN
+                   MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+                   PERFORM 090-CHECK-FILE-STATUS
+               END-IF
                CLOSE FXSUPPLY
            END-IF
            DISPLAY CLEAR-SCREEN
@@ -388,8 +448,18 @@
            DISPLAY LIST-FRAME
            MOVE ZEROES TO NEW-SUPPID
            MOVE SPACES TO TRUE-YES
-           MOVE 1 TO SUPPLIER-ID
+           IF LIST-REENTRY-YES
+               MOVE SAVED-SUPPLIER-ID TO SUPPLIER-ID
+           ELSE
+               MOVE 1 TO SUPPLIER-ID
+               MOVE 1 TO SAVED-SUPPLIER-ID
+               MOVE "Y" TO LIST-REENTRY-FLAG
+           END-IF
            OPEN INPUT FXSUPPLY
+           IF SUPP-STATUS NOT = ZERO AND SUPP-STATUS NOT = 35 THEN
+               MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
            START FXSUPPLY KEY IS GREATER OR EQUAL SUPPLIER-ID
                INVALID KEY
                    MOVE EMPTY-LIST TO ERROR-TEXT
@@ -410,6 +480,9 @@
                        EXIT SECTION
                    END-IF
                    NOT AT END
+                   IF VIEW-ACTIVE-ONLY AND (SUPPLIER-IS-ACTIVE NOT = 1)
+                       CONTINUE
+                   ELSE
                    DISPLAY SUPPLIER-LIST
                    ADD 1 TO ILIN
                    IF ILIN = 21 AND ICOL = 11 THEN
@@ -425,6 +498,8 @@
                                DISPLAY LIST-FRAME
                                MOVE 09 TO ILIN
                                MOVE 11 TO ICOL
+                               ADD 1 TO SUPPLIER-ID
+                               MOVE SUPPLIER-ID TO SAVED-SUPPLIER-ID
                            ELSE
                                EXIT SECTION
                            END-IF
@@ -434,12 +509,17 @@
                            END-IF
                        END-IF
                    END-IF
+                   END-IF
                END-READ
            END-PERFORM
            EXIT SECTION.
 
        105-CHECK-IF-SUPPID-EXISTS SECTION.
            OPEN INPUT FXSUPPLY
+           IF SUPP-STATUS NOT = ZERO AND SUPP-STATUS NOT = 35 THEN
+               MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
            MOVE GET-VALID-ID TO SUPPLIER-ID
                READ FXSUPPLY INTO WSSUPPLIER-DETAILS
                    NOT INVALID KEY
@@ -478,6 +558,23 @@
                    IF KEYSTATUS = 1003 THEN
                            EXIT SECTION
                        END-IF
+               WHEN 3
+                   IF VIEW-ACTIVE-ONLY THEN
+                       MOVE "N" TO VIEW-ACTIVE-ONLY-FLAG
+                   ELSE
+                       MOVE "Y" TO VIEW-ACTIVE-ONLY-FLAG
+                   END-IF
+               WHEN 4
+                   CALL "REPORT-SUPP-DIR"
+               WHEN 5
+                   PERFORM 125-SEARCH-SUPPLIER-BY-NAME
+                   IF KEYSTATUS = 1003 THEN
+                       EXIT SECTION
+                   END-IF
+               WHEN 6
+                   CALL "SUPPADD"
+               WHEN 7
+                   CALL "REPORT-SUPP-SPEND"
            END-EVALUATE
        EXIT SECTION.
 
@@ -491,20 +588,29 @@
                CLOSE FXSUPPLY
                EXIT SECTION
            END-IF
+           IF SUPP-STATUS NOT = ZERO THEN
+               MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
            MOVE SPACE TO EOF
            PERFORM UNTIL EOF = "S"
                READ FXSUPPLY INTO WSSUPPLIER-DETAILS
                    AT END
                        MOVE "S" TO EOF
                    NOT AT END
-                       DISPLAY CLEAR-SCREEN
-                       DISPLAY MAIN-SCREEN
-                       DISPLAY VIEW-SUPPLIER
-                       MOVE VIEW-ALL-SUPP-NEXT-ONE TO ERROR-TEXT
-                       ACCEPT ERROR-ZONE
-                       IF KEYSTATUS = 1003 THEN
-                           CLOSE FXSUPPLY
-                           EXIT SECTION
+                       IF VIEW-ACTIVE-ONLY
+                           AND (WSSUPPLIER-IS-ACTIVE NOT = 1)
+                           CONTINUE
+                       ELSE
+                           DISPLAY CLEAR-SCREEN
+                           DISPLAY MAIN-SCREEN
+                           DISPLAY VIEW-SUPPLIER
+                           MOVE VIEW-ALL-SUPP-NEXT-ONE TO ERROR-TEXT
+                           ACCEPT ERROR-ZONE
+                           IF KEYSTATUS = 1003 THEN
+                               CLOSE FXSUPPLY
+                               EXIT SECTION
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM
@@ -513,6 +619,10 @@
 
        120-VIEW-SPECIFIC-SUPPLIER SECTION.
            OPEN INPUT FXSUPPLY
+           IF SUPP-STATUS NOT = ZERO AND SUPP-STATUS NOT = 35 THEN
+               MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
            DISPLAY CLEAR-SCREEN
            DISPLAY MAIN-SCREEN
            DISPLAY VIEW-SUPPLIER
@@ -524,3 +634,60 @@
            END-IF
            CLOSE FXSUPPLY
        EXIT SECTION.
+
+      *> ASKS FOR A NAME, THEN SHOWS EACH SUPPLIER WHOSE NAME STARTS
+      *> WITH IT, ONE AT A TIME, THE SAME WAY 115-VIEW-ALL-SUPPLIERS
+      *> SHOWS THE WHOLE LIST
+       125-SEARCH-SUPPLIER-BY-NAME SECTION.
+           MOVE SPACES TO SEARCH-SUPPLIER-NAME
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           ACCEPT SEARCH-NAME-SCREEN
+           IF KEYSTATUS = 1003 THEN
+               EXIT SECTION
+           END-IF
+           MOVE FUNCTION UPPER-CASE(SEARCH-SUPPLIER-NAME)
+               TO SEARCH-SUPPLIER-NAME
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SEARCH-SUPPLIER-NAME))
+               TO SEARCH-NAME-LENGTH
+           OPEN INPUT FXSUPPLY
+           IF SUPP-STATUS = 35 THEN
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               ACCEPT EMPTY-LIST-SCREEN
+               EXIT SECTION
+           END-IF
+           IF SUPP-STATUS NOT = ZERO THEN
+               MOVE SUPP-STATUS TO FILE-ERROR-STATUS
+               PERFORM 090-CHECK-FILE-STATUS
+           END-IF
+           MOVE ZERO TO SEARCH-MATCH-COUNT
+           MOVE SPACE TO EOF
+           PERFORM UNTIL EOF = "S"
+               READ FXSUPPLY INTO WSSUPPLIER-DETAILS
+                   AT END
+                       MOVE "S" TO EOF
+                   NOT AT END
+                       IF WSSUPPLIER-NAME (1:SEARCH-NAME-LENGTH) =
+                           SEARCH-SUPPLIER-NAME (1:SEARCH-NAME-LENGTH)
+                           ADD 1 TO SEARCH-MATCH-COUNT
+                           DISPLAY CLEAR-SCREEN
+                           DISPLAY MAIN-SCREEN
+                           DISPLAY VIEW-SUPPLIER
+                           MOVE SEARCH-NAME-NEXT-ONE TO ERROR-TEXT
+                           ACCEPT ERROR-ZONE
+                           IF KEYSTATUS = 1003 THEN
+                               CLOSE FXSUPPLY
+                               EXIT SECTION
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FXSUPPLY
+           IF SEARCH-MATCH-COUNT = 0 THEN
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               MOVE NO-NAME-MATCHES TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+           END-IF
+       EXIT SECTION.
