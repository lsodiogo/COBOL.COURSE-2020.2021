@@ -0,0 +1,26 @@
+       196-VALIDATE-EMAIL SECTION.
+           MOVE "N" TO VALID-EMAIL-FLAG
+           MOVE ZERO TO EMAIL-AT-COUNT
+           INSPECT WS-EMAIL-CHECK TALLYING EMAIL-AT-COUNT
+               FOR ALL "@"
+           IF EMAIL-AT-COUNT = 1 THEN
+               UNSTRING WS-EMAIL-CHECK DELIMITED BY "@"
+                   INTO EMAIL-BEFORE-AT EMAIL-AFTER-AT
+               IF EMAIL-BEFORE-AT NOT = SPACES AND
+                   EMAIL-AFTER-AT NOT = SPACES THEN
+                   MOVE FUNCTION TRIM(EMAIL-AFTER-AT) TO
+                       EMAIL-AFTER-TRIM
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(EMAIL-AFTER-AT))
+                       TO EMAIL-DOMAIN-LEN
+                   MOVE ZERO TO EMAIL-AT-COUNT
+                   INSPECT EMAIL-AFTER-TRIM TALLYING EMAIL-AT-COUNT
+                       FOR ALL "."
+                   IF EMAIL-AT-COUNT NOT = ZERO AND
+                       EMAIL-AFTER-TRIM (1:1) NOT = "." AND
+                       EMAIL-AFTER-TRIM (EMAIL-DOMAIN-LEN:1) NOT = "."
+                       THEN
+                       MOVE "Y" TO VALID-EMAIL-FLAG
+                   END-IF
+               END-IF
+           END-IF
+       EXIT SECTION.
