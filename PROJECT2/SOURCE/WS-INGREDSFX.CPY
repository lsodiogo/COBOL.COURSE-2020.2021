@@ -0,0 +1,25 @@
+       01  WSINGREDS-DETAILS.
+           05  WSINGREDS-ID                 PIC 9(003).
+           05  WSINGREDS-NAME               PIC X(030).
+           05  WSINGREDS-DESCRIPTION        PIC X(050).
+           05  WSINGREDS-UNIT-SUPPLIER      PIC X(003).
+               88  VALID-UNIT-SUPPLIER      VALUE "KG " "G  " "L  "
+                                                   "ML " "UN " "DZ "
+                                                   "PC " "CX ".
+           05  WSINGREDS-UNIT-SANDWICH      PIC X(003).
+               88  VALID-UNIT-SANDWICH      VALUE "KG " "G  " "L  "
+                                                   "ML " "UN " "DZ "
+                                                   "PC " "CX ".
+           05  WSTRESHOLD                   PIC 9(003).
+           05  WSINGREDS-STOCK              PIC 9(005).
+           05  WSINGREDS-IS-ACTIVE          PIC 9(001).
+           05  WSINGREDS-CATEGORY-ID        PIC 9(003).
+           05  WSINGREDS-CONV-FACTOR        PIC 9(003)V99.
+           05  WSINGREDS-IS-ALLERGEN        PIC 9(001).
+           05  WSINGREDS-IS-VEGETARIAN      PIC 9(001).
+           05  WSINGREDS-IS-VEGAN           PIC 9(001).
+           05  WSINGREDS-LAST-BY            PIC X(008).
+           05  WSINGREDS-LAST-DATE          PIC 9(008).
+
+       01  INGREDS-EOF-FLAG                 PIC X(001) VALUE "N".
+           88  EOFINGREDS                   VALUE "Y".
