@@ -0,0 +1,10 @@
+       01  WS-INGSUB-DETAILS.
+           05  WS-INGSUB-ID.
+               10  WS-INGSUB-PRIMARY-ING    PIC 9(003).
+               10  WS-INGSUB-ALT-ING        PIC 9(003).
+           05  WS-INGSUB-NOTES              PIC X(050).
+           05  WS-INGSUB-LAST-BY            PIC X(008).
+           05  WS-INGSUB-LAST-DATE          PIC 9(008).
+
+       01  INGSUB-EOF-FLAG                  PIC X(001) VALUE "N".
+           88  EOF-INGSUB                   VALUE "Y".
