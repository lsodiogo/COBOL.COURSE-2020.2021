@@ -0,0 +1,10 @@
+       01  WS-RECIPE-DETAILS.
+           05  WS-RECIPE-ID.
+               10  WS-RECIPE-SAND-ID        PIC 9(003).
+               10  WS-RECIPE-ING-ID         PIC 9(003).
+           05  WS-RECIPE-QTY                PIC 9(003)V99.
+           05  WS-RECIPE-LAST-BY            PIC X(008).
+           05  WS-RECIPE-LAST-DATE          PIC 9(008).
+
+       01  RECIPE-EOF-FLAG                  PIC X(001) VALUE "N".
+           88  EOF-RECIPE                   VALUE "Y".
