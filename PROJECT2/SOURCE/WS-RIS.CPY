@@ -0,0 +1,24 @@
+       01  WS-RIS-DETAILS.
+           05  WS-RIS-ID.
+               10  WS-RIS-ID-ING            PIC 9(003).
+               10  WS-RIS-ID-SUPP           PIC 9(003).
+               10  WS-RIS-EFF-DATE.
+                   15  WS-RIS-EFF-YEAR      PIC 9(004).
+                   15  WS-RIS-EFF-MONTH     PIC 9(002).
+                   15  WS-RIS-EFF-DAY       PIC 9(002).
+           05  WS-RIS-PRICE                 PIC 9(003)V99.
+           05  WS-RIS-DATE-VALIDITY.
+               10  WS-RIS-YEAR              PIC 9(004).
+               10  WS-RIS-MONTH             PIC 9(002).
+               10  WS-RIS-DAY               PIC 9(002).
+           05  WS-RIS-PREFERRED             PIC X(001).
+               88  WS-RIS-PREFERRED-YES     VALUE "Y".
+           05  WS-RIS-LAST-BY               PIC X(008).
+           05  WS-RIS-LAST-DATE             PIC 9(008).
+           05  WS-RIS-CURRENCY              PIC X(003).
+               88  WS-RIS-CURRENCY-VALID    VALUE "EUR" "USD" "GBP".
+           05  WS-RIS-MIN-ORDER-QTY         PIC 9(004).
+           05  WS-RIS-LEAD-TIME-DAYS        PIC 9(003).
+
+       01  RIS-EOF-FLAG                     PIC X(001) VALUE "N".
+           88  EOF-RIS                      VALUE "Y".
