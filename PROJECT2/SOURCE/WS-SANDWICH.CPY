@@ -0,0 +1,10 @@
+       01  WSSANDWICH-DETAILS.
+           05  WSSANDWICH-ID                PIC 9(003).
+           05  WSSANDWICH-NAME              PIC X(030).
+           05  WSSANDWICH-CATEGORY-ID       PIC 9(003).
+           05  WSSANDWICH-IS-ACTIVE         PIC 9(001).
+           05  WSSANDWICH-LAST-BY           PIC X(008).
+           05  WSSANDWICH-LAST-DATE         PIC 9(008).
+
+       01  SANDWICH-EOF-FLAG                PIC X(001) VALUE "N".
+           88  EOFSANDWICH                  VALUE "Y".
