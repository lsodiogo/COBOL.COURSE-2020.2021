@@ -0,0 +1,16 @@
+       01  WSSCHOOL-DETAILS.
+           05  WSSCHOOL-ID                  PIC 9(003).
+           05  WSSCHOOL-EXTERNAL-ID         PIC X(008).
+           05  WSSCHOOL-DESIGNATION.
+               10  WSSCHOOL-DESIGNATION1    PIC X(050).
+               10  WSSCHOOL-DESIGNATION2    PIC X(050).
+               10  WSSCHOOL-DESIGNATION3    PIC X(050).
+           05  WSSCHOOL-ADDRESS.
+               10  WSSCHOOL-ADDRESS1        PIC X(075).
+               10  WSSCHOOL-ADDRESS2        PIC X(075).
+           05  WSSCHOOL-POSTAL-CODE         PIC 9(007).
+               88  VALID-POSTAL-CODE        VALUE 1000000 THRU 9999999.
+           05  WSSCHOOL-TOWN                PIC X(030).
+           05  WSSCHOOL-IS-ACTIVE           PIC 9(001).
+           05  WSSCHOOL-LAST-BY             PIC X(008).
+           05  WSSCHOOL-LAST-DATE           PIC 9(008).
