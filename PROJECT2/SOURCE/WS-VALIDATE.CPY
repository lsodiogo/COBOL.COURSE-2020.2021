@@ -0,0 +1,8 @@
+       01  WS-EMAIL-CHECK                     PIC X(040).
+       01  EMAIL-BEFORE-AT                    PIC X(040).
+       01  EMAIL-AFTER-AT                     PIC X(040).
+       01  EMAIL-AFTER-TRIM                   PIC X(040).
+       01  EMAIL-AT-COUNT                     PIC 9(002).
+       01  EMAIL-DOMAIN-LEN                   PIC 9(002).
+       01  VALID-EMAIL-FLAG                   PIC X(001).
+           88  VALID-EMAIL-YES                VALUE "Y".
