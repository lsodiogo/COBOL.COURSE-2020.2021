@@ -0,0 +1,25 @@
+       01  CALENDAR-EOF-FLAG                    PIC X(001) VALUE "N".
+           88  EOF-DOWNTIME-ID                  VALUE "Y".
+
+       01  WS-CALENDAR-DETAILS.
+           05  WS-DOWNTIME-ID                   PIC 9(003).
+           05  WS-START-DOWNTIME.
+               10  WS-START-YEAR                PIC 9(004).
+               10  WS-START-MONTH               PIC 9(002).
+               10  WS-START-DAY                 PIC 9(002).
+           05  WS-START-TIME.
+               10  WS-START-HOUR                PIC 9(002).
+               10  WS-START-MIN                 PIC 9(002).
+           05  WS-END-DOWNTIME.
+               10  WS-END-YEAR                  PIC 9(004).
+               10  WS-END-MONTH                 PIC 9(002).
+               10  WS-END-DAY                   PIC 9(002).
+           05  WS-END-TIME.
+               10  WS-END-HOUR                  PIC 9(002).
+               10  WS-END-MIN                   PIC 9(002).
+           05  WS-DOWNTIME-DESCRIPTION1         PIC X(050).
+           05  WS-DOWNTIME-DESCRIPTION2         PIC X(050).
+           05  WS-DOWNTIME-REASON-ID            PIC 9(003).
+           05  WS-DOWNTIME-SUPPLIER-ID          PIC 9(003).
+           05  WS-DOWNTIME-LAST-BY              PIC X(008).
+           05  WS-DOWNTIME-LAST-DATE            PIC 9(008).
