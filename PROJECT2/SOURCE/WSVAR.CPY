@@ -0,0 +1,14 @@
+       77  KEYSTATUS                            PIC 9(004).
+       77  CALENDAR-TEST                        PIC 9(002).
+       77  ILIN                                 PIC 9(002).
+       77  ICOL                                 PIC 9(002).
+       77  COUNTPAGE                            PIC 9(002).
+       77  MAXPERPAGE                           PIC 9(002).
+       77  PRESS-KEY                            PIC X(001).
+
+       78  F1                                   VALUE "1001".
+       78  F2                                   VALUE "1002".
+       78  F3                                   VALUE "1003".
+
+       01  VIEW-OPTION                          PIC 9(001).
+           88  VALID-VIEW-OPTION                VALUE 1 THRU 5.
